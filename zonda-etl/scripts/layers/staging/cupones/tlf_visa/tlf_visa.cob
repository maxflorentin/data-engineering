@@ -99,4 +99,4 @@
            03 RUBRO                       PIC X(04).
            03 BALANCEO                    PIC X(01).
            03 TIPO_CAJERO                 PIC X(01).
-           03 FILLER                      PIC X(100).
\ No newline at end of file
+           03 FILLER                      PIC X(100).
