@@ -0,0 +1,175 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET044                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : APLICA LA POLITICA DE RETENCION DE RETPOL       *
+      *               (VER ZET043) SOBRE WAFTC310, QUE TAMPOCO        *
+      *               TIENE HOY UN CORTE Y ACUMULA SIN LIMITE. LOS    *
+      *               REGISTROS CON FEC-PRES-AAMMDD ANTERIOR A LA     *
+      *               FECHA DE CORTE PASAN A W310HIST (HISTORICO) Y   *
+      *               EL RESTO A W310VIG (VIGENTE).                   *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET044.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIQUIDADOS    ASSIGN TO WAFTC310
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-310.
+
+           SELECT PARAMETROS    ASSIGN TO RETPOL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VIGENTES      ASSIGN TO W310VIG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HISTORICO     ASSIGN TO W310HIST
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQUIDADOS
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310==.
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/retpol.cob".
+
+       FD  VIGENTES
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO-VIG.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310-VIG==.
+
+       FD  HISTORICO
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO-HIST.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310-HIST==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-310                 PIC XX.
+           88  FS-310-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-LIQUIDADOS        VALUE 'S'.
+
+       01  WS-FILTRO.
+      * MISMA CONVENCION QUE ZET043: FECHA DE CORTE EN CERO
+      * EQUIVALE A "SIN FILTRO".
+           05  WS-FECHA-CORTE        PIC 9(08) VALUE ZERO.
+           05  WS-CORTE-AAMMDD       PIC 9(06).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-VIGENTES      PIC 9(09) COMP.
+           05  WS-CANT-PURGADOS      PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-LIQUIDADO THRU 2000-EXIT
+               UNTIL EOF-LIQUIDADOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RETPOL-FECHA-CORTE TO WS-FECHA-CORTE
+      * FEC-PRES-AAMMDD NO LLEVA SIGLO - SE TOMAN LOS ULTIMOS
+      * SEIS DIGITOS DE LA FECHA DE CORTE (AAMMDD) PARA PODER
+      * COMPARARLA DIRECTAMENTE.
+                   MOVE RETPOL-FECHA-CORTE(3:6) TO WS-CORTE-AAMMDD
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT  LIQUIDADOS
+           OPEN OUTPUT VIGENTES
+           OPEN OUTPUT HISTORICO
+
+           PERFORM 2000-LEER-LIQUIDADO THRU 2000-EXIT
+           .
+
+       2000-LEER-LIQUIDADO.
+           READ LIQUIDADOS
+               AT END
+                   SET EOF-LIQUIDADOS TO TRUE
+               NOT AT END
+                   IF FS-310-ERROR-LECTURA
+                       DISPLAY 'ZET044 - ERROR DE LECTURA '
+                           'EN WAFTC310 - FILE STATUS ' WS-FS-310
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-CLASIFICA-RETENCION THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-CLASIFICA-RETENCION - DECIDE SI EL MOVIMIENTO SE         *
+      *  CONSERVA O PASA AL HISTORICO SEGUN FEC-PRES-AAMMDD            *
+      ******************************************************************
+       2100-CLASIFICA-RETENCION.
+           IF WS-FECHA-CORTE > ZERO
+                   AND FEC-PRES-AAMMDD OF WAFTC310 < WS-CORTE-AAMMDD
+               MOVE WAFTC310 TO WAFTC310-HIST
+               WRITE WAFTC310-HIST
+               ADD 1 TO WS-CANT-PURGADOS
+           ELSE
+               MOVE WAFTC310 TO WAFTC310-VIG
+               WRITE WAFTC310-VIG
+               ADD 1 TO WS-CANT-VIGENTES
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE LIQUIDADOS
+           CLOSE VIGENTES
+           CLOSE HISTORICO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET044' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-VIGENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET044 - RETENCION DE WAFTC310'
+           DISPLAY 'REGISTROS LEIDOS . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'VIGENTES (A W310VIG) . . . . : ' WS-CANT-VIGENTES
+           DISPLAY 'PURGADOS (A W310HIST). . . . : ' WS-CANT-PURGADOS
+           .
