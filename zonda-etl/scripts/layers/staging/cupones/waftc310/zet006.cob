@@ -0,0 +1,293 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET006                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CONCILIAR WAFTC310 (MOV. LIQUIDADOS) CONTRA      *
+      *               WAFTC600 (NOVEDADES PRESENTACION Y FACTURACION)  *
+      *               CRUZANDO POR COMPROBANTE/ESTABLECIMIENTO, PARA   *
+      *               DETECTAR LIQUIDACIONES VISA SIN SU NOVEDAD DE    *
+      *               FACTURACION (O VICEVERSA) Y DIFERENCIAS DE       *
+      *               IMPORTE POR ENCIMA DE LA TOLERANCIA ADMITIDA,    *
+      *               EN LUGAR DE ESPERAR AL CIERRE MENSUAL.           *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET006.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIQUIDADOS      ASSIGN TO WAFTC310
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NOVEDADES       ASSIGN TO WAFTC600
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIQUIDADOS-WORK ASSIGN TO W310COMP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NOVEDADES-WORK  ASSIGN TO W600COMP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-310        ASSIGN TO SRT310.
+           SELECT SORT-600        ASSIGN TO SRT600.
+
+           SELECT REPORTE         ASSIGN TO RPRECON310
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQUIDADOS
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310==.
+
+       FD  NOVEDADES
+           RECORDING MODE IS F.
+       01  FD-NOVEDAD.
+           COPY "../waftc600/waftc600.cob"
+               REPLACING ==600== BY ==WAFTC600==.
+
+       SD  SORT-310.
+       01  SD-LIQUIDADO.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310==.
+
+       SD  SORT-600.
+       01  SD-NOVEDAD.
+           COPY "../waftc600/waftc600.cob"
+               REPLACING ==600== BY ==WAFTC600==.
+
+       FD  LIQUIDADOS-WORK
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO-WORK.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310==.
+
+       FD  NOVEDADES-WORK
+           RECORDING MODE IS F.
+       01  FD-NOVEDAD-WORK.
+           COPY "../waftc600/waftc600.cob"
+               REPLACING ==600== BY ==WAFTC600==.
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(80).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-TOLERANCIA                PIC 9(09)V99 VALUE 0,01.
+
+       01  WS-CLAVE-310                 PIC X(18) VALUE HIGH-VALUES.
+       01  WS-CLAVE-600                 PIC X(18) VALUE HIGH-VALUES.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-310         PIC X(01) VALUE 'N'.
+               88  EOF-LIQUIDADOS        VALUE 'S'.
+           05  WS-SW-EOF-600         PIC X(01) VALUE 'N'.
+               88  EOF-NOVEDADES          VALUE 'S'.
+
+       01  WS-DIFERENCIA                PIC S9(11)V99.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-310           PIC 9(09) COMP.
+           05  WS-CANT-600           PIC 9(09) COMP.
+           05  WS-CANT-CONCILIADOS   PIC 9(09) COMP.
+           05  WS-CANT-DIFERENCIAS   PIC 9(09) COMP.
+           05  WS-CANT-SOLO-310      PIC 9(09) COMP.
+           05  WS-CANT-SOLO-600      PIC 9(09) COMP.
+
+       01  RL-FALTA-600.
+           05  FILLER                PIC X(18)
+               VALUE 'FALTA EN WAFTC600 '.
+           05  RL-F6-NRO-COMP        PIC 9(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-F6-NRO-EST         PIC 9(10).
+           05  FILLER                PIC X(43) VALUE SPACE.
+
+       01  RL-FALTA-310.
+           05  FILLER                PIC X(18)
+               VALUE 'FALTA EN WAFTC310 '.
+           05  RL-F3-NUMCOMP         PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-F3-NUMEST          PIC 9(10).
+           05  FILLER                PIC X(43) VALUE SPACE.
+
+       01  RL-DIFERENCIA.
+           05  FILLER                PIC X(18)
+               VALUE 'DIFERENCIA IMPORTE'.
+           05  RL-DF-NRO-COMP        PIC 9(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DF-NRO-EST         PIC 9(10).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DF-IMP-310         PIC ----------9,99.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DF-IMP-600         PIC ----------9,99.
+           05  FILLER                PIC X(15) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-310 = HIGH-VALUES
+                 AND WS-CLAVE-600 = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  ORDENA AMBOS ARCHIVOS POR COMPROBANTE/    *
+      *  ESTABLECIMIENTO Y ABRE LOS ARCHIVOS DE TRABAJO                *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-310
+               ON ASCENDING KEY NRO-COMP OF SD-LIQUIDADO
+                                NRO-EST  OF SD-LIQUIDADO
+               USING LIQUIDADOS
+               GIVING LIQUIDADOS-WORK
+
+           SORT SORT-600
+               ON ASCENDING KEY NUMCOMP OF SD-NOVEDAD
+                                NUMEST  OF SD-NOVEDAD
+               USING NOVEDADES
+               GIVING NOVEDADES-WORK
+
+           OPEN INPUT  LIQUIDADOS-WORK
+           OPEN INPUT  NOVEDADES-WORK
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-310
+           PERFORM 2200-LEER-600
+           .
+
+       2100-LEER-310.
+           READ LIQUIDADOS-WORK
+               AT END
+                   SET EOF-LIQUIDADOS TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-310
+               NOT AT END
+                   ADD 1 TO WS-CANT-310
+                   MOVE NRO-COMP OF FD-LIQUIDADO-WORK TO
+                       WS-CLAVE-310(1:8)
+                   MOVE NRO-EST  OF FD-LIQUIDADO-WORK TO
+                       WS-CLAVE-310(9:10)
+           END-READ
+           .
+
+       2200-LEER-600.
+           READ NOVEDADES-WORK
+               AT END
+                   SET EOF-NOVEDADES TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-600
+               NOT AT END
+                   ADD 1 TO WS-CANT-600
+                   MOVE NUMCOMP OF FD-NOVEDAD-WORK TO
+                       WS-CLAVE-600(1:8)
+                   MOVE NUMEST  OF FD-NOVEDAD-WORK TO
+                       WS-CLAVE-600(9:10)
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-MATCH-MERGE  -  CRUCE POR COMPROBANTE/ESTABLECIMIENTO    *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-310 = WS-CLAVE-600
+                   PERFORM 3100-CONCILIA THRU 3100-EXIT
+                   PERFORM 2100-LEER-310
+                   PERFORM 2200-LEER-600
+               WHEN WS-CLAVE-310 < WS-CLAVE-600
+                   PERFORM 3200-SOLO-310 THRU 3200-EXIT
+                   PERFORM 2100-LEER-310
+               WHEN OTHER
+                   PERFORM 3300-SOLO-600 THRU 3300-EXIT
+                   PERFORM 2200-LEER-600
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-CONCILIA.
+           COMPUTE WS-DIFERENCIA =
+               IMPORTE OF FD-LIQUIDADO-WORK
+               - IMPORTE-1 OF FD-NOVEDAD-WORK
+
+           IF WS-DIFERENCIA < 0
+               COMPUTE WS-DIFERENCIA = WS-DIFERENCIA * -1
+           END-IF
+
+           ADD 1 TO WS-CANT-CONCILIADOS
+
+           IF WS-DIFERENCIA > WS-TOLERANCIA
+               MOVE NRO-COMP OF FD-LIQUIDADO-WORK TO RL-DF-NRO-COMP
+               MOVE NRO-EST  OF FD-LIQUIDADO-WORK TO RL-DF-NRO-EST
+               MOVE IMPORTE  OF FD-LIQUIDADO-WORK TO RL-DF-IMP-310
+               MOVE IMPORTE-1 OF FD-NOVEDAD-WORK   TO RL-DF-IMP-600
+               WRITE RP-LINEA FROM RL-DIFERENCIA
+               ADD 1 TO WS-CANT-DIFERENCIAS
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-SOLO-310.
+           MOVE NRO-COMP OF FD-LIQUIDADO-WORK TO RL-F6-NRO-COMP
+           MOVE NRO-EST  OF FD-LIQUIDADO-WORK TO RL-F6-NRO-EST
+           WRITE RP-LINEA FROM RL-FALTA-600
+           ADD 1 TO WS-CANT-SOLO-310
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-SOLO-600.
+           MOVE NUMCOMP OF FD-NOVEDAD-WORK TO RL-F3-NUMCOMP
+           MOVE NUMEST  OF FD-NOVEDAD-WORK TO RL-F3-NUMEST
+           WRITE RP-LINEA FROM RL-FALTA-310
+           ADD 1 TO WS-CANT-SOLO-600
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE LIQUIDADOS-WORK
+           CLOSE NOVEDADES-WORK
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET006' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-310 TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SOLO-600 TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET006 - CONCILIACION WAFTC310 / WAFTC600'
+           DISPLAY 'REGISTROS WAFTC310  . . . . : ' WS-CANT-310
+           DISPLAY 'REGISTROS WAFTC600  . . . . : ' WS-CANT-600
+           DISPLAY 'CONCILIADOS . . . . . . . . : ' WS-CANT-CONCILIADOS
+           DISPLAY 'CON DIFERENCIA DE IMPORTE . : ' WS-CANT-DIFERENCIAS
+           DISPLAY 'SIN NOVEDAD EN WAFTC600 . . : ' WS-CANT-SOLO-310
+           DISPLAY 'SIN LIQUIDACION EN WAFTC310 : ' WS-CANT-SOLO-600
+           .
