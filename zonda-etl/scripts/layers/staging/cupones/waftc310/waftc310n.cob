@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO......: WAFTC310N                                *
+      * DESCRIPCION.........: MOV. LIQUIDADOS (NI CONSUMOS/ADELANTOS)  *
+      *                       CON IMPORTES YA DECODIFICADOS A SIGNO    *
+      *                       NUMERICO (NETO), DERIVADO DE WAFTC310    *
+      *                       POR ZET007 A PARTIR DE SIGNO/SIGNO-ARP/  *
+      *                       SIGNO-USD.                                *
+      * LONGITUD DE REGISTRO.: 060 CARACTERES                          *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  WAFTC310N-REGISTRO.
+           05  WAFTC310N-NRO-COMP           PIC 9(08).
+           05  WAFTC310N-NRO-EST            PIC 9(10).
+           05  WAFTC310N-MONEDA             PIC X(03).
+           05  WAFTC310N-IMPORTE-NETO       PIC S9(11)V99.
+           05  WAFTC310N-IMPORTE-ARP-NETO   PIC S9(11)V99.
+           05  WAFTC310N-IMPORTE-USD-NETO   PIC S9(11)V99.
