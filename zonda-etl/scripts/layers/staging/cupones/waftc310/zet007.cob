@@ -0,0 +1,161 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET007                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : DECODIFICAR SIGNO/SIGNO-ARP/SIGNO-USD DE         *
+      *               WAFTC310 EN TRES COLUMNAS NUMERICAS CON SIGNO    *
+      *               (IMPORTE-NETO/IMPORTE-ARP-NETO/IMPORTE-USD-NETO) *
+      *               PARA QUE LOS CONSUMIDORES DEJEN DE TENER QUE     *
+      *               APLICAR LOS INDICADORES DE SIGNO A MANO.         *
+      *                                                                *
+      *               CONVENCION DE SIGNO ASUMIDA A PARTIR DE LOS      *
+      *               VALORES OBSERVADOS EN EL INDICADOR (VER LA       *
+      *               LOGICA DE 2100-DECODIFICA-SIGNOS): '-' ES        *
+      *               IMPORTE NEGATIVO; '+' O BLANCO ES IMPORTE        *
+      *               POSITIVO. NO HAY CONFIRMACION DEL AREA DE        *
+      *               LIQUIDACIONES SOBRE ESTA CONVENCION.             *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET007.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIQUIDADOS      ASSIGN TO WAFTC310
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-310.
+
+           SELECT LIQUIDADOS-NETO ASSIGN TO WAFTC310N
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQUIDADOS
+           RECORDING MODE IS F.
+       01  FD-LIQUIDADO.
+           COPY "waftc310.cob" REPLACING ==310== BY ==WAFTC310==.
+
+       FD  LIQUIDADOS-NETO
+           RECORDING MODE IS F.
+           COPY "waftc310n.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-310                 PIC XX.
+           88  FS-310-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-310         PIC X(01) VALUE 'N'.
+               88  EOF-LIQUIDADOS        VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-ESCRITAS      PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-LIQUIDADO THRU 2000-EXIT
+               UNTIL EOF-LIQUIDADOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LIQUIDADOS
+           OPEN OUTPUT LIQUIDADOS-NETO
+           .
+
+       2000-LEER-LIQUIDADO.
+           READ LIQUIDADOS
+               AT END
+                   SET EOF-LIQUIDADOS TO TRUE
+               NOT AT END
+                   IF FS-310-ERROR-LECTURA
+                       DISPLAY 'ZET007 - ERROR DE LECTURA '
+                           'EN WAFTC310 - FILE STATUS ' WS-FS-310
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-DECODIFICA-SIGNOS THRU 2100-EXIT
+                   WRITE WAFTC310N-REGISTRO
+                   ADD 1 TO WS-CANT-ESCRITAS
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-DECODIFICA-SIGNOS - APLICA SIGNO/SIGNO-ARP/SIGNO-USD     *
+      ******************************************************************
+       2100-DECODIFICA-SIGNOS.
+           MOVE NRO-COMP OF FD-LIQUIDADO TO WAFTC310N-NRO-COMP
+           MOVE NRO-EST  OF FD-LIQUIDADO TO WAFTC310N-NRO-EST
+           MOVE MONEDA   OF FD-LIQUIDADO TO WAFTC310N-MONEDA
+
+           IF SIGNO OF FD-LIQUIDADO = '-'
+               COMPUTE WAFTC310N-IMPORTE-NETO =
+                   IMPORTE OF FD-LIQUIDADO * -1
+           ELSE
+               MOVE IMPORTE OF FD-LIQUIDADO TO WAFTC310N-IMPORTE-NETO
+           END-IF
+
+           IF SIGNO-ARP OF FD-LIQUIDADO = '-'
+               COMPUTE WAFTC310N-IMPORTE-ARP-NETO =
+                   IMPORTE-ARP OF FD-LIQUIDADO * -1
+           ELSE
+               MOVE IMPORTE-ARP OF FD-LIQUIDADO
+                   TO WAFTC310N-IMPORTE-ARP-NETO
+           END-IF
+
+           IF SIGNO-USD OF FD-LIQUIDADO = '-'
+               COMPUTE WAFTC310N-IMPORTE-USD-NETO =
+                   IMPORTE-USD OF FD-LIQUIDADO * -1
+           ELSE
+               MOVE IMPORTE-USD OF FD-LIQUIDADO
+                   TO WAFTC310N-IMPORTE-USD-NETO
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE LIQUIDADOS
+           CLOSE LIQUIDADOS-NETO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET007' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-ESCRITAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET007 - DECODIFICACION DE SIGNOS EN WAFTC310'
+           DISPLAY 'REGISTROS LEIDOS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'REGISTROS ESCRITOS  . . . . : ' WS-CANT-ESCRITAS
+           .
