@@ -34,4 +34,4 @@
          05  MK-AGRO                 PIC X.
          05  FILLER                  PIC X(27).
          05  TPO-REG                 PIC X(2).
-         05  MK-FINAL                PIC X(01).
\ No newline at end of file
+         05  MK-FINAL                PIC X(01).
