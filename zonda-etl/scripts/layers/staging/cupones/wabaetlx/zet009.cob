@@ -0,0 +1,226 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET009                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CARGAR EL DETALLE DE WABAETLF (WABAETLXO) EN EL  *
+      *               EXTRACTO PLANO TLF (TLF_VISA), LLEVANDO EL       *
+      *               DISCRIMINADOR PRODUCT-IND ('00' TLF / '04' PTLF) *
+      *               Y LOS CAMPOS DEBIN (ISBAN-0002/DEBIN-0002/0003)  *
+      *               HASTA EL STAGE, PARA QUE LAS TRANSACCIONES DEBIN *
+      *               PUEDAN FILTRARSE EN LUGAR DE QUEDAR MEZCLADAS    *
+      *               CON LOS MOVIMIENTOS VISA CON TARJETA PRESENTE.   *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET009.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DETALLE-SEM   ASSIGN TO WABAETLF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEM.
+
+           SELECT SALIDA-TLF    ASSIGN TO TLFVISA
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DETALLE-SEM
+           RECORDING MODE IS F.
+           COPY "wabaetlxo.cob"
+               REPLACING ==:WABAETLF:== BY ==WABAETLF==.
+
+       FD  SALIDA-TLF
+           RECORDING MODE IS F.
+           COPY "../tlf_visa/tlf_visa.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-SEM                 PIC XX.
+           88  FS-SEM-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-SEM         PIC X(01) VALUE 'N'.
+               88  EOF-DETALLE-SEM       VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-TLF           PIC 9(09) COMP.
+           05  WS-CANT-PTLF          PIC 9(09) COMP.
+           05  WS-CANT-DEBIN         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-DETALLE THRU 2000-EXIT
+               UNTIL EOF-DETALLE-SEM
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DETALLE-SEM
+           OPEN OUTPUT SALIDA-TLF
+           .
+
+       2000-LEER-DETALLE.
+           READ DETALLE-SEM
+               AT END
+                   SET EOF-DETALLE-SEM TO TRUE
+               NOT AT END
+                   IF FS-SEM-ERROR-LECTURA
+                       DISPLAY 'ZET009 - ERROR DE LECTURA '
+                           'EN WABAETLF - FILE STATUS ' WS-FS-SEM
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-MAPEA-TLF THRU 2100-EXIT
+                   WRITE TLF
+                   ADD 1 TO WS-CANT-TLF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-MAPEA-TLF - VUELCA EL DETALLE WABAETLF AL REGISTRO TLF   *
+      ******************************************************************
+       2100-MAPEA-TLF.
+           INITIALIZE TLF
+
+           MOVE WABAETLF-STAT             TO STAT
+           MOVE WABAETLF-PRODUCT-IND      TO PRODUCT_IND
+           MOVE WABAETLF-RELEASE-NUMBER   TO RELEASE_NUMBER
+           MOVE WABAETLF-DPC-NUMBER       TO DPC_NUMBER
+           MOVE WABAETLF-1ER-USO          TO 1ER_USO
+           MOVE WABAETLF-SEMSGTYP         TO SEMSGTYP
+           MOVE WABAETLF-SEMCACCT         TO SEMCACCT
+           MOVE WABAETLF-SEMTCODE         TO SEMTCODE
+           MOVE WABAETLF-SEMTFACC         TO SEMTFACC
+           MOVE WABAETLF-SEMTTACC         TO SEMTTACC
+           MOVE WABAETLF-SEMAMT1          TO SEMAMT1
+           MOVE WABAETLF-SEMAMT2          TO SEMAMT2
+           MOVE WABAETLF-SEMAMT3          TO SEMAMT3
+           MOVE WABAETLF-FIID             TO FIID
+           MOVE WABAETLF-AUTH-CODE        TO AUTH_CODE
+           MOVE WABAETLF-SYS-ID           TO SYS_ID
+           MOVE WABAETLF-TRACE-NO         TO TRACE_NO
+           MOVE WABAETLF-SEMTRDAT         TO SEMTRDAT
+           MOVE WABAETLF-SEMPDAT          TO SEMPDAT
+           MOVE WABAETLF-SEMTRTIM         TO SEMTRTIM
+           MOVE WABAETLF-SEMCOD-TERM      TO SEMCOD_TERM
+           MOVE WABAETLF-SEMCOD-TARJ      TO SEMCOD_TARJ
+           MOVE WABAETLF-SEMCCODE         TO SEMCCODE
+           MOVE WABAETLF-SEMRREV          TO SEMRREV
+           MOVE WABAETLF-ID-CANAL         TO ID_CANAL
+           MOVE WABAETLF-MARCA-IVA        TO MARCA_IVA
+           MOVE WABAETLF-SEMRCARD         TO SEMRCARD
+           MOVE WABAETLF-SEMTRNAD         TO SEMTRNAD
+           MOVE WABAETLF-SEMCITY          TO SEMCITY
+           MOVE WABAETLF-SEMFALEN         TO SEMFALEN
+           MOVE WABAETLF-SEMFANUM-DEB     TO SEMFANUM_DEB
+           MOVE WABAETLF-SEMFANUM-CRED    TO SEMFANUM_CRED
+           MOVE WABAETLF-SEMFANUM-SUC     TO SEMFANUM_SUC
+           MOVE WABAETLF-SEMFANUM-CTA     TO SEMFANUM_CTA
+           MOVE WABAETLF-SEMTALEN         TO SEMTALEN
+           MOVE WABAETLF-SEMTANUM-DEB     TO SEMTANUM_DEB
+           MOVE WABAETLF-SEMTANUM-CRED    TO SEMTANUM_CRED
+           MOVE WABAETLF-SEMTANUM-SUC     TO SEMTANUM_SUC
+           MOVE WABAETLF-SEMTANUM-CTA     TO SEMTANUM_CTA
+           MOVE WABAETLF-SEMTERM-COUNTRY  TO SEMTERM_COUNTRY
+           MOVE WABAETLF-SEMBANC          TO SEMBANC
+           MOVE WABAETLF-SEMFIID          TO SEMFIID
+           MOVE WABAETLF-CBU-DESTINO      TO CBU_DESTINO
+           MOVE WABAETLF-TITULARIDAD      TO TITULARIDAD
+           MOVE WABAETLF-SEMTCOMER        TO SEMTCOMER
+           MOVE WABAETLF-SEMTATMI         TO SEMTATMI
+           MOVE WABAETLF-SEMTRENU         TO SEMTRENU
+           MOVE WABAETLF-SEMBANC-1        TO SEMBANC_1
+           MOVE WABAETLF-TIPO-EXTR        TO TIPO_EXTR
+           MOVE WABAETLF-SEMTIDEP         TO SEMTIDEP
+           MOVE WABAETLF-SEMTIDEB         TO SEMTIDEB
+           MOVE WABAETLF-SEMTIPAG         TO SEMTIPAG
+           MOVE WABAETLF-SEMTITAR         TO SEMTITAR
+           MOVE WABAETLF-NOMBRE-ORIGEN    TO NOMBRE_ORIGEN
+           MOVE WABAETLF-TIP-DEBIN        TO TIP_DEBIN
+
+           IF WABAETLF-TIP-DEBIN = SPACES
+               MOVE WABAETLF-MONEDA-ORIGEN    TO MONEDA_ORIGEN
+               MOVE WABAETLF-SEMIMPO-ORIGINAL TO SEMIMPO_ORIGINAL
+               MOVE WABAETLF-SEMFEFA          TO SEMFEFA
+               MOVE WABAETLF-SEMCOTCO         TO SEMCOTCO
+               MOVE WABAETLF-SEMCOTVE         TO SEMCOTVE
+               MOVE WABAETLF-SEMAMT5          TO SEMAMT5
+               MOVE WABAETLF-NRO-CONTROL      TO NRO_CONTROL
+               MOVE WABAETLF-TRANS-BANCO-RECEPTOR
+                   TO TRANS_BANCO_RECEPTOR
+               MOVE WABAETLF-TRANS-CODIGO-CONCEPTO
+                   TO TRANS_CODIGO_CONCEPTO
+               MOVE WABAETLF-TRANS-DESC-CONCEPTO
+                   TO TRANS_DESC_CONCEPTO
+               MOVE WABAETLF-TRANS-REFERENCIA TO TRANS_REFERENCIA
+               MOVE WABAETLF-SEMNRO-CARGO     TO SEMNRO_CARGO
+               MOVE WABAETLF-PORC-DEVL-CLTE   TO PORC_DEVL_CLTE
+               MOVE WABAETLF-PORC-DEVL-COMER  TO PORC_DEVL_COMER
+               MOVE WABAETLF-RUBRO            TO RUBRO
+               MOVE WABAETLF-BALANCEO         TO BALANCEO
+               MOVE WABAETLF-TIPO-CAJERO      TO TIPO_CAJERO
+           ELSE
+               MOVE WABAETLF-ID-DEBIN         TO ID_DEBIN
+               MOVE WABAETLF-CUIT-BCO-CDOR    TO CUIT_BCO_CDOR
+               MOVE WABAETLF-CBU-BCO-CDOR     TO CBU_BCO_CDOR
+               MOVE WABAETLF-CUIT-BCO-VDOR    TO CUIT_BCO_VDOR
+               MOVE WABAETLF-CBU-BCO-VDOR     TO CBU_BCO_VDOR
+               MOVE WABAETLF-FEC-NEG-COEL     TO FEC_NEG_COEL
+               MOVE WABAETLF-SCORING-DEBIN    TO SCORING_DEBIN
+               MOVE WABAETLF-CPTO-DEBIN       TO CPTO_DEBIN
+               MOVE WABAETLF-DESC-CPTO-DEB    TO DESC_CPTO_DEB
+               MOVE WABAETLF-CORRESP-TITU     TO CORRESP_TITU
+               ADD 1 TO WS-CANT-DEBIN
+           END-IF
+
+           IF WABAETLF-PRODUCT-IND = '04'
+               ADD 1 TO WS-CANT-PTLF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE DETALLE-SEM
+           CLOSE SALIDA-TLF
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET009' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-DEBIN TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET009 - CARGA DE WABAETLF AL STAGE TLF'
+           DISPLAY 'REGISTROS LEIDOS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'REGISTROS TLF ESCRITOS  . . : ' WS-CANT-TLF
+           DISPLAY 'CON PRODUCT-IND = 04 (PTLF) : ' WS-CANT-PTLF
+           DISPLAY 'CON DATOS DEBIN . . . . . . : ' WS-CANT-DEBIN
+           .
