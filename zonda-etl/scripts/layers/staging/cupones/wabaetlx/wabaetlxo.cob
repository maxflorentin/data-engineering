@@ -35,7 +35,7 @@
                    05  :WABAETLF:-PRODUCT-IND       PIC X(02).
                    05  :WABAETLF:-RELEASE-NUMBER    PIC X(02).
                    05  :WABAETLF:-DPC-NUMBER        PIC 9(04).
-                   05  FILLER1                      PIC X(04). --DIF
+                   05  FILLER1                      PIC X(04).
       *        SORTEOS: DE QUIEN ES. BNLC=BANELCO                             0
       *DEBIN-0002-F.
                05  :WABAETLF:-ORIGEN-SORTEO REDEFINES FILLER1.
@@ -135,7 +135,7 @@
                    05  FILLER                   PIC X(02).
 
       * INFORMACION DEL SEGURO
-               03  :WABAETLF:-SEGURO        REDEFINES :WABAETLF:-ORIGL. L.
+               03  :WABAETLF:-SEGURO        REDEFINES :WABAETLF:-ORIGL.
                 05 :WABAETLF:-SEG-TIPO-MOV        PIC X(1).
                 05 :WABAETLF:-SEG-TIPO-SEGURO     PIC X(1).
                 05 :WABAETLF:-SEG-IDENTIFICACION  PIC X(1).
@@ -143,7 +143,7 @@
                 05 FILLER                         PIC X(11).
 
       * MARCAS DE SORTEOS
-               03  :WABAETLF:-PAGOS-SORTEOS REDEFINES :WABAETLF:-ORIGL. L.
+               03  :WABAETLF:-PAGOS-SORTEOS REDEFINES :WABAETLF:-ORIGL.
                 05 :WABAETLF:-SOR-BANELCO         PIC X(1).
                  88  :WABAETLF:-SOR-BANELCO-NO-VIG      VALUE SPACES.
                  88  :WABAETLF:-SOR-BANELCO-PART        VALUE 'P'.
@@ -367,7 +367,7 @@ CM0305         10  :WABAETLF:-BALANCEO          PIC X(01).
       *                                                          600-600
       *    REGISTRO TRAILER
       *
-       01  :WABAETLF:-SEM-REGISTRO-TRAILER.                             ER.
+       01  :WABAETLF:-SEM-REGISTRO-TRAILER.
                03  :WABAETLF:-SEMTYP-TRAILER    PIC X(02).
       *            'FH'    IDENTIFICADOR DEL HEADER
                03  :WABAETLF:-SEMLTH-TRAILER    PIC 9(04).
@@ -407,4 +407,4 @@ CM0305         10  :WABAETLF:-BALANCEO          PIC X(01).
 
       ******************************************************************
       ******************************************************************
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
