@@ -0,0 +1,21 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO......: WASDO20H                                 *
+      * DESCRIPCION.........: HISTORICO NORMALIZADO DE CARTAS DE       *
+      *                       COBRANZA, DERIVADO DE WASDO20-TAB-CARTA  *
+      *                       POR ZET008. UNA FILA POR CARTA ENVIADA   *
+      *                       EN LUGAR DE LAS 10 OCURRENCIAS FIJAS DEL *
+      *                       REGISTRO ORIGEN (QUE DESCARTAN LA CARTA  *
+      *                       MAS ANTIGUA AL LLEGAR A LA ONCEAVA).     *
+      * LONGITUD DE REGISTRO.: 026 CARACTERES                          *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  WASDO20H-REGISTRO.
+           05  WASDO20H-NRO-CUENTA          PIC 9(14).
+           05  WASDO20H-NRO-SECUENCIA       PIC 9(02).
+           05  WASDO20H-COD-CARTA           PIC X(01).
+           05  WASDO20H-FECHA-ULT-CARTA     PIC 9(08).
+           05  WASDO20H-IND-DESBORDE        PIC X(01).
+               88  WASDO20H-HAY-DESBORDE        VALUE 'S'.
+               88  WASDO20H-SIN-DESBORDE        VALUE 'N'.
