@@ -0,0 +1,145 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET008                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : EXPLOTAR TAB-CARTA DE WASDO20 EN UN HISTORICO    *
+      *               NORMALIZADO DE CARTAS DE COBRANZA (WASDO20H),    *
+      *               UNA FILA POR CARTA, PRENDIENDO UN INDICADOR DE   *
+      *               DESBORDE CUANDO CANT-CARTAS-INH LLEGA A 10, EN   *
+      *               LUGAR DE PERDER LA CARTA MAS ANTIGUA EN SILENCIO.*
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET008.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS        ASSIGN TO WASDO20
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-D20.
+
+           SELECT CARTAS-HIST    ASSIGN TO WASDO20H
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS
+           RECORDING MODE IS F.
+           COPY "wasdo20.cob".
+
+       FD  CARTAS-HIST
+           RECORDING MODE IS F.
+           COPY "wasdo20h.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-IDX                    PIC 9(02) COMP.
+
+       01  WS-FS-D20                 PIC XX.
+           88  FS-D20-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-CTAS        PIC X(01) VALUE 'N'.
+               88  EOF-CUENTAS           VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-CUENTAS       PIC 9(09) COMP.
+           05  WS-CANT-CARTAS        PIC 9(09) COMP.
+           05  WS-CANT-DESBORDES     PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-CUENTA THRU 2000-EXIT
+               UNTIL EOF-CUENTAS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUENTAS
+           OPEN OUTPUT CARTAS-HIST
+           .
+
+       2000-LEER-CUENTA.
+           READ CUENTAS
+               AT END
+                   SET EOF-CUENTAS TO TRUE
+               NOT AT END
+                   IF FS-D20-ERROR-LECTURA
+                       DISPLAY 'ZET008 - ERROR DE LECTURA '
+                           'EN WASDO20 - FILE STATUS ' WS-FS-D20
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-CUENTAS
+                   IF CANT-CARTAS-INH OF O20 > 0
+                       PERFORM 2100-EXPLOTAR-CARTA THRU 2100-EXIT
+                           VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > CANT-CARTAS-INH OF O20
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-EXPLOTAR-CARTA - UNA FILA DE HISTORICO POR CARTA ENVIADA *
+      ******************************************************************
+       2100-EXPLOTAR-CARTA.
+           MOVE NRO-CUENTA OF O20      TO WASDO20H-NRO-CUENTA
+           MOVE WS-IDX                 TO WASDO20H-NRO-SECUENCIA
+           MOVE TAB-CARTA OF O20(WS-IDX) TO WASDO20H-COD-CARTA
+           MOVE FECHA-ULT-CARTA OF O20 TO WASDO20H-FECHA-ULT-CARTA
+
+           IF CANT-CARTAS-INH OF O20 = 10
+               SET WASDO20H-HAY-DESBORDE TO TRUE
+               IF WS-IDX = 1
+                   ADD 1 TO WS-CANT-DESBORDES
+               END-IF
+           ELSE
+               SET WASDO20H-SIN-DESBORDE TO TRUE
+           END-IF
+
+           WRITE WASDO20H-REGISTRO
+           ADD 1 TO WS-CANT-CARTAS
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE CUENTAS
+           CLOSE CARTAS-HIST
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET008' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-CUENTAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-DESBORDES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET008 - HISTORICO NORMALIZADO DE TAB-CARTA'
+           DISPLAY 'CUENTAS LEIDAS  . . . . . . : ' WS-CANT-CUENTAS
+           DISPLAY 'CARTAS EXPLOTADAS . . . . . : ' WS-CANT-CARTAS
+           DISPLAY 'CUENTAS CON DESBORDE  . . . : ' WS-CANT-DESBORDES
+           .
