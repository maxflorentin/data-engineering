@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : MDECSUSP                                             *
+      *                                                                *
+      * PREFIJO : :MDECSUSP:                                           *
+      *                                                                *
+      * OBJETIVO: REGISTRO DE SUSPENSO PARA LOS RECHAZOS DEL STAGE     *
+      *           DE MDEC160R (ZET021) POR CANCELACIONES CUYO          *
+      *           TOTAL_CONTABLE NO CIERRA CONTRA LA SUMA DE LOS       *
+      *           IMPORTES DEVUELTOS (IMPDEV_*) MENOS LOS RETENIDOS    *
+      *           (IMPUDEV_*).                                         *
+      *                                                                *
+      * LONGITUD: 200 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :MDECSUSP:-REGISTRO.
+          05 :MDECSUSP:-IDF-CANCELAC       PIC X(24).
+          05 :MDECSUSP:-TOTAL-CONTABLE     PIC 9(13)V9(4).
+          05 :MDECSUSP:-TOTAL-ESPERADO     PIC S9(13)V9(4).
+          05 :MDECSUSP:-DIFERENCIA         PIC S9(13)V9(4).
+          05 :MDECSUSP:-MOTIVO             PIC X(30).
+          05 :MDECSUSP:-FILLER             PIC X(095).
