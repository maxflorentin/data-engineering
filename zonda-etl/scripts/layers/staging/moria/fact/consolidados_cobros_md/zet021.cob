@@ -0,0 +1,291 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET021                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MORIA                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR QUE TOTAL_CONTABLE DE MDEC160R CIERRE    *
+      *               CONTRA LA SUMA DE LOS IMPORTES DEVUELTOS         *
+      *               (IMPDEV_CAPITAL/INTERES/AJUSTE, CON SU SIGNO)    *
+      *               MENOS LOS IMPORTES RETENIDOS (IMPUDEV_TOTAL/     *
+      *               IVA1/IVA2/ING_B/IMP_E), ENVIANDO A SUSPENSO LAS  *
+      *               CANCELACIONES CUYA DIFERENCIA SUPERE LA          *
+      *               TOLERANCIA DE REDONDEO EN LUGAR DE DEJAR QUE     *
+      *               RIO46 RECHACE TODO EL LOTE.                      *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  CORRIGE DOBLE CONTEO EN EL CHECKPOINT: EL     *
+      *                  LOOP DE REPOSICIONAMIENTO RELEE EXACTAMENTE   *
+      *                  WS-CANT-YA-CARGADOS REGISTROS, POR LO QUE     *
+      *                  WS-CANT-SALTEADOS ES SIEMPRE IGUAL A ESE      *
+      *                  MISMO VALOR Y NO UNA CANTIDAD NUEVA - SUMARLO *
+      *                  DE NUEVO EN EL CHECKPOINT DUPLICABA EL AVANCE *
+      *                  PREVIO                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET021.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MORIA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANCELACIONES  ASSIGN TO MDEC160R
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DEC.
+
+           SELECT CANCELAC-OK    ASSIGN TO STGMDEC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUSPENSO       ASSIGN TO SUSMDEC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT     ASSIGN TO CKPT021
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CANCELACIONES
+           RECORDING MODE IS F.
+       01  FD-CANCELAC.
+           COPY "MDEC160R.cob".
+
+       FD  CANCELAC-OK
+           RECORDING MODE IS F.
+       01  FD-CANCELAC-OK.
+           COPY "MDEC160R.cob".
+
+       FD  SUSPENSO
+           RECORDING MODE IS F.
+           COPY "mdecsusp.cob" REPLACING ==:MDECSUSP:== BY ==MDECSUSP==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       FD  CHECKPOINT
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/ckptgen.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-TOLERANCIA             PIC S9(13)V9(4)
+               COMP-3 VALUE 0,01.
+       77  WS-TAMANO-LOTE            PIC 9(05) COMP VALUE 1000.
+
+       01  WS-FS-DEC                 PIC XX.
+           88  FS-DEC-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-CAN         PIC X(01) VALUE 'N'.
+               88  EOF-CANCELACIONES     VALUE 'S'.
+           05  WS-SW-EXISTE-CKPT     PIC X(01) VALUE 'N'.
+               88  EXISTE-CHECKPOINT     VALUE 'S'.
+
+       01  WS-CALCULO.
+           05  WS-IMPDEV-AJUSTE-CON-SIGNO  PIC S9(13)V9(4) COMP-3.
+           05  WS-TOTAL-DEVUELTO           PIC S9(13)V9(4) COMP-3.
+           05  WS-TOTAL-RETENIDO           PIC S9(13)V9(4) COMP-3.
+           05  WS-TOTAL-ESPERADO           PIC S9(13)V9(4) COMP-3.
+           05  WS-DIFERENCIA               PIC S9(13)V9(4) COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-CARGADAS      PIC 9(09) COMP.
+           05  WS-CANT-RECHAZADAS    PIC 9(09) COMP.
+           05  WS-CANT-YA-CARGADOS   PIC 9(09) COMP.
+           05  WS-CANT-SALTEADOS     PIC 9(09) COMP.
+           05  WS-CANT-LOTE          PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-CANCELAC THRU 2000-EXIT
+               UNTIL EOF-CANCELACIONES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+
+           OPEN INPUT  CANCELACIONES
+
+           IF WS-CANT-YA-CARGADOS > 0
+               PERFORM 1200-SALTEAR-CARGADOS THRU 1200-EXIT
+               OPEN EXTEND CANCELAC-OK
+               OPEN EXTEND SUSPENSO
+           ELSE
+               OPEN OUTPUT CANCELAC-OK
+               OPEN OUTPUT SUSPENSO
+           END-IF
+           .
+
+      ******************************************************************
+      *  1100-LEER-CHECKPOINT - RECUPERA LA CANTIDAD YA CARGADA        *
+      ******************************************************************
+       1100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-CANT-YA-CARGADOS
+           OPEN INPUT CHECKPOINT
+           READ CHECKPOINT
+               AT END
+                   SET WS-SW-EXISTE-CKPT TO 'N'
+               NOT AT END
+                   SET EXISTE-CHECKPOINT TO TRUE
+                   MOVE CKPT-GEN-CANT-CARGADOS TO WS-CANT-YA-CARGADOS
+           END-READ
+           CLOSE CHECKPOINT
+           .
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-SALTEAR-CARGADOS - REPOSICIONA CANCELACIONES TRAS UN     *
+      *  RESTART                                                       *
+      ******************************************************************
+       1200-SALTEAR-CARGADOS.
+           PERFORM WS-CANT-YA-CARGADOS TIMES
+               READ CANCELACIONES
+                   AT END
+                       SET EOF-CANCELACIONES TO TRUE
+                   NOT AT END
+                       IF FS-DEC-ERROR-LECTURA
+                           DISPLAY 'ZET021 - ERROR AL '
+                               'REPOSICIONAR MDEC160R - FS ' WS-FS-DEC
+                           STOP RUN
+                       END-IF
+               END-READ
+               ADD 1 TO WS-CANT-SALTEADOS
+           END-PERFORM
+           .
+       1200-EXIT.
+           EXIT.
+
+       2000-LEER-CANCELAC.
+           READ CANCELACIONES
+               AT END
+                   SET EOF-CANCELACIONES TO TRUE
+               NOT AT END
+                   IF FS-DEC-ERROR-LECTURA
+                       DISPLAY 'ZET021 - ERROR DE LECTURA '
+                           'EN MDEC160R - FILE STATUS ' WS-FS-DEC
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-VALIDAR-FOOTING THRU 2100-EXIT
+                   PERFORM 2200-RUTEAR-REGISTRO THRU 2200-EXIT
+                   ADD 1 TO WS-CANT-LOTE
+                   IF WS-CANT-LOTE >= WS-TAMANO-LOTE
+                       PERFORM 2300-COMMIT-CHECKPOINT THRU 2300-EXIT
+                       MOVE 0 TO WS-CANT-LOTE
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-VALIDAR-FOOTING - RECALCULA EL NETO CONTABLE ESPERADO    *
+      ******************************************************************
+       2100-VALIDAR-FOOTING.
+           IF IMPDEV_AJUSTE_SIGNO OF FD-CANCELAC = '-'
+               COMPUTE WS-IMPDEV-AJUSTE-CON-SIGNO =
+                   0 - IMPDEV_AJUSTE OF FD-CANCELAC
+           ELSE
+               MOVE IMPDEV_AJUSTE OF FD-CANCELAC
+                   TO WS-IMPDEV-AJUSTE-CON-SIGNO
+           END-IF
+
+           COMPUTE WS-TOTAL-DEVUELTO =
+               IMPDEV_CAPITAL OF FD-CANCELAC
+             + IMPDEV_INTERES OF FD-CANCELAC
+             + WS-IMPDEV-AJUSTE-CON-SIGNO
+
+           COMPUTE WS-TOTAL-RETENIDO =
+               IMPUDEV_TOTAL OF FD-CANCELAC
+             + IMPUDEV_IVA1  OF FD-CANCELAC
+             + IMPUDEV_IVA2  OF FD-CANCELAC
+             + IMPUDEV_ING_B OF FD-CANCELAC
+             + IMPUDEV_IMP_E OF FD-CANCELAC
+
+           COMPUTE WS-TOTAL-ESPERADO =
+               WS-TOTAL-DEVUELTO - WS-TOTAL-RETENIDO
+
+           COMPUTE WS-DIFERENCIA =
+               WS-TOTAL-ESPERADO - TOTAL_CONTABLE OF FD-CANCELAC
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-RUTEAR-REGISTRO.
+           IF WS-DIFERENCIA >= 0 - WS-TOLERANCIA
+                  AND WS-DIFERENCIA <= WS-TOLERANCIA
+               MOVE MDEC160R OF FD-CANCELAC
+                   TO MDEC160R OF FD-CANCELAC-OK
+               WRITE FD-CANCELAC-OK
+               ADD 1 TO WS-CANT-CARGADAS
+           ELSE
+               MOVE IDF_CANCELAC OF FD-CANCELAC
+                   TO MDECSUSP-IDF-CANCELAC
+               MOVE TOTAL_CONTABLE OF FD-CANCELAC
+                   TO MDECSUSP-TOTAL-CONTABLE
+               MOVE WS-TOTAL-ESPERADO   TO MDECSUSP-TOTAL-ESPERADO
+               MOVE WS-DIFERENCIA       TO MDECSUSP-DIFERENCIA
+               MOVE 'TOTAL_CONTABLE NO CIERRA CON DETALLE'
+                   TO MDECSUSP-MOTIVO
+               WRITE MDECSUSP-REGISTRO
+               ADD 1 TO WS-CANT-RECHAZADAS
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2300-COMMIT-CHECKPOINT - GRABA EL AVANCE PARA UN RESTART      *
+      ******************************************************************
+       2300-COMMIT-CHECKPOINT.
+           MOVE 'ZET021' TO CKPT-GEN-JOB-ID
+           COMPUTE CKPT-GEN-CANT-CARGADOS =
+               WS-CANT-YA-CARGADOS + WS-CANT-LEIDAS
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKPT-GEN-REGISTRO
+           CLOSE CHECKPOINT
+           .
+       2300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           PERFORM 2300-COMMIT-CHECKPOINT THRU 2300-EXIT
+           CLOSE CANCELACIONES
+           CLOSE CANCELAC-OK
+           CLOSE SUSPENSO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET021' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-RECHAZADAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET021 - VALIDACION DE FOOTING EN MDEC160R'
+           DISPLAY 'YA CARGADAS (RESTART) . . : ' WS-CANT-YA-CARGADOS
+           DISPLAY 'SALTEADAS AL REPOSICIONAR : ' WS-CANT-SALTEADOS
+           DISPLAY 'CANCELACIONES LEIDAS  . . : ' WS-CANT-LEIDAS
+           DISPLAY 'CANCELACIONES CARGADAS  . : ' WS-CANT-CARGADAS
+           DISPLAY 'CANCELACIONES A SUSPENSO  : ' WS-CANT-RECHAZADAS
+           .
