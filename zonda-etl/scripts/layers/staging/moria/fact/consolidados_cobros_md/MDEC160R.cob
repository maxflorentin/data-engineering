@@ -55,4 +55,4 @@
            10 IMPUPERC_IVA2             PIC 9(13)V9(4).                
            10 IMPUPERC_ING_B            PIC 9(13)V9(4).                
            10 IMPUPERC_IMP_E            PIC 9(13)V9(4).                
-           10 IMPUPERC_OTRO             PIC 9(13)V9(4).                
\ No newline at end of file
+           10 IMPUPERC_OTRO             PIC 9(13)V9(4).                
