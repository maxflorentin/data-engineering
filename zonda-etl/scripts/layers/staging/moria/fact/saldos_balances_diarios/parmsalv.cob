@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : PARMSALV                                             *
+      *                                                                *
+      * OBJETIVO: TARJETA DE CONTROL DEL STAGE ZET022 CON EL           *
+      *           PORCENTAJE DE TOLERANCIA PARA LA ALERTA DE VARIANZA  *
+      *           SALDO PUNTUAL VS. SALDO PROMEDIO DE                  *
+      *           SALDOS_BALANCES_DIARIOS.                             *
+      *                                                                *
+      * LONGITUD: 010 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  PARM-SALV-REGISTRO.
+           05  PARM-SALV-PORC-TOLER      PIC 9(03)V99.
+           05  PARM-SALV-FILLER          PIC X(05).
