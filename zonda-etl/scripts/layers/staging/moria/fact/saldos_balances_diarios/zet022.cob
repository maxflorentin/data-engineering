@@ -0,0 +1,228 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET022                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MORIA                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : COMPARAR IMPOR-SALDO-MO/ML CONTRA IMPOR-PROME-MO/*
+      *               ML DE SALDOS_BALANCES_DIARIOS Y ALERTAR LAS      *
+      *               CUENTAS CUYA DIVERGENCIA SUPERE EL PORCENTAJE DE *
+      *               TOLERANCIA CONFIGURADO EN LA TARJETA DE CONTROL, *
+      *               EN LUGAR DE ESPERAR A QUE EL PROBLEMA DE FEED O  *
+      *               EL MOVIMIENTO INUSUAL SE DESCUBRA DIAS DESPUES.  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET022.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MORIA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS         ASSIGN TO ODSSAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SAL.
+
+           SELECT PARAMETROS     ASSIGN TO PARMSALV
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE        ASSIGN TO RPSALVAR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALDOS
+           RECORDING MODE IS F.
+           COPY "saldos_balances_diarios.cob".
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "parmsalv.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-ALERTA.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-COD-ENTIDAD            PIC X(04).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-NUM-CUENTA             PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-SALDO-MO               PIC ----------9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PROME-MO               PIC ----------9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PORC-VAR-MO            PIC ----9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-SALDO-ML               PIC ----------9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PROME-ML               PIC ----------9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PORC-VAR-ML            PIC ----9,99.
+           05  FILLER                    PIC X(31) VALUE SPACES.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-SAL                 PIC XX.
+           88  FS-SAL-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-SAL         PIC X(01) VALUE 'N'.
+               88  EOF-SALDOS            VALUE 'S'.
+
+       01  WS-FILTRO.
+           05  WS-FILTRO-PORC-TOLER  PIC 9(03)V99 VALUE 10.
+
+       01  WS-CALCULO.
+           05  WS-DIF-MO             PIC S9(15)V99 COMP-3.
+           05  WS-DIF-ML             PIC S9(15)V99 COMP-3.
+           05  WS-PORC-VAR-MO        PIC S9(05)V99 COMP-3.
+           05  WS-PORC-VAR-ML        PIC S9(05)V99 COMP-3.
+           05  WS-SW-ALERTA          PIC X(01).
+               88  WS-HAY-ALERTA         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-ALERTAS       PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-SALDO THRU 2000-EXIT
+               UNTIL EOF-SALDOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - LEE LA TOLERANCIA DE LA TARJETA DE CONTROL  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-SALV-PORC-TOLER TO WS-FILTRO-PORC-TOLER
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT  SALDOS
+           OPEN OUTPUT REPORTE
+           .
+
+       2000-LEER-SALDO.
+           READ SALDOS
+               AT END
+                   SET EOF-SALDOS TO TRUE
+               NOT AT END
+                   IF FS-SAL-ERROR-LECTURA
+                       DISPLAY 'ZET022 - ERROR DE LECTURA '
+                           'EN ODSSAL - FILE STATUS ' WS-FS-SAL
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-CALCULAR-VARIANZA THRU 2100-EXIT
+                   IF WS-HAY-ALERTA
+                       PERFORM 2200-EMITIR-ALERTA THRU 2200-EXIT
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-CALCULAR-VARIANZA - COMPARA SALDO PUNTUAL VS. PROMEDIO   *
+      ******************************************************************
+       2100-CALCULAR-VARIANZA.
+           MOVE 'N' TO WS-SW-ALERTA
+           MOVE 0   TO WS-PORC-VAR-MO
+           MOVE 0   TO WS-PORC-VAR-ML
+
+           IF ODSSAL-IMPOR-PROME-MO NOT = 0
+               COMPUTE WS-DIF-MO =
+                   ODSSAL-IMPOR-SALDO-MO - ODSSAL-IMPOR-PROME-MO
+               IF WS-DIF-MO < 0
+                   COMPUTE WS-DIF-MO = 0 - WS-DIF-MO
+               END-IF
+               COMPUTE WS-PORC-VAR-MO ROUNDED =
+                   WS-DIF-MO * 100 / ODSSAL-IMPOR-PROME-MO
+               IF WS-PORC-VAR-MO < 0
+                   COMPUTE WS-PORC-VAR-MO = 0 - WS-PORC-VAR-MO
+               END-IF
+               IF WS-PORC-VAR-MO > WS-FILTRO-PORC-TOLER
+                   SET WS-HAY-ALERTA TO TRUE
+               END-IF
+           END-IF
+
+           IF ODSSAL-IMPOR-PROME-ML NOT = 0
+               COMPUTE WS-DIF-ML =
+                   ODSSAL-IMPOR-SALDO-ML - ODSSAL-IMPOR-PROME-ML
+               IF WS-DIF-ML < 0
+                   COMPUTE WS-DIF-ML = 0 - WS-DIF-ML
+               END-IF
+               COMPUTE WS-PORC-VAR-ML ROUNDED =
+                   WS-DIF-ML * 100 / ODSSAL-IMPOR-PROME-ML
+               IF WS-PORC-VAR-ML < 0
+                   COMPUTE WS-PORC-VAR-ML = 0 - WS-PORC-VAR-ML
+               END-IF
+               IF WS-PORC-VAR-ML > WS-FILTRO-PORC-TOLER
+                   SET WS-HAY-ALERTA TO TRUE
+               END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-EMITIR-ALERTA.
+           MOVE SPACES                    TO RL-ALERTA
+           MOVE ODSSAL-COD-ENTIDAD        TO RL-COD-ENTIDAD
+           MOVE ODSSAL-NUM-CUENTA         TO RL-NUM-CUENTA
+           MOVE ODSSAL-IMPOR-SALDO-MO     TO RL-SALDO-MO
+           MOVE ODSSAL-IMPOR-PROME-MO     TO RL-PROME-MO
+           MOVE WS-PORC-VAR-MO            TO RL-PORC-VAR-MO
+           MOVE ODSSAL-IMPOR-SALDO-ML     TO RL-SALDO-ML
+           MOVE ODSSAL-IMPOR-PROME-ML     TO RL-PROME-ML
+           MOVE WS-PORC-VAR-ML            TO RL-PORC-VAR-ML
+
+           WRITE RL-ALERTA
+           ADD 1 TO WS-CANT-ALERTAS
+           .
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE SALDOS
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET022' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-ALERTAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET022 - VARIANZA SALDO PUNTUAL VS. PROMEDIO'
+           DISPLAY 'CUENTAS LEIDAS  . . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'ALERTAS EMITIDAS  . . . . . : ' WS-CANT-ALERTAS
+           .
