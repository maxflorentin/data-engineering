@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : CKPTSALV                                             *
+      *                                                                *
+      * OBJETIVO: PUNTO DE CONTROL (CHECKPOINT) DE LA CARGA DE         *
+      *           SALDOS_BALANCES_DIARIOS (ZET023), CON LA CANTIDAD    *
+      *           DE REGISTROS YA CARGADOS Y LA CLAVE DEL ULTIMO       *
+      *           REGISTRO COMMITEADO, PARA QUE UN RESTART CONTINUE    *
+      *           DESPUES DEL ULTIMO LOTE EN LUGAR DE RECARGAR TODO    *
+      *           EL ARCHIVO DESDE EL INICIO.                          *
+      *                                                                *
+      * LONGITUD: 032 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  CKPT-SALV-REGISTRO.
+           05  CKPT-SALV-CANT-CARGADOS   PIC 9(09) COMP-3.
+           05  CKPT-SALV-ULT-COD-ENTIDAD PIC X(04).
+           05  CKPT-SALV-ULT-NUM-CUENTA  PIC X(12).
+           05  CKPT-SALV-FILLER          PIC X(11).
