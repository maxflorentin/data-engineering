@@ -0,0 +1,215 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET023                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MORIA                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CARGAR SALDOS_BALANCES_DIARIOS A STAGING CON UN  *
+      *               CHECKPOINT DE CANTIDAD DE REGISTROS CARGADOS,    *
+      *               DE MODO QUE SI EL JOB SE CORTA A MITAD DE UN     *
+      *               ARCHIVO GRANDE, UN RESTART SALTEE LOS REGISTROS  *
+      *               YA COMMITEADOS Y CONTINUE DESDE AHI EN LUGAR DE  *
+      *               VOLVER A PROCESAR TODO EL ARCHIVO Y PERDER LA    *
+      *               VENTANA DE ENTREGA A MIS-AMERICA.                *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  RUNLOG-CANT-ENTRADA PASA A SER SALTEADOS +    *
+      *                  CARGADAS (REGISTROS REALMENTE LEIDOS ESTA     *
+      *                  CORRIDA) EN LUGAR DEL CHECKPOINT PREVIO A LA  *
+      *                  CORRIDA, QUE SIEMPRE DIFERIA DE CANT-SALIDA   *
+      * 09/08/2026  EQP  CORRIGE DOBLE CONTEO EN EL CHECKPOINT: EL     *
+      *                  LOOP DE REPOSICIONAMIENTO RELEE EXACTAMENTE   *
+      *                  WS-CANT-YA-CARGADOS REGISTROS, POR LO QUE     *
+      *                  WS-CANT-SALTEADOS ES SIEMPRE IGUAL A ESE      *
+      *                  MISMO VALOR Y NO UNA CANTIDAD NUEVA - SUMARLO *
+      *                  DE NUEVO EN EL CHECKPOINT DUPLICABA EL AVANCE *
+      *                  PREVIO Y HACIA QUE UN RESTART POSTERIOR       *
+      *                  SALTEARA MAS REGISTROS DE LOS REALMENTE       *
+      *                  ESCRITOS EN SALDOS-STG                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET023.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MORIA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS         ASSIGN TO ODSSAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SAL.
+
+           SELECT SALDOS-STG     ASSIGN TO STGSALDO
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT     ASSIGN TO CKPTSALV
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALDOS
+           RECORDING MODE IS F.
+           COPY "saldos_balances_diarios.cob".
+
+       FD  SALDOS-STG
+           RECORDING MODE IS F.
+       01  FD-SALDOS-STG               PIC X(183).
+
+       FD  CHECKPOINT
+           RECORDING MODE IS F.
+           COPY "ckptsalv.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-TAMANO-LOTE            PIC 9(05) COMP VALUE 1000.
+
+       01  WS-FS-SAL                 PIC XX.
+           88  FS-SAL-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-SAL         PIC X(01) VALUE 'N'.
+               88  EOF-SALDOS            VALUE 'S'.
+           05  WS-SW-EXISTE-CKPT     PIC X(01) VALUE 'N'.
+               88  EXISTE-CHECKPOINT     VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-YA-CARGADOS   PIC 9(09) COMP.
+           05  WS-CANT-SALTEADOS     PIC 9(09) COMP.
+           05  WS-CANT-CARGADAS      PIC 9(09) COMP.
+           05  WS-CANT-LOTE          PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CARGAR-SALDO THRU 2000-EXIT
+               UNTIL EOF-SALDOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - LEE EL CHECKPOINT Y POSICIONA LA ENTRADA    *
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+
+           OPEN INPUT SALDOS
+           IF WS-CANT-YA-CARGADOS > 0
+               PERFORM 1200-SALTEAR-CARGADOS THRU 1200-EXIT
+               OPEN EXTEND SALDOS-STG
+           ELSE
+               OPEN OUTPUT SALDOS-STG
+           END-IF
+           .
+
+       1100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-CANT-YA-CARGADOS
+
+           OPEN INPUT CHECKPOINT
+           READ CHECKPOINT
+               AT END
+                   SET WS-SW-EXISTE-CKPT TO 'N'
+               NOT AT END
+                   SET EXISTE-CHECKPOINT TO TRUE
+                   MOVE CKPT-SALV-CANT-CARGADOS TO WS-CANT-YA-CARGADOS
+           END-READ
+           CLOSE CHECKPOINT
+           .
+       1100-EXIT.
+           EXIT.
+
+       1200-SALTEAR-CARGADOS.
+           PERFORM WS-CANT-YA-CARGADOS TIMES
+               READ SALDOS
+                   AT END
+                       SET EOF-SALDOS TO TRUE
+                   NOT AT END
+                       IF FS-SAL-ERROR-LECTURA
+                           DISPLAY 'ZET023 - ERROR DE LECTURA '
+                               'EN ODSSAL - FILE STATUS '
+                               WS-FS-SAL
+                           STOP RUN
+                       END-IF
+               END-READ
+               ADD 1 TO WS-CANT-SALTEADOS
+           END-PERFORM
+           .
+       1200-EXIT.
+           EXIT.
+
+       2000-CARGAR-SALDO.
+           READ SALDOS
+               AT END
+                   SET EOF-SALDOS TO TRUE
+               NOT AT END
+                   IF FS-SAL-ERROR-LECTURA
+                       DISPLAY 'ZET023 - ERROR DE LECTURA '
+                           'EN ODSSAL - FILE STATUS ' WS-FS-SAL
+                       STOP RUN
+                   END-IF
+                   MOVE REGISTRO-ODSSAL TO FD-SALDOS-STG
+                   WRITE FD-SALDOS-STG
+                   ADD 1 TO WS-CANT-CARGADAS
+                   ADD 1 TO WS-CANT-LOTE
+                   IF WS-CANT-LOTE >= WS-TAMANO-LOTE
+                       PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+                       MOVE 0 TO WS-CANT-LOTE
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-COMMIT-CHECKPOINT - GRABA EL CHECKPOINT CADA LOTE        *
+      ******************************************************************
+       2100-COMMIT-CHECKPOINT.
+           COMPUTE CKPT-SALV-CANT-CARGADOS = WS-CANT-YA-CARGADOS
+               + WS-CANT-CARGADAS
+           MOVE ODSSAL-COD-ENTIDAD TO CKPT-SALV-ULT-COD-ENTIDAD
+           MOVE ODSSAL-NUM-CUENTA  TO CKPT-SALV-ULT-NUM-CUENTA
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKPT-SALV-REGISTRO
+           CLOSE CHECKPOINT
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+
+           CLOSE SALDOS
+           CLOSE SALDOS-STG
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET023' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           COMPUTE RUNLOG-CANT-ENTRADA =
+               WS-CANT-SALTEADOS + WS-CANT-CARGADAS
+           MOVE WS-CANT-CARGADAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET023 - CARGA CON CHECKPOINT DE SALDOS_BALANCES'
+           DISPLAY 'REGISTROS YA CARGADOS (RESTART) . : '
+               WS-CANT-YA-CARGADOS
+           DISPLAY 'REGISTROS SALTEADOS AL REPOSICIONAR : '
+               WS-CANT-SALTEADOS
+           DISPLAY 'REGISTROS CARGADOS ESTA CORRIDA . . : '
+               WS-CANT-CARGADAS
+           .
