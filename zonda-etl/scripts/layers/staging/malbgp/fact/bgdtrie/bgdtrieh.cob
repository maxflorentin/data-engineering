@@ -0,0 +1,34 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO......: BGDTRIEH                                 *
+      * DESCRIPCION.........: FACT DE VINCULACION IPF/MOVIMIENTO,      *
+      *                       DERIVADA DE BGDTRIE POR ZET017. UNA FILA *
+      *                       POR RELACION CCC_IPF-NUMER_MOV, CON LA   *
+      *                       CLAVE COMPUESTA (ENTIDAD/CENTRO_ALTA/    *
+      *                       CUENTA/SECUENCIA/SECUENCIA_REN) YA       *
+      *                       ARMADA Y EL INDICADOR DE CUENTA ASOCIADA *
+      *                       DECODIFICADO, PARA CONSULTAR EL          *
+      *                       HISTORICO DE MOVIMIENTOS DE UN PLAZO     *
+      *                       FIJO SIN RE-DERIVARLO DEL LAYOUT PACKED. *
+      * LONGITUD DE REGISTRO.: 111 CARACTERES                          *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  BGDTRIEH-REGISTRO.
+           05  BGDTRIEH-CCC-IPF.
+               10  BGDTRIEH-ENTIDAD         PIC X(04).
+               10  BGDTRIEH-CENTRO-ALTA     PIC X(04).
+               10  BGDTRIEH-CUENTA          PIC X(12).
+               10  BGDTRIEH-SECUENCIA       PIC 9(05).
+               10  BGDTRIEH-SECUENCIA-REN   PIC 9(05).
+           05  BGDTRIEH-NUMER-MOV           PIC 9(09).
+           05  BGDTRIEH-IND-CTA-ASO         PIC X(01).
+               88  BGDTRIEH-EXISTE-ASO          VALUE 'S'.
+               88  BGDTRIEH-NO-EXISTE-ASO       VALUE 'N'.
+           05  BGDTRIEH-DESC-CTA-ASO        PIC X(20).
+           05  BGDTRIEH-CODIGO              PIC X(04).
+           05  BGDTRIEH-CONCEPTO            PIC X(04).
+           05  BGDTRIEH-FEC-OPERA           PIC X(10).
+           05  BGDTRIEH-FEC-VALOR           PIC X(10).
+           05  BGDTRIEH-IMPORTE             PIC S9(13)V9(2) COMP-3.
+           05  BGDTRIEH-DIVISA              PIC X(03).
