@@ -0,0 +1,150 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET017                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGP                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : DERIVAR DE BGDTRIE UNA FACT DE VINCULACION       *
+      *               IPF/MOVIMIENTO (BGDTRIEH) CON LA CLAVE CCC/IPF   *
+      *               (ENTIDAD/CENTRO_ALTA/CUENTA/SECUENCIA/           *
+      *               SECUENCIA_REN) YA COMPUESTA Y EL INDICADOR       *
+      *               IND_CTA_ASO DECODIFICADO EN UN 88-LEVEL REAL Y   *
+      *               UNA DESCRIPCION LEGIBLE, PARA QUE EL HISTORICO   *
+      *               DE MOVIMIENTOS DE UN PLAZO FIJO SE PUEDA         *
+      *               CONSULTAR SIN RE-DERIVARLO DEL LAYOUT PACKED.    *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET017.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELACION-RIE   ASSIGN TO BGDTRIE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RIE.
+
+           SELECT VINCULO-HIST   ASSIGN TO BGDTRIEH
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELACION-RIE
+           RECORDING MODE IS F.
+       01  FD-RIE.
+           COPY "bgdtrie.cob".
+
+       FD  VINCULO-HIST
+           RECORDING MODE IS F.
+           COPY "bgdtrieh.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-RIE                 PIC XX.
+           88  FS-RIE-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-RIE         PIC X(01) VALUE 'N'.
+               88  EOF-RELACION-RIE      VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-CON-ASO       PIC 9(09) COMP.
+           05  WS-CANT-SIN-ASO       PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-RELACION THRU 2000-EXIT
+               UNTIL EOF-RELACION-RIE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RELACION-RIE
+           OPEN OUTPUT VINCULO-HIST
+           .
+
+       2000-LEER-RELACION.
+           READ RELACION-RIE
+               AT END
+                   SET EOF-RELACION-RIE TO TRUE
+               NOT AT END
+                   IF FS-RIE-ERROR-LECTURA
+                       DISPLAY 'ZET017 - ERROR DE LECTURA '
+                           'EN BGDTRIE - FILE STATUS ' WS-FS-RIE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-DERIVAR-VINCULO THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-DERIVAR-VINCULO - ARMA LA FILA DE VINCULO IPF/MOVIMIENTO *
+      ******************************************************************
+       2100-DERIVAR-VINCULO.
+           MOVE ENTIDAD OF FD-RIE       TO BGDTRIEH-ENTIDAD
+           MOVE CENTRO_ALTA OF FD-RIE   TO BGDTRIEH-CENTRO-ALTA
+           MOVE CUENTA OF FD-RIE        TO BGDTRIEH-CUENTA
+           MOVE SECUENCIA OF FD-RIE     TO BGDTRIEH-SECUENCIA
+           MOVE SECUENCIA_REN OF FD-RIE TO BGDTRIEH-SECUENCIA-REN
+           MOVE NUMER_MOV OF FD-RIE     TO BGDTRIEH-NUMER-MOV
+           MOVE IND_CTA_ASO OF FD-RIE   TO BGDTRIEH-IND-CTA-ASO
+           MOVE CODIGO OF FD-RIE        TO BGDTRIEH-CODIGO
+           MOVE CONCEPTO OF FD-RIE      TO BGDTRIEH-CONCEPTO
+           MOVE FEC_OPERA OF FD-RIE     TO BGDTRIEH-FEC-OPERA
+           MOVE FEC_VALOR OF FD-RIE     TO BGDTRIEH-FEC-VALOR
+           MOVE IMPORTE OF FD-RIE       TO BGDTRIEH-IMPORTE
+           MOVE DIVISA OF FD-RIE        TO BGDTRIEH-DIVISA
+
+           IF BGDTRIEH-EXISTE-ASO
+               MOVE 'EXISTE CUENTA ASOCIADA' TO BGDTRIEH-DESC-CTA-ASO
+               ADD 1 TO WS-CANT-CON-ASO
+           ELSE
+               MOVE 'SIN CUENTA ASOCIADA'    TO BGDTRIEH-DESC-CTA-ASO
+               ADD 1 TO WS-CANT-SIN-ASO
+           END-IF
+
+           WRITE BGDTRIEH-REGISTRO
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE RELACION-RIE
+           CLOSE VINCULO-HIST
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET017' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SIN-ASO TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET017 - VINCULO IPF/MOVIMIENTO NORMALIZADO'
+           DISPLAY 'RELACIONES LEIDAS . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'CON CUENTA ASOCIADA . . . . : ' WS-CANT-CON-ASO
+           DISPLAY 'SIN CUENTA ASOCIADA . . . . : ' WS-CANT-SIN-ASO
+           .
