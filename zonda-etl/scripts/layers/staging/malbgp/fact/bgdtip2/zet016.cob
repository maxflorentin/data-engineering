@@ -0,0 +1,309 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET016                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGP                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : SIMULADOR DE PRECANCELACION DE PLAZO FIJO.       *
+      *               CRUZA BGDTIP2 (IND_PRE_CANCEL/PLZ_MIN_CANCEL/    *
+      *               POR_PENALIZ) CONTRA EL SALDO Y PLAZO VIGENTE     *
+      *               DE BGTCIPF (IPF_SALDO_INICIAL/IPF_PLAZO) POR     *
+      *               ENTIDAD/CENTRO_ALTA/CUENTA/SECUENCIA/SECUENCIA_  *
+      *               REN, Y CALCULA LA PENALIDAD Y EL NETO A PAGAR SI *
+      *               EL CLIENTE PRECANCELA HOY, PARA QUE EL CALL      *
+      *               CENTER DEJE DE HACER ESA CUENTA A MANO.          *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET016.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAZOS-IP2      ASSIGN TO BGDTIP2
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CERTIF-IPF      ASSIGN TO BGTCIPF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT IP2-WORK        ASSIGN TO WBGPIP2
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT IPF-WORK        ASSIGN TO WBGPIPF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-IP2        ASSIGN TO SRTBGIP2.
+           SELECT SORT-IPF        ASSIGN TO SRTBGIPF.
+
+           SELECT REPORTE         ASSIGN TO RPBGPPREC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAZOS-IP2
+           RECORDING MODE IS F.
+       01  FD-IP2.
+           COPY "bgdtip2.cob".
+
+       FD  CERTIF-IPF
+           RECORDING MODE IS F.
+       01  FD-IPF.
+           COPY "../bgtcipf/bgtcipf.cob".
+
+       SD  SORT-IP2.
+       01  SD-IP2.
+           COPY "bgdtip2.cob".
+
+       SD  SORT-IPF.
+       01  SD-IPF.
+           COPY "../bgtcipf/bgtcipf.cob".
+
+       FD  IP2-WORK
+           RECORDING MODE IS F.
+       01  FD-IP2-WORK.
+           COPY "bgdtip2.cob".
+
+       FD  IPF-WORK
+           RECORDING MODE IS F.
+       01  FD-IPF-WORK.
+           COPY "../bgtcipf/bgtcipf.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(100).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-IP2.
+           05  WS-CK-IP2-ENTIDAD     PIC X(04).
+           05  WS-CK-IP2-CENTRO      PIC X(04).
+           05  WS-CK-IP2-CUENTA      PIC X(12).
+           05  WS-CK-IP2-SECUENCIA   PIC 9(05).
+           05  WS-CK-IP2-SECREN      PIC 9(05).
+
+       01  WS-CLAVE-IPF.
+           05  WS-CK-IPF-ENTIDAD     PIC X(04).
+           05  WS-CK-IPF-CENTRO      PIC X(04).
+           05  WS-CK-IPF-CUENTA      PIC X(12).
+           05  WS-CK-IPF-SECUENCIA   PIC 9(05).
+           05  WS-CK-IPF-SECREN      PIC 9(05).
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-IP2         PIC X(01) VALUE 'N'.
+               88  EOF-PLAZOS-IP2        VALUE 'S'.
+           05  WS-SW-EOF-IPF         PIC X(01) VALUE 'N'.
+               88  EOF-CERTIF-IPF        VALUE 'S'.
+
+       01  WS-CALCULOS.
+           05  WS-PENALIDAD          PIC S9(13)V99 COMP-3.
+           05  WS-NETO               PIC S9(13)V99 COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-IP2           PIC 9(09) COMP.
+           05  WS-CANT-IPF           PIC 9(09) COMP.
+           05  WS-CANT-SIMULADAS     PIC 9(09) COMP.
+           05  WS-CANT-NO-PRECANC    PIC 9(09) COMP.
+           05  WS-CANT-IP2-SIN-IPF   PIC 9(09) COMP.
+
+       01  RL-SIMULACION.
+           05  FILLER                PIC X(08) VALUE 'PRECANC:'.
+           05  RL-SI-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-SI-SALDO           PIC ----------9,99.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-SI-POR-PENALIZ     PIC ----9,99999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-SI-PENALIDAD       PIC ----------9,99.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-SI-NETO            PIC ----------9,99.
+           05  FILLER                PIC X(30) VALUE SPACES.
+
+       01  RL-NO-PRECANC.
+           05  FILLER                PIC X(24)
+               VALUE 'NO PRECANCELABLE CUENTA:'.
+           05  RL-NP-CUENTA          PIC X(12).
+           05  FILLER                PIC X(64) VALUE SPACES.
+
+       01  RL-IP2-SIN-IPF.
+           05  FILLER                PIC X(28)
+               VALUE 'CONFIG IP2 SIN CERTIF IPF: '.
+           05  RL-SF-CUENTA          PIC X(12).
+           05  FILLER                PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-IP2 = HIGH-VALUES
+                 AND WS-CLAVE-IPF = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - ORDENA AMBOS ARCHIVOS POR ENTIDAD/CENTRO/   *
+      *  CUENTA/SECUENCIA/SECUENCIA_REN                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-IP2
+               ON ASCENDING KEY ENTIDAD OF SD-IP2
+               ON ASCENDING KEY CENTRO_ALTA OF SD-IP2
+               ON ASCENDING KEY CUENTA OF SD-IP2
+               ON ASCENDING KEY SECUENCIA OF SD-IP2
+               ON ASCENDING KEY SECUENCIA_REN OF SD-IP2
+               USING PLAZOS-IP2
+               GIVING IP2-WORK
+
+           SORT SORT-IPF
+               ON ASCENDING KEY IPF_ENTIDAD OF SD-IPF
+               ON ASCENDING KEY IPF_CENTRO_ALTA OF SD-IPF
+               ON ASCENDING KEY IPF_CUENTA OF SD-IPF
+               ON ASCENDING KEY IPF_SECUENCIA OF SD-IPF
+               ON ASCENDING KEY IPF_SECUENCIA_REN OF SD-IPF
+               USING CERTIF-IPF
+               GIVING IPF-WORK
+
+           OPEN INPUT  IP2-WORK
+           OPEN INPUT  IPF-WORK
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-IP2
+           PERFORM 2200-LEER-IPF
+           .
+
+       2100-LEER-IP2.
+           READ IP2-WORK
+               AT END
+                   SET EOF-PLAZOS-IP2 TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-IP2
+               NOT AT END
+                   ADD 1 TO WS-CANT-IP2
+                   MOVE ENTIDAD OF FD-IP2-WORK
+                       TO WS-CK-IP2-ENTIDAD
+                   MOVE CENTRO_ALTA OF FD-IP2-WORK
+                       TO WS-CK-IP2-CENTRO
+                   MOVE CUENTA OF FD-IP2-WORK
+                       TO WS-CK-IP2-CUENTA
+                   MOVE SECUENCIA     OF FD-IP2-WORK
+                       TO WS-CK-IP2-SECUENCIA
+                   MOVE SECUENCIA_REN OF FD-IP2-WORK
+                       TO WS-CK-IP2-SECREN
+           END-READ
+           .
+
+       2200-LEER-IPF.
+           READ IPF-WORK
+               AT END
+                   SET EOF-CERTIF-IPF TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-IPF
+               NOT AT END
+                   ADD 1 TO WS-CANT-IPF
+                   MOVE IPF_ENTIDAD       OF FD-IPF-WORK
+                       TO WS-CK-IPF-ENTIDAD
+                   MOVE IPF_CENTRO_ALTA   OF FD-IPF-WORK
+                       TO WS-CK-IPF-CENTRO
+                   MOVE IPF_CUENTA        OF FD-IPF-WORK
+                       TO WS-CK-IPF-CUENTA
+                   MOVE IPF_SECUENCIA     OF FD-IPF-WORK
+                       TO WS-CK-IPF-SECUENCIA
+                   MOVE IPF_SECUENCIA_REN OF FD-IPF-WORK
+                       TO WS-CK-IPF-SECREN
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-MATCH-MERGE - CRUCE POR CLAVE COMPUESTA                  *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-IP2 = WS-CLAVE-IPF
+                   PERFORM 3100-SIMULAR-PRECANCEL THRU 3100-EXIT
+                   PERFORM 2100-LEER-IP2
+                   PERFORM 2200-LEER-IPF
+               WHEN WS-CLAVE-IP2 < WS-CLAVE-IPF
+                   PERFORM 3200-IP2-SIN-IPF THRU 3200-EXIT
+                   PERFORM 2100-LEER-IP2
+               WHEN OTHER
+                   PERFORM 2200-LEER-IPF
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-SIMULAR-PRECANCEL.
+           IF IND_PRE_CANCEL OF FD-IP2-WORK = 'S'
+               COMPUTE WS-PENALIDAD ROUNDED =
+                   IPF_SALDO_INICIAL OF FD-IPF-WORK
+                 * POR_PENALIZ       OF FD-IP2-WORK / 100
+
+               COMPUTE WS-NETO ROUNDED =
+                   IPF_SALDO_INICIAL OF FD-IPF-WORK - WS-PENALIDAD
+
+               MOVE SPACES               TO RL-SIMULACION
+               MOVE CUENTA OF FD-IP2-WORK TO RL-SI-CUENTA
+               MOVE IPF_SALDO_INICIAL OF FD-IPF-WORK TO RL-SI-SALDO
+               MOVE POR_PENALIZ OF FD-IP2-WORK TO RL-SI-POR-PENALIZ
+               MOVE WS-PENALIDAD         TO RL-SI-PENALIDAD
+               MOVE WS-NETO              TO RL-SI-NETO
+               WRITE RP-LINEA FROM RL-SIMULACION
+               ADD 1 TO WS-CANT-SIMULADAS
+           ELSE
+               MOVE SPACES TO RL-NO-PRECANC
+               MOVE CUENTA OF FD-IP2-WORK TO RL-NP-CUENTA
+               WRITE RP-LINEA FROM RL-NO-PRECANC
+               ADD 1 TO WS-CANT-NO-PRECANC
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-IP2-SIN-IPF.
+           MOVE SPACES TO RL-IP2-SIN-IPF
+           MOVE CUENTA OF FD-IP2-WORK TO RL-SF-CUENTA
+           WRITE RP-LINEA FROM RL-IP2-SIN-IPF
+           ADD 1 TO WS-CANT-IP2-SIN-IPF
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE IP2-WORK
+           CLOSE IPF-WORK
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET016' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-IP2 TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-IP2-SIN-IPF TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET016 - SIMULADOR PRECANCELACION PLAZO FIJO'
+           DISPLAY 'REGISTROS BGDTIP2 . . . . . : ' WS-CANT-IP2
+           DISPLAY 'REGISTROS BGTCIPF . . . . . : ' WS-CANT-IPF
+           DISPLAY 'PRECANCELACIONES SIMULADAS  : ' WS-CANT-SIMULADAS
+           DISPLAY 'CERTIFICADOS NO PRECANCELAB.: ' WS-CANT-NO-PRECANC
+           DISPLAY 'CONFIG IP2 SIN CERTIF IPF . : ' WS-CANT-IP2-SIN-IPF
+           .
