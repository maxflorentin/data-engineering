@@ -0,0 +1,287 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET018                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGP                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : UNIR WABGPPER (TITULARES/PARTICIPES DEL PLAZO    *
+      *               FIJO) CON BGTCIPF (SALDO Y PLAZO DEL CERTIFICADO)*
+      *               POR LA CLAVE COMPLETA DEL CERTIFICADO (ENTIDAD/  *
+      *               CENTRO_ALTA/CUENTA/SECUENCIA/SECUENCIA_REN) PARA *
+      *               PRODUCIR UN REPORTE DE POSICION A NIVEL TITULAR, *
+      *               UNA LINEA POR CADA PARTICIPE DE CADA CERTIFICADO *
+      *               CON EL SALDO Y PLAZO DE LA IPF QUE LE CORRESPONDE*
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  3000-PROCESAR-MERGE AVANZA BGTCIPF LLAMANDO   *
+      *                  A 2200-LEER-IPF THRU 2200-EXIT UNTIL EN LUGAR *
+      *                  DE UN PERFORM UNTIL...END-PERFORM ANIDADO,    *
+      *                  PARA ALINEARSE CON EL RESTO DE LA FLOTA       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET018.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTICIPES-PER  ASSIGN TO WABGPPER
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CERTIF-IPF      ASSIGN TO BGTCIPF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-PER        ASSIGN TO SORTPER.
+           SELECT SORT-IPF        ASSIGN TO SORTIPF.
+
+           SELECT REPORTE         ASSIGN TO RPBGPPOS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTICIPES-PER
+           RECORDING MODE IS F.
+       01  FD-PER.
+           COPY "wabgpper.cob".
+
+       FD  CERTIF-IPF
+           RECORDING MODE IS F.
+       01  FD-IPF.
+           COPY "../bgtcipf/bgtcipf.cob".
+
+       SD  SORT-PER.
+       01  SD-PER.
+           COPY "wabgpper.cob"
+               REPLACING ==WABGPPER== BY ==SD-PER-REC==.
+
+       SD  SORT-IPF.
+       01  SD-IPF.
+           COPY "../bgtcipf/bgtcipf.cob"
+               REPLACING ==IPF== BY ==SD-IPF-REC==.
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-REPORTE                   PIC X(133).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-PER.
+           05  WS-CP-ENTIDAD             PIC X(04).
+           05  WS-CP-CENTRO              PIC X(04).
+           05  WS-CP-CUENTA              PIC X(12).
+           05  WS-CP-SECUENCIA           PIC 9(05).
+           05  WS-CP-SECREN              PIC 9(05).
+
+       01  WS-CLAVE-IPF.
+           05  WS-CI-ENTIDAD             PIC X(04).
+           05  WS-CI-CENTRO              PIC X(04).
+           05  WS-CI-CUENTA              PIC X(12).
+           05  WS-CI-SECUENCIA           PIC 9(05).
+           05  WS-CI-SECREN              PIC 9(05).
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-PER             PIC X(01) VALUE 'N'.
+               88  EOF-SORT-PER              VALUE 'S'.
+           05  WS-SW-EOF-IPF             PIC X(01) VALUE 'N'.
+               88  EOF-SORT-IPF              VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-PER-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-IPF-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-POSICIONES        PIC 9(09) COMP.
+           05  WS-CANT-PER-SIN-IPF       PIC 9(09) COMP.
+
+       01  RL-POSICION.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-CUENTA               PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-SECUENCIA            PIC 9(05).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-SECREN               PIC 9(05).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-NUP                  PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-APELLIDO             PIC X(20).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-NOMBRE               PIC X(40).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-CALPAR               PIC X(02).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-ORDPAR               PIC 9(03).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-SALDO                PIC ----------9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-P-PLAZO                PIC ----9.
+           05  FILLER                    PIC X(11) VALUE SPACES.
+
+       01  RL-SIN-IPF.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-X-CUENTA               PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-X-NUP                  PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-X-TEXTO                PIC X(40)
+               VALUE 'TITULAR SIN CERTIFICADO IPF ASOCIADO'.
+           05  FILLER                    PIC X(69) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-PER
+               ON ASCENDING KEY ENTIDAD OF SD-PER-REC
+               ON ASCENDING KEY CENTRO_ALTA OF SD-PER-REC
+               ON ASCENDING KEY CUENTA OF SD-PER-REC
+               ON ASCENDING KEY SECUENCIA OF SD-PER-REC
+               ON ASCENDING KEY SECUENCIA_REN OF SD-PER-REC
+               USING PARTICIPES-PER
+               GIVING PARTICIPES-PER
+           SORT SORT-IPF
+               ON ASCENDING KEY IPF_ENTIDAD OF SD-IPF-REC
+               ON ASCENDING KEY IPF_CENTRO_ALTA OF SD-IPF-REC
+               ON ASCENDING KEY IPF_CUENTA OF SD-IPF-REC
+               ON ASCENDING KEY IPF_SECUENCIA OF SD-IPF-REC
+               ON ASCENDING KEY IPF_SECUENCIA_REN OF SD-IPF-REC
+               USING CERTIF-IPF
+               GIVING CERTIF-IPF
+           PERFORM 2000-ABRIR-MERGE
+           PERFORM 3000-PROCESAR-MERGE THRU 3000-EXIT
+               UNTIL EOF-SORT-PER
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           CONTINUE
+           .
+
+       2000-ABRIR-MERGE.
+           OPEN INPUT  PARTICIPES-PER
+           OPEN INPUT  CERTIF-IPF
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-PER THRU 2100-EXIT
+           PERFORM 2200-LEER-IPF THRU 2200-EXIT
+           .
+
+       2100-LEER-PER.
+           READ PARTICIPES-PER
+               AT END
+                   SET EOF-SORT-PER TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-PER-LEIDOS
+                   MOVE ENTIDAD OF FD-PER       TO WS-CP-ENTIDAD
+                   MOVE CENTRO_ALTA OF FD-PER    TO WS-CP-CENTRO
+                   MOVE CUENTA OF FD-PER         TO WS-CP-CUENTA
+                   MOVE SECUENCIA OF FD-PER      TO WS-CP-SECUENCIA
+                   MOVE SECUENCIA_REN OF FD-PER  TO WS-CP-SECREN
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-LEER-IPF.
+           READ CERTIF-IPF
+               AT END
+                   SET EOF-SORT-IPF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-IPF-LEIDOS
+                   MOVE IPF_ENTIDAD OF FD-IPF        TO WS-CI-ENTIDAD
+                   MOVE IPF_CENTRO_ALTA OF FD-IPF     TO WS-CI-CENTRO
+                   MOVE IPF_CUENTA OF FD-IPF          TO WS-CI-CUENTA
+                   MOVE IPF_SECUENCIA OF FD-IPF        TO
+                       WS-CI-SECUENCIA
+                   MOVE IPF_SECUENCIA_REN OF FD-IPF    TO
+                       WS-CI-SECREN
+           END-READ
+           .
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-PROCESAR-MERGE - RECORRE PARTICIPES BUSCANDO SU IPF      *
+      ******************************************************************
+       3000-PROCESAR-MERGE.
+           PERFORM 2200-LEER-IPF THRU 2200-EXIT
+               UNTIL EOF-SORT-IPF
+                   OR WS-CLAVE-IPF NOT < WS-CLAVE-PER
+
+           IF NOT EOF-SORT-IPF AND WS-CLAVE-IPF = WS-CLAVE-PER
+               PERFORM 3100-EMITIR-POSICION THRU 3100-EXIT
+           ELSE
+               PERFORM 3200-EMITIR-SIN-IPF THRU 3200-EXIT
+           END-IF
+
+           PERFORM 2100-LEER-PER THRU 2100-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-EMITIR-POSICION.
+           MOVE SPACES               TO RL-POSICION
+           MOVE CUENTA OF FD-PER     TO RL-P-CUENTA
+           MOVE SECUENCIA OF FD-PER  TO RL-P-SECUENCIA
+           MOVE SECUENCIA_REN OF FD-PER TO RL-P-SECREN
+           MOVE NUP OF FD-PER        TO RL-P-NUP
+           MOVE APELLIDO OF FD-PER   TO RL-P-APELLIDO
+           MOVE NOMBRE OF FD-PER     TO RL-P-NOMBRE
+           MOVE CALPAR OF FD-PER     TO RL-P-CALPAR
+           MOVE ORDPAR OF FD-PER     TO RL-P-ORDPAR
+           MOVE IPF_SALDO_INICIAL OF FD-IPF TO RL-P-SALDO
+           MOVE IPF_PLAZO OF FD-IPF  TO RL-P-PLAZO
+
+           WRITE RL-REPORTE FROM RL-POSICION
+           ADD 1 TO WS-CANT-POSICIONES
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-EMITIR-SIN-IPF.
+           MOVE SPACES            TO RL-SIN-IPF
+           MOVE CUENTA OF FD-PER  TO RL-X-CUENTA
+           MOVE NUP OF FD-PER     TO RL-X-NUP
+
+           WRITE RL-REPORTE FROM RL-SIN-IPF
+           ADD 1 TO WS-CANT-PER-SIN-IPF
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE PARTICIPES-PER
+           CLOSE CERTIF-IPF
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET018' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-PER-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-PER-SIN-IPF TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET018 - POSICION DE TITULARES DE PLAZO FIJO'
+           DISPLAY 'PARTICIPES LEIDOS . . . . . : ' WS-CANT-PER-LEIDOS
+           DISPLAY 'CERTIFICADOS IPF LEIDOS . . : ' WS-CANT-IPF-LEIDOS
+           DISPLAY 'POSICIONES EMITIDAS . . . . : ' WS-CANT-POSICIONES
+           DISPLAY 'PARTICIPES SIN IPF  . . . . : '
+               WS-CANT-PER-SIN-IPF
+           .
