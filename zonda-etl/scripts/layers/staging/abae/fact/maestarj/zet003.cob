@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET003                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : REPORTE DIARIO DE EMBUDO DE RENOVACIONES,        *
+      *               CONTANDO TARJETAS DE MAESTARJ POR CADA ESTADO    *
+      *               DE ESTADO-RENOV (SEL/PED/ROB/RCH/USO/DES) EN EL  *
+      *               DIA DE FEC-ESTADO-RENOV, CON ALERTA CUANDO LA    *
+      *               BOLSA DE RECHAZADAS (RCH) SUPERA UN UMBRAL.      *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REEMPLAZA GO TO 2100-EXIT POR IF ESTRUCTURADO *
+      *                  EN 2100-CLASIFICA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET003.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS  ASSIGN TO MAESTARJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TARJ.
+
+           SELECT REPORTE-FUNNEL ASSIGN TO RPRENOV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TARJETAS
+           RECORDING MODE IS F.
+       01  FD-TARJETA.
+           COPY "maestarj.cob" REPLACING ==:ZOECTAR:== BY ==ZOECTAR==.
+
+       FD  REPORTE-FUNNEL.
+       01  LINEA-REPORTE             PIC X(080).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+      * UMBRAL DE ALERTA DE RECHAZADAS DEL DIA DE PROCESO
+       77  WS-UMBRAL-RCH             PIC 9(09) COMP VALUE 100.
+       01  WS-FECHA-PROCESO          PIC 9(08).
+
+       01  WS-FS-TARJ                PIC XX.
+           88  FS-TARJ-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-TARJETAS          VALUE 'S'.
+
+       01  TABLA-ESTADOS.
+           05  TB-ESTADO-ENTRY OCCURS 6 TIMES
+                   INDEXED BY TB-IDX.
+               10  TB-ESTADO-COD     PIC X(01).
+               10  TB-ESTADO-DESC    PIC X(24).
+               10  TB-ESTADO-CANT    PIC 9(09) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-DEL-DIA       PIC 9(09) COMP.
+
+       01  WS-LINEA-DETALLE.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WSL-DESC              PIC X(24).
+           05  WSL-CANTIDAD          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WSL-ALERTA            PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-TARJETA THRU 2000-EXIT
+               UNTIL EOF-TARJETAS
+           PERFORM 8000-EMITIR-REPORTE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           MOVE 'S' TO TB-ESTADO-COD(1)
+           MOVE 'SELECCIONADA PARA RENOVAR' TO TB-ESTADO-DESC(1)
+           MOVE 'P' TO TB-ESTADO-COD(2)
+           MOVE 'PEDIDO DE RENOVACION    ' TO TB-ESTADO-DESC(2)
+           MOVE 'R' TO TB-ESTADO-COD(3)
+           MOVE 'REINTENTO POR ROBO      ' TO TB-ESTADO-DESC(3)
+           MOVE 'X' TO TB-ESTADO-COD(4)
+           MOVE 'RECHAZADA               ' TO TB-ESTADO-DESC(4)
+           MOVE 'U' TO TB-ESTADO-COD(5)
+           MOVE 'RENOVADA EN USO         ' TO TB-ESTADO-DESC(5)
+           MOVE 'D' TO TB-ESTADO-COD(6)
+           MOVE 'RENOVACION DESTRUIDA    ' TO TB-ESTADO-DESC(6)
+
+           OPEN INPUT  TARJETAS
+           OPEN OUTPUT REPORTE-FUNNEL
+           PERFORM 2000-LEER-TARJETA THRU 2000-EXIT
+           .
+
+       2000-LEER-TARJETA.
+           READ TARJETAS
+               AT END
+                   SET EOF-TARJETAS TO TRUE
+               NOT AT END
+                   IF FS-TARJ-ERROR-LECTURA
+                       DISPLAY 'ZET003 - ERROR DE LECTURA '
+                           'EN MAESTARJ - FILE STATUS ' WS-FS-TARJ
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-CLASIFICA THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-CLASIFICA.
+           IF ZOECTAR-FEC-ESTADO-RENOV = WS-FECHA-PROCESO
+               ADD 1 TO WS-CANT-DEL-DIA
+
+               SET TB-IDX TO 1
+               SEARCH TB-ESTADO-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN TB-ESTADO-COD(TB-IDX) = ZOECTAR-ESTADO-RENOV
+                       ADD 1 TO TB-ESTADO-CANT(TB-IDX)
+               END-SEARCH
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       8000-EMITIR-REPORTE.
+           MOVE 'EMBUDO DE RENOVACIONES - MAESTARJ (DIA DE PROCESO)'
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+
+           PERFORM 8100-EMITIR-LINEA THRU 8100-EXIT
+               VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 6
+           .
+
+       8100-EMITIR-LINEA.
+           MOVE TB-ESTADO-DESC(TB-IDX) TO WSL-DESC
+           MOVE TB-ESTADO-CANT(TB-IDX) TO WSL-CANTIDAD
+           MOVE SPACES TO WSL-ALERTA
+
+           IF TB-ESTADO-COD(TB-IDX) = 'X'
+               AND TB-ESTADO-CANT(TB-IDX) > WS-UMBRAL-RCH
+                   MOVE '*** ALERTA UMBRAL ***' TO WSL-ALERTA
+           END-IF
+
+           MOVE WS-LINEA-DETALLE TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           .
+       8100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE TARJETAS
+           CLOSE REPORTE-FUNNEL
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET003' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-DEL-DIA TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET003 - EMBUDO DE RENOVACIONES'
+           DISPLAY 'TARJETAS LEIDAS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'MOVIMIENTOS DEL DIA  . . . : ' WS-CANT-DEL-DIA
+           .
