@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOECTSU                                              *
+      *                                                                *
+      * PREFIJO : :ZOECTSU:                                            *
+      *                                                                *
+      * OBJETIVO: REGISTRO DE SUSPENSO PARA LOS RECHAZOS DEL STAGE     *
+      *           DE MAESTARJ (ZET004) POR COD-DESTINO NO VALIDO.      *
+      *                                                                *
+      * LONGITUD: 308 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOECTSU:-REGISTRO.
+          05 :ZOECTSU:-MOTIVO-RECHAZO      PIC X(30).
+          05 :ZOECTSU:-REGISTRO-ORIGINAL   PIC X(300).
