@@ -0,0 +1,298 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET004                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR ZOECTAR-COD-DESTINO CONTRA LA TABLA DE   *
+      *               DESTINOS MANTENIDA (ZOECDES) AL CARGAR MAESTARJ, *
+      *               ENVIANDO A SUSPENSO LOS REGISTROS CON UN CODIGO  *
+      *               DE DESTINO NO RECONOCIDO EN LUGAR DE CARGARLOS.  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  CORRIGE DOBLE CONTEO EN EL CHECKPOINT: EL     *
+      *                  LOOP DE REPOSICIONAMIENTO RELEE EXACTAMENTE   *
+      *                  WS-CANT-YA-CARGADOS REGISTROS, POR LO QUE     *
+      *                  WS-CANT-SALTEADOS ES SIEMPRE IGUAL A ESE      *
+      *                  MISMO VALOR Y NO UNA CANTIDAD NUEVA - SUMARLO *
+      *                  DE NUEVO EN EL CHECKPOINT DUPLICABA EL AVANCE *
+      *                  PREVIO                                        *
+      * 09/08/2026  EQP  REEMPLAZA GO TO 3100-EXIT POR IF/ELSE         *
+      *                  ESTRUCTURADO EN 3100-VALIDA-DESTINO           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET004.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS     ASSIGN TO MAESTARJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TARJ.
+
+           SELECT DESTINOS-REF ASSIGN TO ZOECDES
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TARJETAS-OK  ASSIGN TO STGTARJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUSPENSO     ASSIGN TO SUSTARJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT     ASSIGN TO CKPT004
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TARJETAS
+           RECORDING MODE IS F.
+       01  FD-TARJETA.
+           COPY "maestarj.cob" REPLACING ==:ZOECTAR:== BY ==ZOECTAR==.
+
+       FD  DESTINOS-REF
+           RECORDING MODE IS F.
+           COPY "zoecdes.cob" REPLACING ==:ZOECDES:== BY ==ZOECDES==.
+
+       FD  TARJETAS-OK
+           RECORDING MODE IS F.
+       01  FD-TARJETA-OK             PIC X(300).
+
+       FD  SUSPENSO
+           RECORDING MODE IS F.
+           COPY "zoectsu.cob" REPLACING ==:ZOECTSU:== BY ==ZOECTSU==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       FD  CHECKPOINT
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/ckptgen.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-DESTINOS           PIC 9(05) COMP VALUE 500.
+       77  WS-TAMANO-LOTE            PIC 9(05) COMP VALUE 1000.
+
+       01  WS-FS-TARJ                PIC XX.
+           88  FS-TARJ-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-TAR         PIC X(01) VALUE 'N'.
+               88  EOF-TARJETAS          VALUE 'S'.
+           05  WS-SW-EOF-DES         PIC X(01) VALUE 'N'.
+               88  EOF-DESTINOS           VALUE 'S'.
+           05  WS-SW-DESTINO-OK      PIC X(01) VALUE 'N'.
+               88  DESTINO-VALIDO         VALUE 'S'.
+           05  WS-SW-EXISTE-CKPT     PIC X(01) VALUE 'N'.
+               88  EXISTE-CHECKPOINT     VALUE 'S'.
+
+       01  TABLA-DESTINOS.
+           05  TB-DESTINO-CANT       PIC 9(05) COMP VALUE 0.
+           05  TB-DESTINO-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON TB-DESTINO-CANT
+                   INDEXED BY TB-IDX.
+               10  TB-DESTINO-COD    PIC X(08).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-CARGADAS      PIC 9(09) COMP.
+           05  WS-CANT-RECHAZADAS    PIC 9(09) COMP.
+           05  WS-CANT-YA-CARGADOS   PIC 9(09) COMP.
+           05  WS-CANT-SALTEADOS     PIC 9(09) COMP.
+           05  WS-CANT-LOTE          PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-LEER-TARJETA THRU 3000-EXIT
+               UNTIL EOF-TARJETAS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LA TABLA DE DESTINOS EN MEMORIA       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  DESTINOS-REF
+           PERFORM 2000-LEER-DESTINO THRU 2000-EXIT
+               UNTIL EOF-DESTINOS
+           CLOSE DESTINOS-REF
+
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+
+           OPEN INPUT  TARJETAS
+
+           IF WS-CANT-YA-CARGADOS > 0
+               PERFORM 1200-SALTEAR-CARGADOS THRU 1200-EXIT
+               OPEN EXTEND TARJETAS-OK
+               OPEN EXTEND SUSPENSO
+           ELSE
+               OPEN OUTPUT TARJETAS-OK
+               OPEN OUTPUT SUSPENSO
+           END-IF
+
+           PERFORM 3000-LEER-TARJETA THRU 3000-EXIT
+           .
+
+      ******************************************************************
+      *  1100-LEER-CHECKPOINT - RECUPERA LA CANTIDAD YA CARGADA        *
+      ******************************************************************
+       1100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-CANT-YA-CARGADOS
+           OPEN INPUT CHECKPOINT
+           READ CHECKPOINT
+               AT END
+                   SET WS-SW-EXISTE-CKPT TO 'N'
+               NOT AT END
+                   SET EXISTE-CHECKPOINT TO TRUE
+                   MOVE CKPT-GEN-CANT-CARGADOS TO WS-CANT-YA-CARGADOS
+           END-READ
+           CLOSE CHECKPOINT
+           .
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-SALTEAR-CARGADOS - REPOSICIONA TARJETAS TRAS UN RESTART  *
+      ******************************************************************
+       1200-SALTEAR-CARGADOS.
+           PERFORM WS-CANT-YA-CARGADOS TIMES
+               READ TARJETAS
+                   AT END
+                       SET EOF-TARJETAS TO TRUE
+                   NOT AT END
+                       IF FS-TARJ-ERROR-LECTURA
+                           DISPLAY 'ZET004 - ERROR AL '
+                               'REPOSICIONAR MAESTARJ - FS ' WS-FS-TARJ
+                           STOP RUN
+                       END-IF
+               END-READ
+               ADD 1 TO WS-CANT-SALTEADOS
+           END-PERFORM
+           .
+       1200-EXIT.
+           EXIT.
+
+       2000-LEER-DESTINO.
+           READ DESTINOS-REF
+               AT END
+                   SET EOF-DESTINOS TO TRUE
+               NOT AT END
+                   IF TB-DESTINO-CANT < WS-MAX-DESTINOS
+                       ADD 1 TO TB-DESTINO-CANT
+                       MOVE ZOECDES-COD-DESTINO
+                           TO TB-DESTINO-COD(TB-DESTINO-CANT)
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       3000-LEER-TARJETA.
+           READ TARJETAS
+               AT END
+                   SET EOF-TARJETAS TO TRUE
+               NOT AT END
+                   IF FS-TARJ-ERROR-LECTURA
+                       DISPLAY 'ZET004 - ERROR DE LECTURA '
+                           'EN MAESTARJ - FILE STATUS ' WS-FS-TARJ
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 3100-VALIDA-DESTINO THRU 3100-EXIT
+                   PERFORM 3200-RUTEA-REGISTRO THRU 3200-EXIT
+                   ADD 1 TO WS-CANT-LOTE
+                   IF WS-CANT-LOTE >= WS-TAMANO-LOTE
+                       PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+                       MOVE 0 TO WS-CANT-LOTE
+                   END-IF
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-VALIDA-DESTINO.
+           MOVE 'N' TO WS-SW-DESTINO-OK
+
+           IF ZOECTAR-COD-DESTINO = SPACES OR LOW-VALUES
+               SET DESTINO-VALIDO TO TRUE
+           ELSE
+               SET TB-IDX TO 1
+               SEARCH TB-DESTINO-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN TB-DESTINO-COD(TB-IDX) = ZOECTAR-COD-DESTINO
+                       SET DESTINO-VALIDO TO TRUE
+               END-SEARCH
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-RUTEA-REGISTRO.
+           IF DESTINO-VALIDO
+               MOVE ZOECTAR-REGISTRO TO FD-TARJETA-OK
+               WRITE FD-TARJETA-OK
+               ADD 1 TO WS-CANT-CARGADAS
+           ELSE
+               MOVE 'COD-DESTINO NO REGISTRADO'
+                   TO ZOECTSU-MOTIVO-RECHAZO
+               MOVE ZOECTAR-REGISTRO TO ZOECTSU-REGISTRO-ORIGINAL
+               WRITE ZOECTSU-REGISTRO
+               ADD 1 TO WS-CANT-RECHAZADAS
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-COMMIT-CHECKPOINT - GRABA EL AVANCE PARA UN RESTART      *
+      ******************************************************************
+       2100-COMMIT-CHECKPOINT.
+           MOVE 'ZET004' TO CKPT-GEN-JOB-ID
+           COMPUTE CKPT-GEN-CANT-CARGADOS =
+               WS-CANT-YA-CARGADOS + WS-CANT-LEIDAS
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKPT-GEN-REGISTRO
+           CLOSE CHECKPOINT
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+           CLOSE TARJETAS
+           CLOSE TARJETAS-OK
+           CLOSE SUSPENSO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET004' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-RECHAZADAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET004 - VALIDACION DE COD-DESTINO EN MAESTARJ'
+           DISPLAY 'TARJETAS YA CARGADAS (RESTART)  : '
+               WS-CANT-YA-CARGADOS
+           DISPLAY 'TARJETAS SALTEADAS AL REPOSICION: '
+               WS-CANT-SALTEADOS
+           DISPLAY 'TARJETAS LEIDAS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'TARJETAS CARGADAS  . . . . : ' WS-CANT-CARGADAS
+           DISPLAY 'TARJETAS A SUSPENSO  . . . : ' WS-CANT-RECHAZADAS
+           .
