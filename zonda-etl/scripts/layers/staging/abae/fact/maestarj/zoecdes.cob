@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOECDES                                              *
+      *                                                                *
+      * PREFIJO : :ZOECDES:                                            *
+      *                                                                *
+      * OBJETIVO: TABLA MAESTRA DE DESTINOS VALIDOS PARA EL CAMPO      *
+      *           ZOECTAR-COD-DESTINO, USADA POR EL STAGE ZET004 PARA  *
+      *           NO DEJAR PASAR CODIGOS MAL FORMADOS SIN CONTROL.     *
+      *                                                                *
+      * LONGITUD: 038 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOECDES:-REGISTRO.
+          05 :ZOECDES:-COD-DESTINO        PIC X(08).
+          05 :ZOECDES:-DESC-DESTINO       PIC X(30).
