@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOECTEX                                              *
+      *                                                                *
+      * PREFIJO : :ZOECTEX:                                            *
+      *                                                                *
+      * OBJETIVO: COPY DE LA EXTENSION DE STAGING DE ZOECTAR CON LA    *
+      *           DIMENSION DERIVADA TIPO-EMISION (FISICA/VIRTUAL),    *
+      *           PARA QUE NO HAGA FALTA MATCHEAR MARCA-TAR POR STRING *
+      *           EN CADA REPORTE.                                     *
+      *                                                                *
+      * LONGITUD: 020 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOECTEX:-REGISTRO.
+          05 :ZOECTEX:-NUMERO-TARJETA      PIC X(19).
+          05 :ZOECTEX:-TIPO-EMISION        PIC X(01).
+             88 :ZOECTEX:-EMISION-FISICA       VALUE 'F'.
+             88 :ZOECTEX:-EMISION-VIRTUAL      VALUE 'V'.
