@@ -0,0 +1,133 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET002                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : DERIVAR, PARA CADA REGISTRO DE MAESTARJ, LA      *
+      *               DIMENSION TIPO-EMISION (FISICA/VIRTUAL) A        *
+      *               PARTIR DE MARCA-TAR ('*' ELECTRON FISICA,        *
+      *               'V' VIRTUAL), PARA QUE NO HAGA FALTA MATCHEAR    *
+      *               POR STRING EN CADA REPORTE.                     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET002.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS  ASSIGN TO MAESTARJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TARJ.
+
+           SELECT SALIDA-TEX ASSIGN TO ZOECTEX
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TARJETAS
+           RECORDING MODE IS F.
+       01  FD-TARJETA.
+           COPY "maestarj.cob" REPLACING ==:ZOECTAR:== BY ==ZOECTAR==.
+
+       FD  SALIDA-TEX
+           RECORDING MODE IS F.
+           COPY "zoectex.cob" REPLACING ==:ZOECTEX:== BY ==ZOECTEX==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-TARJ                PIC XX.
+           88  FS-TARJ-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-TARJETAS          VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-FISICAS       PIC 9(09) COMP.
+           05  WS-CANT-VIRTUALES     PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-TARJETA THRU 2000-EXIT
+               UNTIL EOF-TARJETAS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TARJETAS
+           OPEN OUTPUT SALIDA-TEX
+           PERFORM 2000-LEER-TARJETA THRU 2000-EXIT
+           .
+
+       2000-LEER-TARJETA.
+           READ TARJETAS
+               AT END
+                   SET EOF-TARJETAS TO TRUE
+               NOT AT END
+                   IF FS-TARJ-ERROR-LECTURA
+                       DISPLAY 'ZET002 - ERROR DE LECTURA '
+                           'EN MAESTARJ - FILE STATUS ' WS-FS-TARJ
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-DERIVAR-EMISION THRU 2100-EXIT
+                   WRITE ZOECTEX-REGISTRO
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-DERIVAR-EMISION.
+           MOVE ZOECTAR-NUMERO-TARJETA TO ZOECTEX-NUMERO-TARJETA
+
+           EVALUATE TRUE
+               WHEN ZOECTAR-MARCA-TAR = 'V'
+                   SET ZOECTEX-EMISION-VIRTUAL TO TRUE
+                   ADD 1 TO WS-CANT-VIRTUALES
+               WHEN OTHER
+                   SET ZOECTEX-EMISION-FISICA TO TRUE
+                   ADD 1 TO WS-CANT-FISICAS
+           END-EVALUATE
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE TARJETAS
+           CLOSE SALIDA-TEX
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET002' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-VIRTUALES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET002 - DIMENSION FISICA/VIRTUAL DE MAESTARJ'
+           DISPLAY 'TARJETAS LEIDAS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'EMISION FISICA . . . . . . : ' WS-CANT-FISICAS
+           DISPLAY 'EMISION VIRTUAL  . . . . . : ' WS-CANT-VIRTUALES
+           .
