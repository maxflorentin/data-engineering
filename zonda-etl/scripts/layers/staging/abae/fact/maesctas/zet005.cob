@@ -0,0 +1,247 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET005                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : MANTENER LA DIMENSION LENTAMENTE CAMBIANTE       *
+      *               (SCD TIPO 2) DE VINCULACION CUENTA/TARJETA DE    *
+      *               MAESCTAS.  CRUZA LA FOTO VIGENTE DE LA CORRIDA   *
+      *               ANTERIOR (ZOECCVG) CONTRA EL EXTRACTO DE HOY     *
+      *               (ZOECCUE) POR CLAVE-CUENTA; CUANDO CAMBIA EL     *
+      *               NRO-TARJETA LIGADO CIERRA EL PERIODO ANTERIOR EN *
+      *               EL HISTORICO (ZOECCSH) Y ABRE UNO NUEVO, EN      *
+      *               LUGAR DE PISAR LA LIGADURA COMO HACIA EL CAMPO   *
+      *               FEC-ULT-ACT.                                    *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET005.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-HOY  ASSIGN TO MAESCTAS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTAS.
+
+           SELECT VIGENTE-ANT  ASSIGN TO ZOECCVG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VIGENTE-NUEVO ASSIGN TO ZOECCVGN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HISTORICO    ASSIGN TO ZOECCSH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-HOY
+           RECORDING MODE IS F.
+       01  FD-CUENTA.
+           COPY "maesctas.cob" REPLACING ==:ZOECCUE:== BY ==ZOECCUE==.
+
+       FD  VIGENTE-ANT
+           RECORDING MODE IS F.
+           COPY "zoeccsh.cob" REPLACING ==:ZOECCSH:== BY ==A-ZOECCSH==.
+
+       FD  VIGENTE-NUEVO
+           RECORDING MODE IS F.
+           COPY "zoeccsh.cob" REPLACING ==:ZOECCSH:== BY ==N-ZOECCSH==.
+
+       FD  HISTORICO
+           RECORDING MODE IS F.
+           COPY "zoeccsh.cob" REPLACING ==:ZOECCSH:== BY ==ZOECCSH==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-PROCESO          PIC 9(08).
+       01  WS-CLAVE-ALTAS            PIC X(20) VALUE HIGH-VALUES.
+       01  WS-CLAVE-CUENTA-HOY       PIC X(20) VALUE HIGH-VALUES.
+       01  WS-CLAVE-CUENTA-ANT       PIC X(20) VALUE HIGH-VALUES.
+
+       01  WS-FS-CTAS                PIC XX.
+           88  FS-CTAS-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-HOY         PIC X(01) VALUE 'N'.
+               88  EOF-CUENTAS-HOY       VALUE 'S'.
+           05  WS-SW-EOF-ANT         PIC X(01) VALUE 'N'.
+               88  EOF-VIGENTE-ANT       VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-HOY           PIC 9(09) COMP.
+           05  WS-CANT-SIN-CAMBIO    PIC 9(09) COMP.
+           05  WS-CANT-RELIGADAS     PIC 9(09) COMP.
+           05  WS-CANT-NUEVAS        PIC 9(09) COMP.
+           05  WS-CANT-CERRADAS      PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-CUENTA-HOY = HIGH-VALUES
+                 AND WS-CLAVE-CUENTA-ANT = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           OPEN INPUT  CUENTAS-HOY
+           OPEN INPUT  VIGENTE-ANT
+           OPEN OUTPUT VIGENTE-NUEVO
+           OPEN OUTPUT HISTORICO
+
+           PERFORM 2100-LEER-CUENTA-HOY THRU 2100-EXIT
+           PERFORM 2200-LEER-VIGENTE-ANT THRU 2200-EXIT
+           .
+
+       2100-LEER-CUENTA-HOY.
+           READ CUENTAS-HOY
+               AT END
+                   SET EOF-CUENTAS-HOY TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-CUENTA-HOY
+               NOT AT END
+                   IF FS-CTAS-ERROR-LECTURA
+                       DISPLAY 'ZET005 - ERROR DE LECTURA '
+                           'EN MAESCTAS - FILE STATUS ' WS-FS-CTAS
+                       STOP RUN
+                   END-IF
+                   IF ZOECCUE-REGISTRO(97:24) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET005 - ADVERTENCIA: FILLER DE '
+                               'MAESCTAS CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-HOY
+                   MOVE ZOECCUE-CLAVE-CUENTA TO WS-CLAVE-CUENTA-HOY
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-LEER-VIGENTE-ANT.
+           READ VIGENTE-ANT
+               AT END
+                   SET EOF-VIGENTE-ANT TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-CUENTA-ANT
+               NOT AT END
+                   MOVE A-ZOECCSH-CLAVE-CUENTA TO WS-CLAVE-CUENTA-ANT
+           END-READ
+           .
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-MATCH-MERGE - COMPARA LA FOTO VIGENTE CONTRA HOY POR     *
+      *  CLAVE-CUENTA Y DECIDE SI EXTIENDE, RELIGA O DA DE ALTA/BAJA   *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-CUENTA-HOY = WS-CLAVE-CUENTA-ANT
+                   PERFORM 3100-PROCESA-MATCH THRU 3100-EXIT
+                   PERFORM 2100-LEER-CUENTA-HOY THRU 2100-EXIT
+                   PERFORM 2200-LEER-VIGENTE-ANT THRU 2200-EXIT
+               WHEN WS-CLAVE-CUENTA-HOY < WS-CLAVE-CUENTA-ANT
+                   PERFORM 3200-PROCESA-ALTA THRU 3200-EXIT
+                   PERFORM 2100-LEER-CUENTA-HOY THRU 2100-EXIT
+               WHEN OTHER
+                   PERFORM 3300-PROCESA-BAJA THRU 3300-EXIT
+                   PERFORM 2200-LEER-VIGENTE-ANT THRU 2200-EXIT
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCESA-MATCH.
+           IF ZOECCUE-NRO-TARJETA = A-ZOECCSH-NRO-TARJETA
+               MOVE A-ZOECCSH-REGISTRO TO N-ZOECCSH-REGISTRO
+               WRITE N-ZOECCSH-REGISTRO
+               ADD 1 TO WS-CANT-SIN-CAMBIO
+           ELSE
+               MOVE A-ZOECCSH-REGISTRO TO ZOECCSH-REGISTRO
+               MOVE WS-FECHA-PROCESO   TO ZOECCSH-FEC-HASTA
+               SET ZOECCSH-ES-HISTORICO TO TRUE
+               WRITE ZOECCSH-REGISTRO
+
+               MOVE ZOECCUE-CLAVE-CUENTA TO N-ZOECCSH-CLAVE-CUENTA
+               MOVE ZOECCUE-NRO-TARJETA  TO N-ZOECCSH-NRO-TARJETA
+               MOVE WS-FECHA-PROCESO     TO N-ZOECCSH-FEC-DESDE
+               MOVE ZEROS                TO N-ZOECCSH-FEC-HASTA
+               MOVE ZOECCUE-USUARIO-ULT-ACT TO N-ZOECCSH-USUARIO-CAMBIO
+               SET N-ZOECCSH-ES-VIGENTE  TO TRUE
+               WRITE N-ZOECCSH-REGISTRO
+               ADD 1 TO WS-CANT-RELIGADAS
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESA-ALTA.
+           MOVE ZOECCUE-CLAVE-CUENTA TO N-ZOECCSH-CLAVE-CUENTA
+           MOVE ZOECCUE-NRO-TARJETA  TO N-ZOECCSH-NRO-TARJETA
+           MOVE ZOECCUE-FEC-ALTA     TO N-ZOECCSH-FEC-DESDE
+           MOVE ZEROS                TO N-ZOECCSH-FEC-HASTA
+           MOVE ZOECCUE-USUARIO-ALTA TO N-ZOECCSH-USUARIO-CAMBIO
+           SET N-ZOECCSH-ES-VIGENTE  TO TRUE
+           WRITE N-ZOECCSH-REGISTRO
+           ADD 1 TO WS-CANT-NUEVAS
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-PROCESA-BAJA.
+           MOVE A-ZOECCSH-REGISTRO TO ZOECCSH-REGISTRO
+           MOVE WS-FECHA-PROCESO   TO ZOECCSH-FEC-HASTA
+           SET ZOECCSH-ES-HISTORICO TO TRUE
+           WRITE ZOECCSH-REGISTRO
+           ADD 1 TO WS-CANT-CERRADAS
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE CUENTAS-HOY
+           CLOSE VIGENTE-ANT
+           CLOSE VIGENTE-NUEVO
+           CLOSE HISTORICO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET005' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-HOY TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CERRADAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET005 - HISTORIZACION SCD2 DE MAESCTAS'
+           DISPLAY 'CUENTAS DE HOY . . . . . . : ' WS-CANT-HOY
+           DISPLAY 'SIN CAMBIO DE TARJETA. . . : ' WS-CANT-SIN-CAMBIO
+           DISPLAY 'RELIGADAS A OTRA TARJETA . : ' WS-CANT-RELIGADAS
+           DISPLAY 'CUENTAS NUEVAS . . . . . . : ' WS-CANT-NUEVAS
+           DISPLAY 'CUENTAS CERRADAS . . . . . : ' WS-CANT-CERRADAS
+           DISPLAY 'FILLER CON DATOS (DRIFT) . : ' WS-CANT-DRIFT
+           .
