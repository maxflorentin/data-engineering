@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOECCSH                                              *
+      *                                                                *
+      * PREFIJO : :ZOECCSH:                                            *
+      *                                                                *
+      * OBJETIVO: HISTORICO DE VINCULACIONES CUENTA/TARJETA (SCD TIPO  *
+      *           2) DERIVADO DE MAESCTAS (ZOECCUE), QUE CONSERVA TODA *
+      *           PAREJA CUENTA/NRO-TARJETA CON SU RANGO DE VIGENCIA   *
+      *           EN LUGAR DE PISAR LA LIGADURA ANTERIOR.              *
+      *                                                                *
+      * LONGITUD: 070 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOECCSH:-REGISTRO.
+      * CLAVE PRINCIPAL
+          05 :ZOECCSH:-CLAVE-CUENTA.
+             10 :ZOECCSH:-ENTIDAD         PIC 9(04).
+             10 :ZOECCSH:-CENTRO          PIC 9(04).
+             10 :ZOECCSH:-CUENTA          PIC 9(12).
+          05 :ZOECCSH:-FEC-DESDE          PIC 9(08).
+
+      * DATOS VIGENTES EN EL RANGO
+          05 :ZOECCSH:-NRO-TARJETA        PIC X(19).
+          05 :ZOECCSH:-FEC-HASTA          PIC 9(08).
+          05 :ZOECCSH:-USUARIO-CAMBIO     PIC X(08).
+
+          05 :ZOECCSH:-IND-VIGENTE        PIC X(01).
+             88 :ZOECCSH:-ES-VIGENTE          VALUE 'S'.
+             88 :ZOECCSH:-ES-HISTORICO        VALUE 'N'.
+
+          05 FILLER                       PIC X(06).
