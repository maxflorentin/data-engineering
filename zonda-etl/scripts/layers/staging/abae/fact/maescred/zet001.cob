@@ -0,0 +1,250 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET001                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : REPORTE PERIODICO DE DISTRIBUCION DE TARJETAS    *
+      *               ACTIVAS (ESTADO-TARJETA = 1) DE MAESCRED POR     *
+      *               BANDA ETARIA PEVALIND (A/B/D/G/F/I/X/Z), CON     *
+      *               SEÑALAMIENTO DE REGISTROS CUYA FEC-ALTA INDICA   *
+      *               QUE EL TITULAR YA SUPERO LA BANDA ASIGNADA.      *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REEMPLAZA GO TO 2100-EXIT POR IF ANIDADO EN   *
+      *                  2100-PROCESA-CREDENCIAL                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET001.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENCIALES ASSIGN TO MAESCRED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CRED.
+
+           SELECT REPORTE-PEVALIND ASSIGN TO RPPEVIND
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENCIALES
+           RECORDING MODE IS F.
+       01  FD-CREDENCIAL.
+           COPY "maescred.cob" REPLACING ==:ZOECCRE:== BY ==ZOECCRE==.
+
+       FD  REPORTE-PEVALIND.
+       01  LINEA-REPORTE             PIC X(080).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+      * FECHA DE PROCESO (AAAAMMDD), PROVISTA POR PARAMETRO DE CORRIDA
+       01  WS-FECHA-PROCESO          PIC 9(08).
+
+       01  WS-FS-CRED                PIC XX.
+           88  FS-CRED-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-CREDENCIALES     VALUE 'S'.
+
+       01  WS-EDAD-LIMITES.
+      *    LIMITES SUPERIORES DE EDAD POR BANDA, SEGUN COMENTARIO MOD001
+      *    DE ZOECCRE. LA BANDA X (PERI-OUT) Y Z (OTROS) NO ENVEJECEN.
+           05  WS-LIM-EDAD-A         PIC 9(03) VALUE 021.
+           05  WS-LIM-EDAD-B         PIC 9(03) VALUE 024.
+           05  WS-LIM-EDAD-G         PIC 9(03) VALUE 031.
+
+       01  WS-EDAD-ACTUAL            PIC 9(03).
+       01  WS-FUERA-DE-BANDA         PIC X(01).
+           88  FUERA-DE-BANDA            VALUE 'S'.
+
+       01  TABLA-PEVALIND.
+           05  TB-PEVALIND-ENTRY OCCURS 8 TIMES
+                   INDEXED BY TB-IDX.
+               10  TB-PEVALIND-COD   PIC X(01).
+               10  TB-PEVALIND-CANT  PIC 9(09) COMP.
+               10  TB-PEVALIND-VENC  PIC 9(09) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-ACTIVAS       PIC 9(09) COMP.
+           05  WS-CANT-VENCIDAS      PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       01  WS-LINEA-DETALLE.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WSL-BANDA             PIC X(01).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WSL-CANTIDAD          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WSL-VENCIDAS          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-CREDENCIAL THRU 2000-EXIT
+               UNTIL EOF-CREDENCIALES
+           PERFORM 8000-EMITIR-REPORTE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           MOVE 'A' TO TB-PEVALIND-COD(1)
+           MOVE 'B' TO TB-PEVALIND-COD(2)
+           MOVE 'D' TO TB-PEVALIND-COD(3)
+           MOVE 'G' TO TB-PEVALIND-COD(4)
+           MOVE 'F' TO TB-PEVALIND-COD(5)
+           MOVE 'I' TO TB-PEVALIND-COD(6)
+           MOVE 'X' TO TB-PEVALIND-COD(7)
+           MOVE 'Z' TO TB-PEVALIND-COD(8)
+
+           OPEN INPUT  CREDENCIALES
+           OPEN OUTPUT REPORTE-PEVALIND
+
+           PERFORM 2000-LEER-CREDENCIAL THRU 2000-EXIT
+           .
+
+       2000-LEER-CREDENCIAL.
+           READ CREDENCIALES
+               AT END
+                   SET EOF-CREDENCIALES TO TRUE
+               NOT AT END
+                   IF FS-CRED-ERROR-LECTURA
+                       DISPLAY 'ZET001 - ERROR DE LECTURA '
+                           'EN MAESCRED - FILE STATUS ' WS-FS-CRED
+                       STOP RUN
+                   END-IF
+                   IF ZOECCRE-REGISTRO(415:67) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET001 - ADVERTENCIA: FILLER DE '
+                               'MAESCRED CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-PROCESA-CREDENCIAL THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESA-CREDENCIAL.
+           IF ZOECCRE-ACTIVA
+               ADD 1 TO WS-CANT-ACTIVAS
+
+               IF ZOECCRE-PEVALIND-VALIDO
+                   SET TB-IDX TO 1
+                   SEARCH TB-PEVALIND-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN TB-PEVALIND-COD(TB-IDX) = ZOECCRE-PEVALIND
+                           ADD 1 TO TB-PEVALIND-CANT(TB-IDX)
+                           PERFORM 2200-VERIFICA-ENVEJECIDO
+                               THRU 2200-EXIT
+                           IF FUERA-DE-BANDA
+                               ADD 1 TO TB-PEVALIND-VENC(TB-IDX)
+                           END-IF
+                   END-SEARCH
+               END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-VERIFICA-ENVEJECIDO - COMPARA LA EDAD IMPLICITA DE        *
+      *  FEC-ALTA (AAAAMMDD) CONTRA EL LIMITE DE LA BANDA ASIGNADA      *
+      ******************************************************************
+       2200-VERIFICA-ENVEJECIDO.
+           MOVE 'N' TO WS-FUERA-DE-BANDA
+
+           COMPUTE WS-EDAD-ACTUAL =
+               (WS-FECHA-PROCESO / 10000) - (ZOECCRE-FEC-ALTA / 10000)
+
+           EVALUATE ZOECCRE-PEVALIND
+               WHEN 'A'
+                   IF WS-EDAD-ACTUAL > WS-LIM-EDAD-A
+                       SET FUERA-DE-BANDA TO TRUE
+                   END-IF
+               WHEN 'B'
+                   IF WS-EDAD-ACTUAL > WS-LIM-EDAD-B
+                       SET FUERA-DE-BANDA TO TRUE
+                   END-IF
+               WHEN 'G'
+                   IF WS-EDAD-ACTUAL > WS-LIM-EDAD-G
+                       SET FUERA-DE-BANDA TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       2200-EXIT.
+           EXIT.
+
+       8000-EMITIR-REPORTE.
+           MOVE 'REPORTE DE DISTRIBUCION PEVALIND - MAESCRED'
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+
+           MOVE '    BANDA      CANTIDAD        VENCIDAS'
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+
+           SET TB-IDX TO 1
+           PERFORM 8100-EMITIR-LINEA THRU 8100-EXIT
+               VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 8
+           .
+
+       8100-EMITIR-LINEA.
+           MOVE TB-PEVALIND-COD(TB-IDX)  TO WSL-BANDA
+           MOVE TB-PEVALIND-CANT(TB-IDX) TO WSL-CANTIDAD
+           MOVE TB-PEVALIND-VENC(TB-IDX) TO WSL-VENCIDAS
+           ADD  TB-PEVALIND-VENC(TB-IDX) TO WS-CANT-VENCIDAS
+           MOVE WS-LINEA-DETALLE TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           .
+       8100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE CREDENCIALES
+           CLOSE REPORTE-PEVALIND
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET001' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-VENCIDAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET001 - DISTRIBUCION PEVALIND SOBRE MAESCRED'
+           DISPLAY 'CREDENCIALES LEIDAS  . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'CREDENCIALES ACTIVAS . . . : ' WS-CANT-ACTIVAS
+           DISPLAY 'REGISTROS ENVEJECIDOS. . . : ' WS-CANT-VENCIDAS
+           DISPLAY 'FILLER CON DATOS (DRIFT) . : ' WS-CANT-DRIFT
+           .
