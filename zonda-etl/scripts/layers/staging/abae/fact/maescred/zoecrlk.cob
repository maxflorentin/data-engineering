@@ -0,0 +1,52 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOECRLK                                              *
+      *                                                                *
+      * PREFIJO : :ZOECRLK:                                            *
+      *                                                                *
+      * OBJETIVO: COPY DE LA TABLA DERIVADA DE VINCULACION             *
+      *           CREDENCIAL / CUENTA / PERSONA.  SALIDA DEL STAGE     *
+      *           ZET000, CLAVEADA POR NUMERO-TARJETA, QUE RESUELVE    *
+      *           EL JOIN DE TRES VIAS ZOECCRE/ZOECCUE/ZOECPER PARA    *
+      *           QUE NO HAGA FALTA RECONSTRUIRLO A MANO.              *
+      *                                                                *
+      * LONGITUD: 082 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOECRLK:-REGISTRO.
+      * CLAVE PRINCIPAL - COMUN A LAS TRES FUENTES
+          05 :ZOECRLK:-NUMERO-TARJETA      PIC X(19).
+
+      * INDICADORES DE PRESENCIA EN CADA FUENTE
+          05 :ZOECRLK:-IND-EN-CREDENCIAL   PIC X(01).
+             88 :ZOECRLK:-EN-CREDENCIAL        VALUE 'S'.
+          05 :ZOECRLK:-IND-EN-CUENTA       PIC X(01).
+             88 :ZOECRLK:-EN-CUENTA            VALUE 'S'.
+          05 :ZOECRLK:-IND-EN-PERSONA      PIC X(01).
+             88 :ZOECRLK:-EN-PERSONA           VALUE 'S'.
+
+      * DATOS TRAIDOS DE ZOECCRE (CREDENCIAL)
+          05 :ZOECRLK:-PENUMPER            PIC X(08).
+          05 :ZOECRLK:-ESTADO-TARJETA      PIC 9(01).
+
+      * DATOS TRAIDOS DE ZOECCUE (CUENTA), SI EXISTE
+          05 :ZOECRLK:-CLAVE-CUENTA.
+             10 :ZOECRLK:-ENTIDAD          PIC 9(04).
+             10 :ZOECRLK:-CENTRO           PIC 9(04).
+             10 :ZOECRLK:-CUENTA           PIC 9(12).
+          05 :ZOECRLK:-DIVISA-CUENTA       PIC X(03).
+
+      * DATOS TRAIDOS DE ZOECPER (INDICE POR NUP), SI EXISTE
+          05 :ZOECRLK:-NUP                 PIC X(08).
+          05 :ZOECRLK:-ORIGEN-PER          PIC X(01).
+
+      * CLASIFICACION RESULTANTE DEL VINCULO
+          05 :ZOECRLK:-TIPO-VINCULO        PIC X(01).
+             88 :ZOECRLK:-VINC-CUENTA-SETTLED  VALUE '1'.
+             88 :ZOECRLK:-VINC-CREDENCIAL-SOLA VALUE '2'.
+             88 :ZOECRLK:-VINC-HUERFANA        VALUE '9'.
+
+          05 FILLER                        PIC X(08).
