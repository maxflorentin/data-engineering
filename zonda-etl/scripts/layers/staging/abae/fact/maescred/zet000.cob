@@ -0,0 +1,300 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET000                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : ARMAR LA TABLA DERIVADA DE VINCULACION           *
+      *               CREDENCIAL/CUENTA/PERSONA (ZOECRLK) A PARTIR     *
+      *               DE UN CRUCE POR NUMERO-TARJETA ENTRE MAESCRED    *
+      *               (ZOECCRE), MAESCTAS (ZOECCUE) Y MAESPERS         *
+      *               (ZOECPER), DE FORMA QUE LAS TARJETAS ELECTRON    *
+      *               SIN CUENTA DEJEN DE VERSE COMO HUERFANAS.        *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET000.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENCIALES   ASSIGN TO MAESCRED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CRED.
+
+           SELECT CUENTAS-ORD    ASSIGN TO MAESCTAS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PERSONAS-ORD   ASSIGN TO MAESPERS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUENTAS-WORK   ASSIGN TO WCTASTRJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PERSONAS-WORK  ASSIGN TO WPERSTRJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-CTAS      ASSIGN TO SRTCTAS.
+           SELECT SORT-PERS      ASSIGN TO SRTPERS.
+
+           SELECT SALIDA-LINK    ASSIGN TO ZOECRLK
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENCIALES
+           RECORDING MODE IS F.
+       01  FD-CREDENCIAL.
+           COPY "maescred.cob" REPLACING ==:ZOECCRE:== BY ==ZOECCRE==.
+
+       FD  CUENTAS-ORD
+           RECORDING MODE IS F.
+       01  FD-CUENTA.
+           COPY "../maesctas/maesctas.cob"
+               REPLACING ==:ZOECCUE:== BY ==ZOECCUE==.
+
+       FD  PERSONAS-ORD
+           RECORDING MODE IS F.
+           COPY "../maespers/maespers.cob"
+               REPLACING ==:zoecper:== BY ==ZOECPER==.
+
+       SD  SORT-CTAS.
+       01  SD-CUENTA.
+           COPY "../maesctas/maesctas.cob"
+               REPLACING ==:ZOECCUE:== BY ==S-ZOECCUE==.
+
+       SD  SORT-PERS.
+           COPY "../maespers/maespers.cob"
+               REPLACING ==:zoecper:== BY ==S-ZOECPER==.
+
+       FD  CUENTAS-WORK
+           RECORDING MODE IS F.
+       01  FD-CUENTA-WORK.
+           COPY "../maesctas/maesctas.cob"
+               REPLACING ==:ZOECCUE:== BY ==W-ZOECCUE==.
+
+       FD  PERSONAS-WORK
+           RECORDING MODE IS F.
+           COPY "../maespers/maespers.cob"
+               REPLACING ==:zoecper:== BY ==W-ZOECPER==.
+
+       FD  SALIDA-LINK
+           RECORDING MODE IS F.
+           COPY "zoecrlk.cob" REPLACING ==:ZOECRLK:== BY ==ZOECRLK==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-CLAVE-ALTA             PIC X(19) VALUE HIGH-VALUES.
+       77  WS-CLAVE-CTA-ACT          PIC X(19) VALUE HIGH-VALUES.
+       77  WS-CLAVE-PER-ACT          PIC X(19) VALUE HIGH-VALUES.
+
+       01  WS-FS-CRED                PIC XX.
+           88  FS-CRED-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-CRED        PIC X(01) VALUE 'N'.
+               88  EOF-CREDENCIALES      VALUE 'S'.
+           05  WS-SW-EOF-CTAS        PIC X(01) VALUE 'N'.
+               88  EOF-CUENTAS            VALUE 'S'.
+           05  WS-SW-EOF-PERS        PIC X(01) VALUE 'N'.
+               88  EOF-PERSONAS           VALUE 'S'.
+           05  WS-SW-CTA-VALIDA      PIC X(01) VALUE 'N'.
+               88  HAY-CUENTA-VIGENTE     VALUE 'S'.
+           05  WS-SW-PER-VALIDA      PIC X(01) VALUE 'N'.
+               88  HAY-PERSONA-VIGENTE    VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-CON-CUENTA    PIC 9(09) COMP.
+           05  WS-CANT-SOLAS         PIC 9(09) COMP.
+           05  WS-CANT-ESCRITAS      PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL EOF-CREDENCIALES
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  ORDENA LOS AUXILIARES Y ABRE LOS ARCHIVOS *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-CTAS
+               ON ASCENDING KEY S-ZOECCUE-NRO-TARJETA
+               USING CUENTAS-ORD
+               GIVING CUENTAS-WORK
+
+           SORT SORT-PERS
+               ON ASCENDING KEY S-ZOECPER-NUMERO-TARJETA
+               USING PERSONAS-ORD
+               GIVING PERSONAS-WORK
+
+           OPEN INPUT  CREDENCIALES
+           OPEN INPUT  CUENTAS-WORK
+           OPEN INPUT  PERSONAS-WORK
+           OPEN OUTPUT SALIDA-LINK
+
+           PERFORM 2100-LEER-CREDENCIAL
+           PERFORM 2200-LEER-CUENTA
+           PERFORM 2300-LEER-PERSONA
+           .
+
+      ******************************************************************
+      *  2100/2200/2300  -  LECTURAS ELEMENTALES DE CADA FUENTE        *
+      ******************************************************************
+       2100-LEER-CREDENCIAL.
+           READ CREDENCIALES
+               AT END
+                   SET EOF-CREDENCIALES TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-ALTA
+               NOT AT END
+                   IF FS-CRED-ERROR-LECTURA
+                       DISPLAY 'ZET000 - ERROR DE LECTURA '
+                           'EN MAESCRED - FILE STATUS ' WS-FS-CRED
+                       STOP RUN
+                   END-IF
+                   IF ZOECCRE-REGISTRO(415:67) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET000 - ADVERTENCIA: FILLER DE '
+                               'MAESCRED CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   MOVE ZOECCRE-NUMERO-TARJETA TO WS-CLAVE-ALTA
+           END-READ
+           .
+
+       2200-LEER-CUENTA.
+           READ CUENTAS-WORK
+               AT END
+                   SET EOF-CUENTAS TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-CTA-ACT
+               NOT AT END
+                   MOVE W-ZOECCUE-NRO-TARJETA TO WS-CLAVE-CTA-ACT
+           END-READ
+           .
+
+       2300-LEER-PERSONA.
+           READ PERSONAS-WORK
+               AT END
+                   SET EOF-PERSONAS TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-PER-ACT
+               NOT AT END
+                   MOVE W-ZOECPER-NUMERO-TARJETA TO WS-CLAVE-PER-ACT
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-MATCH-MERGE  -  CRUCE POR NUMERO-TARJETA                 *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           MOVE 'N' TO WS-SW-CTA-VALIDA
+           MOVE 'N' TO WS-SW-PER-VALIDA
+
+           INITIALIZE ZOECRLK-REGISTRO
+           MOVE WS-CLAVE-ALTA        TO ZOECRLK-NUMERO-TARJETA
+           MOVE 'S'                  TO ZOECRLK-IND-EN-CREDENCIAL
+           MOVE ZOECCRE-PENUMPER     TO ZOECRLK-PENUMPER
+           MOVE ZOECCRE-ESTADO-TARJETA TO ZOECRLK-ESTADO-TARJETA
+
+           PERFORM 3100-AVANZA-CUENTAS THRU 3100-EXIT
+               UNTIL WS-CLAVE-CTA-ACT NOT LESS THAN WS-CLAVE-ALTA
+
+           IF WS-CLAVE-CTA-ACT = WS-CLAVE-ALTA
+               SET HAY-CUENTA-VIGENTE TO TRUE
+               MOVE 'S'                   TO ZOECRLK-IND-EN-CUENTA
+               MOVE W-ZOECCUE-ENTIDAD     TO ZOECRLK-ENTIDAD
+               MOVE W-ZOECCUE-CENTRO      TO ZOECRLK-CENTRO
+               MOVE W-ZOECCUE-CUENTA      TO ZOECRLK-CUENTA
+               MOVE W-ZOECCUE-DIVISA      TO ZOECRLK-DIVISA-CUENTA
+               ADD 1 TO WS-CANT-CON-CUENTA
+           END-IF
+
+           PERFORM 3200-AVANZA-PERSONAS THRU 3200-EXIT
+               UNTIL WS-CLAVE-PER-ACT NOT LESS THAN WS-CLAVE-ALTA
+
+           IF WS-CLAVE-PER-ACT = WS-CLAVE-ALTA
+               SET HAY-PERSONA-VIGENTE TO TRUE
+               MOVE 'S'                  TO ZOECRLK-IND-EN-PERSONA
+               MOVE W-ZOECPER-NUP        TO ZOECRLK-NUP
+               MOVE W-ZOECPER-ORIGEN     TO ZOECRLK-ORIGEN-PER
+           END-IF
+
+           IF HAY-CUENTA-VIGENTE
+               SET ZOECRLK-VINC-CUENTA-SETTLED TO TRUE
+           ELSE
+               SET ZOECRLK-VINC-CREDENCIAL-SOLA TO TRUE
+               ADD 1 TO WS-CANT-SOLAS
+           END-IF
+
+           WRITE ZOECRLK-REGISTRO
+           ADD 1 TO WS-CANT-ESCRITAS
+
+           PERFORM 2100-LEER-CREDENCIAL
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-AVANZA-CUENTAS.
+           PERFORM 2200-LEER-CUENTA
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-AVANZA-PERSONAS.
+           PERFORM 2300-LEER-PERSONA
+           .
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-FINALIZE  -  CIERRE DE ARCHIVOS Y RESUMEN                *
+      ******************************************************************
+       8000-FINALIZE.
+           CLOSE CREDENCIALES
+           CLOSE CUENTAS-WORK
+           CLOSE PERSONAS-WORK
+           CLOSE SALIDA-LINK
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET000' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-ESCRITAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET000 - VINCULACION CREDENCIAL/CUENTA/PERSONA'
+           DISPLAY 'CREDENCIALES LEIDAS . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'CON CUENTA SETTLEADA  . . : ' WS-CANT-CON-CUENTA
+           DISPLAY 'CREDENCIALES SOLAS  . . . : ' WS-CANT-SOLAS
+           DISPLAY 'REGISTROS ESCRITOS  . . . : ' WS-CANT-ESCRITAS
+           DISPLAY 'FILLER CON DATOS (DRIFT)  : ' WS-CANT-DRIFT
+           .
