@@ -3,7 +3,7 @@
                10  GROUP-PREFIX         	PIC X.
                10  GROUP-NUMBER         	PIC 9(06).
                10  RECORD-TYPE              PIC X(02).
-               10  SEQUENCE                 PIC 9(03).
+               10  TS1-SEQUENCE             PIC 9(03).
                10  FILLER-1                 PIC X(17).
                10  CURR-CODE                PIC X(03).
                10  EXCH-RATE-DISP           PIC S9(6)V9(9) COMP-3.
@@ -150,4 +150,4 @@
                10  TAX5-COMM-MNEM           PIC X(5).
                10  TAX5-COMM-AMT            PIC S9(11)V99 COMP-3.
                10  TAX5-COMM-AMT-DR-CUR     PIC S9(11)V99 COMP-3.
-               10  FILLER-2                 PIC X(220).
\ No newline at end of file
+               10  FILLER-2                 PIC X(220).
