@@ -0,0 +1,273 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET036                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABKT                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : RECALCULAR, PARA CADA PAGO DE LFTRS01, EL        *
+      *               IMPORTE CONVERTIDO (*-AMT-DR-CUR) DE CADA CHARGE *
+      *               Y DE CADA CARGO IMPOSITIVO (TAX-CRG) A PARTIR    *
+      *               DE SU *-AMT Y DEL TIPO DE CAMBIO APLICABLE       *
+      *               (CHARGEN-RATE-DISP PARA LOS CHARGE, EXCH-RATE-   *
+      *               DISP PARA LOS TAX-CRG), SEALANDO TODA LINEA      *
+      *               CUYA CONVERSION REGISTRADA DIFIERA DE LA         *
+      *               RECALCULADA EN MAS DE UN CENTAVO DE TOLERANCIA,  *
+      *               PARA QUE UN TIPO DE CAMBIO MAL CARGADO EN UN     *
+      *               CHARGE NO PASE INADVERTIDO HASTA EL AVISO DE     *
+      *               DEBITO AL CLIENTE.                               *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET036.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABKT.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS          ASSIGN TO LFTRS01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TS1.
+
+           SELECT REPORTE-DIFCONV ASSIGN TO RPLF01DC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS
+           RECORDING MODE IS F.
+           COPY "lftrs01.cob".
+
+       FD  REPORTE-DIFCONV.
+       01  LINEA-REPORTE             PIC X(120).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-TS1                 PIC XX.
+           88  FS-TS1-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-PAGOS             VALUE 'S'.
+
+       01  WS-PTR-CAMPOS             PIC 9(02) COMP.
+
+       01  WS-TOLERANCIAS.
+           05  WS-TOLERANCIA-POS     PIC S9(01)V9(02) VALUE 0,01.
+           05  WS-TOLERANCIA-NEG     PIC S9(01)V9(02) VALUE -0,01.
+
+       01  WS-CALCULOS.
+           05  WS-CALC-DR-CUR        PIC S9(11)V99 COMP-3.
+           05  WS-DIFERENCIA         PIC S9(11)V99 COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-CON-DIF       PIC 9(09) COMP.
+
+       01  RL-DIFERENCIA-CONV.
+           05  FILLER                PIC X(16) VALUE 'DIF.CONVERSION '.
+           05  RL-DC-LOCATION        PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DC-GROUP-NUMBER    PIC 9(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DC-SEQUENCE        PIC 9(03).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DC-CAMPOS          PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-PAGO THRU 2000-EXIT
+               UNTIL EOF-PAGOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PAGOS
+           OPEN OUTPUT REPORTE-DIFCONV
+
+           PERFORM 2000-LEER-PAGO THRU 2000-EXIT
+           .
+
+       2000-LEER-PAGO.
+           READ PAGOS
+               AT END
+                   SET EOF-PAGOS TO TRUE
+               NOT AT END
+                   IF FS-TS1-ERROR-LECTURA
+                       DISPLAY 'ZET036 - ERROR DE LECTURA '
+                           'EN LFTRS01 - FILE STATUS ' WS-FS-TS1
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-VALIDA-CONVERSIONES THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-VALIDA-CONVERSIONES - RECALCULA CADA *-AMT-DR-CUR DE LOS *
+      *  CHARGE1-4 (CON SU PROPIO RATE-DISP) Y DE LOS TAX-CRG1-4/TAX-  *
+      *  COMM (CON EXCH-RATE-DISP) Y SENALA LOS QUE NO CONCILIAN       *
+      ******************************************************************
+       2100-VALIDA-CONVERSIONES.
+           MOVE SPACES TO RL-DC-CAMPOS
+           MOVE 1 TO WS-PTR-CAMPOS
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               CHARGE1-AMT OF TS1 * CHARGE1-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - CHARGE1-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'CHARGE1 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               CHARGE2-AMT OF TS1 * CHARGE2-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - CHARGE2-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'CHARGE2 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               CHARGE3-AMT OF TS1 * CHARGE3-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - CHARGE3-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'CHARGE3 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               CHARGE4-AMT OF TS1 * CHARGE4-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - CHARGE4-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'CHARGE4 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               TAX-CRG1-AMT OF TS1 * EXCH-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - TAX-CRG1-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'TAX-CRG1 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               TAX-CRG2-AMT OF TS1 * EXCH-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - TAX-CRG2-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'TAX-CRG2 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               TAX-CRG3-AMT OF TS1 * EXCH-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - TAX-CRG3-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'TAX-CRG3 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               TAX-CRG4-AMT OF TS1 * EXCH-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - TAX-CRG4-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'TAX-CRG4 '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           COMPUTE WS-CALC-DR-CUR ROUNDED =
+               TAX-COMM-AMT OF TS1 * EXCH-RATE-DISP OF TS1
+           COMPUTE WS-DIFERENCIA =
+               WS-CALC-DR-CUR - TAX-COMM-AMT-DR-CUR OF TS1
+           IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                   OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+               STRING 'TAX-COMM '  DELIMITED BY SIZE
+                   INTO RL-DC-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF RL-DC-CAMPOS NOT = SPACES
+               MOVE LOCATION OF TS1     TO RL-DC-LOCATION
+               MOVE GROUP-NUMBER OF TS1 TO RL-DC-GROUP-NUMBER
+               MOVE TS1-SEQUENCE OF TS1 TO RL-DC-SEQUENCE
+               MOVE RL-DIFERENCIA-CONV  TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               ADD 1 TO WS-CANT-CON-DIF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE PAGOS
+           CLOSE REPORTE-DIFCONV
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET036' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CON-DIF TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET036 - CONCILIACION DE CONVERSION LFTRS01'
+           DISPLAY 'PAGOS LEIDOS . . . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'PAGOS CON DIF. DE CONVERSION : ' WS-CANT-CON-DIF
+           .
