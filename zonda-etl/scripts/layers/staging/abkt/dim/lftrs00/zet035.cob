@@ -0,0 +1,233 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET035                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABKT                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CONCILIAR EL SEGMENTO DE RUTEO (LFTRS00/TS0) CON *
+      *               EL SEGMENTO DE PAGO (LFTRS01/TS1) DE CADA        *
+      *               MENSAJE SWIFT, CRUZANDO POR LOCATION/GROUP-      *
+      *               NUMBER/SEQUENCE, Y SEALANDO TODO TS1 SIN TS0     *
+      *               CORRESPONDIENTE O TODO TS0 SIN TS1               *
+      *               CORRESPONDIENTE, EN LUGAR DE QUE UN SEGMENTO     *
+      *               HUERFANO SOLO SE NOTE CUANDO EL GIRO NO SE       *
+      *               LIBERA.                                          *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET035.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABKT.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUTEOS        ASSIGN TO LFTRS00
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TS0.
+
+           SELECT PAGOS         ASSIGN TO LFTRS01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TS1.
+
+           SELECT REPORTE-HUERFANOS ASSIGN TO RPLFTHUE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUTEOS
+           RECORDING MODE IS F.
+           COPY "lftrs00.cob".
+
+       FD  PAGOS
+           RECORDING MODE IS F.
+           COPY "../lftrs01/lftrs01.cob".
+
+       FD  REPORTE-HUERFANOS.
+       01  LINEA-REPORTE             PIC X(120).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-RUTEOS             PIC 9(07) COMP VALUE 200000.
+
+       01  WS-FS-TS0                 PIC XX.
+           88  FS-TS0-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-TS1                 PIC XX.
+           88  FS-TS1-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-TS0         PIC X(01) VALUE 'N'.
+               88  EOF-RUTEOS            VALUE 'S'.
+           05  WS-SW-EOF-TS1         PIC X(01) VALUE 'N'.
+               88  EOF-PAGOS             VALUE 'S'.
+           05  WS-SW-TS0-HALLADO     PIC X(01) VALUE 'N'.
+               88  TS0-HALLADO           VALUE 'S'.
+
+       01  TABLA-RUTEOS.
+           05  TB-TS0-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-TS0-ENTRY OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON TB-TS0-CANT
+                   INDEXED BY TB-TS0-IDX.
+               10  TB-TS0-LOCATION       PIC X(06).
+               10  TB-TS0-GROUP-NUMBER   PIC 9(06).
+               10  TB-TS0-SEQUENCE       PIC 9(03).
+               10  TB-TS0-MATCH-SW       PIC X(01) VALUE 'N'.
+                   88  TB-TS0-MATCHED        VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-TS0-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-TS1-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-TS1-SIN-TS0   PIC 9(09) COMP.
+           05  WS-CANT-TS0-SIN-TS1   PIC 9(09) COMP.
+
+       01  RL-HUERFANO.
+           05  RL-HU-TIPO            PIC X(16).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HU-LOCATION        PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HU-GROUP-NUMBER    PIC 9(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HU-SEQUENCE        PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-TS1 THRU 3000-EXIT
+               UNTIL EOF-PAGOS
+           PERFORM 4000-BUSCAR-TS0-SIN-TS1 THRU 4000-EXIT
+               VARYING TB-TS0-IDX FROM 1 BY 1
+               UNTIL TB-TS0-IDX > TB-TS0-CANT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RUTEOS
+           PERFORM 1100-LEER-TS0 THRU 1100-EXIT
+               UNTIL EOF-RUTEOS
+           CLOSE RUTEOS
+
+           OPEN INPUT  PAGOS
+           OPEN OUTPUT REPORTE-HUERFANOS
+           .
+
+       1100-LEER-TS0.
+           READ RUTEOS
+               AT END
+                   SET EOF-RUTEOS TO TRUE
+               NOT AT END
+                   IF FS-TS0-ERROR-LECTURA
+                       DISPLAY 'ZET035 - ERROR DE LECTURA '
+                           'EN LFTRS00 - FILE STATUS ' WS-FS-TS0
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-TS0-LEIDOS
+                   IF TB-TS0-CANT < WS-MAX-RUTEOS
+                       ADD 1 TO TB-TS0-CANT
+                       MOVE LOCATION OF TS0     TO
+                           TB-TS0-LOCATION(TB-TS0-CANT)
+                       MOVE GROUP-NUMBER OF TS0 TO
+                           TB-TS0-GROUP-NUMBER(TB-TS0-CANT)
+                       MOVE TS0-SEQUENCE OF TS0 TO
+                           TB-TS0-SEQUENCE(TB-TS0-CANT)
+                       MOVE 'N' TO TB-TS0-MATCH-SW(TB-TS0-CANT)
+                   END-IF
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+       3000-PROCESAR-TS1.
+           READ PAGOS
+               AT END
+                   SET EOF-PAGOS TO TRUE
+               NOT AT END
+                   IF FS-TS1-ERROR-LECTURA
+                       DISPLAY 'ZET035 - ERROR DE LECTURA '
+                           'EN LFTRS01 - FILE STATUS ' WS-FS-TS1
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-TS1-LEIDOS
+                   PERFORM 3100-BUSCAR-TS0 THRU 3100-EXIT
+                   IF NOT TS0-HALLADO
+                       MOVE 'TS1 SIN TS0'    TO RL-HU-TIPO
+                       MOVE LOCATION OF TS1     TO RL-HU-LOCATION
+                       MOVE GROUP-NUMBER OF TS1 TO RL-HU-GROUP-NUMBER
+                       MOVE TS1-SEQUENCE OF TS1 TO RL-HU-SEQUENCE
+                       MOVE RL-HUERFANO         TO LINEA-REPORTE
+                       WRITE LINEA-REPORTE
+                       ADD 1 TO WS-CANT-TS1-SIN-TS0
+                   END-IF
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-BUSCAR-TS0.
+           SET WS-SW-TS0-HALLADO TO 'N'
+           SET TB-TS0-IDX TO 1
+           SEARCH TB-TS0-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-TS0-LOCATION(TB-TS0-IDX)     = LOCATION OF TS1
+                   AND TB-TS0-GROUP-NUMBER(TB-TS0-IDX) = GROUP-NUMBER
+                       OF TS1
+                   AND TB-TS0-SEQUENCE(TB-TS0-IDX)  = TS1-SEQUENCE
+                       OF TS1
+                   SET TS0-HALLADO TO TRUE
+                   SET TB-TS0-MATCHED(TB-TS0-IDX) TO TRUE
+           END-SEARCH
+           .
+       3100-EXIT.
+           EXIT.
+
+       4000-BUSCAR-TS0-SIN-TS1.
+           IF NOT TB-TS0-MATCHED(TB-TS0-IDX)
+               MOVE 'TS0 SIN TS1'           TO RL-HU-TIPO
+               MOVE TB-TS0-LOCATION(TB-TS0-IDX)     TO RL-HU-LOCATION
+               MOVE TB-TS0-GROUP-NUMBER(TB-TS0-IDX)
+                   TO RL-HU-GROUP-NUMBER
+               MOVE TB-TS0-SEQUENCE(TB-TS0-IDX)     TO RL-HU-SEQUENCE
+               MOVE RL-HUERFANO                     TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               ADD 1 TO WS-CANT-TS0-SIN-TS1
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE PAGOS
+           CLOSE REPORTE-HUERFANOS
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET035' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-TS0-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-TS0-SIN-TS1 TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET035 - CONCILIACION RUTEO/PAGO SWIFT TS0-TS1'
+           DISPLAY 'TS0 (RUTEO) LEIDOS . . . . . : ' WS-CANT-TS0-LEIDOS
+           DISPLAY 'TS1 (PAGO) LEIDOS. . . . . . : ' WS-CANT-TS1-LEIDOS
+           DISPLAY 'TS1 SIN TS0 CORRESPONDIENTE. : '
+               WS-CANT-TS1-SIN-TS0
+           DISPLAY 'TS0 SIN TS1 CORRESPONDIENTE. : '
+               WS-CANT-TS0-SIN-TS1
+           .
