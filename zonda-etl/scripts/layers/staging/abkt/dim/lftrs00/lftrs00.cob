@@ -3,9 +3,9 @@
                10  GROUP-PREFIX         		PIC X(7).
                10  GROUP-NUMBER         		PIC 9(6).
                10  RECORD-TYPE              	PIC X(2).
-               10  SEQUENCE                     PIC 9(3).
+               10  TS0-SEQUENCE                 PIC 9(3).
                10  FILLER-1                     PIC X(17).
-               10  TYPE                         PIC X(01).
+               10  TS0-TYPE                     PIC X(01).
                10  SUFFIX                       PIC X(02).
                10  BENE-RECV-REFERENCE          PIC X(30).
                10  BENE-RECV-ACCT-NO            PIC X(15).
@@ -62,4 +62,4 @@
                10  AC-INST-ID               	PIC X(34).
                10  LIAB-SUB-NUMBER              PIC X(3).
                10  PROTOTYPE-NUMBER             PIC X(7).
-               10  FILLER-2                     PIC X(970).
\ No newline at end of file
+               10  FILLER-2                     PIC X(970).
