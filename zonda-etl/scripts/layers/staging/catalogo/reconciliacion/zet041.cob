@@ -0,0 +1,249 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET041                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - CATALOGO                    *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : LEER EL RUNLOG QUE CADA JOB DE STAGING AGREGA    *
+      *               AL FINALIZAR SU CORRIDA Y, PARA LA FECHA DE      *
+      *               PROCESO DEL DIA, SENALAR (A) JOBS CUYA          *
+      *               CANTIDAD DE ENTRADA NO COINCIDE CON LA           *
+      *               CANTIDAD DE SALIDA INFORMADA, Y (B) JOBS DEL     *
+      *               CATALOGO DE STAGING QUE NO DEJARON NINGUNA       *
+      *               FILA EN EL RUNLOG DE HOY (NO CORRIERON O SU      *
+      *               ARCHIVO DE ORIGEN NO LLEGO).                     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  AGREGA ZET042/043/044/045/046/048 A LA LISTA  *
+      *                  DE JOBS ESPERADOS (39 -> 45) - HABIAN QUEDADO *
+      *                  SIN DAR DE ALTA DESDE QUE EMPEZARON A ESCRIBIR*
+      *                  AL RUNLOG                                     *
+      * 09/08/2026  EQP  WS-FS-RUNLOG PASA A POLARIDAD NEGATIVA        *
+      *                  (FS-RUNLOG-ERROR-LECTURA) PARA ALINEARSE CON  *
+      *                  EL RESTO DE LA FLOTA                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZET041.
+       AUTHOR. EQUIPO ETL ZONDA.
+       INSTALLATION. GERENCIA DE DATOS - CATALOGO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-ENTRADA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNLOG.
+
+           SELECT REPORTE-RECONCIL ASSIGN TO RPRECONC
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-ENTRADA
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob".
+
+       FD  REPORTE-RECONCIL
+           RECORDING MODE IS F.
+       01  RP-LINEA                      PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CANT-JOBS-ESPERADOS   PIC 9(03) COMP VALUE 45.
+
+       01  WS-FS-RUNLOG               PIC XX.
+           88  FS-RUNLOG-ERROR-LECTURA    VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-RUNLOG      PIC X(01) VALUE 'N'.
+               88  EOF-RUNLOG            VALUE 'S'.
+
+       01  WS-INDICES.
+           05  WS-IDX                PIC 9(03) COMP VALUE 0.
+
+       01  WS-FECHA-PROCESO           PIC 9(08).
+
+      ******************************************************************
+      * LISTA COMPILADA DE LOS JOBS DE CARGA DE STAGING VIGENTES. SE   *
+      * ACTUALIZA A MANO CADA VEZ QUE SE DA DE ALTA O BAJA UN JOB QUE  *
+      * ESCRIBE AL RUNLOG (VER "RUNLOG" EN CATALOGO/CONTROL).          *
+      ******************************************************************
+       01  WS-TABLA-JOBS-DATA.
+           05  FILLER   PIC X(06) VALUE 'ZET000'.
+           05  FILLER   PIC X(06) VALUE 'ZET001'.
+           05  FILLER   PIC X(06) VALUE 'ZET002'.
+           05  FILLER   PIC X(06) VALUE 'ZET003'.
+           05  FILLER   PIC X(06) VALUE 'ZET004'.
+           05  FILLER   PIC X(06) VALUE 'ZET005'.
+           05  FILLER   PIC X(06) VALUE 'ZET006'.
+           05  FILLER   PIC X(06) VALUE 'ZET007'.
+           05  FILLER   PIC X(06) VALUE 'ZET008'.
+           05  FILLER   PIC X(06) VALUE 'ZET009'.
+           05  FILLER   PIC X(06) VALUE 'ZET010'.
+           05  FILLER   PIC X(06) VALUE 'ZET011'.
+           05  FILLER   PIC X(06) VALUE 'ZET012'.
+           05  FILLER   PIC X(06) VALUE 'ZET013'.
+           05  FILLER   PIC X(06) VALUE 'ZET014'.
+           05  FILLER   PIC X(06) VALUE 'ZET015'.
+           05  FILLER   PIC X(06) VALUE 'ZET016'.
+           05  FILLER   PIC X(06) VALUE 'ZET017'.
+           05  FILLER   PIC X(06) VALUE 'ZET018'.
+           05  FILLER   PIC X(06) VALUE 'ZET019'.
+           05  FILLER   PIC X(06) VALUE 'ZET020'.
+           05  FILLER   PIC X(06) VALUE 'ZET021'.
+           05  FILLER   PIC X(06) VALUE 'ZET022'.
+           05  FILLER   PIC X(06) VALUE 'ZET023'.
+           05  FILLER   PIC X(06) VALUE 'ZET024'.
+           05  FILLER   PIC X(06) VALUE 'ZET025'.
+           05  FILLER   PIC X(06) VALUE 'ZET026'.
+           05  FILLER   PIC X(06) VALUE 'ZET027'.
+           05  FILLER   PIC X(06) VALUE 'ZET028'.
+           05  FILLER   PIC X(06) VALUE 'ZET029'.
+           05  FILLER   PIC X(06) VALUE 'ZET030'.
+           05  FILLER   PIC X(06) VALUE 'ZET031'.
+           05  FILLER   PIC X(06) VALUE 'ZET033'.
+           05  FILLER   PIC X(06) VALUE 'ZET034'.
+           05  FILLER   PIC X(06) VALUE 'ZET035'.
+           05  FILLER   PIC X(06) VALUE 'ZET036'.
+           05  FILLER   PIC X(06) VALUE 'ZET037'.
+           05  FILLER   PIC X(06) VALUE 'ZET038'.
+           05  FILLER   PIC X(06) VALUE 'ZET039'.
+           05  FILLER   PIC X(06) VALUE 'ZET042'.
+           05  FILLER   PIC X(06) VALUE 'ZET043'.
+           05  FILLER   PIC X(06) VALUE 'ZET044'.
+           05  FILLER   PIC X(06) VALUE 'ZET045'.
+           05  FILLER   PIC X(06) VALUE 'ZET046'.
+           05  FILLER   PIC X(06) VALUE 'ZET048'.
+
+       01  TABLA-JOBS REDEFINES WS-TABLA-JOBS-DATA.
+           05  TB-JOB-ENTRY OCCURS 45 TIMES.
+               10  TB-JOB-ID        PIC X(06).
+
+       01  WS-TABLA-VISTOS.
+           05  WS-JOB-VISTO OCCURS 45 TIMES PIC X(01) VALUE 'N'.
+               88  JOB-VISTO-HOY        VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP VALUE 0.
+           05  WS-CANT-DIFERENCIAS   PIC 9(09) COMP VALUE 0.
+           05  WS-CANT-FALTANTES     PIC 9(09) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *  0000-MAINLINE  -  CONTROL PRINCIPAL DEL PROGRAMA              *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESAR-RUNLOG THRU 2000-EXIT
+               UNTIL EOF-RUNLOG
+
+           PERFORM 3000-VERIFICAR-FALTANTES THRU 3000-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-JOBS-ESPERADOS
+
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  APERTURA DE ARCHIVOS Y PRIMERA LECTURA    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  RUNLOG-ENTRADA
+           OPEN OUTPUT REPORTE-RECONCIL
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           PERFORM 1100-LEER-RUNLOG THRU 1100-EXIT.
+
+       1100-LEER-RUNLOG.
+           READ RUNLOG-ENTRADA
+               AT END
+                   SET EOF-RUNLOG TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDOS
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-PROCESAR-RUNLOG  -  UNA FILA DEL RUNLOG DE HOY           *
+      ******************************************************************
+       2000-PROCESAR-RUNLOG.
+           IF RUNLOG-FECHA-PROCESO = WS-FECHA-PROCESO
+               PERFORM 2100-MARCAR-VISTO THRU 2100-EXIT
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-CANT-JOBS-ESPERADOS
+               PERFORM 2200-VERIFICAR-CONTEO THRU 2200-EXIT
+           END-IF
+
+           PERFORM 1100-LEER-RUNLOG THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-MARCAR-VISTO.
+           IF TB-JOB-ID (WS-IDX) = RUNLOG-JOB-ID
+               MOVE 'S' TO WS-JOB-VISTO (WS-IDX)
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-VERIFICAR-CONTEO.
+           IF RUNLOG-CANT-ENTRADA NOT = RUNLOG-CANT-SALIDA
+               ADD 1 TO WS-CANT-DIFERENCIAS
+               MOVE SPACES TO RP-LINEA
+               STRING 'DIFERENCIA  ' RUNLOG-JOB-ID
+                   ' FECHA=' RUNLOG-FECHA-PROCESO
+                   ' ENTRADA=' RUNLOG-CANT-ENTRADA
+                   ' SALIDA=' RUNLOG-CANT-SALIDA
+                   DELIMITED BY SIZE INTO RP-LINEA
+               WRITE RP-LINEA
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-VERIFICAR-FALTANTES - JOBS SIN FILA EN EL RUNLOG HOY    *
+      ******************************************************************
+       3000-VERIFICAR-FALTANTES.
+           IF WS-JOB-VISTO (WS-IDX) = 'N'
+               ADD 1 TO WS-CANT-FALTANTES
+               MOVE SPACES TO RP-LINEA
+               STRING 'SIN CORRIDA ' TB-JOB-ID (WS-IDX)
+                   ' NO DEJO FILA EN EL RUNLOG DE HOY'
+                   DELIMITED BY SIZE INTO RP-LINEA
+               WRITE RP-LINEA
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-FINALIZE  -  CIERRE DE ARCHIVOS Y RESUMEN                *
+      ******************************************************************
+       9000-FINALIZE.
+           CLOSE RUNLOG-ENTRADA
+           CLOSE REPORTE-RECONCIL
+
+           DISPLAY 'ZET041 - RECONCILIACION DIARIA DEL RUNLOG'
+           DISPLAY 'FILAS DE RUNLOG LEIDAS  . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'JOBS CON DIFERENCIA ENTR/SAL . . . : '
+               WS-CANT-DIFERENCIAS
+           DISPLAY 'JOBS SIN CORRIDA HOY . . . . . . . : '
+               WS-CANT-FALTANTES
+           .
