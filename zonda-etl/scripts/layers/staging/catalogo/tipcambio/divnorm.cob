@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : DIVNORM                                              *
+      *                                                                *
+      * OBJETIVO: SALIDA DE ZET046 CON EL IMPORTE DE CADA MOVIMIENTO   *
+      *           NORMALIZADO A ARS, JUNTO CON LA COTIZACION APLICADA  *
+      *           Y SU ORIGEN (LA PROPIA OPERACION O LA TABLA TIPCAMB).*
+      *                                                                *
+      * LONGITUD: 081 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  DIVNORM-REGISTRO.
+           05  DIVNORM-CLAVE.
+               10  DIVNORM-ENTIDAD           PIC X(04).
+               10  DIVNORM-OFICINA           PIC X(04).
+               10  DIVNORM-CUENTA            PIC X(12).
+               10  DIVNORM-NIO               PIC X(24).
+           05  DIVNORM-MONEDA-ORIGEN         PIC X(03).
+           05  DIVNORM-IMPORTE-ORIGEN        PIC S9(13)V9(04) COMP-3.
+           05  DIVNORM-COTIZACION-APLICADA   PIC S9(06)V9(05) COMP-3.
+           05  DIVNORM-IMPORTE-ARS           PIC S9(13)V9(04) COMP-3.
+           05  DIVNORM-IND-ORIGEN-COTIZ      PIC X(01).
+               88  DIVNORM-SIN-CONVERSION        VALUE 'M'.
+               88  DIVNORM-COTIZ-DE-OPERACION    VALUE 'O'.
+               88  DIVNORM-COTIZ-DE-TABLA        VALUE 'T'.
+               88  DIVNORM-COTIZ-NO-HALLADA      VALUE 'S'.
+           05  DIVNORM-FILLER                PIC X(09).
