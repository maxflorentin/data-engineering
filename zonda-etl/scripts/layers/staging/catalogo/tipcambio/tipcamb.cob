@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : TIPCAMB                                              *
+      *                                                                *
+      * OBJETIVO: TABLA DE REFERENCIA DE COTIZACIONES, COMPARTIDA POR  *
+      *           TODOS LOS FACT QUE NECESITAN LLEVAR UN IMPORTE EN    *
+      *           MONEDA DE ORIGEN A PESOS (ARS). UNA FILA POR MONEDA  *
+      *           CON LA COTIZACION VIGENTE. SE USA COMO RESPALDO      *
+      *           CUANDO EL FACT DE ORIGEN NO TRAE SU PROPIA COTIZACION*
+      *           DE OPERACION (COMO TIP_CAMBIO_OPE EN MOVTOSQ) - VER  *
+      *           ZET046.                                              *
+      *                                                                *
+      * LONGITUD: 022 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  TIPCAMB-REGISTRO.
+      * CODIGO DE MONEDA DE ORIGEN (EL MISMO FORMATO QUE YA USAN       *
+      * MONEDA EN WAFTC310 Y COD_DIVISA EN MOVTOSQ).                   *
+           05  TIPCAMB-MONEDA            PIC X(03).
+           05  TIPCAMB-FECHA-VIGENCIA    PIC 9(08).
+      * COTIZACION DE UNA UNIDAD DE TIPCAMB-MONEDA EXPRESADA EN ARS,
+      * MISMA PICTURE QUE TIP_CAMBIO_OPE DE MOVTOSQ.
+           05  TIPCAMB-COTIZACION        PIC S9(06)V9(05) COMP-3.
+           05  TIPCAMB-FILLER            PIC X(10).
