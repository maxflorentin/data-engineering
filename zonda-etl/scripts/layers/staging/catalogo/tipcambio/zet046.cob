@@ -0,0 +1,239 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET046                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - CATALOGO                    *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : NORMALIZAR A ARS EL IMPORTE DE CADA MOVIMIENTO   *
+      *               DE MOVTOSQ, QUE HOY QUEDA EXPRESADO EN LA MONEDA *
+      *               DE ORIGEN (COD_DIVISA) SIN UN VALOR COMPARABLE   *
+      *               ENTRE FACTS. SE USA LA PROPIA COTIZACION DE LA   *
+      *               OPERACION (TIP_CAMBIO_OPE) CUANDO VIENE CARGADA, *
+      *               Y SI NO, SE BUSCA EN LA TABLA DE REFERENCIA      *
+      *               COMPARTIDA TIPCAMB.                              *
+      *                                                                *
+      * NOTA        : LA TABLA TIPCAMB Y LA COPY DIVNORM SON DE USO    *
+      *               COMUN PARA CUALQUIER OTRO FACT QUE NECESITE      *
+      *               NORMALIZAR IMPORTES A ARS (POR EJEMPLO WAFTC310, *
+      *               QUE HOY RESUELVE ARS/USD CON COLUMNAS FIJAS      *
+      *               IMPORTE-ARP/IMPORTE-USD EN LUGAR DE UNA TABLA).  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET046.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - CATALOGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTOS      ASSIGN TO MOVTOSQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MOV.
+
+           SELECT COTIZACIONES     ASSIGN TO TIPCAMB
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SALIDA           ASSIGN TO DIVNORM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA    ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTOS
+           RECORDING MODE IS F.
+           COPY "../../malug/movtosq/movtosq.cob".
+
+       FD  COTIZACIONES
+           RECORDING MODE IS F.
+           COPY "tipcamb.cob".
+
+       FD  SALIDA
+           RECORDING MODE IS F.
+           COPY "divnorm.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-MOV                 PIC XX.
+           88  FS-MOV-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-MOV         PIC X(01) VALUE 'N'.
+               88  EOF-MOVIMIENTOS       VALUE 'S'.
+           05  WS-SW-EOF-TC          PIC X(01) VALUE 'N'.
+               88  EOF-COTIZACIONES      VALUE 'S'.
+
+       01  WS-TABLA-TIPCAMB.
+           05  TB-TC-CANT            PIC 9(03) COMP VALUE 0.
+           05  TB-TC-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON TB-TC-CANT
+                   INDEXED BY TB-TC-IDX.
+               10  TB-TC-MONEDA          PIC X(03).
+               10  TB-TC-COTIZACION      PIC S9(06)V9(05) COMP-3.
+
+       01  WS-MAX-COTIZACIONES       PIC 9(03) COMP VALUE 200.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-SIN-CONVERSION PIC 9(09) COMP.
+           05  WS-CANT-COTIZ-OPERACION PIC 9(09) COMP.
+           05  WS-CANT-COTIZ-TABLA   PIC 9(09) COMP.
+           05  WS-CANT-SIN-COTIZACION PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-NORMALIZAR-MOVIMIENTO THRU 3000-EXIT
+               UNTIL EOF-MOVIMIENTOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LA TABLA DE COTIZACIONES EN MEMORIA   *
+      *  Y ABRE LOS ARCHIVOS DE MOVIMIENTOS/SALIDA                     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  COTIZACIONES
+           PERFORM 2000-CARGAR-COTIZACION THRU 2000-EXIT
+               UNTIL EOF-COTIZACIONES
+           CLOSE COTIZACIONES
+
+           OPEN INPUT  MOVIMIENTOS
+           OPEN OUTPUT SALIDA
+
+           PERFORM 3000-NORMALIZAR-MOVIMIENTO THRU 3000-EXIT
+           .
+
+       2000-CARGAR-COTIZACION.
+           READ COTIZACIONES
+               AT END
+                   SET EOF-COTIZACIONES TO TRUE
+               NOT AT END
+                   IF TB-TC-CANT < WS-MAX-COTIZACIONES
+                       ADD 1 TO TB-TC-CANT
+                       MOVE TIPCAMB-MONEDA
+                           TO TB-TC-MONEDA(TB-TC-CANT)
+                       MOVE TIPCAMB-COTIZACION
+                           TO TB-TC-COTIZACION(TB-TC-CANT)
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-NORMALIZAR-MOVIMIENTO - RESUELVE LA COTIZACION Y CALCULA *
+      *  EL IMPORTE EN ARS DE CADA MOVIMIENTO LEIDO                    *
+      ******************************************************************
+       3000-NORMALIZAR-MOVIMIENTO.
+           READ MOVIMIENTOS
+               AT END
+                   SET EOF-MOVIMIENTOS TO TRUE
+               NOT AT END
+                   IF FS-MOV-ERROR-LECTURA
+                       DISPLAY 'ZET046 - ERROR DE LECTURA '
+                           'EN MOVTOSQ - FILE STATUS ' WS-FS-MOV
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 3100-ARMAR-SALIDA THRU 3100-EXIT
+                   WRITE DIVNORM-REGISTRO
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-ARMAR-SALIDA.
+           MOVE SPACES              TO DIVNORM-REGISTRO
+           MOVE ENTIDAD OF DMOV     TO DIVNORM-ENTIDAD
+           MOVE OFICINA OF DMOV     TO DIVNORM-OFICINA
+           MOVE CUENTA OF DMOV      TO DIVNORM-CUENTA
+           MOVE NIO OF DMOV         TO DIVNORM-NIO
+           MOVE COD_DIVISA OF DMOV  TO DIVNORM-MONEDA-ORIGEN
+           MOVE IMPMOVI OF DMOV     TO DIVNORM-IMPORTE-ORIGEN
+
+           IF COD_DIVISA OF DMOV = 'ARS'
+               MOVE 1 TO DIVNORM-COTIZACION-APLICADA
+               MOVE IMPMOVI OF DMOV TO DIVNORM-IMPORTE-ARS
+               SET DIVNORM-SIN-CONVERSION TO TRUE
+               ADD 1 TO WS-CANT-SIN-CONVERSION
+           ELSE
+               IF TIP_CAMBIO_OPE OF DMOV > 0
+                   MOVE TIP_CAMBIO_OPE OF DMOV
+                       TO DIVNORM-COTIZACION-APLICADA
+                   COMPUTE DIVNORM-IMPORTE-ARS =
+                       IMPMOVI OF DMOV * TIP_CAMBIO_OPE OF DMOV
+                   SET DIVNORM-COTIZ-DE-OPERACION TO TRUE
+                   ADD 1 TO WS-CANT-COTIZ-OPERACION
+               ELSE
+                   PERFORM 3200-BUSCAR-EN-TABLA THRU 3200-EXIT
+               END-IF
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-BUSCAR-EN-TABLA.
+           MOVE 0 TO DIVNORM-IMPORTE-ARS
+           MOVE 0 TO DIVNORM-COTIZACION-APLICADA
+           SET DIVNORM-COTIZ-NO-HALLADA TO TRUE
+
+           SET TB-TC-IDX TO 1
+           SEARCH TB-TC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-TC-MONEDA(TB-TC-IDX) = COD_DIVISA OF DMOV
+                   MOVE TB-TC-COTIZACION(TB-TC-IDX)
+                       TO DIVNORM-COTIZACION-APLICADA
+                   COMPUTE DIVNORM-IMPORTE-ARS =
+                       IMPMOVI OF DMOV * TB-TC-COTIZACION(TB-TC-IDX)
+                   SET DIVNORM-COTIZ-DE-TABLA TO TRUE
+           END-SEARCH
+
+           IF DIVNORM-COTIZ-NO-HALLADA
+               ADD 1 TO WS-CANT-SIN-COTIZACION
+           ELSE
+               ADD 1 TO WS-CANT-COTIZ-TABLA
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE MOVIMIENTOS
+           CLOSE SALIDA
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET046' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET046 - NORMALIZACION DE DIVISA A ARS'
+           DISPLAY 'MOVIMIENTOS LEIDOS . . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'SIN CONVERSION (YA EN ARS). . . . : '
+               WS-CANT-SIN-CONVERSION
+           DISPLAY 'COTIZACION DE LA OPERACION . . . : '
+               WS-CANT-COTIZ-OPERACION
+           DISPLAY 'COTIZACION DE LA TABLA TIPCAMB. . : '
+               WS-CANT-COTIZ-TABLA
+           DISPLAY 'SIN COTIZACION DISPONIBLE . . . . : '
+               WS-CANT-SIN-COTIZACION
+           .
