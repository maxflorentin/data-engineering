@@ -0,0 +1,81 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : ZOEC360                                              *
+      *                                                                *
+      * PREFIJO : :ZOEC360:                                            *
+      *                                                                *
+      * OBJETIVO: COPY DE LA VISTA CONSOLIDADA "CLIENTE 360". SALIDA   *
+      *           DEL STAGE ZET042, CLAVEADA POR NUP/NUM-PERSONA, QUE  *
+      *           RESUELVE EN UN UNICO REGISTRO POR CLIENTE LO QUE     *
+      *           HOY ESTA REPARTIDO ENTRE ZOECRLK (TARJETA/CUENTA),   *
+      *           IBEC3070 (MAESTRO DE PERSONAS), IBECABYP (MARCA      *
+      *           GARRA), WACAM600 (SCREENING), WAGUXDEX (CONTRATOS)   *
+      *           Y WABGPPER (PLAZO FIJO).                             *
+      *                                                                *
+      * LONGITUD: 240 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :ZOEC360:-REGISTRO.
+      * CLAVE PRINCIPAL - NUP / NUM-PERSONA RESUELTO ENTRE LAS FUENTES
+          05 :ZOEC360:-CLAVE-PERSONA       PIC X(08).
+
+      * INDICADORES DE PRESENCIA EN CADA FUENTE
+          05 :ZOEC360:-INDICADORES.
+             10 :ZOEC360:-IND-EN-CUENTA         PIC X(01).
+                88 :ZOEC360:-EN-CUENTA              VALUE 'S'.
+             10 :ZOEC360:-IND-EN-MAESTRO        PIC X(01).
+                88 :ZOEC360:-EN-MAESTRO             VALUE 'S'.
+             10 :ZOEC360:-IND-EN-MARCA-GARRA    PIC X(01).
+                88 :ZOEC360:-EN-MARCA-GARRA         VALUE 'S'.
+             10 :ZOEC360:-IND-EN-SCREENING      PIC X(01).
+                88 :ZOEC360:-EN-SCREENING           VALUE 'S'.
+             10 :ZOEC360:-IND-EN-CONTRATOS      PIC X(01).
+                88 :ZOEC360:-EN-CONTRATOS           VALUE 'S'.
+             10 :ZOEC360:-IND-EN-PLAZO-FIJO     PIC X(01).
+                88 :ZOEC360:-EN-PLAZO-FIJO          VALUE 'S'.
+          05 :ZOEC360:-CANT-FUENTES         PIC 9(01).
+
+      * DATOS TRAIDOS DE ZOECRLK (TARJETA/CUENTA), SI EXISTE
+          05 :ZOEC360:-DATOS-CUENTA.
+             10 :ZOEC360:-ENTIDAD              PIC 9(04).
+             10 :ZOEC360:-CENTRO               PIC 9(04).
+             10 :ZOEC360:-CUENTA               PIC 9(12).
+             10 :ZOEC360:-DIVISA-CUENTA        PIC X(03).
+             10 :ZOEC360:-ESTADO-TARJETA       PIC 9(01).
+
+      * DATOS TRAIDOS DE IBEC3070 (MAESTRO DE PERSONAS), SI EXISTE
+          05 :ZOEC360:-DATOS-MAESTRO.
+             10 :ZOEC360:-PRIM-APELLIDO        PIC X(40).
+             10 :ZOEC360:-NOMBRE               PIC X(40).
+             10 :ZOEC360:-TIPO-DOCUMENTO       PIC X(02).
+             10 :ZOEC360:-NUM-DOCUMENTO        PIC X(11).
+             10 :ZOEC360:-SEGMENTO             PIC X(03).
+             10 :ZOEC360:-SUBSEGMENTO          PIC X(03).
+             10 :ZOEC360:-LOCALIDAD            PIC X(30).
+             10 :ZOEC360:-PROVINCIA            PIC X(02).
+
+      * DATOS TRAIDOS DE IBECABYP (ULTIMO PERIODO DE MARCA), SI EXISTE
+          05 :ZOEC360:-DATOS-MARCA-GARRA.
+             10 :ZOEC360:-PERIODO-MARCA        PIC X(06).
+             10 :ZOEC360:-COD-MARCLI           PIC X(02).
+             10 :ZOEC360:-COD-SITUIRRE         PIC X(02).
+
+      * DATOS TRAIDOS DE WACAM600 (SCREENING), SI EXISTE
+          05 :ZOEC360:-DATOS-SCREENING.
+             10 :ZOEC360:-PERS-CONDICION       PIC X(03).
+             10 :ZOEC360:-EST-CAMP             PIC X(02).
+
+      * DATOS TRAIDOS DE WAGUXDEX (CONTRATOS), SI EXISTE
+          05 :ZOEC360:-DATOS-CONTRATOS.
+             10 :ZOEC360:-CANT-CONTRATOS       PIC 9(05).
+             10 :ZOEC360:-IMP-RIESGO-TOTAL     PIC 9(13)V9(04).
+
+      * DATOS TRAIDOS DE WABGPPER (PLAZO FIJO), SI EXISTE
+          05 :ZOEC360:-DATOS-PLAZO-FIJO.
+             10 :ZOEC360:-CUENTA-IPF           PIC X(12).
+             10 :ZOEC360:-ESTADO-IPF           PIC X(01).
+
+          05 FILLER                        PIC X(20).
