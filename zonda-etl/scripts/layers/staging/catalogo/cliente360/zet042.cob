@@ -0,0 +1,585 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET042                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : ARMAR LA VISTA CLIENTE 360 (ZOEC360) A PARTIR    *
+      *               DE UN CRUCE POR NUP/NUM-PERSONA ENTRE ZOECRLK    *
+      *               (VINCULO TARJETA/CUENTA/PERSONA DE ZET000),      *
+      *               IBEC3070 (MAESTRO DE PERSONAS), IBECABYP         *
+      *               (MARCA GARRA), WACAM600 (SCREENING), WAGUXDEX    *
+      *               (CONTRATOS) Y WABGPPER (PLAZO FIJO), DE FORMA    *
+      *               QUE CADA AREA DEJE DE TENER QUE RESOLVER POR SU  *
+      *               CUENTA EN QUE FUENTES APARECE CADA CLIENTE.      *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET042.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-VINCULO  ASSIGN TO ZOECRLK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-RLK         ASSIGN TO SRTC360A.
+           SELECT VINCULO-ORD      ASSIGN TO WRLKORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTRADA-MAESTRO  ASSIGN TO IBEC3070
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-MTC         ASSIGN TO SRTC360B.
+           SELECT MAESTRO-ORD      ASSIGN TO WMTCORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTRADA-MARCA    ASSIGN TO IBECABYP
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-MRC         ASSIGN TO SRTC360C.
+           SELECT MARCA-ORD        ASSIGN TO WMRCORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTRADA-SCREEN   ASSIGN TO WACAM600
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-SCR         ASSIGN TO SRTC360D.
+           SELECT SCREEN-ORD       ASSIGN TO WSCRORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTRADA-CONTRATO ASSIGN TO WAGUXDEX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-CTR         ASSIGN TO SRTC360E.
+           SELECT CONTRATO-ORD     ASSIGN TO WCTRORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ENTRADA-PLAZOFIJO ASSIGN TO WABGPPER
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-PZF         ASSIGN TO SRTC360F.
+           SELECT PLAZOFIJO-ORD    ASSIGN TO WPZFORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SALIDA-C360      ASSIGN TO ZOEC360
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-VINCULO
+           RECORDING MODE IS F.
+           COPY "../../abae/fact/maescred/zoecrlk.cob"
+               REPLACING ==:ZOECRLK:== BY ==ZOECRLK==.
+
+       SD  SORT-RLK.
+           COPY "../../abae/fact/maescred/zoecrlk.cob"
+               REPLACING ==:ZOECRLK:== BY ==S-ZOECRLK==.
+
+       FD  VINCULO-ORD
+           RECORDING MODE IS F.
+           COPY "../../abae/fact/maescred/zoecrlk.cob"
+               REPLACING ==:ZOECRLK:== BY ==W-ZOECRLK==.
+
+       FD  ENTRADA-MAESTRO
+           RECORDING MODE IS F.
+       01  FD-MAESTRO.
+           COPY "../../garra/fact/clientes_en_mora/IBEC3070.cob"
+               REPLACING ==:IBEC3070:== BY ==IBEC3070==.
+
+       SD  SORT-MTC.
+       01  SD-MAESTRO.
+           COPY "../../garra/fact/clientes_en_mora/IBEC3070.cob"
+               REPLACING ==:IBEC3070:== BY ==S-IBEC3070==.
+
+       FD  MAESTRO-ORD
+           RECORDING MODE IS F.
+       01  FD-MAESTRO-ORD.
+           COPY "../../garra/fact/clientes_en_mora/IBEC3070.cob"
+               REPLACING ==:IBEC3070:== BY ==W-IBEC3070==.
+
+       FD  ENTRADA-MARCA
+           RECORDING MODE IS F.
+       01  FD-IBECABYP.
+           COPY "../../garra/fact/ibecabyp/ibecabyp.cob".
+
+       SD  SORT-MRC.
+       01  SD-IBECABYP.
+           COPY "../../garra/fact/ibecabyp/ibecabyp.cob".
+
+       FD  MARCA-ORD
+           RECORDING MODE IS F.
+       01  FD-IBECABYP-ORD.
+           COPY "../../garra/fact/ibecabyp/ibecabyp.cob".
+
+       FD  ENTRADA-SCREEN
+           RECORDING MODE IS F.
+           COPY "../../screening/fact/wacam600/wacam600.cob".
+
+       SD  SORT-SCR.
+           COPY "../../screening/fact/wacam600/wacam600.cob"
+               REPLACING ==WACAM600== BY ==S-WACAM600==.
+
+       FD  SCREEN-ORD
+           RECORDING MODE IS F.
+           COPY "../../screening/fact/wacam600/wacam600.cob"
+               REPLACING ==WACAM600== BY ==W-WACAM600==.
+
+       FD  ENTRADA-CONTRATO
+           RECORDING MODE IS F.
+       01  FD-WAGUXDEX.
+           COPY "../../garra/fact/wagucdex/wagucdex.cob".
+
+       SD  SORT-CTR.
+       01  SD-WAGUXDEX.
+           COPY "../../garra/fact/wagucdex/wagucdex.cob".
+
+       FD  CONTRATO-ORD
+           RECORDING MODE IS F.
+       01  FD-WAGUXDEX-ORD.
+           COPY "../../garra/fact/wagucdex/wagucdex.cob".
+
+       FD  ENTRADA-PLAZOFIJO
+           RECORDING MODE IS F.
+       01  FD-WABGPPER.
+           COPY "../../malbgp/fact/wabgpper/wabgpper.cob".
+
+       SD  SORT-PZF.
+       01  SD-WABGPPER.
+           COPY "../../malbgp/fact/wabgpper/wabgpper.cob".
+
+       FD  PLAZOFIJO-ORD
+           RECORDING MODE IS F.
+       01  FD-WABGPPER-ORD.
+           COPY "../../malbgp/fact/wabgpper/wabgpper.cob".
+
+       FD  SALIDA-C360
+           RECORDING MODE IS F.
+           COPY "zoec360.cob" REPLACING ==:ZOEC360:== BY ==ZOEC360==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-CLAVE-MIN              PIC X(08).
+
+       01  WS-CLAVES-ACTUALES.
+           05  WS-CLAVE-RLK-ACT      PIC X(08).
+           05  WS-CLAVE-MTC-ACT      PIC X(08).
+           05  WS-CLAVE-MRC-ACT      PIC X(08).
+           05  WS-CLAVE-SCR-ACT      PIC X(08).
+           05  WS-CLAVE-CTR-ACT      PIC X(08).
+           05  WS-CLAVE-PZF-ACT      PIC X(08).
+
+       01  WS-CLAVES-ANTERIORES.
+           05  WS-CLAVE-RLK-ANT      PIC X(08).
+           05  WS-CLAVE-MTC-ANT      PIC X(08).
+           05  WS-CLAVE-MRC-ANT      PIC X(08).
+           05  WS-CLAVE-SCR-ANT      PIC X(08).
+           05  WS-CLAVE-CTR-ANT      PIC X(08).
+           05  WS-CLAVE-PZF-ANT      PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-RLK         PIC X(01) VALUE 'N'.
+               88  EOF-RLK               VALUE 'S'.
+           05  WS-SW-EOF-MTC         PIC X(01) VALUE 'N'.
+               88  EOF-MTC               VALUE 'S'.
+           05  WS-SW-EOF-MRC         PIC X(01) VALUE 'N'.
+               88  EOF-MRC               VALUE 'S'.
+           05  WS-SW-EOF-SCR         PIC X(01) VALUE 'N'.
+               88  EOF-SCR               VALUE 'S'.
+           05  WS-SW-EOF-CTR         PIC X(01) VALUE 'N'.
+               88  EOF-CTR               VALUE 'S'.
+           05  WS-SW-EOF-PZF         PIC X(01) VALUE 'N'.
+               88  EOF-PZF               VALUE 'S'.
+
+       01  WS-ACUMULADORES-CTR.
+           05  WS-CANT-CONTRATOS-CLI PIC 9(05).
+           05  WS-IMP-RIESGO-CLI     PIC 9(13)V9(04).
+
+       01  WS-FECHA-PROCESO          PIC 9(08).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-CLAVES        PIC 9(09) COMP.
+           05  WS-CANT-EN-CUENTA     PIC 9(09) COMP.
+           05  WS-CANT-EN-MAESTRO    PIC 9(09) COMP.
+           05  WS-CANT-EN-MARCA      PIC 9(09) COMP.
+           05  WS-CANT-EN-SCREENING  PIC 9(09) COMP.
+           05  WS-CANT-EN-CONTRATOS  PIC 9(09) COMP.
+           05  WS-CANT-EN-PLAZO-FIJO PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-MIN = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  ORDENA LAS SEIS FUENTES POR SU CLAVE DE   *
+      *  PERSONA Y CEBA LA PRIMERA LECTURA DE CADA UNA                *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           SORT SORT-RLK
+               ON ASCENDING KEY S-ZOECRLK-NUP
+               USING ENTRADA-VINCULO
+               GIVING VINCULO-ORD
+
+           SORT SORT-MTC
+               ON ASCENDING KEY S-IBEC3070-NUM-PERSONA
+               USING ENTRADA-MAESTRO
+               GIVING MAESTRO-ORD
+
+           SORT SORT-MRC
+               ON ASCENDING KEY IBECABYP-NUM-PERSONA OF SD-IBECABYP
+               ON DESCENDING KEY IBECABYP-PERIODO OF SD-IBECABYP
+               USING ENTRADA-MARCA
+               GIVING MARCA-ORD
+
+           SORT SORT-SCR
+               ON ASCENDING KEY NUP OF S-WACAM600
+               USING ENTRADA-SCREEN
+               GIVING SCREEN-ORD
+
+           SORT SORT-CTR
+               ON ASCENDING KEY NUM_PERSONA OF SD-WAGUXDEX
+               USING ENTRADA-CONTRATO
+               GIVING CONTRATO-ORD
+
+           SORT SORT-PZF
+               ON ASCENDING KEY NUP OF SD-WABGPPER
+               USING ENTRADA-PLAZOFIJO
+               GIVING PLAZOFIJO-ORD
+
+           OPEN INPUT  VINCULO-ORD
+           OPEN INPUT  MAESTRO-ORD
+           OPEN INPUT  MARCA-ORD
+           OPEN INPUT  SCREEN-ORD
+           OPEN INPUT  CONTRATO-ORD
+           OPEN INPUT  PLAZOFIJO-ORD
+           OPEN OUTPUT SALIDA-C360
+
+           PERFORM 2100-LEER-RLK THRU 2100-EXIT
+           PERFORM 2200-LEER-MTC THRU 2200-EXIT
+           PERFORM 2300-LEER-MRC THRU 2300-EXIT
+           PERFORM 2400-LEER-SCR THRU 2400-EXIT
+           PERFORM 2500-LEER-CTR THRU 2500-EXIT
+           PERFORM 2600-LEER-PZF THRU 2600-EXIT
+
+           PERFORM 3100-CALCULA-CLAVE-MIN THRU 3100-EXIT
+           .
+
+      ******************************************************************
+      *  2100/2200/2300/2400/2500/2600 - LECTURAS ELEMENTALES          *
+      *  DE CADA FUENTE YA ORDENADA POR SU CLAVE DE PERSONA            *
+      ******************************************************************
+       2100-LEER-RLK.
+           READ VINCULO-ORD
+               AT END
+                   SET EOF-RLK TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-RLK-ACT
+               NOT AT END
+                   MOVE W-ZOECRLK-NUP TO WS-CLAVE-RLK-ACT
+           END-READ
+
+      * LAS TARJETAS SIN PERSONA IDENTIFICADA VIENEN CON NUP EN
+      * BLANCO Y NO REPRESENTAN UN CLIENTE - SE DESCARTAN
+           IF NOT EOF-RLK AND WS-CLAVE-RLK-ACT = SPACES
+               PERFORM 2100-LEER-RLK THRU 2100-EXIT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-LEER-MTC.
+           READ MAESTRO-ORD
+               AT END
+                   SET EOF-MTC TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-MTC-ACT
+               NOT AT END
+                   MOVE W-IBEC3070-NUM-PERSONA TO WS-CLAVE-MTC-ACT
+           END-READ
+           .
+       2200-EXIT.
+           EXIT.
+
+       2300-LEER-MRC.
+           READ MARCA-ORD
+               AT END
+                   SET EOF-MRC TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-MRC-ACT
+               NOT AT END
+                   MOVE IBECABYP-NUM-PERSONA OF FD-IBECABYP-ORD
+                       TO WS-CLAVE-MRC-ACT
+           END-READ
+           .
+       2300-EXIT.
+           EXIT.
+
+       2400-LEER-SCR.
+           READ SCREEN-ORD
+               AT END
+                   SET EOF-SCR TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-SCR-ACT
+               NOT AT END
+                   MOVE NUP OF W-WACAM600 TO WS-CLAVE-SCR-ACT
+           END-READ
+           .
+       2400-EXIT.
+           EXIT.
+
+       2500-LEER-CTR.
+           READ CONTRATO-ORD
+               AT END
+                   SET EOF-CTR TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-CTR-ACT
+               NOT AT END
+                   MOVE NUM_PERSONA OF FD-WAGUXDEX-ORD
+                       TO WS-CLAVE-CTR-ACT
+           END-READ
+           .
+       2500-EXIT.
+           EXIT.
+
+       2600-LEER-PZF.
+           READ PLAZOFIJO-ORD
+               AT END
+                   SET EOF-PZF TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-PZF-ACT
+               NOT AT END
+                   MOVE NUP OF FD-WABGPPER-ORD TO WS-CLAVE-PZF-ACT
+           END-READ
+           .
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-MATCH-MERGE  -  CRUCE POR CLAVE DE PERSONA (NUP/         *
+      *  NUM-PERSONA) ENTRE LAS SEIS FUENTES YA ORDENADAS              *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           INITIALIZE ZOEC360-REGISTRO
+           MOVE WS-CLAVE-MIN TO ZOEC360-CLAVE-PERSONA
+           MOVE ZERO         TO ZOEC360-CANT-FUENTES
+
+           IF WS-CLAVE-RLK-ACT = WS-CLAVE-MIN
+               PERFORM 3210-CARGA-RLK THRU 3210-EXIT
+           END-IF
+
+           IF WS-CLAVE-MTC-ACT = WS-CLAVE-MIN
+               PERFORM 3220-CARGA-MTC THRU 3220-EXIT
+           END-IF
+
+           IF WS-CLAVE-MRC-ACT = WS-CLAVE-MIN
+               PERFORM 3230-CARGA-MRC THRU 3230-EXIT
+           END-IF
+
+           IF WS-CLAVE-SCR-ACT = WS-CLAVE-MIN
+               PERFORM 3240-CARGA-SCR THRU 3240-EXIT
+           END-IF
+
+           IF WS-CLAVE-CTR-ACT = WS-CLAVE-MIN
+               PERFORM 3250-CARGA-CTR THRU 3250-EXIT
+           END-IF
+
+           IF WS-CLAVE-PZF-ACT = WS-CLAVE-MIN
+               PERFORM 3260-CARGA-PZF THRU 3260-EXIT
+           END-IF
+
+           WRITE ZOEC360-REGISTRO
+           ADD 1 TO WS-CANT-CLAVES
+
+           PERFORM 3100-CALCULA-CLAVE-MIN THRU 3100-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3100-CALCULA-CLAVE-MIN - MENOR CLAVE ENTRE LAS SEIS FUENTES   *
+      *  ACTIVAS (LAS AGOTADAS QUEDAN EN HIGH-VALUES Y NO COMPITEN)    *
+      ******************************************************************
+       3100-CALCULA-CLAVE-MIN.
+           MOVE WS-CLAVE-RLK-ACT TO WS-CLAVE-MIN
+           IF WS-CLAVE-MTC-ACT < WS-CLAVE-MIN
+               MOVE WS-CLAVE-MTC-ACT TO WS-CLAVE-MIN
+           END-IF
+           IF WS-CLAVE-MRC-ACT < WS-CLAVE-MIN
+               MOVE WS-CLAVE-MRC-ACT TO WS-CLAVE-MIN
+           END-IF
+           IF WS-CLAVE-SCR-ACT < WS-CLAVE-MIN
+               MOVE WS-CLAVE-SCR-ACT TO WS-CLAVE-MIN
+           END-IF
+           IF WS-CLAVE-CTR-ACT < WS-CLAVE-MIN
+               MOVE WS-CLAVE-CTR-ACT TO WS-CLAVE-MIN
+           END-IF
+           IF WS-CLAVE-PZF-ACT < WS-CLAVE-MIN
+               MOVE WS-CLAVE-PZF-ACT TO WS-CLAVE-MIN
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3210/3220/3230/3240/3250/3260 - VUELCAN LOS DATOS DE LA       *
+      *  FUENTE A LA SALIDA Y AVANZAN SU LECTURA HASTA LA PROXIMA      *
+      *  CLAVE DISTINTA (DESCARTANDO DUPLICADOS DE LA MISMA PERSONA)   *
+      ******************************************************************
+       3210-CARGA-RLK.
+           SET ZOEC360-EN-CUENTA TO TRUE
+           ADD 1 TO WS-CANT-EN-CUENTA
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE W-ZOECRLK-ENTIDAD        TO ZOEC360-ENTIDAD
+           MOVE W-ZOECRLK-CENTRO         TO ZOEC360-CENTRO
+           MOVE W-ZOECRLK-CUENTA         TO ZOEC360-CUENTA
+           MOVE W-ZOECRLK-DIVISA-CUENTA  TO ZOEC360-DIVISA-CUENTA
+           MOVE W-ZOECRLK-ESTADO-TARJETA TO ZOEC360-ESTADO-TARJETA
+
+           MOVE WS-CLAVE-RLK-ACT TO WS-CLAVE-RLK-ANT
+           PERFORM 2100-LEER-RLK THRU 2100-EXIT
+               UNTIL WS-CLAVE-RLK-ACT NOT = WS-CLAVE-RLK-ANT
+           .
+       3210-EXIT.
+           EXIT.
+
+       3220-CARGA-MTC.
+           SET ZOEC360-EN-MAESTRO TO TRUE
+           ADD 1 TO WS-CANT-EN-MAESTRO
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE W-IBEC3070-PRIM-APELLIDO TO ZOEC360-PRIM-APELLIDO
+           MOVE W-IBEC3070-NOMBRE        TO ZOEC360-NOMBRE
+           MOVE W-IBEC3070-TIPO-DOCUMENTO TO ZOEC360-TIPO-DOCUMENTO
+           MOVE W-IBEC3070-NUM-DOCUMENTO  TO ZOEC360-NUM-DOCUMENTO
+           MOVE W-IBEC3070-SEGMENTO       TO ZOEC360-SEGMENTO
+           MOVE W-IBEC3070-SUBSEGMENTO    TO ZOEC360-SUBSEGMENTO
+           MOVE W-IBEC3070-LOCALIDAD      TO ZOEC360-LOCALIDAD
+           MOVE W-IBEC3070-PROVINCIA      TO ZOEC360-PROVINCIA
+
+           MOVE WS-CLAVE-MTC-ACT TO WS-CLAVE-MTC-ANT
+           PERFORM 2200-LEER-MTC THRU 2200-EXIT
+               UNTIL WS-CLAVE-MTC-ACT NOT = WS-CLAVE-MTC-ANT
+           .
+       3220-EXIT.
+           EXIT.
+
+       3230-CARGA-MRC.
+      * LA PRIMERA COINCIDENCIA ES SIEMPRE LA DE PERIODO MAS RECIENTE,
+      * PORQUE MARCA-ORD SE ORDENO DESCENDENTE POR PERIODO DENTRO DE
+      * CADA NUM-PERSONA
+           SET ZOEC360-EN-MARCA-GARRA TO TRUE
+           ADD 1 TO WS-CANT-EN-MARCA
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE IBECABYP-PERIODO OF FD-IBECABYP-ORD
+               TO ZOEC360-PERIODO-MARCA
+           MOVE IBECABYP-COD-MARCLI OF FD-IBECABYP-ORD
+               TO ZOEC360-COD-MARCLI
+           MOVE IBECABYP-COD-SITUIRRE OF FD-IBECABYP-ORD
+               TO ZOEC360-COD-SITUIRRE
+
+           MOVE WS-CLAVE-MRC-ACT TO WS-CLAVE-MRC-ANT
+           PERFORM 2300-LEER-MRC THRU 2300-EXIT
+               UNTIL WS-CLAVE-MRC-ACT NOT = WS-CLAVE-MRC-ANT
+           .
+       3230-EXIT.
+           EXIT.
+
+       3240-CARGA-SCR.
+           SET ZOEC360-EN-SCREENING TO TRUE
+           ADD 1 TO WS-CANT-EN-SCREENING
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE PERS_CONDICION OF W-WACAM600 TO ZOEC360-PERS-CONDICION
+           MOVE EST_CAMP OF W-WACAM600       TO ZOEC360-EST-CAMP
+
+           MOVE WS-CLAVE-SCR-ACT TO WS-CLAVE-SCR-ANT
+           PERFORM 2400-LEER-SCR THRU 2400-EXIT
+               UNTIL WS-CLAVE-SCR-ACT NOT = WS-CLAVE-SCR-ANT
+           .
+       3240-EXIT.
+           EXIT.
+
+       3250-CARGA-CTR.
+      * ACUMULA CANTIDAD DE CONTRATOS E IMPORTE DE RIESGO DE TODOS
+      * LOS CONTRATOS DEL MISMO CLIENTE ANTES DE AVANZAR A LA
+      * PROXIMA PERSONA
+           SET ZOEC360-EN-CONTRATOS TO TRUE
+           ADD 1 TO WS-CANT-EN-CONTRATOS
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE ZERO TO WS-CANT-CONTRATOS-CLI
+           MOVE ZERO TO WS-IMP-RIESGO-CLI
+
+           MOVE WS-CLAVE-CTR-ACT TO WS-CLAVE-CTR-ANT
+           PERFORM 3251-ACUMULA-CTR THRU 3251-EXIT
+               UNTIL WS-CLAVE-CTR-ACT NOT = WS-CLAVE-CTR-ANT
+
+           MOVE WS-CANT-CONTRATOS-CLI TO ZOEC360-CANT-CONTRATOS
+           MOVE WS-IMP-RIESGO-CLI     TO ZOEC360-IMP-RIESGO-TOTAL
+           .
+       3250-EXIT.
+           EXIT.
+
+       3251-ACUMULA-CTR.
+           ADD 1 TO WS-CANT-CONTRATOS-CLI
+           ADD IMP_RIESMOLO OF FD-WAGUXDEX-ORD TO WS-IMP-RIESGO-CLI
+           PERFORM 2500-LEER-CTR THRU 2500-EXIT
+           .
+       3251-EXIT.
+           EXIT.
+
+       3260-CARGA-PZF.
+           SET ZOEC360-EN-PLAZO-FIJO TO TRUE
+           ADD 1 TO WS-CANT-EN-PLAZO-FIJO
+           ADD 1 TO ZOEC360-CANT-FUENTES
+           MOVE CUENTA OF FD-WABGPPER-ORD TO ZOEC360-CUENTA-IPF
+           MOVE ESTADO OF FD-WABGPPER-ORD TO ZOEC360-ESTADO-IPF
+
+           MOVE WS-CLAVE-PZF-ACT TO WS-CLAVE-PZF-ANT
+           PERFORM 2600-LEER-PZF THRU 2600-EXIT
+               UNTIL WS-CLAVE-PZF-ACT NOT = WS-CLAVE-PZF-ANT
+           .
+       3260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-FINALIZE  -  CIERRE DE ARCHIVOS Y RESUMEN                *
+      ******************************************************************
+       9000-FINALIZE.
+           CLOSE VINCULO-ORD
+           CLOSE MAESTRO-ORD
+           CLOSE MARCA-ORD
+           CLOSE SCREEN-ORD
+           CLOSE CONTRATO-ORD
+           CLOSE PLAZOFIJO-ORD
+           CLOSE SALIDA-C360
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET042' TO RUNLOG-JOB-ID
+           MOVE WS-FECHA-PROCESO TO RUNLOG-FECHA-PROCESO
+           MOVE WS-CANT-CLAVES TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CLAVES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET042 - VISTA CONSOLIDADA CLIENTE 360'
+           DISPLAY 'CLIENTES EN LA VISTA  . . . : ' WS-CANT-CLAVES
+           DISPLAY 'CON TARJETA/CUENTA. . . . . : ' WS-CANT-EN-CUENTA
+           DISPLAY 'CON MAESTRO DE PERSONAS . . : ' WS-CANT-EN-MAESTRO
+           DISPLAY 'CON MARCA GARRA . . . . . . : ' WS-CANT-EN-MARCA
+           DISPLAY 'CON SCREENING . . . . . . . : '
+               WS-CANT-EN-SCREENING
+           DISPLAY 'CON CONTRATOS . . . . . . . : '
+               WS-CANT-EN-CONTRATOS
+           DISPLAY 'CON PLAZO FIJO. . . . . . . : '
+               WS-CANT-EN-PLAZO-FIJO
+           .
