@@ -0,0 +1,745 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET040                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - CATALOGO                    *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : RECORRER TODOS LOS COPYBOOKS DE LA CAPA DE       *
+      *               STAGING Y VOLCAR, POR CADA ITEM DE NIVEL         *
+      *               ENCONTRADO, EL NOMBRE DEL CAMPO, SU CLAUSULA     *
+      *               PIC, LOS VALORES DE NIVEL 88 SI LOS TUVIERA, EL  *
+      *               COPYBOOK DE ORIGEN Y LA TABLA DE STAGING QUE     *
+      *               ALIMENTA, PARA CONTAR CON UN DICCIONARIO DE      *
+      *               DATOS UNICO Y BUSCABLE EN LUGAR DE TENER QUE     *
+      *               ABRIR CADA COPYBOOK A MANO.                      *
+      *                                                                *
+      *               EL RELEVAMIENTO ES POR TEXTO PLANO SOBRE LAS     *
+      *               LINEAS DEL COPYBOOK (NIVEL + NOMBRE + PIC/VALUE  *
+      *               EN LA MISMA LINEA); CLAUSULAS PIC O VALUE QUE    *
+      *               CONTINUAN EN UNA LINEA SIGUIENTE SOLO QUEDAN     *
+      *               CAPTURADAS POR SU PRIMER VALOR - VER HISTORIAL.  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  AGREGA LOS 7 COPYBOOKS DEL PROPIO DOMINIO     *
+      *                  CATALOGO (CONTROL/TIPCAMBIO/CLIENTE360), QUE  *
+      *                  HABIAN QUEDADO FUERA DEL RELEVAMIENTO (130 -> *
+      *                  137)                                          *
+      * 09/08/2026  EQP  REEMPLAZA LOS GO TO 2200-EXIT POR IF ANIDADO  *
+      *                  EN 2200-PARSEAR-LINEA                         *
+      * 09/08/2026  EQP  WS-FS-COPY PASA A POLARIDAD NEGATIVA          *
+      *                  (FS-COPY-ERROR-LECTURA) PARA ALINEARSE CON EL *
+      *                  RESTO DE LA FLOTA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET040.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - CATALOGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COPYBOOK-ENTRADA  ASSIGN TO WS-NOMBRE-ARCHIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-COPY.
+
+           SELECT DICCIONARIO-DATOS ASSIGN TO RPDICDAT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COPYBOOK-ENTRADA.
+       01  LINEA-COPY                PIC X(80).
+
+       FD  DICCIONARIO-DATOS.
+       01  LINEA-REPORTE             PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CANT-COPYBOOKS          PIC 9(03) COMP VALUE 137.
+
+       01  WS-FS-COPY                 PIC XX.
+           88  FS-COPY-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-COPY        PIC X(01) VALUE 'N'.
+               88  EOF-COPYBOOK          VALUE 'S'.
+
+       01  WS-INDICES.
+           05  WS-IDX                PIC 9(03) COMP.
+           05  WS-TOK-IDX            PIC 9(02) COMP.
+           05  WS-P                  PIC 9(02) COMP.
+
+       01  WS-NOMBRE-ARCHIVO         PIC X(80).
+       01  WS-RUTA-COMPLETA          PIC X(80).
+
+      ******************************************************************
+      *  WS-TABLA-COPYBOOKS-DATA - TABLA ESTATICA CON LA RUTA (RELATIVA*
+      *  AL DOMINIO), EL DOMINIO Y LA TABLA DE STAGING DE CADA UNO DE  *
+      *  LOS COPYBOOKS DE LA CAPA DE STAGING                           *
+      ******************************************************************
+       01  WS-TABLA-COPYBOOKS-DATA.
+           05  FILLER  PIC X(56) VALUE 'fact/maescred/maescred.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'MAESCRED'.
+           05  FILLER  PIC X(56) VALUE 'fact/maescred/zoecrlk.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'ZOECRLK'.
+           05  FILLER  PIC X(56) VALUE 'fact/maesctas/maesctas.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'MAESCTAS'.
+           05  FILLER  PIC X(56) VALUE 'fact/maesctas/zoeccsh.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'ZOECCSH'.
+           05  FILLER  PIC X(56) VALUE 'fact/maespers/maespers.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'MAESPERS'.
+           05  FILLER  PIC X(56) VALUE 'fact/maestarj/maestarj.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'MAESTARJ'.
+           05  FILLER  PIC X(56) VALUE 'fact/maestarj/zoecdes.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'ZOECDES'.
+           05  FILLER  PIC X(56) VALUE 'fact/maestarj/zoectex.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'ZOECTEX'.
+           05  FILLER  PIC X(56) VALUE 'fact/maestarj/zoectsu.cob'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(30) VALUE 'ZOECTSU'.
+           05  FILLER  PIC X(56) VALUE 'dim/lftrs00/lftrs00.cob'.
+           05  FILLER  PIC X(14) VALUE 'abkt'.
+           05  FILLER  PIC X(30) VALUE 'LFTRS00'.
+           05  FILLER  PIC X(56) VALUE 'dim/lftrs01/lftrs01.cob'.
+           05  FILLER  PIC X(14) VALUE 'abkt'.
+           05  FILLER  PIC X(30) VALUE 'LFTRS01'.
+           05  FILLER  PIC X(56) VALUE 'tlf_visa/tlf_visa.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'TLF_VISA'.
+           05  FILLER  PIC X(56) VALUE 'wabaetlx/wabaetlxo.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WABAETLXO'.
+           05  FILLER  PIC X(56) VALUE 'waftc310/waftc310.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WAFTC310'.
+           05  FILLER  PIC X(56) VALUE 'waftc310/waftc310_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WAFTC310_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'waftc310/waftc310n.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WAFTC310N'.
+           05  FILLER  PIC X(56) VALUE 'waftc600/waftc600.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WAFTC600'.
+           05  FILLER  PIC X(56) VALUE 'wasdo12/wasdo12.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WASDO12'.
+           05  FILLER  PIC X(56) VALUE 'wasdo12/wasdo12_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WASDO12_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'wasdo20/wasdo20.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WASDO20'.
+           05  FILLER  PIC X(56) VALUE 'wasdo20/wasdo20h.cob'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(30) VALUE 'WASDO20H'.
+           05  FILLER  PIC X(56) VALUE 'gtdthis/gtdthis.cob'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(30) VALUE 'GTDTHIS'.
+           05  FILLER  PIC X(56) VALUE 'gtdtveh/gtdtveh.cob'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(30) VALUE 'GTDTVEH'.
+           05  FILLER  PIC X(56) VALUE 'gtdtveh/gtvehexc.cob'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(30) VALUE 'GTVEHEXC'.
+           05  FILLER  PIC X(56) VALUE 'gtdtveh/rnpaauto.cob'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(30) VALUE 'RNPAAUTO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/clientes_en_mora/IBEC3070.cob'.
+           05  FILLER  PIC X(14) VALUE 'garra'.
+           05  FILLER  PIC X(30) VALUE 'IBEC3070'.
+           05  FILLER  PIC X(56) VALUE 'fact/ibecabyp/ibecabyp.cob'.
+           05  FILLER  PIC X(14) VALUE 'garra'.
+           05  FILLER  PIC X(30) VALUE 'IBECABYP'.
+           05  FILLER  PIC X(56) VALUE 'fact/wagucdex/wagucdex.cob'.
+           05  FILLER  PIC X(14) VALUE 'garra'.
+           05  FILLER  PIC X(30) VALUE 'WAGUCDEX'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtban/bgdtban.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTBAN'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtcam/bgdtcam.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCAM'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtcam/bgdtcam_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCAM_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtcoe/bgdtcoe.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCOE'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtcoe/bgdtcoe_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCOE_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtcom/bgdtcom.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCOM'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtcom/bgdtcom_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTCOM_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtimp/bgdtimp.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTIMP'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtimp/bgdtimp_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTIMP_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtmco/bgdtmco.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTMCO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtmco/bgdtmco_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTMCO_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtmso/bgdtmso.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTMSO'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtobs/bgdtobs.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTOBS'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtpab/bgdtpab.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTPAB'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtpco/bgdtpco.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTPCO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtpco/bgdtpco_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTPCO_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtplc/bgdtplc.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTPLC'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtppr/bgdtppr_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTPPR_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtrio/bgdtrio.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTRIO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdtrio/bgdtrio_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTRIO_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdttra/bgdttra.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTTRA'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgdttra/bgdttra_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTTRA_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtumo/bgdtumo.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGDTUMO'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgeccdep/bcraban.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BCRABAN'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgeccdep/bgeccdep.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECCDEP'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgeccdep/bgeccdep_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECCDEP_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgeccdep/bgecdsu.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECDSU'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgeclco/bgeclco.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECLCO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgeclco/bgeclco_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECLCO_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgecmocl/bgecmocl.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECMOCL'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/bgecmocl/bgecmocl_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'BGECMOCL_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/zbdtmig/zbdtmig.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'ZBDTMIG'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/zbdttra/zbdttra_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(30) VALUE 'ZBDTTRA_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtip2/bgdtip2.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(30) VALUE 'BGDTIP2'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtrie/bgdtrie.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(30) VALUE 'BGDTRIE'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgdtrie/bgdtrieh.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(30) VALUE 'BGDTRIEH'.
+           05  FILLER  PIC X(56) VALUE 'fact/bgtcipf/bgtcipf.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(30) VALUE 'BGTCIPF'.
+           05  FILLER  PIC X(56) VALUE 'fact/wabgpper/wabgpper.cob'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(30) VALUE 'WABGPPER'.
+           05  FILLER  PIC X(56) VALUE 'peec867c/parmpeco.cob'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(30) VALUE 'PARMPECO'.
+           05  FILLER  PIC X(56) VALUE 'peec867c/peec867c.cob'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(30) VALUE 'PEEC867C'.
+           05  FILLER  PIC X(56) VALUE 'waape684o/daily/histpyme.cob'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(30) VALUE 'HISTPYME'.
+           05  FILLER  PIC X(56)
+       VALUE 'waape684o/daily/waape684o_daily.cob'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(30) VALUE 'WAAPE684O_DAILY'.
+           05  FILLER  PIC X(56)
+       VALUE 'waape685/daily/waape685_daily.cob'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(30) VALUE 'WAAPE685_DAILY'.
+           05  FILLER  PIC X(56) VALUE 'cuotasq/cuotasq.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'CUOTASQ'.
+           05  FILLER  PIC X(56) VALUE 'movtosq/movtosq.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'MOVTOSQ'.
+           05  FILLER  PIC X(56) VALUE 'ugdtdrb/ugdtdrb.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTDRB'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmov/ugdtmov.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMOV'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmov/ugdtmov_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMOV_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmrc/ugdtmrc.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMRC'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmrc/ugdtmrc_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMRC_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmvr/ugdtmvr.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMVR'.
+           05  FILLER  PIC X(56) VALUE 'ugdtmvr/ugdtmvr_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTMVR_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtncc/ugdtncc.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNCC'.
+           05  FILLER  PIC X(56) VALUE 'ugdtncc/ugdtncc_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNCC_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtncn/ugdtncn.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNCN'.
+           05  FILLER  PIC X(56) VALUE 'ugdtncn/ugdtncn_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNCN_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtnma/ugdtnma.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNMA'.
+           05  FILLER  PIC X(56) VALUE 'ugdtnma/ugdtnma_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTNMA_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtpro/ugdtpro.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTPRO'.
+           05  FILLER  PIC X(56) VALUE 'ugdtpro/ugdtpro_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTPRO_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtrfr/ugdtrfr.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTRFR'.
+           05  FILLER  PIC X(56) VALUE 'ugdtrfr/ugdtrfr_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTRFR_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugdtuva/ugdtuva.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTUVA'.
+           05  FILLER  PIC X(56) VALUE 'ugdtuva/ugdtuva_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGDTUVA_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugtcrcd/ugtcrcd.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGTCRCD'.
+           05  FILLER  PIC X(56) VALUE 'ugtcrcd/ugtcrcd_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGTCRCD_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'ugtcrec/ugtcrec.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGTCREC'.
+           05  FILLER  PIC X(56) VALUE 'ugtcrec/ugtcrec_original.cob'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(30) VALUE 'UGTCREC_ORIGINAL'.
+           05  FILLER  PIC X(56) VALUE 'promociones_ra/geocp.cob'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(30) VALUE 'GEOCP'.
+           05  FILLER  PIC X(56)
+       VALUE 'promociones_ra/promociones_ra.cob'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(30) VALUE 'PROMOCIONES_RA'.
+           05  FILLER  PIC X(56) VALUE 'promociones_ra/rubrogrp.cob'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(30) VALUE 'RUBROGRP'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/consolidados_cobros_md/MDEC160R.cob'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(30) VALUE 'MDEC160R'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/consolidados_cobros_md/mdecsusp.cob'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(30) VALUE 'MDECSUSP'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/saldos_balances_diarios/ckptsalv.cob'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(30) VALUE 'CKPTSALV'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/saldos_balances_diarios/parmsalv.cob'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(30) VALUE 'PARMSALV'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/saldos_balances_diarios/saldos_balances_diarios.cob'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(30) VALUE 'SALDOS_BALANCES_DIARIOS'.
+           05  FILLER  PIC X(56) VALUE 'fact/wacam600/camcaso.cob'.
+           05  FILLER  PIC X(14) VALUE 'screening'.
+           05  FILLER  PIC X(30) VALUE 'CAMCASO'.
+           05  FILLER  PIC X(56) VALUE 'fact/wacam600/wacam600.cob'.
+           05  FILLER  PIC X(14) VALUE 'screening'.
+           05  FILLER  PIC X(30) VALUE 'WACAM600'.
+           05  FILLER  PIC X(56) VALUE 'fact/wacam600/wacamres.cob'.
+           05  FILLER  PIC X(14) VALUE 'screening'.
+           05  FILLER  PIC X(30) VALUE 'WACAMRES'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trdfldca/parmtcat.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'PARMTCAT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trdfldca/trdfldca.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDCA'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trdfldcu/trdfldcu.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDCU'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trdflduf/trdflduf.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDUF'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrct/trfrrct.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRCT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrkt/trfrrkt.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRKT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrst/trfrrst.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRST'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrvt/trfrrvt.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRVT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrwt/trfrrwt.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRWT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/monthly/trfrrxt/trfrrxt.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRXT'.
+           05  FILLER  PIC X(56) VALUE 'fact/trdflddp/trdflddp.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDDP'.
+           05  FILLER  PIC X(56) VALUE 'fact/trdfldln/trdfldln.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDLN'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrcc/trfrrcc.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRCC'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrcc/trfrrccx.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRCCX'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrcl/trfrrcl.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRCL'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrcr/trfrrcr.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRCR'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrreo/trfrreo.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRREO'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrso/trfrrso.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRSO'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrtl/trfrrtl.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRTL'.
+           05  FILLER  PIC X(56) VALUE 'fact/trfrrut/trfrrut.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRFRRUT'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/weekly/trdfldco/trdfldco.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDCO'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/weekly/trdfldrv/trdfldrv.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDRV'.
+           05  FILLER  PIC X(56)
+       VALUE 'fact/weekly/trdflduk/trdflduk.cob'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(30) VALUE 'TRDFLDUK'.
+           05  FILLER  PIC X(56) VALUE 'control/runlog.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'RUNLOG'.
+           05  FILLER  PIC X(56) VALUE 'control/retpol.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'RETPOL'.
+           05  FILLER  PIC X(56) VALUE 'control/genmens.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'GENMENS'.
+           05  FILLER  PIC X(56) VALUE 'control/ckptgen.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'CKPTGEN'.
+           05  FILLER  PIC X(56) VALUE 'tipcambio/tipcamb.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'TIPCAMB'.
+           05  FILLER  PIC X(56) VALUE 'tipcambio/divnorm.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'DIVNORM'.
+           05  FILLER  PIC X(56) VALUE 'cliente360/zoec360.cob'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(30) VALUE 'ZOEC360'.
+
+       01  TABLA-COPYBOOKS REDEFINES WS-TABLA-COPYBOOKS-DATA.
+           05  TB-COPY-ENTRY OCCURS 137 TIMES.
+               10  TB-COPY-PATH      PIC X(56).
+               10  TB-COPY-DOMINIO   PIC X(14).
+               10  TB-COPY-TABLA     PIC X(30).
+
+       01  WS-TOKENS.
+           05  WS-TOK OCCURS 10 TIMES
+                   PIC X(30).
+       01  WS-CANT-TOKENS            PIC 9(02) COMP.
+
+       01  WS-DATOS-CAMPO.
+           05  WS-NIVEL              PIC X(02).
+           05  WS-NOMBRE-CAMPO       PIC X(30).
+           05  WS-PIC-CLAUSE         PIC X(20).
+           05  WS-VALUE-CLAUSE       PIC X(20).
+
+       01  WS-TEXTO-TEMP             PIC X(30).
+
+       01  RL-ENTRADA-CATALOGO.
+           05  RL-CAT-TABLA          PIC X(30).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-COPYBOOK       PIC X(56).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-DOMINIO        PIC X(14).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-NIVEL          PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-CAMPO          PIC X(30).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-PIC            PIC X(20).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAT-VALUE          PIC X(20).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-COPYBOOKS-OK  PIC 9(05) COMP.
+           05  WS-CANT-COPYBOOKS-ERR PIC 9(05) COMP.
+           05  WS-CANT-CAMPOS        PIC 9(07) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CATALOGAR-COPYBOOK THRU 2000-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-COPYBOOKS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DICCIONARIO-DATOS
+           .
+
+      ******************************************************************
+      *  2000-CATALOGAR-COPYBOOK - ARMA LA RUTA COMPLETA DEL COPYBOOK  *
+      *  (DOMINIO + RUTA RELATIVA), LO ABRE COMO TEXTO Y RECORRE SUS   *
+      *  LINEAS EN BUSCA DE ITEMS DE NIVEL                             *
+      ******************************************************************
+       2000-CATALOGAR-COPYBOOK.
+           MOVE SPACES TO WS-RUTA-COMPLETA
+           STRING TB-COPY-DOMINIO(WS-IDX)   DELIMITED BY SPACE
+                  '/'                       DELIMITED BY SIZE
+                  TB-COPY-PATH(WS-IDX)      DELIMITED BY SPACE
+               INTO WS-RUTA-COMPLETA
+           END-STRING
+           MOVE WS-RUTA-COMPLETA TO WS-NOMBRE-ARCHIVO
+
+           MOVE 'N' TO WS-SW-EOF-COPY
+           OPEN INPUT COPYBOOK-ENTRADA
+
+           IF FS-COPY-ERROR-LECTURA
+               DISPLAY 'ZET040 - NO SE PUDO ABRIR ' WS-RUTA-COMPLETA
+                   ' - FILE STATUS ' WS-FS-COPY
+               ADD 1 TO WS-CANT-COPYBOOKS-ERR
+           ELSE
+               PERFORM 2100-LEER-LINEA THRU 2100-EXIT
+                   UNTIL EOF-COPYBOOK
+               CLOSE COPYBOOK-ENTRADA
+               ADD 1 TO WS-CANT-COPYBOOKS-OK
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-LINEA.
+           READ COPYBOOK-ENTRADA
+               AT END
+                   SET EOF-COPYBOOK TO TRUE
+               NOT AT END
+                   PERFORM 2200-PARSEAR-LINEA THRU 2200-EXIT
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-PARSEAR-LINEA - RECONOCE ITEMS DE NIVEL (NN/77/88) CON EL*
+      *  FORMATO NIVEL + NOMBRE + [PIC ... ] [VALUE ...] EN LA MISMA   *
+      *  LINEA. IGNORA COMENTARIOS (COLUMNA 7 = '*') Y LINEAS EN BLANCO*
+      ******************************************************************
+       2200-PARSEAR-LINEA.
+           IF LINEA-COPY(7:1) NOT = '*' AND LINEA-COPY NOT = SPACES
+               MOVE SPACES TO WS-TOKENS
+               MOVE 0 TO WS-CANT-TOKENS
+               UNSTRING LINEA-COPY(8:65) DELIMITED BY ALL SPACE
+                   INTO WS-TOK(1) WS-TOK(2) WS-TOK(3) WS-TOK(4)
+                        WS-TOK(5) WS-TOK(6) WS-TOK(7) WS-TOK(8)
+                        WS-TOK(9) WS-TOK(10)
+                   TALLYING IN WS-CANT-TOKENS
+               END-UNSTRING
+
+               IF WS-CANT-TOKENS >= 2 AND WS-TOK(1) NUMERIC
+                   MOVE WS-TOK(1) TO WS-NIVEL
+                   MOVE WS-TOK(2) TO WS-NOMBRE-CAMPO
+                   MOVE WS-NOMBRE-CAMPO TO WS-TEXTO-TEMP
+                   PERFORM 2230-QUITAR-PUNTO THRU 2230-EXIT
+                   MOVE WS-TEXTO-TEMP TO WS-NOMBRE-CAMPO
+
+                   MOVE SPACES TO WS-PIC-CLAUSE
+                   MOVE SPACES TO WS-VALUE-CLAUSE
+
+                   PERFORM 2210-BUSCAR-PIC-VALUE THRU 2210-EXIT
+                       VARYING WS-TOK-IDX FROM 3 BY 1
+                       UNTIL WS-TOK-IDX > WS-CANT-TOKENS
+
+                   PERFORM 2220-ESCRIBIR-CATALOGO THRU 2220-EXIT
+               END-IF
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2210-BUSCAR-PIC-VALUE - UBICA LAS PALABRAS CLAVE PIC/PICTURE  *
+      *  Y VALUE/VALUES ENTRE LOS TOKENS RESTANTES DE LA LINEA Y TOMA  *
+      *  EL TOKEN SIGUIENTE COMO LA CLAUSULA ENCONTRADA                *
+      ******************************************************************
+       2210-BUSCAR-PIC-VALUE.
+           IF WS-TOK-IDX < WS-CANT-TOKENS
+               IF WS-TOK(WS-TOK-IDX) = 'PIC'
+                       OR WS-TOK(WS-TOK-IDX) = 'PICTURE'
+                   MOVE WS-TOK(WS-TOK-IDX + 1) TO WS-TEXTO-TEMP
+                   PERFORM 2230-QUITAR-PUNTO THRU 2230-EXIT
+                   MOVE WS-TEXTO-TEMP TO WS-PIC-CLAUSE
+               END-IF
+
+               IF WS-TOK(WS-TOK-IDX) = 'VALUE'
+                       OR WS-TOK(WS-TOK-IDX) = 'VALUES'
+                   MOVE WS-TOK(WS-TOK-IDX + 1) TO WS-TEXTO-TEMP
+                   PERFORM 2230-QUITAR-PUNTO THRU 2230-EXIT
+                   MOVE WS-TEXTO-TEMP TO WS-VALUE-CLAUSE
+               END-IF
+           END-IF
+           .
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2220-ESCRIBIR-CATALOGO - EMITE UNA FILA DEL DICCIONARIO CON   *
+      *  EL CAMPO RECONOCIDO Y SU COPYBOOK/DOMINIO/TABLA DE ORIGEN     *
+      ******************************************************************
+       2220-ESCRIBIR-CATALOGO.
+           MOVE SPACES              TO RL-ENTRADA-CATALOGO
+           MOVE TB-COPY-TABLA(WS-IDX)   TO RL-CAT-TABLA
+           MOVE TB-COPY-PATH(WS-IDX)    TO RL-CAT-COPYBOOK
+           MOVE TB-COPY-DOMINIO(WS-IDX) TO RL-CAT-DOMINIO
+           MOVE WS-NIVEL                TO RL-CAT-NIVEL
+           MOVE WS-NOMBRE-CAMPO         TO RL-CAT-CAMPO
+           MOVE WS-PIC-CLAUSE           TO RL-CAT-PIC
+           MOVE WS-VALUE-CLAUSE         TO RL-CAT-VALUE
+           MOVE RL-ENTRADA-CATALOGO     TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           ADD 1 TO WS-CANT-CAMPOS
+           .
+       2220-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2230-QUITAR-PUNTO - QUITA EL PUNTO FINAL DE CLAUSULA (SI LO   *
+      *  HUBIERA) DEJADO POR EL UNSTRING SOBRE EL ULTIMO TOKEN DE LA   *
+      *  LINEA, BUSCANDO DE DERECHA A IZQUIERDA EL PRIMER CARACTER NO  *
+      *  BLANCO DE WS-TEXTO-TEMP                                       *
+      ******************************************************************
+       2230-QUITAR-PUNTO.
+           PERFORM 2231-RETROCEDER THRU 2231-EXIT
+               VARYING WS-P FROM 30 BY -1
+               UNTIL WS-P = 0 OR WS-TEXTO-TEMP(WS-P:1) NOT = SPACE
+
+           IF WS-P > 0 AND WS-TEXTO-TEMP(WS-P:1) = '.'
+               MOVE SPACE TO WS-TEXTO-TEMP(WS-P:1)
+           END-IF
+           .
+       2230-EXIT.
+           EXIT.
+
+       2231-RETROCEDER.
+           CONTINUE
+           .
+       2231-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE DICCIONARIO-DATOS
+
+           DISPLAY 'ZET040 - DICCIONARIO DE DATOS DE STAGING'
+           DISPLAY 'COPYBOOKS RELEVADOS OK . . : '
+               WS-CANT-COPYBOOKS-OK
+           DISPLAY 'COPYBOOKS NO ACCESIBLES. . : '
+               WS-CANT-COPYBOOKS-ERR
+           DISPLAY 'CAMPOS CATALOGADOS . . . . : ' WS-CANT-CAMPOS
+           .
