@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : RETPOL                                               *
+      *                                                                *
+      * OBJETIVO: TARJETA DE CONTROL GENERICA DE RETENCION PARA LOS    *
+      *           STAGE QUE HOY ACUMULAN SIN LIMITE (MOVTOSQ, WAFTC310,*
+      *           GENERACIONES MENSUALES DE TRIAD). PERMITE CONFIGURAR *
+      *           POR JOB, SIN TOCAR EL PROGRAMA, LA FECHA DE CORTE    *
+      *           (PARA STAGE QUE SE FILTRAN POR FECHA DE NEGOCIO) O   *
+      *           LA CANTIDAD DE CICLOS A CONSERVAR (PARA STAGE QUE SE *
+      *           FILTRAN POR GENERACION, COMO LAS FOTOS MENSUALES).   *
+      *                                                                *
+      * LONGITUD: 028 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  RETPOL-REGISTRO.
+           05  RETPOL-JOB-ID             PIC X(06).
+      * REGISTROS CON FECHA DE NEGOCIO ANTERIOR A ESTA SE PURGAN.
+      * EN CERO DESACTIVA EL FILTRO (SE CONSERVA TODO).
+           05  RETPOL-FECHA-CORTE        PIC 9(08).
+      * CANTIDAD DE GENERACIONES/CICLOS A CONSERVAR PARA LOS STAGE
+      * QUE SE RETIENEN POR GENERACION EN LUGAR DE POR FECHA.
+           05  RETPOL-CANT-CICLOS        PIC 9(03).
+           05  RETPOL-FILLER             PIC X(11).
