@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : GENMENS                                              *
+      *                                                                *
+      * OBJETIVO: MANIFIESTO DE GENERACIONES DE LOS STAGE MENSUALES    *
+      *           DE TRIAD (TRDFLDCA/TRDFLDCU/TRDFLDLN/TRDFLDUF). CADA  *
+      *           CORRIDA DE LA FAMILIA MENSUAL AGREGA UN REGISTRO A    *
+      *           ESTE MANIFIESTO (VER ZET026), Y ZET045 LO USA PARA    *
+      *           IDENTIFICAR QUE GENERACIONES SUPERAN LA CANTIDAD DE   *
+      *           CICLOS A CONSERVAR (RETPOL-CANT-CICLOS) Y QUEDAN      *
+      *           COMO CANDIDATAS A PURGA. LA BAJA FISICA DE LA         *
+      *           GENERACION EN SI ES UNA TAREA DE PLANIFICACION/GDG    *
+      *           QUE ESTE MANIFIESTO SOLO INFORMA, NO EJECUTA.         *
+      *                                                                *
+      * LONGITUD: 028 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  GENMENS-REGISTRO.
+           05  GENMENS-JOB-ID            PIC X(06).
+      * PERIODO DE LA FOTO MENSUAL, FORMATO AAAAMM.
+           05  GENMENS-PERIODO           PIC 9(06).
+           05  GENMENS-FECHA-CARGA       PIC 9(08).
+           05  GENMENS-FILLER            PIC X(08).
