@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : RUNLOG                                               *
+      *                                                                *
+      * OBJETIVO: UNA FILA POR EJECUCION DE CADA JOB DE STAGING, CON   *
+      *           LA CANTIDAD DE REGISTROS DE ENTRADA Y DE SALIDA      *
+      *           GRABADOS ESE DIA, PARA QUE EL REPORTE DE             *
+      *           RECONCILIACION DE FIN DE NOCHE (ZET041) PUEDA        *
+      *           COMPARARLOS Y SENALAR DIFERENCIAS O JOBS QUE NO      *
+      *           CORRIERON. CADA JOB ABRE ESTE ARCHIVO EN EXTEND Y    *
+      *           AGREGA UNA FILA AL FINAL DE 9000-FINALIZE.           *
+      *                                                                *
+      *           RUNLOG-HORA-INICIO/FIN Y RUNLOG-DURACION-SEG SON     *
+      *           OPCIONALES: UN JOB QUE NO LOS COMPLETA LOS DEJA EN   *
+      *           CERO, Y ZET048 (VER CATALOGO/SLA) LOS TRATA COMO     *
+      *           "SIN MEDIR" EN LUGAR DE COMO UN INCUMPLIMIENTO.      *
+      *                                                                *
+      * LONGITUD: 048 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      * MOD001* 09/08/2026 AGREGA HORA-INICIO/FIN Y DURACION PARA EL   *
+      *                    TABLERO DE SLA (VER ZET048)                 *
+      ******************************************************************
+      *
+       01  RUNLOG-REGISTRO.
+           05  RUNLOG-JOB-ID             PIC X(06).
+           05  RUNLOG-FECHA-PROCESO      PIC 9(08).
+           05  RUNLOG-CANT-ENTRADA       PIC 9(09).
+           05  RUNLOG-CANT-SALIDA        PIC 9(09).
+           05  RUNLOG-HORA-INICIO        PIC 9(06).
+           05  RUNLOG-HORA-FIN           PIC 9(06).
+           05  RUNLOG-DURACION-SEG       PIC 9(05) COMP-3.
+           05  RUNLOG-FILLER             PIC X(01).
