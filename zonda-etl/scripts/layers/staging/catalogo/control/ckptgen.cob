@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : CKPTGEN                                              *
+      *                                                                *
+      * OBJETIVO: PUNTO DE CONTROL (CHECKPOINT) GENERICO PARA LOS      *
+      *           JOBS DE STAGING QUE HACEN UNA UNICA LECTURA           *
+      *           SECUENCIAL DE UN ARCHIVO DE ENTRADA Y RUTEAN CADA    *
+      *           REGISTRO A UNA SALIDA VALIDA O A SUSPENSO (EL MISMO  *
+      *           PATRON DE ZET023/CKPTSALV, GENERALIZADO). GUARDA LA  *
+      *           CANTIDAD DE REGISTROS YA CONSUMIDOS DEL ARCHIVO DE   *
+      *           ENTRADA PARA QUE UN RESTART LOS SALTEE EN LUGAR DE   *
+      *           VOLVER A PROCESARLOS DESDE EL INICIO.                *
+      *                                                                *
+      * LONGITUD: 028 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  CKPT-GEN-REGISTRO.
+           05  CKPT-GEN-JOB-ID           PIC X(06).
+           05  CKPT-GEN-CANT-CARGADOS    PIC 9(09) COMP-3.
+           05  CKPT-GEN-FILLER           PIC X(17).
