@@ -0,0 +1,508 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET047                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - CATALOGO                    *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : PUBLICAR EL MAPA DE LINAJE DE LA CAPA DE         *
+      *               STAGING - POR CADA JOB ZETNNN, QUE DDNAME(S) DE  *
+      *               ENTRADA CONSUME Y A QUE DDNAME(S) DE SALIDA      *
+      *               (STAGE, HISTORICO O MART) ALIMENTA - PARA PODER  *
+      *               RESPONDER "SI CAMBIA ESTE ORIGEN, QUE SE VE      *
+      *               AFECTADO" SIN TENER QUE ABRIR CADA PROGRAMA.     *
+      *                                                                *
+      * NOTA        : AL IGUAL QUE EL DICCIONARIO DE DATOS (ZET040),   *
+      *               EL RELEVAMIENTO ES UNA TABLA ESTATICA QUE SE     *
+      *               ACTUALIZA A MANO CUANDO SE DA DE ALTA O SE       *
+      *               MODIFICA UN JOB - NO SE INTERPRETA EL SELECT/    *
+      *               OPEN DE CADA PROGRAMA EN TIEMPO DE EJECUCION.    *
+      *               LOS ARCHIVOS DE CONTROL (RUNLOG, CHECKPOINT,     *
+      *               PARAMETROS) Y LOS ARCHIVOS DE TRABAJO DEL SORT   *
+      *               NO SE INCLUYEN, SOLO EL DATO DE NEGOCIO.         *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET047.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - CATALOGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINAJE-SALIDA     ASSIGN TO RPTLINAJE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINAJE-SALIDA.
+       01  LINEA-REPORTE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CANT-LINAJES            PIC 9(03) COMP VALUE 97.
+
+       01  WS-INDICES.
+           05  WS-IDX                PIC 9(03) COMP.
+
+      ******************************************************************
+      *  WS-TABLA-LINAJE-DATA - TABLA ESTATICA CON, POR CADA JOB       *
+      *  ZETNNN, UN PAR DDNAME DE ENTRADA / DDNAME DE SALIDA. UN JOB   *
+      *  CON VARIAS ENTRADAS Y/O SALIDAS APARECE EN VARIAS FILAS.      *
+      ******************************************************************
+       01  WS-TABLA-LINAJE-DATA.
+           05  FILLER  PIC X(06) VALUE 'ZET000'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESCRED'.
+           05  FILLER  PIC X(10) VALUE 'ZOECRLK'.
+           05  FILLER  PIC X(06) VALUE 'ZET000'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESCTAS'.
+           05  FILLER  PIC X(10) VALUE 'ZOECRLK'.
+           05  FILLER  PIC X(06) VALUE 'ZET000'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESPERS'.
+           05  FILLER  PIC X(10) VALUE 'ZOECRLK'.
+           05  FILLER  PIC X(06) VALUE 'ZET001'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESCRED'.
+           05  FILLER  PIC X(10) VALUE 'RPPEVIND'.
+           05  FILLER  PIC X(06) VALUE 'ZET005'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESCTAS'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCVGN'.
+           05  FILLER  PIC X(06) VALUE 'ZET005'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESCTAS'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCSH'.
+           05  FILLER  PIC X(06) VALUE 'ZET005'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCVG'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCVGN'.
+           05  FILLER  PIC X(06) VALUE 'ZET005'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCVG'.
+           05  FILLER  PIC X(10) VALUE 'ZOECCSH'.
+           05  FILLER  PIC X(06) VALUE 'ZET002'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESTARJ'.
+           05  FILLER  PIC X(10) VALUE 'ZOECTEX'.
+           05  FILLER  PIC X(06) VALUE 'ZET003'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESTARJ'.
+           05  FILLER  PIC X(10) VALUE 'RPRENOV'.
+           05  FILLER  PIC X(06) VALUE 'ZET004'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESTARJ'.
+           05  FILLER  PIC X(10) VALUE 'STGTARJ'.
+           05  FILLER  PIC X(06) VALUE 'ZET004'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'MAESTARJ'.
+           05  FILLER  PIC X(10) VALUE 'SUSTARJ'.
+           05  FILLER  PIC X(06) VALUE 'ZET004'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'ZOECDES'.
+           05  FILLER  PIC X(10) VALUE 'STGTARJ'.
+           05  FILLER  PIC X(06) VALUE 'ZET004'.
+           05  FILLER  PIC X(14) VALUE 'abae'.
+           05  FILLER  PIC X(10) VALUE 'ZOECDES'.
+           05  FILLER  PIC X(10) VALUE 'SUSTARJ'.
+           05  FILLER  PIC X(06) VALUE 'ZET035'.
+           05  FILLER  PIC X(14) VALUE 'abkt'.
+           05  FILLER  PIC X(10) VALUE 'LFTRS00'.
+           05  FILLER  PIC X(10) VALUE 'RPLFTHUE'.
+           05  FILLER  PIC X(06) VALUE 'ZET035'.
+           05  FILLER  PIC X(14) VALUE 'abkt'.
+           05  FILLER  PIC X(10) VALUE 'LFTRS01'.
+           05  FILLER  PIC X(10) VALUE 'RPLFTHUE'.
+           05  FILLER  PIC X(06) VALUE 'ZET036'.
+           05  FILLER  PIC X(14) VALUE 'abkt'.
+           05  FILLER  PIC X(10) VALUE 'LFTRS01'.
+           05  FILLER  PIC X(10) VALUE 'RPLF01DC'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'ZOECRLK'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'IBEC3070'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'IBECABYP'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'WACAM600'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'WAGUXDEX'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'WABGPPER'.
+           05  FILLER  PIC X(10) VALUE 'ZOEC360'.
+           05  FILLER  PIC X(06) VALUE 'ZET040'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'TODASCOPY'.
+           05  FILLER  PIC X(10) VALUE 'RPDICDAT'.
+           05  FILLER  PIC X(06) VALUE 'ZET041'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'RUNLOG'.
+           05  FILLER  PIC X(10) VALUE 'RPRECONC'.
+           05  FILLER  PIC X(06) VALUE 'ZET046'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQ'.
+           05  FILLER  PIC X(10) VALUE 'DIVNORM'.
+           05  FILLER  PIC X(06) VALUE 'ZET046'.
+           05  FILLER  PIC X(14) VALUE 'catalogo'.
+           05  FILLER  PIC X(10) VALUE 'TIPCAMB'.
+           05  FILLER  PIC X(10) VALUE 'DIVNORM'.
+           05  FILLER  PIC X(06) VALUE 'ZET009'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WABAETLF'.
+           05  FILLER  PIC X(10) VALUE 'TLFVISA'.
+           05  FILLER  PIC X(06) VALUE 'ZET006'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC310'.
+           05  FILLER  PIC X(10) VALUE 'RPRECON310'.
+           05  FILLER  PIC X(06) VALUE 'ZET006'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC600'.
+           05  FILLER  PIC X(10) VALUE 'RPRECON310'.
+           05  FILLER  PIC X(06) VALUE 'ZET007'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC310'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC310N'.
+           05  FILLER  PIC X(06) VALUE 'ZET044'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC310'.
+           05  FILLER  PIC X(10) VALUE 'W310VIG'.
+           05  FILLER  PIC X(06) VALUE 'ZET044'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WAFTC310'.
+           05  FILLER  PIC X(10) VALUE 'W310HIST'.
+           05  FILLER  PIC X(06) VALUE 'ZET008'.
+           05  FILLER  PIC X(14) VALUE 'cupones'.
+           05  FILLER  PIC X(10) VALUE 'WASDO20'.
+           05  FILLER  PIC X(10) VALUE 'WASDO20H'.
+           05  FILLER  PIC X(06) VALUE 'ZET020'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(10) VALUE 'GTDTHIS'.
+           05  FILLER  PIC X(10) VALUE 'RPGTHISTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET019'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(10) VALUE 'GTDTVEH'.
+           05  FILLER  PIC X(10) VALUE 'GTVEHEXC'.
+           05  FILLER  PIC X(06) VALUE 'ZET019'.
+           05  FILLER  PIC X(14) VALUE 'garantias'.
+           05  FILLER  PIC X(10) VALUE 'RNPAAUTO'.
+           05  FILLER  PIC X(10) VALUE 'GTVEHEXC'.
+           05  FILLER  PIC X(06) VALUE 'ZET010'.
+           05  FILLER  PIC X(14) VALUE 'garra'.
+           05  FILLER  PIC X(10) VALUE 'IBECABYP'.
+           05  FILLER  PIC X(10) VALUE 'RPGARRATR'.
+           05  FILLER  PIC X(06) VALUE 'ZET011'.
+           05  FILLER  PIC X(14) VALUE 'garra'.
+           05  FILLER  PIC X(10) VALUE 'WAGUXDEX'.
+           05  FILLER  PIC X(10) VALUE 'RPGUCALE'.
+           05  FILLER  PIC X(06) VALUE 'ZET012'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTCOE'.
+           05  FILLER  PIC X(10) VALUE 'RPBGCRECO'.
+           05  FILLER  PIC X(06) VALUE 'ZET012'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTPAB'.
+           05  FILLER  PIC X(10) VALUE 'RPBGCRECO'.
+           05  FILLER  PIC X(06) VALUE 'ZET015'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTUMO'.
+           05  FILLER  PIC X(10) VALUE 'RPUMOAUD'.
+           05  FILLER  PIC X(06) VALUE 'ZET015'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTCOE'.
+           05  FILLER  PIC X(10) VALUE 'RPUMOAUD'.
+           05  FILLER  PIC X(06) VALUE 'ZET015'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTPAB'.
+           05  FILLER  PIC X(10) VALUE 'RPUMOAUD'.
+           05  FILLER  PIC X(06) VALUE 'ZET015'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTOBS'.
+           05  FILLER  PIC X(10) VALUE 'RPUMOAUD'.
+           05  FILLER  PIC X(06) VALUE 'ZET013'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGECCDEP'.
+           05  FILLER  PIC X(10) VALUE 'STGCDEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET013'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGECCDEP'.
+           05  FILLER  PIC X(10) VALUE 'SUSCDEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET013'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BCRABAN'.
+           05  FILLER  PIC X(10) VALUE 'STGCDEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET013'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BCRABAN'.
+           05  FILLER  PIC X(10) VALUE 'SUSCDEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET014'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'ZBDTMIG'.
+           05  FILLER  PIC X(10) VALUE 'RPMIGSWEEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET014'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTCOE'.
+           05  FILLER  PIC X(10) VALUE 'RPMIGSWEEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET014'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGDTOBS'.
+           05  FILLER  PIC X(10) VALUE 'RPMIGSWEEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET014'.
+           05  FILLER  PIC X(14) VALUE 'malbgc'.
+           05  FILLER  PIC X(10) VALUE 'BGECCDEP'.
+           05  FILLER  PIC X(10) VALUE 'RPMIGSWEEP'.
+           05  FILLER  PIC X(06) VALUE 'ZET016'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(10) VALUE 'BGDTIP2'.
+           05  FILLER  PIC X(10) VALUE 'RPBGPPREC'.
+           05  FILLER  PIC X(06) VALUE 'ZET016'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(10) VALUE 'BGTCIPF'.
+           05  FILLER  PIC X(10) VALUE 'RPBGPPREC'.
+           05  FILLER  PIC X(06) VALUE 'ZET017'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(10) VALUE 'BGDTRIE'.
+           05  FILLER  PIC X(10) VALUE 'BGDTRIEH'.
+           05  FILLER  PIC X(06) VALUE 'ZET018'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(10) VALUE 'WABGPPER'.
+           05  FILLER  PIC X(10) VALUE 'RPBGPPOS'.
+           05  FILLER  PIC X(06) VALUE 'ZET018'.
+           05  FILLER  PIC X(14) VALUE 'malbgp'.
+           05  FILLER  PIC X(10) VALUE 'BGTCIPF'.
+           05  FILLER  PIC X(10) VALUE 'RPBGPPOS'.
+           05  FILLER  PIC X(06) VALUE 'ZET037'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(10) VALUE 'PEEC867C'.
+           05  FILLER  PIC X(10) VALUE 'RPPECLIN'.
+           05  FILLER  PIC X(06) VALUE 'ZET039'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(10) VALUE 'WAAPE684O'.
+           05  FILLER  PIC X(10) VALUE 'HISTPYME'.
+           05  FILLER  PIC X(06) VALUE 'ZET038'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(10) VALUE 'WAAPE685'.
+           05  FILLER  PIC X(10) VALUE 'RPPYMEXC'.
+           05  FILLER  PIC X(06) VALUE 'ZET038'.
+           05  FILLER  PIC X(14) VALUE 'malpe'.
+           05  FILLER  PIC X(10) VALUE 'WAAPE684O'.
+           05  FILLER  PIC X(10) VALUE 'RPPYMEXC'.
+           05  FILLER  PIC X(06) VALUE 'ZET029'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'CUOTASQ'.
+           05  FILLER  PIC X(10) VALUE 'RPCUOREC'.
+           05  FILLER  PIC X(06) VALUE 'ZET029'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'UGTCREC'.
+           05  FILLER  PIC X(10) VALUE 'RPCUOREC'.
+           05  FILLER  PIC X(06) VALUE 'ZET030'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQ'.
+           05  FILLER  PIC X(10) VALUE 'RPIMPMOV'.
+           05  FILLER  PIC X(06) VALUE 'ZET043'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQ'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQV'.
+           05  FILLER  PIC X(06) VALUE 'ZET043'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQ'.
+           05  FILLER  PIC X(10) VALUE 'MOVTOSQH'.
+           05  FILLER  PIC X(06) VALUE 'ZET031'.
+           05  FILLER  PIC X(14) VALUE 'malug'.
+           05  FILLER  PIC X(10) VALUE 'UGDTDRB'.
+           05  FILLER  PIC X(10) VALUE 'RPDRBCAM'.
+           05  FILLER  PIC X(06) VALUE 'ZET033'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(10) VALUE 'PROMORA'.
+           05  FILLER  PIC X(10) VALUE 'RPPROMOV'.
+           05  FILLER  PIC X(06) VALUE 'ZET034'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(10) VALUE 'PROMORA'.
+           05  FILLER  PIC X(10) VALUE 'PROMORAG'.
+           05  FILLER  PIC X(06) VALUE 'ZET034'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(10) VALUE 'GEOCP'.
+           05  FILLER  PIC X(10) VALUE 'PROMORAG'.
+           05  FILLER  PIC X(06) VALUE 'ZET034'.
+           05  FILLER  PIC X(14) VALUE 'mediosdepago'.
+           05  FILLER  PIC X(10) VALUE 'RUBROGRP'.
+           05  FILLER  PIC X(10) VALUE 'PROMORAG'.
+           05  FILLER  PIC X(06) VALUE 'ZET021'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(10) VALUE 'MDEC160R'.
+           05  FILLER  PIC X(10) VALUE 'STGMDEC'.
+           05  FILLER  PIC X(06) VALUE 'ZET021'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(10) VALUE 'MDEC160R'.
+           05  FILLER  PIC X(10) VALUE 'SUSMDEC'.
+           05  FILLER  PIC X(06) VALUE 'ZET022'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(10) VALUE 'ODSSAL'.
+           05  FILLER  PIC X(10) VALUE 'RPSALVAR'.
+           05  FILLER  PIC X(06) VALUE 'ZET023'.
+           05  FILLER  PIC X(14) VALUE 'moria'.
+           05  FILLER  PIC X(10) VALUE 'ODSSAL'.
+           05  FILLER  PIC X(10) VALUE 'STGSALDO'.
+           05  FILLER  PIC X(06) VALUE 'ZET024'.
+           05  FILLER  PIC X(14) VALUE 'screening'.
+           05  FILLER  PIC X(10) VALUE 'WACAM600'.
+           05  FILLER  PIC X(10) VALUE 'STGCASO'.
+           05  FILLER  PIC X(06) VALUE 'ZET024'.
+           05  FILLER  PIC X(14) VALUE 'screening'.
+           05  FILLER  PIC X(10) VALUE 'WACAMRES'.
+           05  FILLER  PIC X(10) VALUE 'STGCASO'.
+           05  FILLER  PIC X(06) VALUE 'ZET026'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRDFLDCA'.
+           05  FILLER  PIC X(10) VALUE 'RPTCATDRI'.
+           05  FILLER  PIC X(06) VALUE 'ZET026'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRDCAANT'.
+           05  FILLER  PIC X(10) VALUE 'RPTCATDRI'.
+           05  FILLER  PIC X(06) VALUE 'ZET026'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRDFLDCA'.
+           05  FILLER  PIC X(10) VALUE 'GENMENS'.
+           05  FILLER  PIC X(06) VALUE 'ZET045'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'GENMENS'.
+           05  FILLER  PIC X(10) VALUE 'RPTGENPRG'.
+           05  FILLER  PIC X(06) VALUE 'ZET025'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRDFLDDP'.
+           05  FILLER  PIC X(10) VALUE 'RPTRIADCL'.
+           05  FILLER  PIC X(06) VALUE 'ZET025'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRDFLDLN'.
+           05  FILLER  PIC X(10) VALUE 'RPTRIADCL'.
+           05  FILLER  PIC X(06) VALUE 'ZET028'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCC'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCCX'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCC'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCL'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCR'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRREO'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRSO'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRUT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRCT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRKT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRST'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRVT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRWT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+           05  FILLER  PIC X(06) VALUE 'ZET027'.
+           05  FILLER  PIC X(14) VALUE 'triad'.
+           05  FILLER  PIC X(10) VALUE 'TRFRRXT'.
+           05  FILLER  PIC X(10) VALUE 'RPTRRTL'.
+
+       01  TABLA-LINAJE REDEFINES WS-TABLA-LINAJE-DATA.
+           05  TB-LIN-ENTRY OCCURS 97 TIMES.
+               10  TB-LIN-PROGRAMA   PIC X(06).
+               10  TB-LIN-DOMINIO    PIC X(14).
+               10  TB-LIN-ENTRADA    PIC X(10).
+               10  TB-LIN-SALIDA     PIC X(10).
+
+       01  RL-ENTRADA-LINAJE.
+           05  RL-LIN-PROGRAMA       PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-LIN-DOMINIO        PIC X(14).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-LIN-ENTRADA        PIC X(10).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(02) VALUE '->'.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-LIN-SALIDA         PIC X(10).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-EDGES         PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PUBLICAR-LINAJE THRU 2000-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-LINAJES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT LINAJE-SALIDA
+           .
+
+      ******************************************************************
+      *  2000-PUBLICAR-LINAJE - ESCRIBE UNA LINEA DEL MAPA DE LINAJE   *
+      *  POR CADA PAR ENTRADA/SALIDA DE LA TABLA ESTATICA              *
+      ******************************************************************
+       2000-PUBLICAR-LINAJE.
+           MOVE SPACES               TO RL-ENTRADA-LINAJE
+           MOVE TB-LIN-PROGRAMA(WS-IDX) TO RL-LIN-PROGRAMA
+           MOVE TB-LIN-DOMINIO(WS-IDX)  TO RL-LIN-DOMINIO
+           MOVE TB-LIN-ENTRADA(WS-IDX)  TO RL-LIN-ENTRADA
+           MOVE TB-LIN-SALIDA(WS-IDX)   TO RL-LIN-SALIDA
+           MOVE RL-ENTRADA-LINAJE       TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           ADD 1 TO WS-CANT-EDGES
+           .
+       2000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE LINAJE-SALIDA
+
+           DISPLAY 'ZET047 - MAPA DE LINAJE DE LA CAPA DE STAGING'
+           DISPLAY 'RELACIONES ENTRADA/SALIDA PUBLICADAS. . : '
+               WS-CANT-EDGES
+           .
