@@ -0,0 +1,386 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET048                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - CATALOGO                    *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : TABLERO DE SLA DE LA CAPA DE STAGING. POR CADA   *
+      *               JOB-ID DEL RUNLOG (VER CATALOGO/CONTROL), SE     *
+      *               COMPARA RUNLOG-DURACION-SEG CONTRA LA VENTANA    *
+      *               DE SLA CONFIGURADA PARA ESE JOB Y SE SEÑALA      *
+      *               INCUMPLIMIENTO. CUANDO UNA CORRIDA NO TRAE       *
+      *               DURACION MEDIDA (JOBS QUE TODAVIA NO LLAMAN A    *
+      *               ACCEPT FROM TIME), SE USA COMO PROXY LA          *
+      *               VARIACION DE RUNLOG-CANT-SALIDA CONTRA LA        *
+      *               CORRIDA ANTERIOR DEL MISMO JOB-ID.               *
+      *                                                                *
+      * NOTA        : NO SE TOCA CADA JOB EXISTENTE PARA QUE MIDA SU   *
+      *               PROPIA DURACION - ESO QUEDA COMO TAREA DE CADA   *
+      *               MANTENEDOR LA PROXIMA VEZ QUE TOQUE SU PROGRAMA  *
+      *               (DOS ACCEPT FROM TIME Y UN COMPUTE, VER MODELO   *
+      *               EN 1000-INITIALIZE/9000-FINALIZE DE ESTE MISMO   *
+      *               PROGRAMA). LA VENTANA DE SLA POR JOB-ID ES UNA   *
+      *               TABLA ESTATICA, IGUAL QUE LA DE LINAJE (ZET047)  *
+      *               Y EL DICCIONARIO DE DATOS (ZET040).              *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  ENSANCHA RL-PCT-VARIACION-VOL A PIC ZZZZ9 -   *
+      *                  CON PIC ZZZ9 PERDIA EL DIGITO DE MAYOR ORDEN  *
+      *                  CUANDO WS-PCT-VARIACION (9(05)) LLEGABA A     *
+      *                  10000 O MAS                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET048.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - CATALOGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-ENTRADA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-RUNLOG     ASSIGN TO SRTRUNLOG.
+
+           SELECT RUNLOG-ORD      ASSIGN TO RUNLOGOR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE         ASSIGN TO RPTSLADSH
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA   ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-ENTRADA
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob"
+               REPLACING ==RUNLOG-REGISTRO== BY ==E-RUNLOG-REGISTRO==.
+
+       SD  SORT-RUNLOG.
+           COPY "../control/runlog.cob"
+               REPLACING ==RUNLOG-REGISTRO== BY ==S-RUNLOG-REGISTRO==.
+
+       FD  RUNLOG-ORD
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob"
+               REPLACING ==RUNLOG-REGISTRO== BY ==W-RUNLOG-REGISTRO==.
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-SLA.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-JOB-ID                 PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-FECHA-PROCESO          PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-DURACION-SEG           PIC ZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-VENTANA-SEG            PIC ZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PCT-VARIACION-VOL      PIC ZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-ESTADO                 PIC X(17).
+           05  FILLER                    PIC X(15) VALUE SPACES.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-RUNLOG            VALUE 'S'.
+           05  WS-SW-PRIMERA         PIC X(01) VALUE 'S'.
+               88  ES-PRIMERA-LECTURA    VALUE 'S'.
+           05  WS-SW-VENTANA-HALLADA PIC X(01) VALUE 'N'.
+               88  VENTANA-SLA-HALLADA   VALUE 'S'.
+
+      ******************************************************************
+      *  WS-TABLA-SLA-DATA - VENTANA DE SLA (SEGUNDOS) Y TOLERANCIA DE *
+      *  VARIACION DE VOLUMEN (PORCENTAJE) POR JOB-ID. UN JOB-ID QUE   *
+      *  NO ESTA EN LA TABLA USA LOS VALORES POR DEFECTO MAS ABAJO.    *
+      ******************************************************************
+       01  WS-TABLA-SLA-DATA.
+           05  FILLER  PIC X(06) VALUE 'ZET000'.
+           05  FILLER  PIC 9(05) VALUE 00600.
+           05  FILLER  PIC 9(03) VALUE 020.
+           05  FILLER  PIC X(06) VALUE 'ZET026'.
+           05  FILLER  PIC 9(05) VALUE 00900.
+           05  FILLER  PIC 9(03) VALUE 015.
+           05  FILLER  PIC X(06) VALUE 'ZET030'.
+           05  FILLER  PIC 9(05) VALUE 01200.
+           05  FILLER  PIC 9(03) VALUE 015.
+           05  FILLER  PIC X(06) VALUE 'ZET042'.
+           05  FILLER  PIC 9(05) VALUE 01800.
+           05  FILLER  PIC 9(03) VALUE 010.
+           05  FILLER  PIC X(06) VALUE 'ZET046'.
+           05  FILLER  PIC 9(05) VALUE 00600.
+           05  FILLER  PIC 9(03) VALUE 015.
+           05  FILLER  PIC X(06) VALUE 'ZET048'.
+           05  FILLER  PIC 9(05) VALUE 00300.
+           05  FILLER  PIC 9(03) VALUE 100.
+
+       01  TABLA-SLA REDEFINES WS-TABLA-SLA-DATA.
+           05  TB-SLA-ENTRY OCCURS 6 TIMES
+                   INDEXED BY TB-SLA-IDX.
+               10  TB-SLA-JOB-ID         PIC X(06).
+               10  TB-SLA-VENTANA-SEG    PIC 9(05).
+               10  TB-SLA-TOL-PCT        PIC 9(03).
+
+       01  WS-CANT-SLA-ENTRY             PIC 9(02) COMP VALUE 6.
+
+       01  WS-VENTANA-DEFECTO            PIC 9(05) VALUE 03600.
+       01  WS-TOL-DEFECTO                PIC 9(03) VALUE 025.
+
+       01  WS-VENTANA-EFECTIVA           PIC 9(05).
+       01  WS-TOL-EFECTIVA               PIC 9(03).
+
+       01  WS-CONTROL-QUIEBRE.
+           05  WS-JOB-ID-ANT         PIC X(06) VALUE SPACES.
+           05  WS-CANT-SALIDA-ANT    PIC 9(09) COMP VALUE 0.
+
+       01  WS-VARIACION.
+           05  WS-DIFERENCIA         PIC S9(09) COMP.
+           05  WS-PCT-VARIACION      PIC 9(05) COMP.
+
+       01  WS-HORA-RAW                   PIC 9(08).
+       01  WS-HORA-INICIO-PROPIA         PIC 9(06).
+       01  WS-HORA-FIN-PROPIA            PIC 9(06).
+       01  WS-DURACION-PROPIA            PIC 9(05) COMP-3.
+
+       01  WS-SEGUNDOS-DIA.
+           05  WS-SEG-INICIO         PIC 9(05) COMP.
+           05  WS-SEG-FIN            PIC 9(05) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-OK            PIC 9(09) COMP.
+           05  WS-CANT-SIN-MEDIR     PIC 9(09) COMP.
+           05  WS-CANT-BREACH-DURAC  PIC 9(09) COMP.
+           05  WS-CANT-BREACH-VOL    PIC 9(09) COMP.
+
+       01  WS-INDICADOR-FILA             PIC X(01).
+           88  FILA-OK                       VALUE '1'.
+           88  FILA-SIN-MEDIR                VALUE '2'.
+           88  FILA-BREACH-DURACION          VALUE '3'.
+           88  FILA-BREACH-VOLUMEN           VALUE '4'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EVALUAR-CORRIDA THRU 2000-EXIT
+               UNTIL EOF-RUNLOG
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - MIDE SU PROPIA HORA DE INICIO (COMO         *
+      *  EJEMPLO DE LOS DOS ACCEPT FROM TIME QUE EL RESTO DE LOS JOBS  *
+      *  DEBERIA SUMAR) Y ORDENA EL RUNLOG POR JOB-ID Y FECHA          *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-HORA-RAW FROM TIME
+           MOVE WS-HORA-RAW(1:6) TO WS-HORA-INICIO-PROPIA
+
+           SORT SORT-RUNLOG
+               ON ASCENDING KEY RUNLOG-JOB-ID OF S-RUNLOG-REGISTRO
+               ON ASCENDING KEY RUNLOG-FECHA-PROCESO
+                   OF S-RUNLOG-REGISTRO
+               USING RUNLOG-ENTRADA
+               GIVING RUNLOG-ORD
+
+           OPEN INPUT  RUNLOG-ORD
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2000-EVALUAR-CORRIDA THRU 2000-EXIT
+           .
+
+      ******************************************************************
+      *  2000-EVALUAR-CORRIDA - QUIEBRE POR JOB-ID: COMPARA CADA       *
+      *  CORRIDA CONTRA SU VENTANA DE SLA Y, DENTRO DE UN MISMO        *
+      *  JOB-ID, CONTRA LA CORRIDA ANTERIOR EN CANTIDAD DE SALIDA      *
+      ******************************************************************
+       2000-EVALUAR-CORRIDA.
+           READ RUNLOG-ORD
+               AT END
+                   SET EOF-RUNLOG TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-BUSCAR-VENTANA-SLA THRU 2100-EXIT
+                   PERFORM 2200-CALCULAR-VARIACION-VOLUMEN
+                       THRU 2200-EXIT
+                   PERFORM 2300-CLASIFICAR-CORRIDA THRU 2300-EXIT
+                   PERFORM 2400-EMITIR-FILA THRU 2400-EXIT
+
+                   MOVE RUNLOG-JOB-ID OF W-RUNLOG-REGISTRO
+                       TO WS-JOB-ID-ANT
+                   MOVE RUNLOG-CANT-SALIDA OF W-RUNLOG-REGISTRO
+                       TO WS-CANT-SALIDA-ANT
+                   MOVE 'N' TO WS-SW-PRIMERA
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-BUSCAR-VENTANA-SLA.
+           MOVE WS-VENTANA-DEFECTO TO WS-VENTANA-EFECTIVA
+           MOVE WS-TOL-DEFECTO     TO WS-TOL-EFECTIVA
+           SET WS-SW-VENTANA-HALLADA TO 'N'
+
+           SET TB-SLA-IDX TO 1
+           SEARCH TB-SLA-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-SLA-JOB-ID(TB-SLA-IDX)
+                       = RUNLOG-JOB-ID OF W-RUNLOG-REGISTRO
+                   MOVE TB-SLA-VENTANA-SEG(TB-SLA-IDX)
+                       TO WS-VENTANA-EFECTIVA
+                   MOVE TB-SLA-TOL-PCT(TB-SLA-IDX)
+                       TO WS-TOL-EFECTIVA
+                   SET WS-SW-VENTANA-HALLADA TO 'S'
+           END-SEARCH
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-CALCULAR-VARIACION-VOLUMEN.
+           MOVE 0 TO WS-PCT-VARIACION
+
+           IF NOT ES-PRIMERA-LECTURA
+                   AND RUNLOG-JOB-ID OF W-RUNLOG-REGISTRO
+                       = WS-JOB-ID-ANT
+                   AND WS-CANT-SALIDA-ANT > 0
+               COMPUTE WS-DIFERENCIA =
+                   RUNLOG-CANT-SALIDA OF W-RUNLOG-REGISTRO
+                       - WS-CANT-SALIDA-ANT
+               IF WS-DIFERENCIA < 0
+                   COMPUTE WS-DIFERENCIA = WS-DIFERENCIA * -1
+               END-IF
+               COMPUTE WS-PCT-VARIACION ROUNDED =
+                   WS-DIFERENCIA * 100 / WS-CANT-SALIDA-ANT
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+       2300-CLASIFICAR-CORRIDA.
+           SET FILA-OK TO TRUE
+
+           IF RUNLOG-DURACION-SEG OF W-RUNLOG-REGISTRO > 0
+               IF RUNLOG-DURACION-SEG OF W-RUNLOG-REGISTRO
+                       > WS-VENTANA-EFECTIVA
+                   SET FILA-BREACH-DURACION TO TRUE
+                   ADD 1 TO WS-CANT-BREACH-DURAC
+               END-IF
+           ELSE
+               IF NOT ES-PRIMERA-LECTURA
+                       AND RUNLOG-JOB-ID OF W-RUNLOG-REGISTRO
+                           = WS-JOB-ID-ANT
+                       AND WS-PCT-VARIACION > WS-TOL-EFECTIVA
+                   SET FILA-BREACH-VOLUMEN TO TRUE
+                   ADD 1 TO WS-CANT-BREACH-VOL
+               ELSE
+                   SET FILA-SIN-MEDIR TO TRUE
+                   ADD 1 TO WS-CANT-SIN-MEDIR
+               END-IF
+           END-IF
+
+           IF FILA-OK
+               ADD 1 TO WS-CANT-OK
+           END-IF
+           .
+       2300-EXIT.
+           EXIT.
+
+       2400-EMITIR-FILA.
+           MOVE SPACES TO RL-SLA
+           MOVE RUNLOG-JOB-ID OF W-RUNLOG-REGISTRO      TO RL-JOB-ID
+           MOVE RUNLOG-FECHA-PROCESO OF W-RUNLOG-REGISTRO
+               TO RL-FECHA-PROCESO
+           MOVE RUNLOG-DURACION-SEG OF W-RUNLOG-REGISTRO
+               TO RL-DURACION-SEG
+           MOVE WS-VENTANA-EFECTIVA      TO RL-VENTANA-SEG
+           MOVE WS-PCT-VARIACION         TO RL-PCT-VARIACION-VOL
+
+           EVALUATE TRUE
+               WHEN FILA-BREACH-DURACION
+                   MOVE 'BREACH DURACION' TO RL-ESTADO
+               WHEN FILA-BREACH-VOLUMEN
+                   MOVE 'BREACH VOLUMEN'  TO RL-ESTADO
+               WHEN FILA-SIN-MEDIR
+                   MOVE 'SIN MEDIR'       TO RL-ESTADO
+               WHEN OTHER
+                   MOVE 'OK'              TO RL-ESTADO
+           END-EVALUATE
+
+           WRITE RL-SLA
+           .
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-FINALIZE - MIDE SU PROPIA HORA DE FIN, CALCULA SU        *
+      *  DURACION EN SEGUNDOS Y AGREGA SU PROPIA FILA AL RUNLOG YA     *
+      *  CON HORA-INICIO/FIN/DURACION COMPLETOS                        *
+      ******************************************************************
+       9000-FINALIZE.
+           CLOSE RUNLOG-ORD
+           CLOSE REPORTE
+
+           ACCEPT WS-HORA-RAW FROM TIME
+           MOVE WS-HORA-RAW(1:6) TO WS-HORA-FIN-PROPIA
+
+           COMPUTE WS-SEG-INICIO =
+               FUNCTION NUMVAL(WS-HORA-INICIO-PROPIA(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-HORA-INICIO-PROPIA(3:2)) * 60
+               + FUNCTION NUMVAL(WS-HORA-INICIO-PROPIA(5:2))
+           COMPUTE WS-SEG-FIN =
+               FUNCTION NUMVAL(WS-HORA-FIN-PROPIA(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-HORA-FIN-PROPIA(3:2)) * 60
+               + FUNCTION NUMVAL(WS-HORA-FIN-PROPIA(5:2))
+
+           IF WS-SEG-FIN >= WS-SEG-INICIO
+               COMPUTE WS-DURACION-PROPIA = WS-SEG-FIN - WS-SEG-INICIO
+           ELSE
+               COMPUTE WS-DURACION-PROPIA =
+                   WS-SEG-FIN - WS-SEG-INICIO + 86400
+           END-IF
+
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET048' TO RUNLOG-JOB-ID OF RUNLOG-REGISTRO
+           ACCEPT RUNLOG-FECHA-PROCESO OF RUNLOG-REGISTRO
+               FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA OF RUNLOG-REGISTRO
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-SALIDA OF RUNLOG-REGISTRO
+           MOVE WS-HORA-INICIO-PROPIA
+               TO RUNLOG-HORA-INICIO OF RUNLOG-REGISTRO
+           MOVE WS-HORA-FIN-PROPIA
+               TO RUNLOG-HORA-FIN OF RUNLOG-REGISTRO
+           MOVE WS-DURACION-PROPIA
+               TO RUNLOG-DURACION-SEG OF RUNLOG-REGISTRO
+           MOVE SPACE TO RUNLOG-FILLER OF RUNLOG-REGISTRO
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET048 - TABLERO DE SLA DE LA CAPA DE STAGING'
+           DISPLAY 'CORRIDAS EVALUADAS . . . . . . . . : '
+               WS-CANT-LEIDOS
+           DISPLAY 'OK . . . . . . . . . . . . . . . . : ' WS-CANT-OK
+           DISPLAY 'SIN DURACION MEDIDA (PROXY VOLUMEN) : '
+               WS-CANT-SIN-MEDIR
+           DISPLAY 'INCUMPLEN VENTANA DE DURACION . . . : '
+               WS-CANT-BREACH-DURAC
+           DISPLAY 'INCUMPLEN TOLERANCIA DE VOLUMEN. . . : '
+               WS-CANT-BREACH-VOL
+           .
