@@ -0,0 +1,197 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET020                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - GARANTIAS                   *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : ORDENAR GTDTHIS POR COD_ENTIDAD/NUM_GARANTIA/    *
+      *               NUM_SECHISTO Y EMITIR UN LISTADO DE LINEA DE     *
+      *               TIEMPO POR GARANTIA, CON UN QUIEBRE DE CONTROL   *
+      *               QUE IMPRIME UN ENCABEZADO CADA VEZ QUE CAMBIA LA *
+      *               GARANTIA, EN LUGAR DE QUE EL OFICIAL DE          *
+      *               GARANTIAS TENGA QUE REORDENAR EL EXTRACTO CRUDO. *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET020.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - GARANTIAS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORIAL       ASSIGN TO GTDTHIS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HISTORIAL-ORD   ASSIGN TO WGTHISOR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-HISTORIAL  ASSIGN TO SRTGTHIS.
+
+           SELECT REPORTE         ASSIGN TO RPGTHISTL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORIAL
+           RECORDING MODE IS F.
+       01  FD-HIS.
+           COPY "gtdthis.cob".
+
+       SD  SORT-HISTORIAL.
+       01  SD-HIS.
+           COPY "gtdthis.cob".
+
+       FD  HISTORIAL-ORD
+           RECORDING MODE IS F.
+       01  FD-HIS-ORD.
+           COPY "gtdthis.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(80).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-ORD         PIC X(01) VALUE 'N'.
+               88  EOF-HISTORIAL-ORD     VALUE 'S'.
+           05  WS-SW-PRIMERA-CLAVE   PIC X(01) VALUE 'S'.
+               88  ES-PRIMERA-CLAVE      VALUE 'S'.
+
+       01  WS-ANTERIOR.
+           05  WS-COD-ENTIDAD-ANT    PIC X(04).
+           05  WS-NUM-GARANTIA-ANT   PIC S9(9)V COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-GARANTIAS     PIC 9(09) COMP.
+           05  WS-CANT-EVENTOS       PIC 9(09) COMP.
+
+       01  RL-ENCABEZADO.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE
+               'HISTORIAL GARANTIA:'.
+           05  RL-E-ENTIDAD          PIC X(04).
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  RL-E-GARANTIA         PIC Z(8)9.
+           05  FILLER                PIC X(45) VALUE SPACES.
+
+       01  RL-EVENTO.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  RL-V-SECHISTO         PIC Z(8)9.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-V-TIP-EVENTO       PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-V-DES-HISTORIA     PIC X(50).
+           05  FILLER                PIC X(13) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT SORT-HISTORIAL
+               ON ASCENDING KEY HIS_COD_ENTIDAD  OF SD-HIS
+               ON ASCENDING KEY HIS_NUM_GARANTIA OF SD-HIS
+               ON ASCENDING KEY HIS_NUM_SECHISTO OF SD-HIS
+               USING HISTORIAL
+               GIVING HISTORIAL-ORD
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-EVENTO THRU 2000-EXIT
+               UNTIL EOF-HISTORIAL-ORD
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  HISTORIAL-ORD
+           OPEN OUTPUT REPORTE
+           .
+
+       2000-LEER-EVENTO.
+           READ HISTORIAL-ORD
+               AT END
+                   SET EOF-HISTORIAL-ORD TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-PROCESA-EVENTO THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-PROCESA-EVENTO - QUIEBRE DE CONTROL POR GARANTIA         *
+      ******************************************************************
+       2100-PROCESA-EVENTO.
+           IF ES-PRIMERA-CLAVE
+               OR HIS_COD_ENTIDAD OF FD-HIS-ORD
+                       NOT = WS-COD-ENTIDAD-ANT
+               OR HIS_NUM_GARANTIA OF FD-HIS-ORD
+                       NOT = WS-NUM-GARANTIA-ANT
+               PERFORM 2200-EMITIR-ENCABEZADO THRU 2200-EXIT
+           END-IF
+
+           PERFORM 2300-EMITIR-EVENTO THRU 2300-EXIT
+
+           MOVE 'N' TO WS-SW-PRIMERA-CLAVE
+           MOVE HIS_COD_ENTIDAD OF FD-HIS-ORD  TO WS-COD-ENTIDAD-ANT
+           MOVE HIS_NUM_GARANTIA OF FD-HIS-ORD TO WS-NUM-GARANTIA-ANT
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-EMITIR-ENCABEZADO.
+           MOVE SPACES TO RL-ENCABEZADO
+           MOVE HIS_COD_ENTIDAD OF FD-HIS-ORD  TO RL-E-ENTIDAD
+           MOVE HIS_NUM_GARANTIA OF FD-HIS-ORD TO RL-E-GARANTIA
+
+           WRITE RP-LINEA FROM RL-ENCABEZADO
+           ADD 1 TO WS-CANT-GARANTIAS
+           .
+       2200-EXIT.
+           EXIT.
+
+       2300-EMITIR-EVENTO.
+           MOVE SPACES TO RL-EVENTO
+           MOVE HIS_NUM_SECHISTO OF FD-HIS-ORD  TO RL-V-SECHISTO
+           MOVE HIS_TIP_EVENTO OF FD-HIS-ORD    TO RL-V-TIP-EVENTO
+           MOVE HIS_DES_HISTORIA OF FD-HIS-ORD  TO RL-V-DES-HISTORIA
+
+           WRITE RP-LINEA FROM RL-EVENTO
+           ADD 1 TO WS-CANT-EVENTOS
+           .
+       2300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE HISTORIAL-ORD
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET020' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-EVENTOS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET020 - LINEA DE TIEMPO DE GARANTIAS (GTDTHIS)'
+           DISPLAY 'EVENTOS LEIDOS  . . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'GARANTIAS DISTINTAS . . . . : ' WS-CANT-GARANTIAS
+           DISPLAY 'EVENTOS EMITIDOS  . . . . . : ' WS-CANT-EVENTOS
+           .
