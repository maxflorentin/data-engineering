@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : GTVEHEXC                                             *
+      *                                                                *
+      * PREFIJO : :GTVEHEXC:                                           *
+      *                                                                *
+      * OBJETIVO: LISTADO DE EXCEPCIONES DEL STAGE ZET019 PARA         *
+      *           VEHICULOS DE GTDTVEH CUYA COMBINACION CHASIS/PATENTE *
+      *           NO CONCILIA CONTRA EL REGISTRO NACIONAL DE LA        *
+      *           PROPIEDAD AUTOMOTOR (RNPAAUTO).                      *
+      *                                                                *
+      * LONGITUD: 090 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :GTVEHEXC:-REGISTRO.
+          05 :GTVEHEXC:-COD-ENTIDAD      PIC X(04).
+          05 :GTVEHEXC:-NUM-BIEN         PIC 9(09).
+          05 :GTVEHEXC:-NUM-CHASIS       PIC X(20).
+          05 :GTVEHEXC:-NUM-PATENTE      PIC X(20).
+          05 :GTVEHEXC:-MOTIVO           PIC X(30).
+          05 :GTVEHEXC:-FILLER           PIC X(07).
