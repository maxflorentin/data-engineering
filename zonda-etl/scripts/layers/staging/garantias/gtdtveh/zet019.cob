@@ -0,0 +1,225 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET019                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - GARANTIAS                   *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR LOS VEHICULOS PRENDADOS DE GTDTVEH       *
+      *               CONTRA EL EXTRACTO DEL REGISTRO NACIONAL DE LA   *
+      *               PROPIEDAD AUTOMOTOR (RNPAAUTO), EMITIENDO UN     *
+      *               LISTADO DE EXCEPCIONES PARA LOS BIENES CUYO      *
+      *               CHASIS/PATENTE NO CONCILIA O CUYA PRENDA NO      *
+      *               FIGURA INSCRIPTA EN EL REGISTRO.                 *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET019.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - GARANTIAS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICULOS     ASSIGN TO GTDTVEH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-VEH.
+
+           SELECT REGISTRO-REF  ASSIGN TO RNPAAUTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REG.
+
+           SELECT EXCEPCIONES   ASSIGN TO GTVEHEXC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICULOS
+           RECORDING MODE IS F.
+           COPY "gtdtveh.cob".
+
+       FD  REGISTRO-REF
+           RECORDING MODE IS F.
+           COPY "rnpaauto.cob" REPLACING ==:RNPAAUTO:== BY ==RNPAAUTO==.
+
+       FD  EXCEPCIONES
+           RECORDING MODE IS F.
+           COPY "gtvehexc.cob" REPLACING ==:GTVEHEXC:== BY ==GTVEHEXC==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-REGISTRO           PIC 9(07) COMP VALUE 500000.
+
+       01  WS-FS-VEH                 PIC XX.
+           88  FS-VEH-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-REG                 PIC XX.
+           88  FS-REG-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-VEH         PIC X(01) VALUE 'N'.
+               88  EOF-VEHICULOS         VALUE 'S'.
+           05  WS-SW-EOF-REG         PIC X(01) VALUE 'N'.
+               88  EOF-REGISTRO-REF      VALUE 'S'.
+           05  WS-SW-HALLADO         PIC X(01) VALUE 'N'.
+               88  WS-CHASIS-HALLADO     VALUE 'S'.
+
+       01  TABLA-REGISTRO.
+           05  TB-REG-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-REG-ENTRY OCCURS 1 TO 500000 TIMES
+                   DEPENDING ON TB-REG-CANT
+                   INDEXED BY TB-IDX.
+               10  TB-REG-CHASIS     PIC X(20).
+               10  TB-REG-PATENTE    PIC X(20).
+               10  TB-REG-PRENDA     PIC X(01).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-VEH-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-CONCILIADOS   PIC 9(09) COMP.
+           05  WS-CANT-EXCEPCIONES   PIC 9(09) COMP.
+
+       01  WS-MOTIVO-EXCEPCION       PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-LEER-VEHICULO THRU 3000-EXIT
+               UNTIL EOF-VEHICULOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA EL EXTRACTO DEL REGISTRO NACIONAL     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  REGISTRO-REF
+           PERFORM 2000-LEER-REGISTRO THRU 2000-EXIT
+               UNTIL EOF-REGISTRO-REF
+           CLOSE REGISTRO-REF
+
+           OPEN INPUT  VEHICULOS
+           OPEN OUTPUT EXCEPCIONES
+           .
+
+       2000-LEER-REGISTRO.
+           READ REGISTRO-REF
+               AT END
+                   SET EOF-REGISTRO-REF TO TRUE
+               NOT AT END
+                   IF FS-REG-ERROR-LECTURA
+                       DISPLAY 'ZET019 - ERROR DE LECTURA '
+                           'EN RNPAAUTO - FILE STATUS ' WS-FS-REG
+                       STOP RUN
+                   END-IF
+                   IF TB-REG-CANT < WS-MAX-REGISTRO
+                       ADD 1 TO TB-REG-CANT
+                       MOVE RNPAAUTO-NUM-CHASIS
+                           TO TB-REG-CHASIS(TB-REG-CANT)
+                       MOVE RNPAAUTO-NUM-PATENTE
+                           TO TB-REG-PATENTE(TB-REG-CANT)
+                       MOVE RNPAAUTO-IND-PRENDA-INSC
+                           TO TB-REG-PRENDA(TB-REG-CANT)
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       3000-LEER-VEHICULO.
+           READ VEHICULOS
+               AT END
+                   SET EOF-VEHICULOS TO TRUE
+               NOT AT END
+                   IF FS-VEH-ERROR-LECTURA
+                       DISPLAY 'ZET019 - ERROR DE LECTURA '
+                           'EN GTDTVEH - FILE STATUS ' WS-FS-VEH
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-VEH-LEIDOS
+                   PERFORM 3100-BUSCAR-CHASIS THRU 3100-EXIT
+                   PERFORM 3200-EVALUAR-VEHICULO THRU 3200-EXIT
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-BUSCAR-CHASIS.
+           MOVE 'N' TO WS-SW-HALLADO
+
+           SET TB-IDX TO 1
+           SEARCH TB-REG-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-REG-CHASIS(TB-IDX) = VEH_NUM_CHASIS
+                   SET WS-CHASIS-HALLADO TO TRUE
+           END-SEARCH
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-EVALUAR-VEHICULO.
+           EVALUATE TRUE
+               WHEN NOT WS-CHASIS-HALLADO
+                   MOVE 'CHASIS NO REGISTRADO EN RNPA'
+                       TO WS-MOTIVO-EXCEPCION
+                   PERFORM 3300-EMITIR-EXCEPCION THRU 3300-EXIT
+               WHEN TB-REG-PATENTE(TB-IDX) NOT = VEH_NUM_PATENTE
+                   MOVE 'PATENTE NO COINCIDE CON RNPA'
+                       TO WS-MOTIVO-EXCEPCION
+                   PERFORM 3300-EMITIR-EXCEPCION THRU 3300-EXIT
+               WHEN TB-REG-PRENDA(TB-IDX) NOT = 'S'
+                   MOVE 'PRENDA NO INSCRIPTA EN RNPA'
+                       TO WS-MOTIVO-EXCEPCION
+                   PERFORM 3300-EMITIR-EXCEPCION THRU 3300-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-CANT-CONCILIADOS
+           END-EVALUATE
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-EMITIR-EXCEPCION.
+           MOVE VEH_COD_ENTIDAD    TO GTVEHEXC-COD-ENTIDAD
+           MOVE VEH_NUM_BIEN       TO GTVEHEXC-NUM-BIEN
+           MOVE VEH_NUM_CHASIS     TO GTVEHEXC-NUM-CHASIS
+           MOVE VEH_NUM_PATENTE    TO GTVEHEXC-NUM-PATENTE
+           MOVE WS-MOTIVO-EXCEPCION TO GTVEHEXC-MOTIVO
+
+           WRITE GTVEHEXC-REGISTRO
+           ADD 1 TO WS-CANT-EXCEPCIONES
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE VEHICULOS
+           CLOSE EXCEPCIONES
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET019' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-VEH-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-EXCEPCIONES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET019 - VERIFICACION CONTRA REGISTRO NACIONAL'
+           DISPLAY 'VEHICULOS LEIDOS . . . . . : ' WS-CANT-VEH-LEIDOS
+           DISPLAY 'VEHICULOS CONCILIADOS  . . : ' WS-CANT-CONCILIADOS
+           DISPLAY 'EXCEPCIONES EMITIDAS . . . : '
+               WS-CANT-EXCEPCIONES
+           .
