@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : RNPAAUTO                                             *
+      *                                                                *
+      * PREFIJO : :RNPAAUTO:                                           *
+      *                                                                *
+      * OBJETIVO: EXTRACTO DEL REGISTRO NACIONAL DE LA PROPIEDAD       *
+      *           AUTOMOTOR USADO POR EL STAGE ZET019 PARA VERIFICAR   *
+      *           QUE LA PRENDA SOBRE UN VEHICULO DE GTDTVEH ESTE      *
+      *           EFECTIVAMENTE INSCRIPTA EN EL REGISTRO NACIONAL.     *
+      *                                                                *
+      * LONGITUD: 044 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :RNPAAUTO:-REGISTRO.
+          05 :RNPAAUTO:-NUM-CHASIS       PIC X(20).
+          05 :RNPAAUTO:-NUM-PATENTE      PIC X(20).
+          05 :RNPAAUTO:-IND-PRENDA-INSC  PIC X(01).
+             88 :RNPAAUTO:-PRENDA-INSCRIPTA  VALUE 'S'.
+             88 :RNPAAUTO:-PRENDA-NO-INSC    VALUE 'N'.
+          05 :RNPAAUTO:-FILLER           PIC X(03).
