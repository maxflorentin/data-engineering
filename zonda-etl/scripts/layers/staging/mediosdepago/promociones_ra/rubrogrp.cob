@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO.......: RUBROGRP                                *
+      * LONGITUD DE REGISTRO.: 28 CARACTERES                          *
+      * ORGANIZACION.........: SECUENCIAL                             *
+      *                                                                *
+      * OBJETIVO..............: TABLA DE REFERENCIA QUE AGRUPA LOS    *
+      *                          RUBRO-COD DE PROMOCIONES_RA EN UN     *
+      *                          RUBRO NORMALIZADO PARA SEGMENTACION   *
+      *                          DE CAMPA#AS DE MARKETING.             *
+      *                                                                *
+      * CLAVES                                                        *
+      * ------> PRINCIPAL....: RUBROGRP-COD                            *
+      ******************************************************************
+       01  RUBROGRP-REG.
+           02  RUBROGRP-COD              PIC 9(04).
+           02  RUBROGRP-GRUPO-COD        PIC X(04).
+           02  RUBROGRP-GRUPO-DESC       PIC X(20).
