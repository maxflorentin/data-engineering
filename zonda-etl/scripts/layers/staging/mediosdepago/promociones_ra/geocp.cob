@@ -0,0 +1,18 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO.......: GEOCP                                  *
+      * LONGITUD DE REGISTRO.: 22 CARACTERES                          *
+      * ORGANIZACION.........: SECUENCIAL                             *
+      *                                                                *
+      * OBJETIVO..............: TABLA DE REFERENCIA CODIGO POSTAL ->  *
+      *                          COORDENADAS (LATITUD/LONGITUD) DEL    *
+      *                          CENTROIDE DE ESE CODIGO POSTAL,       *
+      *                          MANTENIDA POR EL EQUIPO DE DATOS PARA *
+      *                          GEORREFERENCIAR COMERCIOS.            *
+      *                                                                *
+      * CLAVES                                                        *
+      * ------> PRINCIPAL....: GEOCP-CP                                *
+      ******************************************************************
+       01  GEOCP-REG.
+           02  GEOCP-CP                  PIC X(04).
+           02  GEOCP-LATITUD             PIC S9(03)V9(06).
+           02  GEOCP-LONGITUD            PIC S9(03)V9(06).
