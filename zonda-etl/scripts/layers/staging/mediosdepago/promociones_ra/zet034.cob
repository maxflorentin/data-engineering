@@ -0,0 +1,313 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET034                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MEDIOS DE PAGO              *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : ENRIQUECER PROMOCIONES_RA CON LA GEORREFERENCIA  *
+      *               (LATITUD/LONGITUD) DEL COMERCIO, DERIVADA POR    *
+      *               CODIGO POSTAL DESDE LA TABLA GEOCP, Y CON UN     *
+      *               RUBRO NORMALIZADO DERIVADO DE RUBRO-COD DESDE LA *
+      *               TABLA RUBROGRP, PARA QUE MARKETING PUEDA UBICAR  *
+      *               LOS COMERCIOS PROMO-ELEGIBLES EN LOS MAPAS DE    *
+      *               PROXIMIDAD A SUCURSALES SIN UN PASO MANUAL DE    *
+      *               GEOCODIFICACION.                                 *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET034.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MEDIOS DE PAGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMERCIOS      ASSIGN TO PROMORA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COM.
+
+           SELECT GEOCP-REF      ASSIGN TO GEOCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-GEO.
+
+           SELECT RUBROGRP-REF   ASSIGN TO RUBROGRP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RUB.
+
+           SELECT COMERCIOS-GEO  ASSIGN TO PROMORAG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMERCIOS
+           RECORDING MODE IS F.
+           COPY "promociones_ra.cob".
+
+       FD  GEOCP-REF
+           RECORDING MODE IS F.
+           COPY "geocp.cob".
+
+       FD  RUBROGRP-REF
+           RECORDING MODE IS F.
+           COPY "rubrogrp.cob".
+
+       FD  COMERCIOS-GEO
+           RECORDING MODE IS F.
+       01  REG-COMERCIO-GEO.
+           05  RCG-DATOS-OPS         PIC X(500).
+           05  RCG-LATITUD           PIC S9(03)V9(06).
+           05  RCG-LONGITUD          PIC S9(03)V9(06).
+           05  RCG-RUBRO-GRUPO-COD   PIC X(04).
+           05  RCG-RUBRO-GRUPO-DESC  PIC X(20).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-GEOCP               PIC 9(07) COMP VALUE 50000.
+       77  WS-MAX-RUBROGRP            PIC 9(05) COMP VALUE 2000.
+
+       01  WS-FS-COM                  PIC XX.
+           88  FS-COM-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-FS-GEO                  PIC XX.
+           88  FS-GEO-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-FS-RUB                  PIC XX.
+           88  FS-RUB-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-COM         PIC X(01) VALUE 'N'.
+               88  EOF-COMERCIOS         VALUE 'S'.
+           05  WS-SW-EOF-GEOCP       PIC X(01) VALUE 'N'.
+               88  EOF-GEOCP-REF         VALUE 'S'.
+           05  WS-SW-EOF-RUBROGRP    PIC X(01) VALUE 'N'.
+               88  EOF-RUBROGRP-REF      VALUE 'S'.
+           05  WS-SW-GEOCP-HALLADO   PIC X(01) VALUE 'N'.
+               88  GEOCP-HALLADO         VALUE 'S'.
+           05  WS-SW-RUBRO-HALLADO   PIC X(01) VALUE 'N'.
+               88  RUBRO-HALLADO         VALUE 'S'.
+
+       01  TABLA-GEOCP.
+           05  TB-GEOCP-CANT         PIC 9(07) COMP VALUE 0.
+           05  TB-GEOCP-ENTRY OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON TB-GEOCP-CANT
+                   INDEXED BY TB-GEOCP-IDX.
+               10  TB-GEOCP-CP           PIC X(04).
+               10  TB-GEOCP-LATITUD      PIC S9(03)V9(06).
+               10  TB-GEOCP-LONGITUD     PIC S9(03)V9(06).
+
+       01  TABLA-RUBROGRP.
+           05  TB-RUBRO-CANT         PIC 9(05) COMP VALUE 0.
+           05  TB-RUBRO-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON TB-RUBRO-CANT
+                   INDEXED BY TB-RUBRO-IDX.
+               10  TB-RUBRO-COD          PIC 9(04).
+               10  TB-RUBRO-GRUPO-COD    PIC X(04).
+               10  TB-RUBRO-GRUPO-DESC   PIC X(20).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-GEOCODIF      PIC 9(09) COMP.
+           05  WS-CANT-SIN-GEOCOD    PIC 9(09) COMP.
+           05  WS-CANT-CON-RUBRO     PIC 9(09) COMP.
+           05  WS-CANT-SIN-RUBRO     PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-COMERCIO THRU 3000-EXIT
+               UNTIL EOF-COMERCIOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LAS TABLAS DE REFERENCIA DE GEOCP Y   *
+      *  RUBROGRP EN MEMORIA ANTES DE PROCESAR LOS COMERCIOS           *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  GEOCP-REF
+           PERFORM 1100-LEER-GEOCP THRU 1100-EXIT
+               UNTIL EOF-GEOCP-REF
+           CLOSE GEOCP-REF
+
+           OPEN INPUT  RUBROGRP-REF
+           PERFORM 1200-LEER-RUBROGRP THRU 1200-EXIT
+               UNTIL EOF-RUBROGRP-REF
+           CLOSE RUBROGRP-REF
+
+           OPEN INPUT  COMERCIOS
+           OPEN OUTPUT COMERCIOS-GEO
+           .
+
+       1100-LEER-GEOCP.
+           READ GEOCP-REF
+               AT END
+                   SET EOF-GEOCP-REF TO TRUE
+               NOT AT END
+                   IF FS-GEO-ERROR-LECTURA
+                       DISPLAY 'ZET034 - ERROR DE LECTURA '
+                           'EN GEOCP - FILE STATUS ' WS-FS-GEO
+                       STOP RUN
+                   END-IF
+                   IF TB-GEOCP-CANT < WS-MAX-GEOCP
+                       ADD 1 TO TB-GEOCP-CANT
+                       MOVE GEOCP-CP        TO
+                           TB-GEOCP-CP(TB-GEOCP-CANT)
+                       MOVE GEOCP-LATITUD   TO
+                           TB-GEOCP-LATITUD(TB-GEOCP-CANT)
+                       MOVE GEOCP-LONGITUD  TO
+                           TB-GEOCP-LONGITUD(TB-GEOCP-CANT)
+                   END-IF
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+       1200-LEER-RUBROGRP.
+           READ RUBROGRP-REF
+               AT END
+                   SET EOF-RUBROGRP-REF TO TRUE
+               NOT AT END
+                   IF FS-RUB-ERROR-LECTURA
+                       DISPLAY 'ZET034 - ERROR DE LECTURA '
+                           'EN RUBROGRP - FILE STATUS ' WS-FS-RUB
+                       STOP RUN
+                   END-IF
+                   IF TB-RUBRO-CANT < WS-MAX-RUBROGRP
+                       ADD 1 TO TB-RUBRO-CANT
+                       MOVE RUBROGRP-COD        TO
+                           TB-RUBRO-COD(TB-RUBRO-CANT)
+                       MOVE RUBROGRP-GRUPO-COD  TO
+                           TB-RUBRO-GRUPO-COD(TB-RUBRO-CANT)
+                       MOVE RUBROGRP-GRUPO-DESC TO
+                           TB-RUBRO-GRUPO-DESC(TB-RUBRO-CANT)
+                   END-IF
+           END-READ
+           .
+       1200-EXIT.
+           EXIT.
+
+       3000-PROCESAR-COMERCIO.
+           READ COMERCIOS
+               AT END
+                   SET EOF-COMERCIOS TO TRUE
+               NOT AT END
+                   IF FS-COM-ERROR-LECTURA
+                       DISPLAY 'ZET034 - ERROR DE LECTURA '
+                           'EN PROMORA - FILE STATUS ' WS-FS-COM
+                       STOP RUN
+                   END-IF
+                   IF OPS(414:87) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET034 - ADVERTENCIA: FILLER DE '
+                               'PROMORA CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 3100-BUSCAR-GEOCP THRU 3100-EXIT
+                   PERFORM 3200-BUSCAR-RUBROGRP THRU 3200-EXIT
+                   PERFORM 3300-ARMAR-SALIDA THRU 3300-EXIT
+                   WRITE REG-COMERCIO-GEO
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-BUSCAR-GEOCP.
+           SET WS-SW-GEOCP-HALLADO TO 'N'
+
+           SET TB-GEOCP-IDX TO 1
+           SEARCH TB-GEOCP-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-GEOCP-CP(TB-GEOCP-IDX) = ESTAB-CP OF OPS
+                   SET GEOCP-HALLADO TO TRUE
+           END-SEARCH
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-BUSCAR-RUBROGRP.
+           SET WS-SW-RUBRO-HALLADO TO 'N'
+
+           SET TB-RUBRO-IDX TO 1
+           SEARCH TB-RUBRO-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-RUBRO-COD(TB-RUBRO-IDX) = RUBRO-COD OF OPS
+                   SET RUBRO-HALLADO TO TRUE
+           END-SEARCH
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-ARMAR-SALIDA.
+           MOVE OPS                 TO RCG-DATOS-OPS
+
+           IF GEOCP-HALLADO
+               MOVE TB-GEOCP-LATITUD(TB-GEOCP-IDX)  TO RCG-LATITUD
+               MOVE TB-GEOCP-LONGITUD(TB-GEOCP-IDX) TO RCG-LONGITUD
+               ADD 1 TO WS-CANT-GEOCODIF
+           ELSE
+               MOVE 0 TO RCG-LATITUD
+               MOVE 0 TO RCG-LONGITUD
+               ADD 1 TO WS-CANT-SIN-GEOCOD
+           END-IF
+
+           IF RUBRO-HALLADO
+               MOVE TB-RUBRO-GRUPO-COD(TB-RUBRO-IDX)
+                   TO RCG-RUBRO-GRUPO-COD
+               MOVE TB-RUBRO-GRUPO-DESC(TB-RUBRO-IDX)
+                   TO RCG-RUBRO-GRUPO-DESC
+               ADD 1 TO WS-CANT-CON-RUBRO
+           ELSE
+               MOVE SPACES TO RCG-RUBRO-GRUPO-COD
+               MOVE SPACES TO RCG-RUBRO-GRUPO-DESC
+               ADD 1 TO WS-CANT-SIN-RUBRO
+           END-IF
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE COMERCIOS
+           CLOSE COMERCIOS-GEO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET034' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SIN-RUBRO TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET034 - ENRIQUECIMIENTO GEO/RUBRO PROMOCIONES_RA'
+           DISPLAY 'COMERCIOS LEIDOS . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'GEOCODIFICADOS . . . . . . . : ' WS-CANT-GEOCODIF
+           DISPLAY 'SIN CODIGO POSTAL EN GEOCP . : ' WS-CANT-SIN-GEOCOD
+           DISPLAY 'CON RUBRO NORMALIZADO. . . . : ' WS-CANT-CON-RUBRO
+           DISPLAY 'SIN RUBRO EN RUBROGRP. . . . : ' WS-CANT-SIN-RUBRO
+           DISPLAY 'FILLER CON DATOS (DRIFT) . . : ' WS-CANT-DRIFT
+           .
