@@ -0,0 +1,227 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET033                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MEDIOS DE PAGO              *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR, POR CADA COMERCIO DE PROMOCIONES_RA,    *
+      *               QUE LAS VENTANAS DE VIGENCIA DE PROMOCION        *
+      *               (DESDE-ESTAB/HASTA-ESTAB, ICF-DESDE/ICF-HASTA,   *
+      *               DESC-DESDE/DESC-HASTA) NO SEAN CONTRADICTORIAS   *
+      *               NI CAIGAN FUERA DE LA VENTANA DE VIGENCIA DEL    *
+      *               ESTABLECIMIENTO, Y QUE HAYA AL MENOS UN DIA DE   *
+      *               SEMANA HABILITADO, ANTES DE QUE EL ARCHIVO       *
+      *               ALIMENTE LOS TERMINALES POS.                     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET033.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MEDIOS DE PAGO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMERCIOS      ASSIGN TO PROMORA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COM.
+
+           SELECT REPORTE-VENTANAS ASSIGN TO RPPROMOV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMERCIOS
+           RECORDING MODE IS F.
+           COPY "promociones_ra.cob".
+
+       FD  REPORTE-VENTANAS.
+       01  LINEA-REPORTE             PIC X(120).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-COM                 PIC XX.
+           88  FS-COM-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-COMERCIOS         VALUE 'S'.
+
+       01  WS-PTR-CAMPOS             PIC 9(02) COMP.
+
+       01  WS-DIAS-DE-VIGENCIA.
+      *    DIA-DEL-MES (DD) EXTRAIDO DE LAS FECHAS DE VIGENCIA DEL
+      *    ESTABLECIMIENTO (DESDE-ESTAB/HASTA-ESTAB SON AAAAMMDD),
+      *    PARA COMPARAR CONTRA LAS VENTANAS DE DESCUENTO EXPRESADAS
+      *    COMO DIA-DEL-MES (ICF-DESDE/HASTA, DESC-DESDE/HASTA).
+           05  WS-DD-DESDE-ESTAB     PIC 9(02).
+           05  WS-DD-HASTA-ESTAB     PIC 9(02).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-CONTRADICT    PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       01  RL-VENTANA-INVALIDA.
+           05  FILLER                PIC X(16) VALUE 'VENTANA INVALID'.
+           05  FILLER                PIC X(01) VALUE 'A'.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-VI-COMERCIO        PIC 9(10).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-VI-NUMEST          PIC 9(10).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-VI-MOTIVOS         PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-COMERCIO THRU 2000-EXIT
+               UNTIL EOF-COMERCIOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMERCIOS
+           OPEN OUTPUT REPORTE-VENTANAS
+
+           PERFORM 2000-LEER-COMERCIO THRU 2000-EXIT
+           .
+
+       2000-LEER-COMERCIO.
+           READ COMERCIOS
+               AT END
+                   SET EOF-COMERCIOS TO TRUE
+               NOT AT END
+                   IF FS-COM-ERROR-LECTURA
+                       DISPLAY 'ZET033 - ERROR DE LECTURA '
+                           'EN PROMORA - FILE STATUS ' WS-FS-COM
+                       STOP RUN
+                   END-IF
+                   IF OPS(414:87) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET033 - ADVERTENCIA: FILLER DE '
+                               'PROMORA CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-VALIDA-VENTANAS THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-VALIDA-VENTANAS - DETECTA VENTANAS DE PROMOCION          *
+      *  SOLAPADAS O CONTRADICTORIAS PARA UN COMERCIO                  *
+      ******************************************************************
+       2100-VALIDA-VENTANAS.
+           MOVE SPACES TO RL-VI-MOTIVOS
+           MOVE 1 TO WS-PTR-CAMPOS
+
+           IF HASTA-ESTAB OF OPS < DESDE-ESTAB OF OPS
+               STRING 'HASTA-ESTAB<DESDE-ESTAB '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF HASTA-CAMPANA OF OPS < DESDE-CAMPANA OF OPS
+               STRING 'HASTA-CAMPANA<DESDE-CAMPANA '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF ICF-HASTA OF OPS < ICF-DESDE OF OPS
+               STRING 'ICF-HASTA<ICF-DESDE '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF DESC-HASTA OF OPS < DESC-DESDE OF OPS
+               STRING 'DESC-HASTA<DESC-DESDE '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           MOVE DESDE-ESTAB OF OPS(7:2) TO WS-DD-DESDE-ESTAB
+           MOVE HASTA-ESTAB OF OPS(7:2) TO WS-DD-HASTA-ESTAB
+
+           IF ICF-DESDE OF OPS < WS-DD-DESDE-ESTAB
+                   OR ICF-HASTA OF OPS > WS-DD-HASTA-ESTAB
+               STRING 'ICF FUERA DE VIGENCIA ESTAB '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF DESC-DESDE OF OPS < WS-DD-DESDE-ESTAB
+                   OR DESC-HASTA OF OPS > WS-DD-HASTA-ESTAB
+               STRING 'DESC FUERA DE VIGENCIA ESTAB '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF DOM-PROM OF OPS NOT = 'S'
+                   AND LUN-PROM OF OPS NOT = 'S'
+                   AND MAR-PROM OF OPS NOT = 'S'
+                   AND MIE-PROM OF OPS NOT = 'S'
+                   AND JUE-PROM OF OPS NOT = 'S'
+                   AND VIE-PROM OF OPS NOT = 'S'
+                   AND SAB-PROM OF OPS NOT = 'S'
+               STRING 'SIN DIA HABILITADO '  DELIMITED BY SIZE
+                   INTO RL-VI-MOTIVOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF RL-VI-MOTIVOS NOT = SPACES
+               MOVE COMERCIO-NRO OF OPS TO RL-VI-COMERCIO
+               MOVE NUMEST OF OPS       TO RL-VI-NUMEST
+               MOVE RL-VENTANA-INVALIDA    TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               ADD 1 TO WS-CANT-CONTRADICT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE COMERCIOS
+           CLOSE REPORTE-VENTANAS
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET033' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CONTRADICT TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET033 - VALIDACION DE VENTANAS PROMOCIONES_RA'
+           DISPLAY 'COMERCIOS LEIDOS . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'CON VENTANA CONTRADICTORIA . : '
+               WS-CANT-CONTRADICT
+           DISPLAY 'FILLER CON DATOS (DRIFT) . . : ' WS-CANT-DRIFT
+           .
