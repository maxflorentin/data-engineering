@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : PARMPECO                                             *
+      *                                                                *
+      * OBJETIVO: TARJETA DE CONTROL DEL STAGE ZET037 CON EL NUMERO DE *
+      *           CONTRATO (PENUMCON) DE PARTIDA PARA EL REPORTE DE    *
+      *           LINAJE DE TRASPASOS DE PEEC867C.                     *
+      *                                                                *
+      * LONGITUD: 020 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  PARM-PECO-REGISTRO.
+           05  PARM-PECO-PENUMCON        PIC X(12).
+           05  PARM-PECO-FILLER          PIC X(08).
