@@ -164,4 +164,4 @@
                    88 TRASPASO-1AN              VALUE '2'.              01290003
                    88 TRASPASO-1AN-CSEG         VALUE '3'.              01290003
                05  PEEC867C-PENUMLOT            PIC X(8).               00690000
-               05  PEEC867C-FILLER              PIC X(14).              01300000
\ No newline at end of file
+               05  PEEC867C-FILLER              PIC X(14).              01300000
