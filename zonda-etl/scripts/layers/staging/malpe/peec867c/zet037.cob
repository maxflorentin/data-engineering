@@ -0,0 +1,232 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET037                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALPE                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : A PARTIR DE UN PENUMCON DE PARTIDA CARGADO EN LA *
+      *               TARJETA DE CONTROL PARMPECO, RECORRER LA CADENA  *
+      *               DE TRASPASOS DE PEEC867C (EL CONTRATO DESTINO DE *
+      *               UN TRASPASO PASA A SER EL CONTRATO ORIGEN DEL    *
+      *               SIGUIENTE) Y EMITIR EL LINAJE COMPLETO CON       *
+      *               PEFECINI/PEFECTER DE CADA SALTO, EN LUGAR DE QUE *
+      *               RASTREAR LA HISTORIA DE UN CONTRATO REQUIERA     *
+      *               RECONSULTAR PEEC867C A MANO REPETIDAS VECES.     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REEMPLAZA GO TO 3000-EXIT POR IF/ELSE         *
+      *                  ESTRUCTURADO EN 3000-SIGUIENTE-SALTO          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET037.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALPE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRASPASOS      ASSIGN TO PEEC867C
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PEC.
+
+           SELECT PARAMETROS     ASSIGN TO PARMPECO
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE-LINAJE ASSIGN TO RPPECLIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRASPASOS
+           RECORDING MODE IS F.
+       01  FD-PEEC.
+           COPY "peec867c.cob".
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "parmpeco.cob".
+
+       FD  REPORTE-LINAJE.
+       01  LINEA-REPORTE             PIC X(120).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-TRASPASOS          PIC 9(07) COMP VALUE 200000.
+       77  WS-MAX-SALTOS             PIC 9(05) COMP VALUE 500.
+
+       01  WS-FS-PEC                 PIC XX.
+           88  FS-PEC-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-PEC         PIC X(01) VALUE 'N'.
+               88  EOF-TRASPASOS         VALUE 'S'.
+           05  WS-SW-HALLADO         PIC X(01) VALUE 'N'.
+               88  HOP-HALLADO           VALUE 'S'.
+           05  WS-SW-FIN-CADENA      PIC X(01) VALUE 'N'.
+               88  FIN-DE-CADENA         VALUE 'S'.
+
+       01  WS-PENUMCON-ACTUAL        PIC X(12).
+
+       01  TABLA-TRASPASOS.
+           05  TB-PEC-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-PEC-ENTRY OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON TB-PEC-CANT
+                   INDEXED BY TB-PEC-IDX.
+               10  TB-PEC-PENUMCON-ORI   PIC X(12).
+               10  TB-PEC-PENUMCON-DES   PIC X(12).
+               10  TB-PEC-PETIPTRA       PIC X(03).
+               10  TB-PEC-PEFASTRA       PIC X(03).
+               10  TB-PEC-PEFECINI       PIC X(10).
+               10  TB-PEC-PEFECTER       PIC X(10).
+               10  TB-PEC-USADO-SW       PIC X(01) VALUE 'N'.
+                   88  TB-PEC-USADO          VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-TRASPASOS     PIC 9(09) COMP.
+           05  WS-CANT-SALTOS        PIC 9(05) COMP VALUE 0.
+
+       01  RL-HOP-LINAJE.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-NRO-SALTO       PIC ZZ9.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-PENUMCON-ORI    PIC X(12).
+           05  FILLER                PIC X(04) VALUE ' -> '.
+           05  RL-HL-PENUMCON-DES    PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-PETIPTRA        PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-PEFASTRA        PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-PEFECINI        PIC X(10).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-HL-PEFECTER        PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-SIGUIENTE-SALTO THRU 3000-EXIT
+               UNTIL FIN-DE-CADENA
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-PECO-PENUMCON TO WS-PENUMCON-ACTUAL
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT  TRASPASOS
+           PERFORM 1100-LEER-TRASPASO THRU 1100-EXIT
+               UNTIL EOF-TRASPASOS
+           CLOSE TRASPASOS
+
+           OPEN OUTPUT REPORTE-LINAJE
+           .
+
+       1100-LEER-TRASPASO.
+           READ TRASPASOS
+               AT END
+                   SET EOF-TRASPASOS TO TRUE
+               NOT AT END
+                   IF FS-PEC-ERROR-LECTURA
+                       DISPLAY 'ZET037 - ERROR DE LECTURA '
+                           'EN PEEC867C - FILE STATUS ' WS-FS-PEC
+                       STOP RUN
+                   END-IF
+                   IF PEEC867C-PENUMCON OF FD-PEEC NOT = SPACES
+                       ADD 1 TO WS-CANT-TRASPASOS
+                       IF TB-PEC-CANT < WS-MAX-TRASPASOS
+                           ADD 1 TO TB-PEC-CANT
+                           MOVE PEEC867C-PENUMCON OF FD-PEEC TO
+                               TB-PEC-PENUMCON-ORI(TB-PEC-CANT)
+                           MOVE PEEC867C-PENUMCOND OF FD-PEEC TO
+                               TB-PEC-PENUMCON-DES(TB-PEC-CANT)
+                           MOVE PEEC867C-PETIPTRA OF FD-PEEC TO
+                               TB-PEC-PETIPTRA(TB-PEC-CANT)
+                           MOVE PEEC867C-PEFASTRA OF FD-PEEC TO
+                               TB-PEC-PEFASTRA(TB-PEC-CANT)
+                           MOVE PEEC867C-PEFECINI OF FD-PEEC TO
+                               TB-PEC-PEFECINI(TB-PEC-CANT)
+                           MOVE PEEC867C-PEFECTER OF FD-PEEC TO
+                               TB-PEC-PEFECTER(TB-PEC-CANT)
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-SIGUIENTE-SALTO - BUSCA EL TRASPASO CUYO CONTRATO ORIGEN *
+      *  ES EL CONTRATO ACTUAL, LO EMITE, Y AVANZA AL CONTRATO DESTINO *
+      *  HASTA QUE NO HAYA MAS SALTOS O SE ALCANCE EL LIMITE DE SALTOS *
+      ******************************************************************
+       3000-SIGUIENTE-SALTO.
+           SET WS-SW-HALLADO TO 'N'
+           SET TB-PEC-IDX TO 1
+           SEARCH TB-PEC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-PEC-PENUMCON-ORI(TB-PEC-IDX) = WS-PENUMCON-ACTUAL
+                       AND NOT TB-PEC-USADO(TB-PEC-IDX)
+                   SET HOP-HALLADO TO TRUE
+                   SET TB-PEC-USADO(TB-PEC-IDX) TO TRUE
+           END-SEARCH
+
+           IF NOT HOP-HALLADO OR WS-CANT-SALTOS >= WS-MAX-SALTOS
+               SET FIN-DE-CADENA TO TRUE
+           ELSE
+               ADD 1 TO WS-CANT-SALTOS
+               MOVE WS-CANT-SALTOS TO RL-HL-NRO-SALTO
+               MOVE TB-PEC-PENUMCON-ORI(TB-PEC-IDX)
+                   TO RL-HL-PENUMCON-ORI
+               MOVE TB-PEC-PENUMCON-DES(TB-PEC-IDX)
+                   TO RL-HL-PENUMCON-DES
+               MOVE TB-PEC-PETIPTRA(TB-PEC-IDX)  TO RL-HL-PETIPTRA
+               MOVE TB-PEC-PEFASTRA(TB-PEC-IDX)  TO RL-HL-PEFASTRA
+               MOVE TB-PEC-PEFECINI(TB-PEC-IDX)  TO RL-HL-PEFECINI
+               MOVE TB-PEC-PEFECTER(TB-PEC-IDX)  TO RL-HL-PEFECTER
+               MOVE RL-HOP-LINAJE                TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE TB-PEC-PENUMCON-DES(TB-PEC-IDX)
+                   TO WS-PENUMCON-ACTUAL
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE REPORTE-LINAJE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET037' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-TRASPASOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SALTOS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET037 - LINAJE DE TRASPASOS PEEC867C'
+           DISPLAY 'TRASPASOS EN TABLA . . . . . : ' WS-CANT-TRASPASOS
+           DISPLAY 'SALTOS EMITIDOS EN LA CADENA : ' WS-CANT-SALTOS
+           .
