@@ -0,0 +1,240 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET039                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALPE                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : MANTENER EL HISTORIAL DE CAMBIOS DE              *
+      *               WAAPEPYM-TIPO-ACCION DE WAAPE684O_DAILY,         *
+      *               COMPARANDO EL VALOR DEL DIA CONTRA EL ULTIMO     *
+      *               VALOR CONOCIDO EN HISTPYME Y AGREGANDO UNA FILA  *
+      *               NUEVA SOLO CUANDO CAMBIA, PARA PODER MOSTRAR     *
+      *               CUANDO Y COMO UN CLIENTE FUE INCLUIDO O EXCLUIDO *
+      *               DEL PROGRAMA MIPYME EN LUGAR DE QUE CADA CORRIDA *
+      *               PISE LA ANTERIOR SIN DEJAR RASTRO.               *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET039.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALPE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONSOLIDADO    ASSIGN TO WAAPE684O
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-684.
+
+           SELECT HISTORIA       ASSIGN TO HISTPYME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONSOLIDADO
+           RECORDING MODE IS F.
+       01  FD-WAAPE684O.
+           COPY "waape684o_daily.cob".
+
+       FD  HISTORIA
+           RECORDING MODE IS F.
+           COPY "histpyme.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-CLIENTES           PIC 9(07) COMP VALUE 200000.
+
+       01  WS-FS-684                 PIC XX.
+           88  FS-684-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-HIST        PIC X(01) VALUE 'N'.
+               88  EOF-HISTORIA          VALUE 'S'.
+           05  WS-SW-EOF-684         PIC X(01) VALUE 'N'.
+               88  EOF-CONSOLIDADO       VALUE 'S'.
+           05  WS-SW-EXISTE-HIST     PIC X(01) VALUE 'N'.
+               88  EXISTE-EN-TABLA       VALUE 'S'.
+
+       01  WS-FECHA-PROCESO          PIC 9(08).
+
+       01  TABLA-ULTIMO-ESTADO.
+           05  TB-EST-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-EST-ENTRY OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON TB-EST-CANT
+                   INDEXED BY TB-EST-IDX.
+               10  TB-EST-PENUMPER       PIC X(08).
+               10  TB-EST-TIPDOC         PIC X(02).
+               10  TB-EST-DOCUM          PIC X(11).
+               10  TB-EST-TIPO-ACCION    PIC X(01).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-HIST-LEIDOS   PIC 9(09) COMP.
+           05  WS-CANT-684-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-CAMBIOS       PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-684 THRU 3000-EXIT
+               UNTIL EOF-CONSOLIDADO
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           OPEN INPUT  HISTORIA
+           PERFORM 1100-LEER-HISTORIA THRU 1100-EXIT
+               UNTIL EOF-HISTORIA
+           CLOSE HISTORIA
+
+           OPEN INPUT  CONSOLIDADO
+           OPEN EXTEND HISTORIA
+           .
+
+      ******************************************************************
+      *  1100-LEER-HISTORIA - RECONSTRUYE EL ULTIMO WAAPEPYM-TIPO-     *
+      *  ACCION CONOCIDO DE CADA CLIENTE, RECORRIENDO EL HISTORIAL EN  *
+      *  ORDEN CRONOLOGICO Y DEJANDO EN LA TABLA SOLO EL ESTADO MAS    *
+      *  RECIENTE (LA ULTIMA FILA GRABADA PARA ESE PENUMPER/TIPDOC/    *
+      *  DOCUM GANA)                                                   *
+      ******************************************************************
+       1100-LEER-HISTORIA.
+           READ HISTORIA
+               AT END
+                   SET EOF-HISTORIA TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-HIST-LEIDOS
+                   PERFORM 1200-ACTUALIZAR-ESTADO THRU 1200-EXIT
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+       1200-ACTUALIZAR-ESTADO.
+           SET WS-SW-EXISTE-HIST TO 'N'
+           SET TB-EST-IDX TO 1
+           SEARCH TB-EST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-EST-PENUMPER(TB-EST-IDX) = HISTPYM-PENUMPER
+                   AND TB-EST-TIPDOC(TB-EST-IDX) = HISTPYM-TIPDOC
+                   AND TB-EST-DOCUM(TB-EST-IDX)  = HISTPYM-DOCUM
+                   SET EXISTE-EN-TABLA TO TRUE
+                   MOVE HISTPYM-TIPO-ACCION-NVO TO
+                       TB-EST-TIPO-ACCION(TB-EST-IDX)
+           END-SEARCH
+
+           IF NOT EXISTE-EN-TABLA AND TB-EST-CANT < WS-MAX-CLIENTES
+               ADD 1 TO TB-EST-CANT
+               MOVE HISTPYM-PENUMPER
+                   TO TB-EST-PENUMPER(TB-EST-CANT)
+               MOVE HISTPYM-TIPDOC        TO TB-EST-TIPDOC(TB-EST-CANT)
+               MOVE HISTPYM-DOCUM         TO TB-EST-DOCUM(TB-EST-CANT)
+               MOVE HISTPYM-TIPO-ACCION-NVO
+                   TO TB-EST-TIPO-ACCION(TB-EST-CANT)
+           END-IF
+           .
+       1200-EXIT.
+           EXIT.
+
+       3000-PROCESAR-684.
+           READ CONSOLIDADO
+               AT END
+                   SET EOF-CONSOLIDADO TO TRUE
+               NOT AT END
+                   IF FS-684-ERROR-LECTURA
+                       DISPLAY 'ZET039 - ERROR DE LECTURA '
+                           'EN WAAPE684O - FILE STATUS ' WS-FS-684
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-684-LEIDOS
+                   PERFORM 3100-VERIFICAR-CAMBIO THRU 3100-EXIT
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-VERIFICAR-CAMBIO.
+           SET WS-SW-EXISTE-HIST TO 'N'
+           SET TB-EST-IDX TO 1
+           SEARCH TB-EST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-EST-PENUMPER(TB-EST-IDX) =
+                       WAAPEPYM-PENUMPER OF FD-WAAPE684O
+                   AND TB-EST-TIPDOC(TB-EST-IDX) =
+                       WAAPEPYM-TIPDOC OF FD-WAAPE684O
+                   AND TB-EST-DOCUM(TB-EST-IDX) =
+                       WAAPEPYM-DOCUM OF FD-WAAPE684O
+                   SET EXISTE-EN-TABLA TO TRUE
+           END-SEARCH
+
+           IF EXISTE-EN-TABLA
+               IF TB-EST-TIPO-ACCION(TB-EST-IDX) NOT =
+                       WAAPEPYM-TIPO-ACCION OF FD-WAAPE684O
+                   MOVE TB-EST-TIPO-ACCION(TB-EST-IDX)
+                       TO HISTPYM-TIPO-ACCION-ANT
+                   PERFORM 3200-GRABAR-HISTORIA THRU 3200-EXIT
+                   MOVE WAAPEPYM-TIPO-ACCION OF FD-WAAPE684O
+                       TO TB-EST-TIPO-ACCION(TB-EST-IDX)
+               END-IF
+           ELSE
+               IF WAAPEPYM-TIPO-ACCION OF FD-WAAPE684O NOT = SPACES
+                   MOVE SPACES TO HISTPYM-TIPO-ACCION-ANT
+                   PERFORM 3200-GRABAR-HISTORIA THRU 3200-EXIT
+               END-IF
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-GRABAR-HISTORIA.
+           MOVE WAAPEPYM-PENUMPER OF FD-WAAPE684O TO HISTPYM-PENUMPER
+           MOVE WAAPEPYM-TIPDOC OF FD-WAAPE684O   TO HISTPYM-TIPDOC
+           MOVE WAAPEPYM-DOCUM OF FD-WAAPE684O    TO HISTPYM-DOCUM
+           MOVE WS-FECHA-PROCESO                  TO HISTPYM-FECHA-CARGA
+           MOVE WAAPEPYM-TIPO-ACCION OF FD-WAAPE684O
+               TO HISTPYM-TIPO-ACCION-NVO
+           WRITE REGISTRO-HISTPYME
+           ADD 1 TO WS-CANT-CAMBIOS
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE CONSOLIDADO
+           CLOSE HISTORIA
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET039' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-HIST-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CAMBIOS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET039 - HISTORIAL DE TIPO-ACCION MIPYME WAAPE684O'
+           DISPLAY 'FILAS DE HISTORIAL LEIDAS. . . . : '
+               WS-CANT-HIST-LEIDOS
+           DISPLAY 'CLIENTES WAAPE684O LEIDOS . . . . : '
+               WS-CANT-684-LEIDOS
+           DISPLAY 'CAMBIOS DE TIPO-ACCION GRABADOS . : '
+               WS-CANT-CAMBIOS
+           .
