@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : HISTPYME                                             *
+      *                                                                *
+      * OBJETIVO: HISTORIAL DE CAMBIOS DE WAAPEPYM-TIPO-ACCION DE      *
+      *           WAAPE684O_DAILY, CON UNA FILA POR CADA CAMBIO DE     *
+      *           INCLUSION/EXCLUSION MIPYME DE UN CLIENTE.            *
+      *                                                                *
+      * LONGITUD: 031 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  REGISTRO-HISTPYME.
+           05  HISTPYM-PENUMPER          PIC X(08).
+           05  HISTPYM-TIPDOC            PIC X(02).
+           05  HISTPYM-DOCUM             PIC X(11).
+           05  HISTPYM-FECHA-CARGA       PIC 9(08).
+           05  HISTPYM-TIPO-ACCION-ANT   PIC X(01).
+           05  HISTPYM-TIPO-ACCION-NVO   PIC X(01).
