@@ -0,0 +1,250 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET038                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALPE                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CONCILIAR EL ARCHIVO DE DEUDA INFORMADA          *
+      *               (WAAPE685_DAILY) CONTRA EL CONSOLIDADO MIPYME    *
+      *               (WAAPE684O_DAILY), VERIFICANDO QUE TODO          *
+      *               WAAPEPYM-PENUMPER DE WAAPE685 EXISTA EN          *
+      *               WAAPE684O CON IGUAL WAAPEPYM-PESEGCAL, YA QUE    *
+      *               AMBOS FEEDS SE PRODUCEN EN FORMA INDEPENDIENTE   *
+      *               Y HOY NO SE CRUZAN ENTRE SI.                     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET038.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALPE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEUDA          ASSIGN TO WAAPE685
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-685.
+      
+           SELECT CONSOLIDADO    ASSIGN TO WAAPE684O
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-684.
+      
+           SELECT REPORTE-EXCEPC ASSIGN TO RPPYMEXC
+               ORGANIZATION IS LINE SEQUENTIAL.
+      
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEUDA
+           RECORDING MODE IS F.
+       01  FD-WAAPE685.
+           COPY "waape685_daily.cob".
+      
+       FD  CONSOLIDADO
+           RECORDING MODE IS F.
+       01  FD-WAAPE684O.
+           COPY "../../waape684o/daily/waape684o_daily.cob".
+      
+       FD  REPORTE-EXCEPC.
+       01  LINEA-REPORTE             PIC X(120).
+      
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-CONSOL             PIC 9(07) COMP VALUE 200000.
+      
+       01  WS-FS-684                 PIC XX.
+           88  FS-684-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-685                 PIC XX.
+           88  FS-685-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-684         PIC X(01) VALUE 'N'.
+               88  EOF-CONSOLIDADO       VALUE 'S'.
+           05  WS-SW-EOF-685         PIC X(01) VALUE 'N'.
+               88  EOF-DEUDA              VALUE 'S'.
+           05  WS-SW-684-HALLADO     PIC X(01) VALUE 'N'.
+               88  W684-HALLADO           VALUE 'S'.
+      
+       01  TABLA-CONSOLIDADO.
+           05  TB-684-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-684-ENTRY OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON TB-684-CANT
+                   INDEXED BY TB-684-IDX.
+               10  TB-684-PENUMPER       PIC X(08).
+               10  TB-684-TIPDOC         PIC X(02).
+               10  TB-684-DOCUM          PIC X(11).
+               10  TB-684-PESEGCAL       PIC X(03).
+      
+       01  WS-CONTADORES.
+           05  WS-CANT-684-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-685-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-SIN-684       PIC 9(09) COMP.
+           05  WS-CANT-PESEGCAL-DIF  PIC 9(09) COMP.
+      
+       01  RL-EXCEPCION.
+           05  RL-EX-TIPO            PIC X(20).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-EX-PENUMPER        PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-EX-TIPDOC          PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-EX-DOCUM           PIC X(11).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-EX-PESEGCAL-685    PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-EX-PESEGCAL-684    PIC X(03).
+      
+       PROCEDURE DIVISION.
+      
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-685 THRU 3000-EXIT
+               UNTIL EOF-DEUDA
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+      
+       1000-INITIALIZE.
+           OPEN INPUT  CONSOLIDADO
+           PERFORM 1100-LEER-684 THRU 1100-EXIT
+               UNTIL EOF-CONSOLIDADO
+           CLOSE CONSOLIDADO
+      
+           OPEN INPUT  DEUDA
+           OPEN OUTPUT REPORTE-EXCEPC
+           .
+      
+       1100-LEER-684.
+           READ CONSOLIDADO
+               AT END
+                   SET EOF-CONSOLIDADO TO TRUE
+               NOT AT END
+                   IF FS-684-ERROR-LECTURA
+                       DISPLAY 'ZET038 - ERROR DE LECTURA '
+                           'EN WAAPE684O - FILE STATUS ' WS-FS-684
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-684-LEIDOS
+                   IF TB-684-CANT < WS-MAX-CONSOL
+                       ADD 1 TO TB-684-CANT
+                       MOVE WAAPEPYM-PENUMPER OF WAAPE683-REG-CPA
+                           OF FD-WAAPE684O TO
+                           TB-684-PENUMPER(TB-684-CANT)
+                       MOVE WAAPEPYM-TIPDOC OF WAAPE683-REG-CPA
+                           OF FD-WAAPE684O TO
+                           TB-684-TIPDOC(TB-684-CANT)
+                       MOVE WAAPEPYM-DOCUM OF WAAPE683-REG-CPA
+                           OF FD-WAAPE684O TO
+                           TB-684-DOCUM(TB-684-CANT)
+                       MOVE WAAPEPYM-PESEGCAL OF WAAPE683-REG-CPA
+                           OF FD-WAAPE684O TO
+                           TB-684-PESEGCAL(TB-684-CANT)
+                   END-IF
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+      
+       3000-PROCESAR-685.
+           READ DEUDA
+               AT END
+                   SET EOF-DEUDA TO TRUE
+               NOT AT END
+                   IF FS-685-ERROR-LECTURA
+                       DISPLAY 'ZET038 - ERROR DE LECTURA '
+                           'EN WAAPE685 - FILE STATUS ' WS-FS-685
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-685-LEIDOS
+                   PERFORM 3100-BUSCAR-684 THRU 3100-EXIT
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+      
+       3100-BUSCAR-684.
+           SET WS-SW-684-HALLADO TO 'N'
+           SET TB-684-IDX TO 1
+           SEARCH TB-684-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-684-PENUMPER(TB-684-IDX) =
+                       WAAPEPYM-PENUMPER OF WAAPE683-REG-CPA
+                           OF FD-WAAPE685
+                   AND TB-684-TIPDOC(TB-684-IDX) =
+                       WAAPEPYM-TIPDOC OF WAAPE683-REG-CPA
+                           OF FD-WAAPE685
+                   AND TB-684-DOCUM(TB-684-IDX) =
+                       WAAPEPYM-DOCUM OF WAAPE683-REG-CPA
+                           OF FD-WAAPE685
+                   SET W684-HALLADO TO TRUE
+           END-SEARCH
+      
+           IF NOT W684-HALLADO
+               MOVE 'PENUMPER SIN 684'   TO RL-EX-TIPO
+               MOVE SPACES                TO RL-EX-PESEGCAL-684
+               ADD 1 TO WS-CANT-SIN-684
+               PERFORM 3200-EMITIR-EXCEPCION THRU 3200-EXIT
+           ELSE
+               IF TB-684-PESEGCAL(TB-684-IDX) NOT =
+                       WAAPEPYM-PESEGCAL OF WAAPE683-REG-CPA
+                           OF FD-WAAPE685
+                   MOVE 'PESEGCAL DISTINTO'  TO RL-EX-TIPO
+                   MOVE TB-684-PESEGCAL(TB-684-IDX) TO
+                       RL-EX-PESEGCAL-684
+                   ADD 1 TO WS-CANT-PESEGCAL-DIF
+                   PERFORM 3200-EMITIR-EXCEPCION THRU 3200-EXIT
+               END-IF
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+      
+       3200-EMITIR-EXCEPCION.
+           MOVE WAAPEPYM-PENUMPER OF WAAPE683-REG-CPA OF FD-WAAPE685
+               TO RL-EX-PENUMPER
+           MOVE WAAPEPYM-TIPDOC OF WAAPE683-REG-CPA OF FD-WAAPE685
+               TO RL-EX-TIPDOC
+           MOVE WAAPEPYM-DOCUM OF WAAPE683-REG-CPA OF FD-WAAPE685
+               TO RL-EX-DOCUM
+           MOVE WAAPEPYM-PESEGCAL OF WAAPE683-REG-CPA OF FD-WAAPE685
+               TO RL-EX-PESEGCAL-685
+           MOVE RL-EXCEPCION TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           .
+       3200-EXIT.
+           EXIT.
+      
+       9000-FINALIZE.
+           CLOSE DEUDA
+           CLOSE REPORTE-EXCEPC
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET038' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-684-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-PESEGCAL-DIF TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+      
+           DISPLAY 'ZET038 - CONCILIACION MIPYME WAAPE685/WAAPE684O'
+           DISPLAY 'WAAPE684O LEIDOS . . . . . . : ' WS-CANT-684-LEIDOS
+           DISPLAY 'WAAPE685 LEIDOS. . . . . . . : ' WS-CANT-685-LEIDOS
+           DISPLAY 'PENUMPER SIN WAAPE684O . . . : ' WS-CANT-SIN-684
+           DISPLAY 'PESEGCAL DISTINTO. . . . . . : '
+               WS-CANT-PESEGCAL-DIF
+           .
