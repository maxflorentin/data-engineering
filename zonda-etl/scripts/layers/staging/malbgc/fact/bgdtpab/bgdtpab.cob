@@ -1,4 +1,4 @@
-       ******************************************************************
+      ******************************************************************
       * DCLGEN TABLE(BGGTPAB)                                          *
       *        LIBRARY(OPI.CPF.DCLGEN(BGGTPAB))                        *
       *        ACTION(REPLACE)                                         *
@@ -28,4 +28,4 @@
            10 TIMEST-UMO                   PIC X(26).
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 16      *
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
