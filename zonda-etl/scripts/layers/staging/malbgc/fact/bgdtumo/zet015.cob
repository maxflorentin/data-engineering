@@ -0,0 +1,435 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET015                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGC                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : REPORTE DE AUDITORIA CRUZADA "QUIEN CAMBIO QUE"  *
+      *               A PARTIR DEL BLOQUE ENTIDAD-UMO/CENTRO-UMO/      *
+      *               USERID-UMO/NETNAME-UMO/TIMEST-UMO QUE REPITEN    *
+      *               LAS TABLAS MALBGC. LISTA, PARA UN USERID-UMO Y   *
+      *               UN RANGO DE FECHAS INFORMADOS POR PARAMETRO, TODA*
+      *               FILA TOCADA POR ESE OPERADOR EN CADA TABLA, PARA *
+      *               LAS REVISIONES DE ACCESO TRIMESTRALES DE         *
+      *               AUDITORIA INTERNA.                               *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  AGREGA ZBDTMIG COMO CUARTA TABLA BARRIDA -    *
+      *                  TIENE EL MISMO BLOQUE ENTIDAD-UMO/CENTR-UMO/  *
+      *                  USERID-UMO/NETNAME-UMO/TIMEST-UMO QUE LAS     *
+      *                  DEMAS Y HABIA QUEDADO FUERA DEL ALCANCE       *
+      * 09/08/2026  EQP  LOS 5 BARRIDOS PASAN EL CONTROL DEL LOOP AL   *
+      *                  PARRAFO LLAMADOR (PERFORM ... THRU ...-EXIT   *
+      *                  UNTIL), DEJANDO EN CADA SUBPARRAFO NUEVO UNA  *
+      *                  UNICA READ, PARA ALINEARSE CON EL RESTO DE LA *
+      *                  FLOTA                                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET015.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGC.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS    ASSIGN TO PARMUMO
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MOVIM-UMO     ASSIGN TO BGDTUMO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-UMO.
+
+           SELECT CUENTAS-COE   ASSIGN TO BGDTCOE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COE.
+
+           SELECT DISTRIB-PAB   ASSIGN TO BGDTPAB
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PAB.
+
+           SELECT OBSERV-OBS    ASSIGN TO BGDTOBS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OBS.
+
+           SELECT MIGRAC-MIG    ASSIGN TO ZBDTMIG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MIG.
+
+           SELECT REPORTE       ASSIGN TO RPUMOAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+       01  PARM-REGISTRO.
+           05  PARM-USERID-UMO           PIC X(08).
+           05  PARM-FECHA-DESDE          PIC X(10).
+           05  PARM-FECHA-HASTA          PIC X(10).
+
+       FD  MOVIM-UMO
+           RECORDING MODE IS F.
+           COPY "bgdtumo.cob".
+
+       FD  CUENTAS-COE
+           RECORDING MODE IS F.
+           COPY "../bgdtcoe/bgdtcoe.cob"
+               REPLACING ==COE== BY ==FD-COE==.
+
+       FD  DISTRIB-PAB
+           RECORDING MODE IS F.
+       01  FD-PAB.
+           COPY "../bgdtpab/bgdtpab.cob".
+
+       FD  OBSERV-OBS
+           RECORDING MODE IS F.
+           COPY "../bgdtobs/bgdtobs.cob".
+
+       FD  MIGRAC-MIG
+           RECORDING MODE IS F.
+           COPY "../zbdtmig/zbdtmig.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                      PIC X(90).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-UMO                     PIC XX.
+           88  FS-UMO-ERROR-LECTURA         VALUE '01' THRU '99'.
+       01  WS-FS-COE                     PIC XX.
+           88  FS-COE-ERROR-LECTURA         VALUE '01' THRU '99'.
+       01  WS-FS-PAB                     PIC XX.
+           88  FS-PAB-ERROR-LECTURA         VALUE '01' THRU '99'.
+       01  WS-FS-OBS                     PIC XX.
+           88  FS-OBS-ERROR-LECTURA         VALUE '01' THRU '99'.
+       01  WS-FS-MIG                     PIC XX.
+           88  FS-MIG-ERROR-LECTURA         VALUE '01' THRU '99'.
+
+       01  WS-FILTRO.
+           05  WS-FILTRO-USERID          PIC X(08) VALUE SPACES.
+           05  WS-FILTRO-DESDE           PIC X(10) VALUE SPACES.
+           05  WS-FILTRO-HASTA           PIC X(10) VALUE HIGH-VALUES.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-SRC             PIC X(01) VALUE 'N'.
+               88  EOF-FUENTE                VALUE 'S'.
+           05  WS-SW-COINCIDE            PIC X(01) VALUE 'N'.
+               88  COINCIDE-FILTRO           VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-UMO-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-COE-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-PAB-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-OBS-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-MIG-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-COINCIDENCIAS     PIC 9(09) COMP.
+
+       01  WS-CLAVE-AUDITADA.
+           05  WS-CA-TABLA               PIC X(08).
+           05  WS-CA-ENTIDAD             PIC X(04).
+           05  WS-CA-CENTRO              PIC X(04).
+           05  WS-CA-CUENTA              PIC X(12).
+           05  WS-CA-USERID              PIC X(08).
+           05  WS-CA-TIMEST              PIC X(26).
+
+       01  RL-AUDITORIA.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-TABLA                  PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-ENTIDAD                PIC X(04).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-CENTRO                 PIC X(04).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-CUENTA                 PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-USERID                 PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RL-TIMEST                 PIC X(26).
+           05  FILLER                    PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2100-BARRER-UMO THRU 2100-EXIT
+           PERFORM 2200-BARRER-COE THRU 2200-EXIT
+           PERFORM 2300-BARRER-PAB THRU 2300-EXIT
+           PERFORM 2400-BARRER-OBS THRU 2400-EXIT
+           PERFORM 2500-BARRER-MIG THRU 2500-EXIT
+
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - LEE LA TARJETA DE PARAMETROS (USERID Y      *
+      *  RANGO DE FECHAS A AUDITAR) Y ABRE EL REPORTE                  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-USERID-UMO  TO WS-FILTRO-USERID
+                   MOVE PARM-FECHA-DESDE TO WS-FILTRO-DESDE
+                   MOVE PARM-FECHA-HASTA TO WS-FILTRO-HASTA
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN OUTPUT REPORTE
+           .
+
+      ******************************************************************
+      *  2100-BARRER-UMO - PROPIA TABLA BGDTUMO                        *
+      ******************************************************************
+       2100-BARRER-UMO.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT MOVIM-UMO
+           PERFORM 2110-LEER-UMO THRU 2110-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE MOVIM-UMO
+           .
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-UMO.
+           READ MOVIM-UMO
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-UMO-ERROR-LECTURA
+                       DISPLAY 'ZET015 - ERROR DE LECTURA '
+                           'EN BGDTUMO - FILE STATUS '
+                           WS-FS-UMO
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-UMO-LEIDOS
+                   MOVE 'BGDTUMO ' TO WS-CA-TABLA
+                   MOVE ENTIDAD     OF UMO TO WS-CA-ENTIDAD
+                   MOVE CENTRO-ALTA OF UMO TO WS-CA-CENTRO
+                   MOVE CUENTA      OF UMO TO WS-CA-CUENTA
+                   MOVE USERID-UMO  OF UMO TO WS-CA-USERID
+                   MOVE TIMEST-UMO  OF UMO TO WS-CA-TIMEST
+                   PERFORM 3000-EVALUAR-FILTRO THRU 3000-EXIT
+           END-READ
+           .
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-BARRER-COE - TABLA BGDTCOE                                *
+      ******************************************************************
+       2200-BARRER-COE.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT CUENTAS-COE
+           PERFORM 2210-LEER-COE THRU 2210-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE CUENTAS-COE
+           .
+       2200-EXIT.
+           EXIT.
+
+       2210-LEER-COE.
+           READ CUENTAS-COE
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-COE-ERROR-LECTURA
+                       DISPLAY 'ZET015 - ERROR DE LECTURA '
+                           'EN BGDTCOE - FILE STATUS '
+                           WS-FS-COE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-COE-LEIDOS
+                   MOVE 'BGDTCOE ' TO WS-CA-TABLA
+                   MOVE ENTIDAD     OF FD-COE TO WS-CA-ENTIDAD
+                   MOVE CENTRO-ALTA OF FD-COE TO WS-CA-CENTRO
+                   MOVE CUENTA      OF FD-COE TO WS-CA-CUENTA
+                   MOVE USERID-UMO  OF FD-COE TO WS-CA-USERID
+                   MOVE TIMEST-UMO  OF FD-COE TO WS-CA-TIMEST
+                   PERFORM 3000-EVALUAR-FILTRO THRU 3000-EXIT
+           END-READ
+           .
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2300-BARRER-PAB - TABLA BGDTPAB                                *
+      ******************************************************************
+       2300-BARRER-PAB.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT DISTRIB-PAB
+           PERFORM 2310-LEER-PAB THRU 2310-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE DISTRIB-PAB
+           .
+       2300-EXIT.
+           EXIT.
+
+       2310-LEER-PAB.
+           READ DISTRIB-PAB
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-PAB-ERROR-LECTURA
+                       DISPLAY 'ZET015 - ERROR DE LECTURA '
+                           'EN BGDTPAB - FILE STATUS '
+                           WS-FS-PAB
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-PAB-LEIDOS
+                   MOVE 'BGDTPAB ' TO WS-CA-TABLA
+                   MOVE ENTIDAD     OF PAB TO WS-CA-ENTIDAD
+                   MOVE CENTRO-ALTA OF PAB TO WS-CA-CENTRO
+                   MOVE CUENTA      OF PAB TO WS-CA-CUENTA
+                   MOVE USERID-UMO  OF PAB TO WS-CA-USERID
+                   MOVE TIMEST-UMO  OF PAB TO WS-CA-TIMEST
+                   PERFORM 3000-EVALUAR-FILTRO THRU 3000-EXIT
+           END-READ
+           .
+       2310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2400-BARRER-OBS - TABLA BGDTOBS                                *
+      ******************************************************************
+       2400-BARRER-OBS.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT OBSERV-OBS
+           PERFORM 2410-LEER-OBS THRU 2410-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE OBSERV-OBS
+           .
+       2400-EXIT.
+           EXIT.
+
+       2410-LEER-OBS.
+           READ OBSERV-OBS
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-OBS-ERROR-LECTURA
+                       DISPLAY 'ZET015 - ERROR DE LECTURA '
+                           'EN BGDTOBS - FILE STATUS '
+                           WS-FS-OBS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-OBS-LEIDOS
+                   MOVE 'BGDTOBS ' TO WS-CA-TABLA
+                   MOVE ENTIDAD     OF OBS TO WS-CA-ENTIDAD
+                   MOVE CENTRO-ALTA OF OBS TO WS-CA-CENTRO
+                   MOVE CUENTA      OF OBS TO WS-CA-CUENTA
+                   MOVE USERID-UMO  OF OBS TO WS-CA-USERID
+                   MOVE TIMEST-UMO  OF OBS TO WS-CA-TIMEST
+                   PERFORM 3000-EVALUAR-FILTRO THRU 3000-EXIT
+           END-READ
+           .
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2500-BARRER-MIG - TABLA ZBDTMIG (SE AUDITA LA CUENTA NUEVA,   *
+      *  UNICA IDENTIDAD DE CUENTA VIGENTE QUE QUEDA TRAS LA MIGRACION)*
+      ******************************************************************
+       2500-BARRER-MIG.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT MIGRAC-MIG
+           PERFORM 2510-LEER-MIG THRU 2510-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE MIGRAC-MIG
+           .
+       2500-EXIT.
+           EXIT.
+
+       2510-LEER-MIG.
+           READ MIGRAC-MIG
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-MIG-ERROR-LECTURA
+                       DISPLAY 'ZET015 - ERROR DE LECTURA '
+                           'EN ZBDTMIG - FILE STATUS '
+                           WS-FS-MIG
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-MIG-LEIDOS
+                   MOVE 'ZBDTMIG ' TO WS-CA-TABLA
+                   MOVE NEW-ENTIDAD  OF MIG TO WS-CA-ENTIDAD
+                   MOVE NEW-CENT-ALTA OF MIG TO WS-CA-CENTRO
+                   MOVE NEW-CUENTA   OF MIG TO WS-CA-CUENTA
+                   MOVE USERID-UMO   OF MIG TO WS-CA-USERID
+                   MOVE TIMEST-UMO   OF MIG TO WS-CA-TIMEST
+                   PERFORM 3000-EVALUAR-FILTRO THRU 3000-EXIT
+           END-READ
+           .
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-EVALUAR-FILTRO - COMPARA LA FILA CONTRA EL USERID-UMO Y  *
+      *  RANGO DE FECHAS DEL PARAMETRO; SI EL PARAMETRO DE USERID VINO *
+      *  EN BLANCO, SE AUDITA CUALQUIER OPERADOR                       *
+      ******************************************************************
+       3000-EVALUAR-FILTRO.
+           MOVE 'N' TO WS-SW-COINCIDE
+
+           IF (WS-FILTRO-USERID = SPACES
+                   OR WS-CA-USERID = WS-FILTRO-USERID)
+              AND WS-CA-TIMEST(1:10) NOT < WS-FILTRO-DESDE
+              AND WS-CA-TIMEST(1:10) NOT > WS-FILTRO-HASTA
+               SET COINCIDE-FILTRO TO TRUE
+           END-IF
+
+           IF COINCIDE-FILTRO
+               MOVE SPACES        TO RL-AUDITORIA
+               MOVE WS-CA-TABLA   TO RL-TABLA
+               MOVE WS-CA-ENTIDAD TO RL-ENTIDAD
+               MOVE WS-CA-CENTRO  TO RL-CENTRO
+               MOVE WS-CA-CUENTA  TO RL-CUENTA
+               MOVE WS-CA-USERID  TO RL-USERID
+               MOVE WS-CA-TIMEST  TO RL-TIMEST
+               WRITE RP-LINEA FROM RL-AUDITORIA
+               ADD 1 TO WS-CANT-COINCIDENCIAS
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET015' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-UMO-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-COINCIDENCIAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET015 - AUDITORIA CRUZADA BGDTUMO'
+           DISPLAY 'FILTRO USERID-UMO . . . . : ' WS-FILTRO-USERID
+           DISPLAY 'FILTRO DESDE/HASTA  . . . : ' WS-FILTRO-DESDE
+               ' / ' WS-FILTRO-HASTA
+           DISPLAY 'BGDTUMO LEIDOS  . . . . . : ' WS-CANT-UMO-LEIDOS
+           DISPLAY 'BGDTCOE LEIDOS  . . . . . : ' WS-CANT-COE-LEIDOS
+           DISPLAY 'BGDTPAB LEIDOS  . . . . . : ' WS-CANT-PAB-LEIDOS
+           DISPLAY 'BGDTOBS LEIDOS  . . . . . : ' WS-CANT-OBS-LEIDOS
+           DISPLAY 'ZBDTMIG LEIDOS  . . . . . : ' WS-CANT-MIG-LEIDOS
+           DISPLAY 'COINCIDENCIAS AUDITADAS . : ' WS-CANT-COINCIDENCIAS
+           .
