@@ -0,0 +1,361 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET014                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGC                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : BARRIDO POST-MIGRACION DE CUENTA. PARA CADA      *
+      *               MOVIMIENTO DE ZBDTMIG (OLD-CUENTA -> NEW-CUENTA) *
+      *               BUSCA REFERENCIAS REMANENTES A OLD-CUENTA EN     *
+      *               BGDTCOE, BGDTOBS Y BGECCDEP POSTERIORES A LA     *
+      *               FECHA DE BAJA (OLD-FECH-BAJA), YA QUE UNA        *
+      *               BOLETA DE GARANTIA VIVA BAJO UNA CUENTA          *
+      *               MIGRADA NO SE DETECTA HOY DE NINGUNA OTRA FORMA. *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REESCRIBE LOS 4 LOOPS DE LECTURA CON EL       *
+      *                  MODELO PERFORM ... THRU ...-EXIT UNTIL        *
+      *                  MANEJADO POR EL LLAMADOR (CADA PARRAFO PASA A *
+      *                  HACER UNA UNICA READ), PARA ALINEARSE CON EL  *
+      *                  RESTO DE LA FLOTA EN LUGAR DE UN PERFORM      *
+      *                  UNTIL...END-PERFORM AUTOCONTENIDO             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET014.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGC.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MIGRACIONES  ASSIGN TO ZBDTMIG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MIG.
+
+           SELECT CUENTAS-COE  ASSIGN TO BGDTCOE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COE.
+
+           SELECT OBSERV-OBS   ASSIGN TO BGDTOBS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OBS.
+
+           SELECT CHEQUES-DEP  ASSIGN TO BGECCDEP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DEP.
+
+           SELECT REPORTE      ASSIGN TO RPMIGSWEEP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MIGRACIONES
+           RECORDING MODE IS F.
+           COPY "zbdtmig.cob".
+
+       FD  CUENTAS-COE
+           RECORDING MODE IS F.
+           COPY "../bgdtcoe/bgdtcoe.cob"
+               REPLACING ==COE== BY ==FD-COE==.
+
+       FD  OBSERV-OBS
+           RECORDING MODE IS F.
+           COPY "../bgdtobs/bgdtobs.cob".
+
+       FD  CHEQUES-DEP
+           RECORDING MODE IS F.
+           COPY "../bgeccdep/bgeccdep.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(90).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-MIGRACIONES        PIC 9(05) COMP VALUE 5000.
+
+       01  WS-FS-MIG                 PIC XX.
+           88  FS-MIG-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-COE                 PIC XX.
+           88  FS-COE-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-OBS                 PIC XX.
+           88  FS-OBS-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-DEP                 PIC XX.
+           88  FS-DEP-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-MIG         PIC X(01) VALUE 'N'.
+               88  EOF-MIGRACIONES       VALUE 'S'.
+           05  WS-SW-EOF-SRC         PIC X(01) VALUE 'N'.
+               88  EOF-FUENTE             VALUE 'S'.
+           05  WS-SW-MATCH           PIC X(01) VALUE 'N'.
+               88  ES-CUENTA-MIGRADA      VALUE 'S'.
+
+       01  TABLA-MIGRACIONES.
+           05  TB-MIG-CANT           PIC 9(05) COMP VALUE 0.
+           05  TB-MIG-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON TB-MIG-CANT
+                   INDEXED BY TB-IDX.
+               10  TB-MIG-ENTIDAD    PIC X(04).
+               10  TB-MIG-CENTRO     PIC X(04).
+               10  TB-MIG-CUENTA     PIC X(12).
+               10  TB-MIG-FEC-BAJA   PIC X(10).
+               10  TB-MIG-NEW-CUENTA PIC X(12).
+
+       01  WS-CLAVE-BUSCADA.
+           05  WS-CB-ENTIDAD         PIC X(04).
+           05  WS-CB-CENTRO          PIC X(04).
+           05  WS-CB-CUENTA          PIC X(12).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-MIGRACIONES   PIC 9(09) COMP.
+           05  WS-CANT-COE-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-OBS-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-DEP-LEIDOS    PIC 9(09) COMP.
+           05  WS-CANT-REMANENTES    PIC 9(09) COMP.
+
+       01  RL-REMANENTE.
+           05  FILLER                PIC X(11) VALUE 'REMANENTE '.
+           05  RL-TABLA              PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-OLD-CUENTA         PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-NEW-CUENTA         PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-FEC-BAJA           PIC X(10).
+           05  FILLER                PIC X(34) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-CARGAR-MIGRACIONES THRU 1000-EXIT
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2000-BARRER-COE THRU 2000-EXIT
+           PERFORM 3000-BARRER-OBS THRU 3000-EXIT
+           PERFORM 4000-BARRER-DEP THRU 4000-EXIT
+
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-CARGAR-MIGRACIONES - TABLA EN MEMORIA DE CUENTAS         *
+      *  MIGRADAS (OLD-ENTIDAD/OLD-CENT-ALTA/OLD-CUENTA)               *
+      ******************************************************************
+       1000-CARGAR-MIGRACIONES.
+           OPEN INPUT MIGRACIONES
+           PERFORM 1010-LEER-MIGRACION THRU 1010-EXIT
+               UNTIL EOF-MIGRACIONES
+           CLOSE MIGRACIONES
+           .
+       1000-EXIT.
+           EXIT.
+
+       1010-LEER-MIGRACION.
+           READ MIGRACIONES
+               AT END
+                   SET EOF-MIGRACIONES TO TRUE
+               NOT AT END
+                   IF FS-MIG-ERROR-LECTURA
+                       DISPLAY 'ZET014 - ERROR DE LECTURA '
+                           'EN ZBDTMIG - FILE STATUS '
+                           WS-FS-MIG
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-MIGRACIONES
+                   IF TB-MIG-CANT < WS-MAX-MIGRACIONES
+                       ADD 1 TO TB-MIG-CANT
+                       MOVE OLD-ENTIDAD   OF MIG
+                           TO TB-MIG-ENTIDAD(TB-MIG-CANT)
+                       MOVE OLD-CENT-ALTA OF MIG
+                           TO TB-MIG-CENTRO(TB-MIG-CANT)
+                       MOVE OLD-CUENTA    OF MIG
+                           TO TB-MIG-CUENTA(TB-MIG-CANT)
+                       MOVE OLD-FECH-BAJA OF MIG
+                           TO TB-MIG-FEC-BAJA(TB-MIG-CANT)
+                       MOVE NEW-CUENTA    OF MIG
+                           TO TB-MIG-NEW-CUENTA(TB-MIG-CANT)
+                   END-IF
+           END-READ
+           .
+       1010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-BARRER-COE - REFERENCIAS REMANENTES EN BGDTCOE           *
+      ******************************************************************
+       2000-BARRER-COE.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT CUENTAS-COE
+           PERFORM 2010-LEER-COE THRU 2010-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE CUENTAS-COE
+           .
+       2000-EXIT.
+           EXIT.
+
+       2010-LEER-COE.
+           READ CUENTAS-COE
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-COE-ERROR-LECTURA
+                       DISPLAY 'ZET014 - ERROR DE LECTURA '
+                           'EN BGDTCOE - FILE STATUS '
+                           WS-FS-COE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-COE-LEIDOS
+                   MOVE ENTIDAD     OF FD-COE TO WS-CB-ENTIDAD
+                   MOVE CENTRO-ALTA OF FD-COE TO WS-CB-CENTRO
+                   MOVE CUENTA      OF FD-COE TO WS-CB-CUENTA
+                   PERFORM 5000-BUSCAR-MIGRACION THRU 5000-EXIT
+                   IF ES-CUENTA-MIGRADA
+                       PERFORM 5100-EMITIR-REMANENTE THRU 5100-EXIT
+                       MOVE 'BGDTCOE ' TO RL-TABLA
+                       WRITE RP-LINEA FROM RL-REMANENTE
+                   END-IF
+           END-READ
+           .
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-BARRER-OBS - REFERENCIAS REMANENTES EN BGDTOBS           *
+      ******************************************************************
+       3000-BARRER-OBS.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT OBSERV-OBS
+           PERFORM 3010-LEER-OBS THRU 3010-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE OBSERV-OBS
+           .
+       3000-EXIT.
+           EXIT.
+
+       3010-LEER-OBS.
+           READ OBSERV-OBS
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-OBS-ERROR-LECTURA
+                       DISPLAY 'ZET014 - ERROR DE LECTURA '
+                           'EN BGDTOBS - FILE STATUS '
+                           WS-FS-OBS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-OBS-LEIDOS
+                   MOVE ENTIDAD     OF OBS TO WS-CB-ENTIDAD
+                   MOVE CENTRO-ALTA OF OBS TO WS-CB-CENTRO
+                   MOVE CUENTA      OF OBS TO WS-CB-CUENTA
+                   PERFORM 5000-BUSCAR-MIGRACION THRU 5000-EXIT
+                   IF ES-CUENTA-MIGRADA
+                       PERFORM 5100-EMITIR-REMANENTE THRU 5100-EXIT
+                       MOVE 'BGDTOBS ' TO RL-TABLA
+                       WRITE RP-LINEA FROM RL-REMANENTE
+                   END-IF
+           END-READ
+           .
+       3010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-BARRER-DEP - REFERENCIAS REMANENTES EN BGECCDEP          *
+      ******************************************************************
+       4000-BARRER-DEP.
+           MOVE 'N' TO WS-SW-EOF-SRC
+           OPEN INPUT CHEQUES-DEP
+           PERFORM 4010-LEER-DEP THRU 4010-EXIT
+               UNTIL EOF-FUENTE
+           CLOSE CHEQUES-DEP
+           .
+       4000-EXIT.
+           EXIT.
+
+       4010-LEER-DEP.
+           READ CHEQUES-DEP
+               AT END
+                   SET EOF-FUENTE TO TRUE
+               NOT AT END
+                   IF FS-DEP-ERROR-LECTURA
+                       DISPLAY 'ZET014 - ERROR DE LECTURA '
+                           'EN BGECCDEP - FILE STATUS '
+                           WS-FS-DEP
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-DEP-LEIDOS
+                   MOVE ENTIDAD     OF DEP TO WS-CB-ENTIDAD
+                   MOVE CENTRO-ALTA OF DEP TO WS-CB-CENTRO
+                   MOVE CUENTA      OF DEP TO WS-CB-CUENTA
+                   PERFORM 5000-BUSCAR-MIGRACION THRU 5000-EXIT
+                   IF ES-CUENTA-MIGRADA
+                       PERFORM 5100-EMITIR-REMANENTE THRU 5100-EXIT
+                       MOVE 'BGECCDEP' TO RL-TABLA
+                       WRITE RP-LINEA FROM RL-REMANENTE
+                   END-IF
+           END-READ
+           .
+       4010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-BUSCAR-MIGRACION - BUSQUEDA LINEAL DE LA CLAVE EN LA     *
+      *  TABLA DE CUENTAS MIGRADAS                                     *
+      ******************************************************************
+       5000-BUSCAR-MIGRACION.
+           MOVE 'N' TO WS-SW-MATCH
+           SET TB-IDX TO 1
+           SEARCH TB-MIG-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-MIG-ENTIDAD(TB-IDX) = WS-CB-ENTIDAD
+                AND TB-MIG-CENTRO(TB-IDX)  = WS-CB-CENTRO
+                AND TB-MIG-CUENTA(TB-IDX)  = WS-CB-CUENTA
+                   SET ES-CUENTA-MIGRADA TO TRUE
+           END-SEARCH
+           .
+       5000-EXIT.
+           EXIT.
+
+       5100-EMITIR-REMANENTE.
+           MOVE SPACES              TO RL-REMANENTE
+           MOVE WS-CB-CUENTA        TO RL-OLD-CUENTA
+           MOVE TB-MIG-NEW-CUENTA(TB-IDX) TO RL-NEW-CUENTA
+           MOVE TB-MIG-FEC-BAJA(TB-IDX)   TO RL-FEC-BAJA
+           ADD 1 TO WS-CANT-REMANENTES
+           .
+       5100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET014' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-MIGRACIONES TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-REMANENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET014 - BARRIDO POST-MIGRACION ZBDTMIG'
+           DISPLAY 'MIGRACIONES CARGADAS  . . . : ' WS-CANT-MIGRACIONES
+           DISPLAY 'REGISTROS BGDTCOE LEIDOS  . : ' WS-CANT-COE-LEIDOS
+           DISPLAY 'REGISTROS BGDTOBS LEIDOS  . : ' WS-CANT-OBS-LEIDOS
+           DISPLAY 'REGISTROS BGECCDEP LEIDOS . : ' WS-CANT-DEP-LEIDOS
+           DISPLAY 'REFERENCIAS REMANENTES  . . : ' WS-CANT-REMANENTES
+           .
