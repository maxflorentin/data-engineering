@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : BGECDSU                                              *
+      *                                                                *
+      * PREFIJO : :BGECDSU:                                            *
+      *                                                                *
+      * OBJETIVO: REGISTRO DE SUSPENSO PARA LOS RECHAZOS DEL STAGE     *
+      *           DE BGECCDEP (ZET013) POR BANCO-CHEQUE/SUCU-CHEQUE    *
+      *           NO REGISTRADO EN LA TABLA DE COMPENSACION BCRA.      *
+      *                                                                *
+      * LONGITUD: 266 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :BGECDSU:-REGISTRO.
+          05 :BGECDSU:-MOTIVO-RECHAZO      PIC X(30).
+          05 :BGECDSU:-REGISTRO-ORIGINAL   PIC X(236).
