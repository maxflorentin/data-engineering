@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : BCRABAN                                              *
+      *                                                                *
+      * PREFIJO : :BCRABAN:                                            *
+      *                                                                *
+      * OBJETIVO: TABLA DE ENTIDADES/SUCURSALES COMPENSADORAS DEL      *
+      *           BCRA USADA POR EL STAGE ZET013 PARA VALIDAR EL       *
+      *           CHEQUE PRENDADO EN BGECCDEP ANTES DE ACTIVAR LA      *
+      *           GARANTIA.                                            *
+      *                                                                *
+      * LONGITUD: 010 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :BCRABAN:-REGISTRO.
+          05 :BCRABAN:-BANCO             PIC 9(03).
+          05 :BCRABAN:-SUCURSAL          PIC X(03).
+          05 :BCRABAN:-DESC-BANCO        PIC X(04).
