@@ -0,0 +1,314 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET013                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGC                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR BANCO-CHEQUE/SUCU-CHEQUE DE BGECCDEP     *
+      *               CONTRA LA TABLA DE ENTIDADES COMPENSADORAS DEL   *
+      *               BCRA ANTES DE ACTIVAR UN CHEQUE COMO GARANTIA,   *
+      *               ENVIANDO A SUSPENSO LOS REGISTROS CON UN BANCO   *
+      *               NO REGISTRADO EN LUGAR DE CARGARLOS COMO VALIDOS.*
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  CORRIGE DOBLE CONTEO EN EL CHECKPOINT: EL     *
+      *                  LOOP DE REPOSICIONAMIENTO RELEE EXACTAMENTE   *
+      *                  WS-CANT-YA-CARGADOS REGISTROS, POR LO QUE     *
+      *                  WS-CANT-SALTEADOS ES SIEMPRE IGUAL A ESE      *
+      *                  MISMO VALOR Y NO UNA CANTIDAD NUEVA - SUMARLO *
+      *                  DE NUEVO EN EL CHECKPOINT DUPLICABA EL AVANCE *
+      *                  PREVIO                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET013.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGC.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHEQUES       ASSIGN TO BGECCDEP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DEP.
+
+           SELECT BANCOS-REF    ASSIGN TO BCRABAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BAN.
+
+           SELECT CHEQUES-OK    ASSIGN TO STGCDEP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUSPENSO      ASSIGN TO SUSCDEP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT     ASSIGN TO CKPT013
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHEQUES
+           RECORDING MODE IS F.
+           COPY "bgeccdep.cob".
+
+       FD  BANCOS-REF
+           RECORDING MODE IS F.
+           COPY "bcraban.cob" REPLACING ==:BCRABAN:== BY ==BCRABAN==.
+
+       FD  CHEQUES-OK
+           RECORDING MODE IS F.
+       01  FD-CHEQUE-OK               PIC X(236).
+
+       FD  SUSPENSO
+           RECORDING MODE IS F.
+           COPY "bgecdsu.cob" REPLACING ==:BGECDSU:== BY ==BGECDSU==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       FD  CHECKPOINT
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/ckptgen.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-BANCOS             PIC 9(05) COMP VALUE 2000.
+       77  WS-TAMANO-LOTE            PIC 9(05) COMP VALUE 1000.
+
+       01  WS-FS-DEP                 PIC XX.
+           88  FS-DEP-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-BAN                 PIC XX.
+           88  FS-BAN-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-DEP         PIC X(01) VALUE 'N'.
+               88  EOF-CHEQUES           VALUE 'S'.
+           05  WS-SW-EOF-BAN         PIC X(01) VALUE 'N'.
+               88  EOF-BANCOS             VALUE 'S'.
+           05  WS-SW-BANCO-OK        PIC X(01) VALUE 'N'.
+               88  BANCO-VALIDO           VALUE 'S'.
+           05  WS-SW-EXISTE-CKPT     PIC X(01) VALUE 'N'.
+               88  EXISTE-CHECKPOINT     VALUE 'S'.
+
+       01  TABLA-BANCOS.
+           05  TB-BANCO-CANT         PIC 9(05) COMP VALUE 0.
+           05  TB-BANCO-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON TB-BANCO-CANT
+                   INDEXED BY TB-IDX.
+               10  TB-BANCO-COD      PIC 9(03).
+               10  TB-BANCO-SUC      PIC X(03).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-CARGADAS      PIC 9(09) COMP.
+           05  WS-CANT-RECHAZADAS    PIC 9(09) COMP.
+           05  WS-CANT-YA-CARGADOS   PIC 9(09) COMP.
+           05  WS-CANT-SALTEADOS     PIC 9(09) COMP.
+           05  WS-CANT-LOTE          PIC 9(05) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-LEER-CHEQUE THRU 3000-EXIT
+               UNTIL EOF-CHEQUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LA TABLA DE BANCOS/SUCURSALES BCRA    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  BANCOS-REF
+           PERFORM 2000-LEER-BANCO THRU 2000-EXIT
+               UNTIL EOF-BANCOS
+           CLOSE BANCOS-REF
+
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+
+           OPEN INPUT  CHEQUES
+
+           IF WS-CANT-YA-CARGADOS > 0
+               PERFORM 1200-SALTEAR-CARGADOS THRU 1200-EXIT
+               OPEN EXTEND CHEQUES-OK
+               OPEN EXTEND SUSPENSO
+           ELSE
+               OPEN OUTPUT CHEQUES-OK
+               OPEN OUTPUT SUSPENSO
+           END-IF
+
+           PERFORM 3000-LEER-CHEQUE THRU 3000-EXIT
+           .
+
+      ******************************************************************
+      *  1100-LEER-CHECKPOINT - RECUPERA LA CANTIDAD YA CARGADA        *
+      ******************************************************************
+       1100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-CANT-YA-CARGADOS
+           OPEN INPUT CHECKPOINT
+           READ CHECKPOINT
+               AT END
+                   SET WS-SW-EXISTE-CKPT TO 'N'
+               NOT AT END
+                   SET EXISTE-CHECKPOINT TO TRUE
+                   MOVE CKPT-GEN-CANT-CARGADOS TO WS-CANT-YA-CARGADOS
+           END-READ
+           CLOSE CHECKPOINT
+           .
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-SALTEAR-CARGADOS - REPOSICIONA CHEQUES TRAS UN RESTART   *
+      ******************************************************************
+       1200-SALTEAR-CARGADOS.
+           PERFORM WS-CANT-YA-CARGADOS TIMES
+               READ CHEQUES
+                   AT END
+                       SET EOF-CHEQUES TO TRUE
+                   NOT AT END
+                       IF FS-DEP-ERROR-LECTURA
+                           DISPLAY 'ZET013 - ERROR AL '
+                               'REPOSICIONAR BGECCDEP - FS ' WS-FS-DEP
+                           STOP RUN
+                       END-IF
+               END-READ
+               ADD 1 TO WS-CANT-SALTEADOS
+           END-PERFORM
+           .
+       1200-EXIT.
+           EXIT.
+
+       2000-LEER-BANCO.
+           READ BANCOS-REF
+               AT END
+                   SET EOF-BANCOS TO TRUE
+               NOT AT END
+                   IF FS-BAN-ERROR-LECTURA
+                       DISPLAY 'ZET013 - ERROR DE LECTURA '
+                           'EN BCRABAN - FILE STATUS ' WS-FS-BAN
+                       STOP RUN
+                   END-IF
+                   IF TB-BANCO-CANT < WS-MAX-BANCOS
+                       ADD 1 TO TB-BANCO-CANT
+                       MOVE BCRABAN-BANCO
+                           TO TB-BANCO-COD(TB-BANCO-CANT)
+                       MOVE BCRABAN-SUCURSAL
+                           TO TB-BANCO-SUC(TB-BANCO-CANT)
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       3000-LEER-CHEQUE.
+           READ CHEQUES
+               AT END
+                   SET EOF-CHEQUES TO TRUE
+               NOT AT END
+                   IF FS-DEP-ERROR-LECTURA
+                       DISPLAY 'ZET013 - ERROR DE LECTURA '
+                           'EN BGECCDEP - FILE STATUS ' WS-FS-DEP
+                       STOP RUN
+                   END-IF
+                   IF DEP(201:36) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET013 - ADVERTENCIA: FILLER DE '
+                               'BGECCDEP CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 3100-VALIDA-BANCO THRU 3100-EXIT
+                   PERFORM 3200-RUTEA-REGISTRO THRU 3200-EXIT
+                   ADD 1 TO WS-CANT-LOTE
+                   IF WS-CANT-LOTE >= WS-TAMANO-LOTE
+                       PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+                       MOVE 0 TO WS-CANT-LOTE
+                   END-IF
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-VALIDA-BANCO.
+           MOVE 'N' TO WS-SW-BANCO-OK
+
+           SET TB-IDX TO 1
+           SEARCH TB-BANCO-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-BANCO-COD(TB-IDX) = BANCO-CHEQUE
+                AND TB-BANCO-SUC(TB-IDX) = SUCU-CHEQUE
+                   SET BANCO-VALIDO TO TRUE
+           END-SEARCH
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-RUTEA-REGISTRO.
+           IF BANCO-VALIDO
+               MOVE DEP TO FD-CHEQUE-OK
+               WRITE FD-CHEQUE-OK
+               ADD 1 TO WS-CANT-CARGADAS
+           ELSE
+               MOVE 'BANCO-CHEQUE NO REGISTRADO BCRA'
+                   TO BGECDSU-MOTIVO-RECHAZO
+               MOVE DEP TO BGECDSU-REGISTRO-ORIGINAL
+               WRITE BGECDSU-REGISTRO
+               ADD 1 TO WS-CANT-RECHAZADAS
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-COMMIT-CHECKPOINT - GRABA EL AVANCE PARA UN RESTART      *
+      ******************************************************************
+       2100-COMMIT-CHECKPOINT.
+           MOVE 'ZET013' TO CKPT-GEN-JOB-ID
+           COMPUTE CKPT-GEN-CANT-CARGADOS =
+               WS-CANT-YA-CARGADOS + WS-CANT-LEIDAS
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKPT-GEN-REGISTRO
+           CLOSE CHECKPOINT
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           PERFORM 2100-COMMIT-CHECKPOINT THRU 2100-EXIT
+           CLOSE CHEQUES
+           CLOSE CHEQUES-OK
+           CLOSE SUSPENSO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET013' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-RECHAZADAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET013 - VALIDACION BANCO/SUCURSAL EN BGECCDEP'
+           DISPLAY 'CHEQUES YA CARGADOS (RESTART)  . : '
+               WS-CANT-YA-CARGADOS
+           DISPLAY 'CHEQUES SALTEADOS AL REPOSICIONAR : '
+               WS-CANT-SALTEADOS
+           DISPLAY 'CHEQUES LEIDOS . . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'CHEQUES CARGADOS . . . . . : ' WS-CANT-CARGADAS
+           DISPLAY 'CHEQUES A SUSPENSO . . . . : ' WS-CANT-RECHAZADAS
+           DISPLAY 'FILLER CON DATOS (DRIFT) . : ' WS-CANT-DRIFT
+           .
