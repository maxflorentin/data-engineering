@@ -1,4 +1,4 @@
-       ******************************************************************
+      ******************************************************************
       * DCLGEN TABLE(BGTCCOE)                                          *
       *        LIBRARY(OPI.CPF.DCLGEN(BGTCCOE))                        *
       *        ACTION(REPLACE)                                         *
