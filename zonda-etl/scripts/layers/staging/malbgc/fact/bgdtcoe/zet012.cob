@@ -0,0 +1,268 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET012                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALBGC                      *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CONCILIAR LA CONFIGURACION DE COMISION DE UNA    *
+      *               BOLETA DE GARANTIA CRUZANDO BGDTCOE (COMI-IM/    *
+      *               COMI-MIN/COMI-MAX POR CUENTA) CONTRA BGDTPAB     *
+      *               (PORC-SUSCRIPTOR/PORC-ENTIDAD/PORC-CLIENTE),     *
+      *               VALIDANDO QUE LOS PORCENTAJES SUMEN 100 Y QUE    *
+      *               LA COMISION VIGENTE CAIGA DENTRO DEL RANGO       *
+      *               MINIMO/MAXIMO, ANTES DE QUE LLEGUE A FACTURACION.*
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET012.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALBGC.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-COE     ASSIGN TO BGDTCOE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DISTRIB-PAB     ASSIGN TO BGDTPAB
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COE-WORK        ASSIGN TO WBGCCOE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAB-WORK        ASSIGN TO WBGCPAB
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-COE        ASSIGN TO SRTBGCOE.
+           SELECT SORT-PAB        ASSIGN TO SRTBGPAB.
+
+           SELECT REPORTE         ASSIGN TO RPBGCRECO
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-COE
+           RECORDING MODE IS F.
+           COPY "bgdtcoe.cob" REPLACING ==COE== BY ==FD-COE==.
+
+       FD  DISTRIB-PAB
+           RECORDING MODE IS F.
+       01  FD-PAB.
+           COPY "../bgdtpab/bgdtpab.cob".
+
+       SD  SORT-COE.
+           COPY "bgdtcoe.cob" REPLACING ==COE== BY ==SD-COE==.
+
+       SD  SORT-PAB.
+       01  SD-PAB.
+           COPY "../bgdtpab/bgdtpab.cob".
+
+       FD  COE-WORK
+           RECORDING MODE IS F.
+           COPY "bgdtcoe.cob" REPLACING ==COE== BY ==FD-COE-WORK==.
+
+       FD  PAB-WORK
+           RECORDING MODE IS F.
+       01  FD-PAB-WORK.
+           COPY "../bgdtpab/bgdtpab.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(90).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-COE                 PIC X(12) VALUE HIGH-VALUES.
+       01  WS-CLAVE-PAB                 PIC X(12) VALUE HIGH-VALUES.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-COE         PIC X(01) VALUE 'N'.
+               88  EOF-CUENTAS-COE       VALUE 'S'.
+           05  WS-SW-EOF-PAB         PIC X(01) VALUE 'N'.
+               88  EOF-DISTRIB-PAB       VALUE 'S'.
+
+       01  WS-SUMA-PORC                 PIC S9(05)V9(05).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-COE           PIC 9(09) COMP.
+           05  WS-CANT-PAB           PIC 9(09) COMP.
+           05  WS-CANT-OK            PIC 9(09) COMP.
+           05  WS-CANT-SIN-PAB       PIC 9(09) COMP.
+           05  WS-CANT-PORC-MAL      PIC 9(09) COMP.
+           05  WS-CANT-COMI-FUERA    PIC 9(09) COMP.
+
+       01  RL-SIN-PAB.
+           05  FILLER                PIC X(22)
+               VALUE 'CUENTA SIN DIST. PAB: '.
+           05  RL-SP-CUENTA          PIC X(12).
+           05  FILLER                PIC X(56) VALUE SPACES.
+
+       01  RL-PORC-MAL.
+           05  FILLER                PIC X(20)
+               VALUE 'PORCENTAJES <> 100: '.
+           05  RL-PM-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-PM-SUMA            PIC ----9,99999.
+           05  FILLER                PIC X(46) VALUE SPACES.
+
+       01  RL-COMI-FUERA.
+           05  FILLER                PIC X(23)
+               VALUE 'COMI-IM FUERA DE RANGO'.
+           05  RL-CF-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CF-COMI-IM         PIC ----------9,9999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CF-COMI-MIN        PIC ----------9,9999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CF-COMI-MAX        PIC ----------9,9999.
+           05  FILLER                PIC X(19) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-COE = HIGH-VALUES
+                 AND WS-CLAVE-PAB = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  ORDENA AMBOS ARCHIVOS POR CUENTA          *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-COE
+               ON ASCENDING KEY CUENTA OF SD-COE
+               USING CUENTAS-COE
+               GIVING COE-WORK
+
+           SORT SORT-PAB
+               ON ASCENDING KEY CUENTA OF SD-PAB
+               USING DISTRIB-PAB
+               GIVING PAB-WORK
+
+           OPEN INPUT  COE-WORK
+           OPEN INPUT  PAB-WORK
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-COE
+           PERFORM 2200-LEER-PAB
+           .
+
+       2100-LEER-COE.
+           READ COE-WORK
+               AT END
+                   SET EOF-CUENTAS-COE TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-COE
+               NOT AT END
+                   ADD 1 TO WS-CANT-COE
+                   MOVE CUENTA OF FD-COE-WORK TO WS-CLAVE-COE
+           END-READ
+           .
+
+       2200-LEER-PAB.
+           READ PAB-WORK
+               AT END
+                   SET EOF-DISTRIB-PAB TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-PAB
+               NOT AT END
+                   ADD 1 TO WS-CANT-PAB
+                   MOVE CUENTA OF FD-PAB-WORK TO WS-CLAVE-PAB
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-MATCH-MERGE  -  CRUCE POR CUENTA                         *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-COE = WS-CLAVE-PAB
+                   PERFORM 3100-VALIDA-PAR THRU 3100-EXIT
+                   PERFORM 2100-LEER-COE
+                   PERFORM 2200-LEER-PAB
+               WHEN WS-CLAVE-COE < WS-CLAVE-PAB
+                   PERFORM 3200-COE-SIN-PAB THRU 3200-EXIT
+                   PERFORM 2100-LEER-COE
+               WHEN OTHER
+                   PERFORM 2200-LEER-PAB
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-VALIDA-PAR.
+           ADD 1 TO WS-CANT-OK
+
+           COMPUTE WS-SUMA-PORC =
+               PORC-SUSCRIPTOR OF FD-PAB-WORK
+             + PORC-ENTIDAD    OF FD-PAB-WORK
+             + PORC-CLIENTE    OF FD-PAB-WORK
+
+           IF WS-SUMA-PORC NOT = 100
+               MOVE CUENTA OF FD-COE-WORK TO RL-PM-CUENTA
+               MOVE WS-SUMA-PORC          TO RL-PM-SUMA
+               WRITE RP-LINEA FROM RL-PORC-MAL
+               ADD 1 TO WS-CANT-PORC-MAL
+           END-IF
+
+           IF COMI-IM OF FD-COE-WORK < COMI-MIN OF FD-COE-WORK
+              OR COMI-IM OF FD-COE-WORK > COMI-MAX OF FD-COE-WORK
+               MOVE CUENTA  OF FD-COE-WORK TO RL-CF-CUENTA
+               MOVE COMI-IM OF FD-COE-WORK TO RL-CF-COMI-IM
+               MOVE COMI-MIN OF FD-COE-WORK TO RL-CF-COMI-MIN
+               MOVE COMI-MAX OF FD-COE-WORK TO RL-CF-COMI-MAX
+               WRITE RP-LINEA FROM RL-COMI-FUERA
+               ADD 1 TO WS-CANT-COMI-FUERA
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-COE-SIN-PAB.
+           MOVE CUENTA OF FD-COE-WORK TO RL-SP-CUENTA
+           WRITE RP-LINEA FROM RL-SIN-PAB
+           ADD 1 TO WS-CANT-SIN-PAB
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE COE-WORK
+           CLOSE PAB-WORK
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET012' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-COE TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-COMI-FUERA TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET012 - CONCILIACION COMISION BGDTCOE / BGDTPAB'
+           DISPLAY 'REGISTROS BGDTCOE . . . . . : ' WS-CANT-COE
+           DISPLAY 'REGISTROS BGDTPAB . . . . . : ' WS-CANT-PAB
+           DISPLAY 'CUENTAS CONCILIADAS . . . . : ' WS-CANT-OK
+           DISPLAY 'CUENTAS SIN DIST. PAB . . . : ' WS-CANT-SIN-PAB
+           DISPLAY 'PORCENTAJES QUE NO SUMAN 100: ' WS-CANT-PORC-MAL
+           DISPLAY 'COMISIONES FUERA DE RANGO . : ' WS-CANT-COMI-FUERA
+           .
