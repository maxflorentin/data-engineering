@@ -22,8 +22,8 @@
                    15  UPLMT           PIC S9(04) BINARY.
                10  STGY-TYPE           PIC X(03).
                10  LIMIT-ID            PIC 9(02) BINARY.
-               10  LIM-COMP            OCCURS 10 TIMES
+               10  LIM-COMP            OCCURS 10 TIMES.
                    15 LIMIT-COMPONENT  PIC S9(09) BINARY.
-               10  LIM-FCTRS           OCCURS 10 TIMES
+               10  LIM-FCTRS           OCCURS 10 TIMES.
                    15 LIMIT-FACTORS    PIC S9(5)V99 BINARY.
                10  FILLER              PIC X(05).
