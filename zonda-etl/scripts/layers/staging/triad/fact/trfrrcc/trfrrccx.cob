@@ -0,0 +1,23 @@
+      ******************************************************************
+      * NOMBRE ARCHIVO......: TRFRRCCX                                 *
+      * DESCRIPCION.........: FACT DE EXPLICABILIDAD DE LIMITE,        *
+      *                       DERIVADA DE TRFRRCC POR ZET028. UNA FILA *
+      *                       POR (ACCOUNT-ID, LIMIT-ID, SLOT) CON EL  *
+      *                       LIMIT-COMPONENT Y EL LIMIT-FACTOR DEL    *
+      *                       MISMO SLOT LADO A LADO, PARA EXPLICAR    *
+      *                       UNA DECISION DE LIMITE SIN INDEXAR A     *
+      *                       MANO EN LOS ARREGLOS LIM-COMP/LIM-FCTRS. *
+      * LONGITUD DE REGISTRO.: 078 CARACTERES                          *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  TRFRRCCX-REGISTRO.
+           05  TRFRRCCX-ACCOUNT-ID          PIC X(20).
+           05  TRFRRCCX-CUSTOMER-ID         PIC X(20).
+           05  TRFRRCCX-PROC-DATE-CYMD      PIC 9(08).
+           05  TRFRRCCX-LIMIT-ID            PIC 9(02).
+           05  TRFRRCCX-SLOT-NUM            PIC 9(02).
+           05  TRFRRCCX-LIMIT-COMPONENT     PIC S9(09).
+           05  TRFRRCCX-LIMIT-FACTOR        PIC S9(05)V99.
+           05  FILLER                       PIC X(10).
