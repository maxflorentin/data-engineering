@@ -0,0 +1,142 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET028                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - TRIAD                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : EXPLOTAR LOS ARREGLOS LIM-COMP/LIM-FCTRS DE      *
+      *               TRFRRCC (DIEZ SLOTS PARALELOS QUE ALIMENTAN LA   *
+      *               ESTRATEGIA DE LIMITE TRIAD) EN UNA FILA POR      *
+      *               (ACCOUNT-ID, LIMIT-ID, SLOT) CON EL COMPONENTE   *
+      *               Y EL FACTOR DEL MISMO SLOT LADO A LADO, PARA     *
+      *               PODER EXPLICAR UNA DISPUTA DE LIMITE SIN         *
+      *               INDEXAR A MANO EN LOS ARREGLOS ORIGINALES.       *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET028.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - TRIAD.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-CC     ASSIGN TO TRFRRCC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CC.
+
+           SELECT EXPLICACION    ASSIGN TO TRFRRCCX
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-CC
+           RECORDING MODE IS F.
+       01  FD-CC.
+           COPY "trfrrcc.cob" REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  EXPLICACION
+           RECORDING MODE IS F.
+           COPY "trfrrccx.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CC                  PIC XX.
+           88  FS-CC-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-CC          PIC X(01) VALUE 'N'.
+               88  EOF-ENTRADA-CC        VALUE 'S'.
+
+       01  WS-INDICES.
+           05  WS-SLOT-IDX           PIC 9(02) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-SLOTS         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-CC THRU 2000-EXIT
+               UNTIL EOF-ENTRADA-CC
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ENTRADA-CC
+           OPEN OUTPUT EXPLICACION
+           .
+
+       2000-LEER-CC.
+           READ ENTRADA-CC
+               AT END
+                   SET EOF-ENTRADA-CC TO TRUE
+               NOT AT END
+                   IF FS-CC-ERROR-LECTURA
+                       DISPLAY 'ZET028 - ERROR DE LECTURA '
+                           'EN TRFRRCC - FILE STATUS ' WS-FS-CC
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-EXPLOTAR-SLOTS THRU 2100-EXIT
+                       VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > 10
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-EXPLOTAR-SLOTS - UNA FILA POR SLOT DE LIM-COMP/LIM-FCTRS *
+      ******************************************************************
+       2100-EXPLOTAR-SLOTS.
+           MOVE SPACES                    TO TRFRRCCX-REGISTRO
+           MOVE ACCOUNT-ID OF FD-CC       TO TRFRRCCX-ACCOUNT-ID
+           MOVE CUSTOMER-ID OF FD-CC      TO TRFRRCCX-CUSTOMER-ID
+           MOVE PROC-DATE-CYMD OF FD-CC   TO TRFRRCCX-PROC-DATE-CYMD
+           MOVE LIMIT-ID OF FD-CC         TO TRFRRCCX-LIMIT-ID
+           MOVE WS-SLOT-IDX               TO TRFRRCCX-SLOT-NUM
+           MOVE LIMIT-COMPONENT OF FD-CC (WS-SLOT-IDX)
+               TO TRFRRCCX-LIMIT-COMPONENT
+           MOVE LIMIT-FACTORS OF FD-CC (WS-SLOT-IDX)
+               TO TRFRRCCX-LIMIT-FACTOR
+
+           WRITE TRFRRCCX-REGISTRO
+           ADD 1 TO WS-CANT-SLOTS
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE ENTRADA-CC
+           CLOSE EXPLICACION
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET028' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SLOTS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET028 - EXPLICABILIDAD DE LIMITE LIM-COMP/FCTRS'
+           DISPLAY 'REGISTROS TRFRRCC LEIDOS . . : ' WS-CANT-LEIDOS
+           DISPLAY 'FILAS DE SLOT ESCRITAS . . . : ' WS-CANT-SLOTS
+           .
