@@ -0,0 +1,754 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET027                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - TRIAD                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : UNIFICAR LAS SEIS COPIAS DIARIAS TRFRR*          *
+      *               (CC/CL/CR/EO/SO/UT) MAS SUS SEIS VARIANTES       *
+      *               MENSUALES (CT/KT/ST/VT/WT/XT) EN UNA UNICA TABLA *
+      *               COLLECTIONS-TIMELINE POR CUENTA, ETIQUETANDO     *
+      *               CADA ORIGEN CON SU SUBJECT-CODE Y SU ETAPA DE    *
+      *               COBRANZA, EN LUGAR DE TENER QUE CONSULTAR HASTA  *
+      *               DOCE TABLAS STAGEADAS POR SEPARADO PARA SEGUIR   *
+      *               EL RECORRIDO DE UNA CUENTA POR LAS ESTRATEGIAS   *
+      *               DE RECUPERO.                                     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET027.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - TRIAD.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-CC     ASSIGN TO TRFRRCC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CC.
+           SELECT ENTRADA-CL     ASSIGN TO TRFRRCL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CL.
+           SELECT ENTRADA-CR     ASSIGN TO TRFRRCR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CR.
+           SELECT ENTRADA-EO     ASSIGN TO TRFRREO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EO.
+           SELECT ENTRADA-SO     ASSIGN TO TRFRRSO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SO.
+           SELECT ENTRADA-UT     ASSIGN TO TRFRRUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-UT.
+           SELECT ENTRADA-CT     ASSIGN TO TRFRRCT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CT.
+           SELECT ENTRADA-KT     ASSIGN TO TRFRRKT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-KT.
+           SELECT ENTRADA-ST     ASSIGN TO TRFRRST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ST.
+           SELECT ENTRADA-VT     ASSIGN TO TRFRRVT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-VT.
+           SELECT ENTRADA-WT     ASSIGN TO TRFRRWT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-WT.
+           SELECT ENTRADA-XT     ASSIGN TO TRFRRXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-XT.
+
+           SELECT TIMELINE       ASSIGN TO RPTRRTL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-CC
+           RECORDING MODE IS F.
+       01  FD-CC.
+           COPY "../trfrrcc/trfrrcc.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  ENTRADA-CL
+           RECORDING MODE IS F.
+       01  FD-CL.
+           COPY "../trfrrcl/trfrrcl.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  ENTRADA-CR
+           RECORDING MODE IS F.
+       01  FD-CR.
+           COPY "../trfrrcr/trfrrcr.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  ENTRADA-EO
+           RECORDING MODE IS F.
+       01  FD-EO.
+           COPY "../trfrreo/trfrreo.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                 ==EO-OUTCOMES-DATA.
+               10  SUBJECT-CODE            PIC X(01).== BY
+                 ==EO-OUTCOMES-DATA.
+               10  EOD-SUBJECT-CODE        PIC X(01).==
+                 ==RDG-UPLMT            PIC S9(04) BINARY.
+               10  SPID                    PIC S9(03) BINARY.== BY
+                 ==RDG-UPLMT            PIC S9(04) BINARY.
+               10  EOD-SPID                PIC S9(03) BINARY.==.
+
+       FD  ENTRADA-SO
+           RECORDING MODE IS F.
+       01  FD-SO.
+           COPY "../trfrrso/trfrrso.cob".
+
+       FD  ENTRADA-UT
+           RECORDING MODE IS F.
+       01  FD-UT.
+           COPY "../trfrrut/trfrrut.cob"
+               REPLACING ==RR-HE-LENGTH-VALUE             VALUE +32006.
+           05  RR-HE-SUBJECT-CODE                 PIC  X(01).== BY
+                 ==RR-HE-LENGTH-VALUE             VALUE +32006.
+           05  RR-HE-RETSCR-SUBJECT-CODE          PIC  X(01).==.
+
+       FD  ENTRADA-CT
+           RECORDING MODE IS F.
+       01  FD-CT.
+           COPY "../monthly/trfrrct/trfrrct.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  ENTRADA-KT
+           RECORDING MODE IS F.
+       01  FD-KT.
+           COPY "../monthly/trfrrkt/trfrrkt.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  ENTRADA-ST
+           RECORDING MODE IS F.
+       01  FD-ST.
+           COPY "../monthly/trfrrst/trfrrst.cob".
+
+       FD  ENTRADA-VT
+           RECORDING MODE IS F.
+       01  FD-VT.
+           COPY "../monthly/trfrrvt/trfrrvt.cob".
+
+       FD  ENTRADA-WT
+           RECORDING MODE IS F.
+       01  FD-WT.
+           COPY "../monthly/trfrrwt/trfrrwt.cob".
+
+       FD  ENTRADA-XT
+           RECORDING MODE IS F.
+       01  FD-XT.
+           COPY "../monthly/trfrrxt/trfrrxt.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==NUMBER== BY ==ENTRY-NUMBER==
+                         ==TYPE==   BY ==ENTRY-TYPE==.
+
+       FD  TIMELINE
+           RECORDING MODE IS F.
+           COPY "trfrrtl.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CC                  PIC XX.
+           88  FS-CC-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-CL                  PIC XX.
+           88  FS-CL-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-CR                  PIC XX.
+           88  FS-CR-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-EO                  PIC XX.
+           88  FS-EO-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-SO                  PIC XX.
+           88  FS-SO-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-UT                  PIC XX.
+           88  FS-UT-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-CT                  PIC XX.
+           88  FS-CT-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-KT                  PIC XX.
+           88  FS-KT-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-ST                  PIC XX.
+           88  FS-ST-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-VT                  PIC XX.
+           88  FS-VT-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-WT                  PIC XX.
+           88  FS-WT-ERROR-LECTURA      VALUE '01' THRU '99'.
+       01  WS-FS-XT                  PIC XX.
+           88  FS-XT-ERROR-LECTURA      VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+               88  WS-EOF-SW-ON          VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-CC            PIC 9(09) COMP.
+           05  WS-CANT-CL            PIC 9(09) COMP.
+           05  WS-CANT-CR            PIC 9(09) COMP.
+           05  WS-CANT-EO            PIC 9(09) COMP.
+           05  WS-CANT-SO            PIC 9(09) COMP.
+           05  WS-CANT-UT            PIC 9(09) COMP.
+           05  WS-CANT-CT            PIC 9(09) COMP.
+           05  WS-CANT-KT            PIC 9(09) COMP.
+           05  WS-CANT-ST            PIC 9(09) COMP.
+           05  WS-CANT-VT            PIC 9(09) COMP.
+           05  WS-CANT-WT            PIC 9(09) COMP.
+           05  WS-CANT-XT            PIC 9(09) COMP.
+           05  WS-CANT-TOTAL         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CARGAR-CC THRU 2000-EXIT
+           PERFORM 2010-CARGAR-CL THRU 2010-EXIT
+           PERFORM 2020-CARGAR-CR THRU 2020-EXIT
+           PERFORM 2030-CARGAR-EO THRU 2030-EXIT
+           PERFORM 2040-CARGAR-SO THRU 2040-EXIT
+           PERFORM 2050-CARGAR-UT THRU 2050-EXIT
+           PERFORM 2060-CARGAR-CT THRU 2060-EXIT
+           PERFORM 2070-CARGAR-KT THRU 2070-EXIT
+           PERFORM 2080-CARGAR-ST THRU 2080-EXIT
+           PERFORM 2090-CARGAR-VT THRU 2090-EXIT
+           PERFORM 2100-CARGAR-WT THRU 2100-EXIT
+           PERFORM 2110-CARGAR-XT THRU 2110-EXIT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT TIMELINE
+           .
+
+      ******************************************************************
+      *  2000/2110 - UN PARRAFO DE CARGA POR CADA COPIA TRFRR* YA QUE  *
+      *  CADA UNA TIENE SU PROPIO NOMBRE Y PREFIJO DE CAMPO - EL       *
+      *  RESULTADO ES SIEMPRE UNA LINEA DE TRFRRTL-REGISTRO POR        *
+      *  REGISTRO LEIDO (UNION, NO JOIN, DE LAS DOCE FUENTES)          *
+      ******************************************************************
+       2000-CARGAR-CC.
+           OPEN INPUT ENTRADA-CC
+           PERFORM 2001-LEER-CC THRU 2001-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-CC
+           .
+       2000-EXIT.
+           EXIT.
+
+       2001-LEER-CC.
+           READ ENTRADA-CC
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-CC-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRCC - FILE STATUS ' WS-FS-CC
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-CC    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-CC     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-CC
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-CC      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-CC           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-CC      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-CC   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-CC TO TRUE
+                   MOVE 'LIMITES COMPONENTES'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-CC
+           END-READ
+           .
+       2001-EXIT.
+           EXIT.
+
+       2010-CARGAR-CL.
+           OPEN INPUT ENTRADA-CL
+           PERFORM 2011-LEER-CL THRU 2011-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-CL
+           .
+       2010-EXIT.
+           EXIT.
+
+       2011-LEER-CL.
+           READ ENTRADA-CL
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-CL-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRCL - FILE STATUS ' WS-FS-CL
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-CL    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-CL     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-CL
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-CL      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-CL           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-CL      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-CL   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-CL TO TRUE
+                   MOVE 'LIMITES CAMBIOS'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-CL
+           END-READ
+           .
+       2011-EXIT.
+           EXIT.
+
+       2020-CARGAR-CR.
+           OPEN INPUT ENTRADA-CR
+           PERFORM 2021-LEER-CR THRU 2021-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-CR
+           .
+       2020-EXIT.
+           EXIT.
+
+       2021-LEER-CR.
+           READ ENTRADA-CR
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-CR-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRCR - FILE STATUS ' WS-FS-CR
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-CR    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-CR     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-CR
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-CR      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-CR           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-CR      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-CR   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-CR TO TRUE
+                   MOVE 'CRITERIOS RIESGO'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-CR
+           END-READ
+           .
+       2021-EXIT.
+           EXIT.
+
+       2030-CARGAR-EO.
+           OPEN INPUT ENTRADA-EO
+           PERFORM 2031-LEER-EO THRU 2031-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-EO
+           .
+       2030-EXIT.
+           EXIT.
+
+       2031-LEER-EO.
+           READ ENTRADA-EO
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-EO-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRREO - FILE STATUS ' WS-FS-EO
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-EO    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-EO     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-EO
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-EO      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-EO           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-EO      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-EO   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-EO TO TRUE
+                   MOVE 'RESULTADO GESTION'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-EO
+           END-READ
+           .
+       2031-EXIT.
+           EXIT.
+
+       2040-CARGAR-SO.
+           OPEN INPUT ENTRADA-SO
+           PERFORM 2041-LEER-SO THRU 2041-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-SO
+           .
+       2040-EXIT.
+           EXIT.
+
+       2041-LEER-SO.
+           READ ENTRADA-SO
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-SO-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRSO - FILE STATUS ' WS-FS-SO
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE RR-HE-CUSTOMER-ID OF FD-SO
+                       TO TRFRRTL-CUSTOMER-ID
+                   MOVE RR-HE-ACCOUNT-ID OF FD-SO
+                       TO TRFRRTL-ACCOUNT-ID
+                   MOVE RR-HE-PROC-DATE-CYMD OF FD-SO
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE RR-HE-TENANT-ID OF FD-SO
+                       TO TRFRRTL-TENANT-ID
+                   MOVE RR-HE-SPID OF FD-SO     TO TRFRRTL-SPID
+                   MOVE RR-HE-CALL-TYPE OF FD-SO
+                       TO TRFRRTL-CALL-TYPE
+                   MOVE RR-HE-SUBJECT-CODE OF FD-SO
+                       TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-SO TO TRUE
+                   MOVE 'PUNTAJE SCORING'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-SO
+           END-READ
+           .
+       2041-EXIT.
+           EXIT.
+
+       2050-CARGAR-UT.
+           OPEN INPUT ENTRADA-UT
+           PERFORM 2051-LEER-UT THRU 2051-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-UT
+           .
+       2050-EXIT.
+           EXIT.
+
+       2051-LEER-UT.
+           READ ENTRADA-UT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-UT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRUT - FILE STATUS ' WS-FS-UT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE RR-HE-CUSTOMER-ID OF FD-UT
+                       TO TRFRRTL-CUSTOMER-ID
+                   MOVE RR-HE-ACCOUNT-ID OF FD-UT
+                       TO TRFRRTL-ACCOUNT-ID
+                   MOVE RR-HE-PROC-DATE-CYMD OF FD-UT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE RR-HE-TENANT-ID OF FD-UT
+                       TO TRFRRTL-TENANT-ID
+                   MOVE RR-HE-SPID OF FD-UT     TO TRFRRTL-SPID
+                   MOVE RR-HE-CALL-TYPE OF FD-UT
+                       TO TRFRRTL-CALL-TYPE
+                   MOVE RR-HE-SUBJECT-CODE OF FD-UT
+                       TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-UT TO TRUE
+                   MOVE 'RETORNO TEST'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-UT
+           END-READ
+           .
+       2051-EXIT.
+           EXIT.
+
+       2060-CARGAR-CT.
+           OPEN INPUT ENTRADA-CT
+           PERFORM 2061-LEER-CT THRU 2061-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-CT
+           .
+       2060-EXIT.
+           EXIT.
+
+       2061-LEER-CT.
+           READ ENTRADA-CT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-CT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRCT - FILE STATUS ' WS-FS-CT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-CT    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-CT     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-CT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-CT      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-CT           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-CT      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-CT   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-CT TO TRUE
+                   MOVE 'ACCIONES MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-CT
+           END-READ
+           .
+       2061-EXIT.
+           EXIT.
+
+       2070-CARGAR-KT.
+           OPEN INPUT ENTRADA-KT
+           PERFORM 2071-LEER-KT THRU 2071-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-KT
+           .
+       2070-EXIT.
+           EXIT.
+
+       2071-LEER-KT.
+           READ ENTRADA-KT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-KT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRKT - FILE STATUS ' WS-FS-KT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-KT    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-KT     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-KT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-KT      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-KT           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-KT      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-KT   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-KT TO TRUE
+                   MOVE 'CLAVES MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-KT
+           END-READ
+           .
+       2071-EXIT.
+           EXIT.
+
+       2080-CARGAR-ST.
+           OPEN INPUT ENTRADA-ST
+           PERFORM 2081-LEER-ST THRU 2081-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-ST
+           .
+       2080-EXIT.
+           EXIT.
+
+       2081-LEER-ST.
+           READ ENTRADA-ST
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-ST-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRST - FILE STATUS ' WS-FS-ST
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE RR-HE-CUSTOMER-ID OF FD-ST
+                       TO TRFRRTL-CUSTOMER-ID
+                   MOVE RR-HE-ACCOUNT-ID OF FD-ST
+                       TO TRFRRTL-ACCOUNT-ID
+                   MOVE RR-HE-PROC-DATE-CYMD OF FD-ST
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE RR-HE-TENANT-ID OF FD-ST
+                       TO TRFRRTL-TENANT-ID
+                   MOVE RR-HE-SPID OF FD-ST     TO TRFRRTL-SPID
+                   MOVE RR-HE-CALL-TYPE OF FD-ST
+                       TO TRFRRTL-CALL-TYPE
+                   MOVE RR-HE-SUBJECT-CODE OF FD-ST
+                       TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-ST TO TRUE
+                   MOVE 'SCORING MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-ST
+           END-READ
+           .
+       2081-EXIT.
+           EXIT.
+
+       2090-CARGAR-VT.
+           OPEN INPUT ENTRADA-VT
+           PERFORM 2091-LEER-VT THRU 2091-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-VT
+           .
+       2090-EXIT.
+           EXIT.
+
+       2091-LEER-VT.
+           READ ENTRADA-VT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-VT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRVT - FILE STATUS ' WS-FS-VT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE RR-HE-CUSTOMER-ID OF FD-VT
+                       TO TRFRRTL-CUSTOMER-ID
+                   MOVE RR-HE-ACCOUNT-ID OF FD-VT
+                       TO TRFRRTL-ACCOUNT-ID
+                   MOVE RR-HE-PROC-DATE-CYMD OF FD-VT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE RR-HE-TENANT-ID OF FD-VT
+                       TO TRFRRTL-TENANT-ID
+                   MOVE RR-HE-SPID OF FD-VT     TO TRFRRTL-SPID
+                   MOVE RR-HE-CALL-TYPE OF FD-VT
+                       TO TRFRRTL-CALL-TYPE
+                   MOVE RR-HE-SUBJECT-CODE OF FD-VT
+                       TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-VT TO TRUE
+                   MOVE 'PROCESO MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-VT
+           END-READ
+           .
+       2091-EXIT.
+           EXIT.
+
+       2100-CARGAR-WT.
+           OPEN INPUT ENTRADA-WT
+           PERFORM 2101-LEER-WT THRU 2101-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-WT
+           .
+       2100-EXIT.
+           EXIT.
+
+       2101-LEER-WT.
+           READ ENTRADA-WT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-WT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRWT - FILE STATUS ' WS-FS-WT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE RR-HE-CUSTOMER-ID OF FD-WT
+                       TO TRFRRTL-CUSTOMER-ID
+                   MOVE RR-HE-ACCOUNT-ID OF FD-WT
+                       TO TRFRRTL-ACCOUNT-ID
+                   MOVE RR-HE-PROC-DATE-CYMD OF FD-WT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE RR-HE-TENANT-ID OF FD-WT
+                       TO TRFRRTL-TENANT-ID
+                   MOVE RR-HE-SPID OF FD-WT     TO TRFRRTL-SPID
+                   MOVE RR-HE-CALL-TYPE OF FD-WT
+                       TO TRFRRTL-CALL-TYPE
+                   MOVE RR-HE-SUBJECT-CODE OF FD-WT
+                       TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-WT TO TRUE
+                   MOVE 'HISTORIAL MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-WT
+           END-READ
+           .
+       2101-EXIT.
+           EXIT.
+
+       2110-CARGAR-XT.
+           OPEN INPUT ENTRADA-XT
+           PERFORM 2111-LEER-XT THRU 2111-EXIT
+               UNTIL WS-EOF-SW = 'S'
+           MOVE 'N' TO WS-EOF-SW
+           CLOSE ENTRADA-XT
+           .
+       2110-EXIT.
+           EXIT.
+
+       2111-LEER-XT.
+           READ ENTRADA-XT
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   IF FS-XT-ERROR-LECTURA
+                       DISPLAY 'ZET027 - ERROR DE LECTURA '
+                           'EN TRFRRXT - FILE STATUS ' WS-FS-XT
+                       STOP RUN
+                   END-IF
+                   MOVE SPACES TO TRFRRTL-REGISTRO
+                   MOVE CUSTOMER-ID OF FD-XT    TO TRFRRTL-CUSTOMER-ID
+                   MOVE ACCOUNT-ID OF FD-XT     TO TRFRRTL-ACCOUNT-ID
+                   MOVE PROC-DATE-CYMD OF FD-XT
+                       TO TRFRRTL-PROC-DATE-CYMD
+                   MOVE TENANT-ID OF FD-XT      TO TRFRRTL-TENANT-ID
+                   MOVE SPID OF FD-XT           TO TRFRRTL-SPID
+                   MOVE CALL-TYPE OF FD-XT      TO TRFRRTL-CALL-TYPE
+                   MOVE SUBJECT-CODE OF FD-XT   TO TRFRRTL-SUBJECT-CODE
+                   SET TRFRRTL-SRC-XT TO TRUE
+                   MOVE 'CARACTERES MENSUAL'
+                       TO TRFRRTL-STAGE-DESC
+                   WRITE TRFRRTL-REGISTRO
+                   ADD 1 TO WS-CANT-XT
+           END-READ
+           .
+       2111-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE TIMELINE
+
+           COMPUTE WS-CANT-TOTAL =
+               WS-CANT-CC + WS-CANT-CL + WS-CANT-CR + WS-CANT-EO
+             + WS-CANT-SO + WS-CANT-UT + WS-CANT-CT + WS-CANT-KT
+             + WS-CANT-ST + WS-CANT-VT + WS-CANT-WT + WS-CANT-XT
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET027' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-TOTAL TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-TOTAL TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET027 - COLLECTIONS-TIMELINE UNIFICADO'
+           DISPLAY 'LINEAS TOTALES ESCRITAS . . : ' WS-CANT-TOTAL
+           .
