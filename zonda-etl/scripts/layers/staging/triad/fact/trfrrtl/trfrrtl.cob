@@ -0,0 +1,40 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : TRFRRTL                                              *
+      *                                                                *
+      * OBJETIVO: LINEA DEL COLLECTIONS-TIMELINE UNIFICADO, UNA POR    *
+      *           REGISTRO DE CUALQUIERA DE LAS COPIAS TRFRR* CON      *
+      *           EL SUBJECT-CODE Y LA ETAPA DE COBRANZA/ESTRATEGIA    *
+      *           QUE REPRESENTA, PARA PODER RECORRER EL CAMINO         *
+      *           COMPLETO DE UNA CUENTA SIN CONSULTAR CATORCE TABLAS   *
+      *           STAGEADAS POR SEPARADO.                               *
+      *                                                                *
+      * LONGITUD: 090 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  TRFRRTL-REGISTRO.
+           05  TRFRRTL-CUSTOMER-ID       PIC X(20).
+           05  TRFRRTL-ACCOUNT-ID        PIC X(20).
+           05  TRFRRTL-PROC-DATE-CYMD    PIC 9(08).
+           05  TRFRRTL-TENANT-ID         PIC S9(08).
+           05  TRFRRTL-SPID              PIC S9(03).
+           05  TRFRRTL-CALL-TYPE         PIC X(01).
+           05  TRFRRTL-SUBJECT-CODE      PIC X(01).
+           05  TRFRRTL-SOURCE-FILE       PIC X(08).
+               88  TRFRRTL-SRC-CC            VALUE 'TRFRRCC'.
+               88  TRFRRTL-SRC-CL            VALUE 'TRFRRCL'.
+               88  TRFRRTL-SRC-CR            VALUE 'TRFRRCR'.
+               88  TRFRRTL-SRC-EO            VALUE 'TRFRREO'.
+               88  TRFRRTL-SRC-SO            VALUE 'TRFRRSO'.
+               88  TRFRRTL-SRC-UT            VALUE 'TRFRRUT'.
+               88  TRFRRTL-SRC-CT            VALUE 'TRFRRCT'.
+               88  TRFRRTL-SRC-KT            VALUE 'TRFRRKT'.
+               88  TRFRRTL-SRC-ST            VALUE 'TRFRRST'.
+               88  TRFRRTL-SRC-VT            VALUE 'TRFRRVT'.
+               88  TRFRRTL-SRC-WT            VALUE 'TRFRRWT'.
+               88  TRFRRTL-SRC-XT            VALUE 'TRFRRXT'.
+           05  TRFRRTL-STAGE-DESC        PIC X(20).
+           05  TRFRRTL-FILLER            PIC X(09).
