@@ -0,0 +1,274 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET025                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - TRIAD                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : UNIR TRDFLDDP Y TRDFLDLN POR CUSTOMER-ID PARA    *
+      *               ARMAR UN RESUMEN DE RELACION A NIVEL CLIENTE     *
+      *               (CANTIDAD DE CUENTAS DE DEPOSITO Y DE PRESTAMO,  *
+      *               SALDO COMBINADO Y FECHA DE APERTURA MAS ANTIGUA) *
+      *               EN LUGAR DE QUE EL AREA DE PRICING DE RELACION   *
+      *               TENGA QUE ARMARLO A MANO CRUZANDO DOS EXTRACTOS  *
+      *               POR SEPARADO.                                    *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET025.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - TRIAD.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPOSITOS      ASSIGN TO TRDFLDDP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRESTAMOS      ASSIGN TO TRDFLDLN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEPOSITOS-ORD  ASSIGN TO TRDDPORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRESTAMOS-ORD  ASSIGN TO TRDLNORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-DP        ASSIGN TO SRTDP.
+           SELECT SORT-LN        ASSIGN TO SRTLN.
+
+           SELECT REPORTE        ASSIGN TO RPTRIADCL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPOSITOS
+           RECORDING MODE IS F.
+       01  FD-DP.
+           COPY "trdflddp.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==DATE== BY ==SEG-DATE==.
+
+       FD  PRESTAMOS
+           RECORDING MODE IS F.
+       01  FD-LN.
+           COPY "../trdfldln/trdfldln.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       SD  SORT-DP.
+       01  SD-DP.
+           COPY "trdflddp.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==DATE== BY ==SEG-DATE==.
+
+       SD  SORT-LN.
+       01  SD-LN.
+           COPY "../trdfldln/trdfldln.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  DEPOSITOS-ORD
+           RECORDING MODE IS F.
+       01  FD-DP-ORD.
+           COPY "trdflddp.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==DATE== BY ==SEG-DATE==.
+
+       FD  PRESTAMOS-ORD
+           RECORDING MODE IS F.
+       01  FD-LN-ORD.
+           COPY "../trdfldln/trdfldln.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==.
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-RESUMEN.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-CUSTOMER-ID            PIC X(20).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-CANT-CTAS-DP           PIC ZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-CANT-CTAS-LN           PIC ZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-SALDO-COMBINADO        PIC ----------9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-FEC-OPEN-MIN           PIC 9(08).
+           05  FILLER                    PIC X(30) VALUE SPACES.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-DP                   PIC X(20) VALUE HIGH-VALUES.
+       01  WS-CLAVE-LN                   PIC X(20) VALUE HIGH-VALUES.
+       01  WS-CLAVE-ACTUAL               PIC X(20).
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-DP          PIC X(01) VALUE 'N'.
+               88  EOF-DEPOSITOS         VALUE 'S'.
+           05  WS-SW-EOF-LN          PIC X(01) VALUE 'N'.
+               88  EOF-PRESTAMOS         VALUE 'S'.
+
+       01  WS-ACUM-CLIENTE.
+           05  WS-CANT-CTAS-DP       PIC 9(05) COMP.
+           05  WS-CANT-CTAS-LN       PIC 9(05) COMP.
+           05  WS-SUM-BALANCE-DP     PIC S9(11) COMP-3.
+           05  WS-SUM-IMPORTE-LN     PIC S9(11) COMP-3.
+           05  WS-SALDO-COMBINADO    PIC S9(11) COMP-3.
+           05  WS-FEC-OPEN-MIN       PIC 9(08).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-DP-LEIDAS     PIC 9(09) COMP.
+           05  WS-CANT-LN-LEIDAS     PIC 9(09) COMP.
+           05  WS-CANT-CLIENTES      PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-CLIENTE THRU 3000-EXIT
+               UNTIL WS-CLAVE-DP = HIGH-VALUES
+                 AND WS-CLAVE-LN = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - ORDENA AMBOS ARCHIVOS POR CUSTOMER-ID       *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-DP
+               ON ASCENDING KEY CUSTOMER-ID OF SD-DP
+               USING DEPOSITOS
+               GIVING DEPOSITOS-ORD
+
+           SORT SORT-LN
+               ON ASCENDING KEY CUSTOMER-ID OF SD-LN
+               USING PRESTAMOS
+               GIVING PRESTAMOS-ORD
+
+           OPEN INPUT  DEPOSITOS-ORD
+           OPEN INPUT  PRESTAMOS-ORD
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-DP
+           PERFORM 2200-LEER-LN
+           .
+
+       2100-LEER-DP.
+           READ DEPOSITOS-ORD
+               AT END
+                   SET EOF-DEPOSITOS TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-DP
+               NOT AT END
+                   ADD 1 TO WS-CANT-DP-LEIDAS
+                   MOVE CUSTOMER-ID OF FD-DP-ORD TO WS-CLAVE-DP
+           END-READ
+           .
+
+       2200-LEER-LN.
+           READ PRESTAMOS-ORD
+               AT END
+                   SET EOF-PRESTAMOS TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-LN
+               NOT AT END
+                   ADD 1 TO WS-CANT-LN-LEIDAS
+                   MOVE CUSTOMER-ID OF FD-LN-ORD TO WS-CLAVE-LN
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-PROCESAR-CLIENTE - ACUMULA DEPOSITO Y PRESTAMO DEL       *
+      *  MISMO CUSTOMER-ID Y EMITE UNA LINEA DE RESUMEN                *
+      ******************************************************************
+       3000-PROCESAR-CLIENTE.
+           IF WS-CLAVE-DP < WS-CLAVE-LN
+               MOVE WS-CLAVE-DP TO WS-CLAVE-ACTUAL
+           ELSE
+               MOVE WS-CLAVE-LN TO WS-CLAVE-ACTUAL
+           END-IF
+
+           MOVE 0        TO WS-CANT-CTAS-DP
+           MOVE 0        TO WS-CANT-CTAS-LN
+           MOVE 0        TO WS-SUM-BALANCE-DP
+           MOVE 0        TO WS-SUM-IMPORTE-LN
+           MOVE 99999999 TO WS-FEC-OPEN-MIN
+
+           PERFORM 3100-ACUM-DP THRU 3100-EXIT
+               UNTIL WS-CLAVE-DP NOT = WS-CLAVE-ACTUAL
+
+           PERFORM 3200-ACUM-LN THRU 3200-EXIT
+               UNTIL WS-CLAVE-LN NOT = WS-CLAVE-ACTUAL
+
+           PERFORM 3300-EMITIR-RESUMEN THRU 3300-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-ACUM-DP.
+           ADD 1 TO WS-CANT-CTAS-DP
+           ADD CURR-BALANCE OF FD-DP-ORD TO WS-SUM-BALANCE-DP
+           IF DATE-OPEN OF FD-DP-ORD < WS-FEC-OPEN-MIN
+               MOVE DATE-OPEN OF FD-DP-ORD TO WS-FEC-OPEN-MIN
+           END-IF
+           PERFORM 2100-LEER-DP
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-ACUM-LN.
+           ADD 1 TO WS-CANT-CTAS-LN
+           ADD ORIGINAL-LOAN-AMOUNT OF FD-LN-ORD TO WS-SUM-IMPORTE-LN
+           IF DATE-OPEN OF FD-LN-ORD < WS-FEC-OPEN-MIN
+               MOVE DATE-OPEN OF FD-LN-ORD TO WS-FEC-OPEN-MIN
+           END-IF
+           PERFORM 2200-LEER-LN
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-EMITIR-RESUMEN.
+           COMPUTE WS-SALDO-COMBINADO =
+               WS-SUM-BALANCE-DP + WS-SUM-IMPORTE-LN
+
+           MOVE SPACES               TO RL-RESUMEN
+           MOVE WS-CLAVE-ACTUAL       TO RL-CUSTOMER-ID
+           MOVE WS-CANT-CTAS-DP       TO RL-CANT-CTAS-DP
+           MOVE WS-CANT-CTAS-LN       TO RL-CANT-CTAS-LN
+           MOVE WS-SALDO-COMBINADO    TO RL-SALDO-COMBINADO
+           MOVE WS-FEC-OPEN-MIN       TO RL-FEC-OPEN-MIN
+
+           WRITE RL-RESUMEN
+           ADD 1 TO WS-CANT-CLIENTES
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE DEPOSITOS-ORD
+           CLOSE PRESTAMOS-ORD
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET025' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-DP-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-CLIENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET025 - RESUMEN DE RELACION DEPOSITO/PRESTAMO'
+           DISPLAY 'CUENTAS DEPOSITO LEIDAS . . : ' WS-CANT-DP-LEIDAS
+           DISPLAY 'CUENTAS PRESTAMO LEIDAS . . : ' WS-CANT-LN-LEIDAS
+           DISPLAY 'CLIENTES RESUMIDOS  . . . . : ' WS-CANT-CLIENTES
+           .
