@@ -23,4 +23,4 @@
                    20  NUMBER              PIC S9(04) BINARY.
                    20  STND-CUST-IND       PIC X.
                    20  TYPE                PIC X(01).
-                   20  ATTR-VALUE          PIC S9(09) BINARY.
\ No newline at end of file
+                   20  ATTR-VALUE          PIC S9(09) BINARY.
