@@ -78,4 +78,4 @@
               10  CT-LN-EXP-FACTOR    PIC 9(03)V9(02).
               10  CT-FC-MAX-EXP-SW    PIC X(01).
               10  INTRA-LOOP-PGM  PIC X(08).
-              10  ALTER-LOOP-PGM  PIC X(08).
\ No newline at end of file
+              10  ALTER-LOOP-PGM  PIC X(08).
