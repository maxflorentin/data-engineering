@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : PARMTCAT                                             *
+      *                                                                *
+      * OBJETIVO: TARJETA DE CONTROL DEL STAGE ZET026 CON LA CANTIDAD  *
+      *           DE PUNTOS PORCENTUALES DE CORRIMIENTO DE BANDA       *
+      *           TRIAD-CAT A PARTIR DE LA CUAL SE CONSIDERA UN DRIFT  *
+      *           DE POBLACION DIGNO DE ALERTA.                        *
+      *                                                                *
+      * LONGITUD: 010 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01  PARM-TCAT-REGISTRO.
+           05  PARM-TCAT-PTOS-DRIFT      PIC 9(03)V99.
+           05  PARM-TCAT-FILLER          PIC X(05).
