@@ -0,0 +1,288 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET026                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - TRIAD                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : COMPARAR LA DISTRIBUCION DE TRIAD-CAT DEL MES    *
+      *               VIGENTE DE TRDFLDCA CONTRA LA DEL MES ANTERIOR   *
+      *               Y ALERTAR LAS BANDAS CUYA PARTICIPACION SE MUEVA *
+      *               MAS DE LOS PUNTOS CONFIGURADOS EN LA TARJETA DE  *
+      *               CONTROL, EN LUGAR DE ESPERAR AL REVIEW TRIMESTRAL*
+      *               DEL MODELO PARA DETECTAR EL CORRIMIENTO.         *
+      *                                                                *
+      * NOTA        : SOLO CUBRE TRDFLDCA. TRDFLDCU Y TRDFLDLN TIENEN  *
+      *               EL MISMO CAMPO TRIAD-CAT Y PODRIAN VIGILARSE CON *
+      *               EL MISMO ESQUEMA CAMBIANDO EL SELECT/COPY DE     *
+      *               ENTRADA, PERO ESO QUEDA COMO TRABAJO A FUTURO -  *
+      *               NO HAY UN JOB QUE LO HAGA HOY. TRDFLDUF NO TIENE *
+      *               TRIAD-CAT, POR LO QUE EL ESQUEMA NO LE APLICA.   *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REGISTRA LA CORRIDA EN EL MANIFIESTO DE       *
+      *                  GENERACIONES (GENMENS) PARA RETENCION -       *
+      *                  VER ZET045                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET026.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - TRIAD.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MES-VIGENTE    ASSIGN TO TRDFLDCA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-VIG.
+
+           SELECT MES-PREVIO     ASSIGN TO TRDCAANT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRE.
+
+           SELECT PARAMETROS     ASSIGN TO PARMTCAT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE        ASSIGN TO RPTCATDRI
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MANIFIESTO-SALIDA ASSIGN TO GENMENS
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MES-VIGENTE
+           RECORDING MODE IS F.
+       01  FD-VIGENTE.
+           COPY "trdfldca.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==DATE==   BY ==SEG-DATE==.
+
+       FD  MES-PREVIO
+           RECORDING MODE IS F.
+       01  FD-PREVIO.
+           COPY "trdfldca.cob"
+               REPLACING ==LENGTH== BY ==REC-LENGTH==
+                         ==DATE==   BY ==SEG-DATE==.
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "parmtcat.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-DISTRIBUCION.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-BANDA                  PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-CANT-VIGENTE           PIC ZZZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PORC-VIGENTE           PIC ----9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-CANT-PREVIO            PIC ZZZZZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PORC-PREVIO            PIC ----9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-DIFERENCIA-PTOS        PIC ----9,99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-ALERTA                 PIC X(15).
+           05  FILLER                    PIC X(21) VALUE SPACES.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/runlog.cob".
+
+       FD  MANIFIESTO-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/genmens.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-VIG                 PIC XX.
+           88  FS-VIG-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-PRE                 PIC XX.
+           88  FS-PRE-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-VIG         PIC X(01) VALUE 'N'.
+               88  EOF-VIGENTE           VALUE 'S'.
+           05  WS-SW-EOF-PRE         PIC X(01) VALUE 'N'.
+               88  EOF-PREVIO            VALUE 'S'.
+
+       01  WS-FILTRO.
+           05  WS-FILTRO-PTOS-DRIFT  PIC 9(03)V99 VALUE 5.
+
+       01  WS-TABLA-BANDAS.
+           05  TB-BANDA OCCURS 100 TIMES INDEXED BY TB-IDX.
+               10  TB-CANT-VIGENTE       PIC 9(09) COMP.
+               10  TB-CANT-PREVIO        PIC 9(09) COMP.
+
+       01  WS-TOTALES.
+           05  WS-TOTAL-VIGENTE      PIC 9(09) COMP.
+           05  WS-TOTAL-PREVIO       PIC 9(09) COMP.
+
+       01  WS-CALCULO.
+           05  WS-SUBIND             PIC 9(03) COMP.
+           05  WS-PORC-VIGENTE       PIC S9(03)V99 COMP-3.
+           05  WS-PORC-PREVIO        PIC S9(03)V99 COMP-3.
+           05  WS-DIFERENCIA-PTOS    PIC S9(03)V99 COMP-3.
+           05  WS-DIF-ABS            PIC S9(03)V99 COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-ALERTAS       PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CARGAR-VIGENTE THRU 2000-EXIT
+               UNTIL EOF-VIGENTE
+           PERFORM 2100-CARGAR-PREVIO THRU 2100-EXIT
+               UNTIL EOF-PREVIO
+           PERFORM 3000-EMITIR-DISTRIBUCION THRU 3000-EXIT
+               VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 100
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - LEE LA TOLERANCIA Y ABRE LOS ARCHIVOS       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-TCAT-PTOS-DRIFT TO WS-FILTRO-PTOS-DRIFT
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT  MES-VIGENTE
+           OPEN INPUT  MES-PREVIO
+           OPEN OUTPUT REPORTE
+           .
+
+       2000-CARGAR-VIGENTE.
+           READ MES-VIGENTE
+               AT END
+                   SET EOF-VIGENTE TO TRUE
+               NOT AT END
+                   IF FS-VIG-ERROR-LECTURA
+                       DISPLAY 'ZET026 - ERROR DE LECTURA '
+                           'EN TRDFLDCA - FILE STATUS ' WS-FS-VIG
+                       STOP RUN
+                   END-IF
+                   COMPUTE WS-SUBIND =
+                       TRIAD-CAT OF FD-VIGENTE + 1
+                   ADD 1 TO TB-CANT-VIGENTE(WS-SUBIND)
+                   ADD 1 TO WS-TOTAL-VIGENTE
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-CARGAR-PREVIO.
+           READ MES-PREVIO
+               AT END
+                   SET EOF-PREVIO TO TRUE
+               NOT AT END
+                   IF FS-PRE-ERROR-LECTURA
+                       DISPLAY 'ZET026 - ERROR DE LECTURA '
+                           'EN TRDCAANT - FILE STATUS ' WS-FS-PRE
+                       STOP RUN
+                   END-IF
+                   COMPUTE WS-SUBIND =
+                       TRIAD-CAT OF FD-PREVIO + 1
+                   ADD 1 TO TB-CANT-PREVIO(WS-SUBIND)
+                   ADD 1 TO WS-TOTAL-PREVIO
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-EMITIR-DISTRIBUCION - PORCENTAJE Y DRIFT POR BANDA       *
+      ******************************************************************
+       3000-EMITIR-DISTRIBUCION.
+           IF TB-CANT-VIGENTE(TB-IDX) > 0
+               OR TB-CANT-PREVIO(TB-IDX) > 0
+               MOVE 0 TO WS-PORC-VIGENTE
+               MOVE 0 TO WS-PORC-PREVIO
+
+               IF WS-TOTAL-VIGENTE > 0
+                   COMPUTE WS-PORC-VIGENTE ROUNDED =
+                       TB-CANT-VIGENTE(TB-IDX) * 100 / WS-TOTAL-VIGENTE
+               END-IF
+               IF WS-TOTAL-PREVIO > 0
+                   COMPUTE WS-PORC-PREVIO ROUNDED =
+                       TB-CANT-PREVIO(TB-IDX) * 100 / WS-TOTAL-PREVIO
+               END-IF
+
+               COMPUTE WS-DIFERENCIA-PTOS =
+                   WS-PORC-VIGENTE - WS-PORC-PREVIO
+               MOVE WS-DIFERENCIA-PTOS TO WS-DIF-ABS
+               IF WS-DIF-ABS < 0
+                   COMPUTE WS-DIF-ABS = 0 - WS-DIF-ABS
+               END-IF
+
+               MOVE SPACES               TO RL-DISTRIBUCION
+               COMPUTE RL-BANDA = TB-IDX - 1
+               MOVE TB-CANT-VIGENTE(TB-IDX) TO RL-CANT-VIGENTE
+               MOVE WS-PORC-VIGENTE         TO RL-PORC-VIGENTE
+               MOVE TB-CANT-PREVIO(TB-IDX)  TO RL-CANT-PREVIO
+               MOVE WS-PORC-PREVIO          TO RL-PORC-PREVIO
+               MOVE WS-DIFERENCIA-PTOS      TO RL-DIFERENCIA-PTOS
+
+               IF WS-DIF-ABS > WS-FILTRO-PTOS-DRIFT
+                   MOVE 'ALERTA DRIFT' TO RL-ALERTA
+                   ADD 1 TO WS-CANT-ALERTAS
+               END-IF
+
+               WRITE RL-DISTRIBUCION
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE MES-VIGENTE
+           CLOSE MES-PREVIO
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET026' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-ALERTAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-ALERTAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+      * SE DEJA CONSTANCIA EN EL MANIFIESTO DE GENERACIONES PARA QUE
+      * ZET045 PUEDA IDENTIFICAR, CON EL PASO DEL TIEMPO, QUE FOTOS
+      * MENSUALES SUPERAN LA CANTIDAD DE CICLOS A CONSERVAR.
+           OPEN EXTEND MANIFIESTO-SALIDA
+           MOVE 'ZET026' TO GENMENS-JOB-ID
+           MOVE RUNLOG-FECHA-PROCESO(1:6) TO GENMENS-PERIODO
+           MOVE RUNLOG-FECHA-PROCESO      TO GENMENS-FECHA-CARGA
+           MOVE SPACES TO GENMENS-FILLER
+           WRITE GENMENS-REGISTRO
+           CLOSE MANIFIESTO-SALIDA
+
+           DISPLAY 'ZET026 - DRIFT DE DISTRIBUCION TRIAD-CAT'
+           DISPLAY 'REGISTROS MES VIGENTE . . . : ' WS-TOTAL-VIGENTE
+           DISPLAY 'REGISTROS MES PREVIO  . . . : ' WS-TOTAL-PREVIO
+           DISPLAY 'BANDAS CON ALERTA DE DRIFT  : ' WS-CANT-ALERTAS
+           .
