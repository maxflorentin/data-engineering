@@ -0,0 +1,273 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET045                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - TRIAD                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : RECORRER EL MANIFIESTO DE GENERACIONES (GENMENS) *
+      *               QUE VA DEJANDO CADA CORRIDA DE LA FAMILIA        *
+      *               MENSUAL DE TRIAD (VER ZET026) Y, POR CADA JOB-ID,*
+      *               CONSERVAR COMO VIGENTES LAS RETPOL-CANT-CICLOS   *
+      *               FOTOS MAS RECIENTES E INFORMAR EL RESTO COMO     *
+      *               CANDIDATAS A PURGA EN RPTGENPRG.                 *
+      *                                                                *
+      * NOTA        : LA BAJA FISICA DE LA GENERACION (EL DATASET      *
+      *               MENSUAL EN SI) ES UNA TAREA DE PLANIFICACION DE  *
+      *               PRODUCCION AJENA A ESTE STAGE - ESTE PROGRAMA    *
+      *               SOLO EMITE EL LISTADO DE CANDIDATAS, NO BORRA    *
+      *               NINGUNA GENERACION.                              *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  RETPOL PASA A CARGARSE COMO TABLA CON UNA     *
+      *                  FILA POR JOB-ID (ANTES SE LEIA UN UNICO       *
+      *                  REGISTRO Y SE APLICABA LA MISMA CANTIDAD DE   *
+      *                  CICLOS A TODOS LOS JOB-ID DEL MANIFIESTO)     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET045.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - TRIAD.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFIESTO    ASSIGN TO GENMENS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-GENMENS  ASSIGN TO SRTGENMEN.
+
+           SELECT MANIFIESTO-ORD ASSIGN TO GENMENOR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARAMETROS    ASSIGN TO RETPOL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE       ASSIGN TO RPTGENPRG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFIESTO
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/genmens.cob".
+
+       SD  SORT-GENMENS.
+           COPY "../../../../catalogo/control/genmens.cob"
+               REPLACING ==GENMENS-REGISTRO== BY ==S-GENMENS-REGISTRO==.
+
+       FD  MANIFIESTO-ORD
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/genmens.cob"
+               REPLACING ==GENMENS-REGISTRO== BY ==W-GENMENS-REGISTRO==.
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/retpol.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RL-CANDIDATA.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-JOB-ID                 PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-PERIODO                PIC 9(06).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-FECHA-CARGA            PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-ORDEN-ANTIGUEDAD       PIC ZZ9.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  RL-ESTADO                 PIC X(15).
+           05  FILLER                    PIC X(19) VALUE SPACES.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-MANIFIESTO        VALUE 'S'.
+           05  WS-SW-PRIMERA         PIC X(01) VALUE 'S'.
+               88  ES-PRIMERA-LECTURA    VALUE 'S'.
+           05  WS-SW-EOF-PAR         PIC X(01) VALUE 'N'.
+               88  EOF-PARAMETROS        VALUE 'S'.
+
+       01  WS-TABLA-RETPOL.
+           05  TB-RETPOL-CANT        PIC 9(03) COMP VALUE 0.
+           05  TB-RETPOL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON TB-RETPOL-CANT
+                   INDEXED BY TB-RETPOL-IDX.
+               10  TB-RETPOL-JOB-ID      PIC X(06).
+               10  TB-RETPOL-CANT-CICLOS PIC 9(03).
+
+       01  WS-MAX-RETPOL             PIC 9(03) COMP VALUE 50.
+
+       01  WS-FILTRO.
+      * CANTIDAD DE CICLOS A CONSERVAR PARA EL JOB-ID DE LA FOTO QUE
+      * SE ESTA CLASIFICANDO. EN CERO SE CONSERVA TODO (NO HAY
+      * CANDIDATAS A PURGA) - ES EL VALOR POR DEFECTO CUANDO EL
+      * JOB-ID NO TIENE FILA PROPIA EN RETPOL.
+           05  WS-CANT-CICLOS        PIC 9(03) VALUE ZERO.
+
+       01  WS-CONTROL-QUIEBRE.
+           05  WS-JOB-ID-ANT         PIC X(06) VALUE SPACES.
+           05  WS-ORDEN-EN-JOB       PIC 9(03) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-VIGENTES      PIC 9(09) COMP.
+           05  WS-CANT-CANDIDATAS    PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CLASIFICA-GENERACION THRU 2000-EXIT
+               UNTIL EOF-MANIFIESTO
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LA TABLA DE RETENCION POR JOB-ID Y    *
+      *  ORDENA EL MANIFIESTO POR JOB-ID Y, DENTRO DE CADA JOB-ID, DE  *
+      *  LA FOTO MAS RECIENTE A LA MAS ANTIGUA                          *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETROS
+           PERFORM 1050-CARGAR-RETPOL THRU 1050-EXIT
+               UNTIL EOF-PARAMETROS
+           CLOSE PARAMETROS
+
+           SORT SORT-GENMENS
+               ON ASCENDING KEY GENMENS-JOB-ID OF S-GENMENS-REGISTRO
+               ON DESCENDING KEY GENMENS-PERIODO OF S-GENMENS-REGISTRO
+               USING MANIFIESTO
+               GIVING MANIFIESTO-ORD
+
+           OPEN INPUT  MANIFIESTO-ORD
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2000-CLASIFICA-GENERACION THRU 2000-EXIT
+           .
+
+      ******************************************************************
+      *  1050-CARGAR-RETPOL - CARGA EN MEMORIA LA POLITICA DE          *
+      *  RETENCION, UNA FILA POR CADA JOB-ID QUE TIENE FILA PROPIA     *
+      *  EN RETPOL                                                     *
+      ******************************************************************
+       1050-CARGAR-RETPOL.
+           READ PARAMETROS
+               AT END
+                   SET EOF-PARAMETROS TO TRUE
+               NOT AT END
+                   IF TB-RETPOL-CANT < WS-MAX-RETPOL
+                       ADD 1 TO TB-RETPOL-CANT
+                       MOVE RETPOL-JOB-ID
+                           TO TB-RETPOL-JOB-ID(TB-RETPOL-CANT)
+                       MOVE RETPOL-CANT-CICLOS
+                           TO TB-RETPOL-CANT-CICLOS(TB-RETPOL-CANT)
+                   END-IF
+           END-READ
+           .
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-CLASIFICA-GENERACION - QUIEBRE POR JOB-ID: LAS PRIMERAS  *
+      *  WS-CANT-CICLOS FOTOS DE CADA JOB-ID SON VIGENTES, EL RESTO    *
+      *  SON CANDIDATAS A PURGA                                        *
+      ******************************************************************
+       2000-CLASIFICA-GENERACION.
+           READ MANIFIESTO-ORD
+               AT END
+                   SET EOF-MANIFIESTO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDOS
+                   IF ES-PRIMERA-LECTURA
+                       OR GENMENS-JOB-ID OF W-GENMENS-REGISTRO
+                           NOT = WS-JOB-ID-ANT
+                       MOVE 'N' TO WS-SW-PRIMERA
+                       MOVE GENMENS-JOB-ID OF W-GENMENS-REGISTRO
+                           TO WS-JOB-ID-ANT
+                       MOVE 1 TO WS-ORDEN-EN-JOB
+                       PERFORM 2050-BUSCAR-RETPOL THRU 2050-EXIT
+                   ELSE
+                       ADD 1 TO WS-ORDEN-EN-JOB
+                   END-IF
+                   PERFORM 2100-EMITIR-CANDIDATA THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2050-BUSCAR-RETPOL - BUSCA LA CANTIDAD DE CICLOS A CONSERVAR  *
+      *  PARA EL JOB-ID QUE EMPIEZA A CLASIFICARSE. SI EL JOB-ID NO    *
+      *  TIENE FILA PROPIA EN RETPOL SE CONSERVA TODO (SIN FILTRO)     *
+      ******************************************************************
+       2050-BUSCAR-RETPOL.
+           MOVE 0 TO WS-CANT-CICLOS
+           SET TB-RETPOL-IDX TO 1
+           SEARCH TB-RETPOL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-RETPOL-JOB-ID(TB-RETPOL-IDX) = WS-JOB-ID-ANT
+                   MOVE TB-RETPOL-CANT-CICLOS(TB-RETPOL-IDX)
+                       TO WS-CANT-CICLOS
+           END-SEARCH
+           .
+       2050-EXIT.
+           EXIT.
+
+       2100-EMITIR-CANDIDATA.
+           MOVE SPACES               TO RL-CANDIDATA
+           MOVE GENMENS-JOB-ID OF W-GENMENS-REGISTRO       TO RL-JOB-ID
+           MOVE GENMENS-PERIODO OF W-GENMENS-REGISTRO      TO RL-PERIODO
+           MOVE GENMENS-FECHA-CARGA OF W-GENMENS-REGISTRO
+               TO RL-FECHA-CARGA
+           MOVE WS-ORDEN-EN-JOB      TO RL-ORDEN-ANTIGUEDAD
+
+           IF WS-CANT-CICLOS > 0
+                   AND WS-ORDEN-EN-JOB > WS-CANT-CICLOS
+               MOVE 'CANDIDATA PURGA' TO RL-ESTADO
+               ADD 1 TO WS-CANT-CANDIDATAS
+           ELSE
+               MOVE 'VIGENTE'         TO RL-ESTADO
+               ADD 1 TO WS-CANT-VIGENTES
+           END-IF
+
+           WRITE RL-CANDIDATA
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE MANIFIESTO-ORD
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET045' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-VIGENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET045 - CANDIDATAS A PURGA DE FOTOS MENSUALES'
+           DISPLAY 'GENERACIONES EN EL MANIFIESTO . : ' WS-CANT-LEIDOS
+           DISPLAY 'VIGENTES . . . . . . . . . . . . : '
+               WS-CANT-VIGENTES
+           DISPLAY 'CANDIDATAS A PURGA . . . . . . . : '
+               WS-CANT-CANDIDATAS
+           .
