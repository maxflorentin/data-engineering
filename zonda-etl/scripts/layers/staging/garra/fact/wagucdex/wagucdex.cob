@@ -1,7 +1,7 @@
-          ******************************************************************
-          * WAGUXDEX                                                       *
-          * FORMATO DEL ARCHIVO DE CONTRATOS DIARIO, SEMANAL Y MENSUAL     *
-          ******************************************************************
+      ******************************************************************
+      * WAGUXDEX                                                       *
+      * FORMATO DEL ARCHIVO DE CONTRATOS DIARIO, SEMANAL Y MENSUAL     *
+      ******************************************************************
            02 WAGUXDEX.
               10 NUM_PERSONA           PIC X(08).
               10 COD_ENTIDAD           PIC X(04).
