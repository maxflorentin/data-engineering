@@ -0,0 +1,201 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET011                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - GARRA                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : DETECTAR EL DETERIORO TEMPRANO DE UN CONTRATO    *
+      *               WAGUCDEX, COMPARANDO TRES EXTRACCIONES           *
+      *               CONSECUTIVAS DEL MISMO NUM_CONTRATO PARA VER     *
+      *               SI IMP_IRREMOLO SUBE EN LAS TRES, O SI           *
+      *               IND_INCUMPLIM PASA DE INACTIVO A ACTIVO, EN      *
+      *               LUGAR DE ESPERAR AL CIERRE MENSUAL DE GARRA.     *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET011.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - GARRA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACCIONES    ASSIGN TO WAGUXDEX
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXTRAC-ORD      ASSIGN TO WGUXORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WAGUXDEX   ASSIGN TO SRTWGUX.
+
+           SELECT ALERTAS         ASSIGN TO RPGUCALE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACCIONES
+           RECORDING MODE IS F.
+       01  FD-WAGUXDEX.
+           COPY "wagucdex.cob".
+
+       SD  SORT-WAGUXDEX.
+       01  SD-WAGUXDEX.
+           COPY "wagucdex.cob".
+
+       FD  EXTRAC-ORD
+           RECORDING MODE IS F.
+       01  FD-WAGUXDEX-ORD.
+           COPY "wagucdex.cob".
+
+       FD  ALERTAS
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(90).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-ORD         PIC X(01) VALUE 'N'.
+               88  EOF-EXTRAC-ORD        VALUE 'S'.
+           05  WS-SW-PRIMERA-CLAVE   PIC X(01) VALUE 'S'.
+               88  ES-PRIMERA-CLAVE      VALUE 'S'.
+
+       01  WS-CONTRATO-ANT           PIC X(12).
+       01  WS-RACHA-SUBAS            PIC 9(02) COMP VALUE 0.
+       01  WS-IMP-IRREMOLO-ANT       PIC 9(13)V9(04) VALUE 0.
+       01  WS-IND-INCUMPLIM-ANT      PIC X(01) VALUE SPACE.
+       01  WS-MOTIVO-ALERTA          PIC X(20) VALUE SPACES.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-ALERTAS       PIC 9(09) COMP.
+
+       01  RL-ALERTA.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-NUM-CONTRATO       PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-NUM-PERSONA        PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-MOTIVO             PIC X(20).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-IMP-IRREMOLO       PIC ZZZZZZZZZZZZ9,9999.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-IND-INCUMPLIM      PIC X(01).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-FEC-INCUMPLIM      PIC X(10).
+           05  FILLER                PIC X(14) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT SORT-WAGUXDEX
+               ON ASCENDING KEY NUM_CONTRATO OF SD-WAGUXDEX
+                                FECHA_ALTAREG OF SD-WAGUXDEX
+               USING EXTRACCIONES
+               GIVING EXTRAC-ORD
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-EXTRACCION THRU 2000-EXIT
+               UNTIL EOF-EXTRAC-ORD
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRAC-ORD
+           OPEN OUTPUT ALERTAS
+           .
+
+       2000-LEER-EXTRACCION.
+           READ EXTRAC-ORD
+               AT END
+                   SET EOF-EXTRAC-ORD TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-EVALUAR-EXTRACCION THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-EVALUAR-EXTRACCION - MANTIENE LA RACHA DE SUBAS DE       *
+      *                            IMP_IRREMOLO POR NUM_CONTRATO Y     *
+      *                            DETECTA EL PASAJE A INCUMPLIMIENTO *
+      ******************************************************************
+       2100-EVALUAR-EXTRACCION.
+           IF ES-PRIMERA-CLAVE
+               OR NUM_CONTRATO OF FD-WAGUXDEX-ORD NOT = WS-CONTRATO-ANT
+               MOVE 0 TO WS-RACHA-SUBAS
+           ELSE
+               IF IMP_IRREMOLO OF FD-WAGUXDEX-ORD > WS-IMP-IRREMOLO-ANT
+                   ADD 1 TO WS-RACHA-SUBAS
+               ELSE
+                   MOVE 0 TO WS-RACHA-SUBAS
+               END-IF
+
+               IF WS-RACHA-SUBAS >= 2
+                   MOVE 'ALERTA-IRREGULAR'    TO WS-MOTIVO-ALERTA
+                   PERFORM 2200-EMITIR-ALERTA THRU 2200-EXIT
+               END-IF
+
+               IF IND_INCUMPLIM OF FD-WAGUXDEX-ORD = '1'
+                   AND WS-IND-INCUMPLIM-ANT NOT = '1'
+                   MOVE 'ALERTA-INCUMPLIMIENTO' TO WS-MOTIVO-ALERTA
+                   PERFORM 2200-EMITIR-ALERTA THRU 2200-EXIT
+               END-IF
+           END-IF
+
+           MOVE NUM_CONTRATO   OF FD-WAGUXDEX-ORD TO WS-CONTRATO-ANT
+           MOVE IMP_IRREMOLO   OF FD-WAGUXDEX-ORD TO WS-IMP-IRREMOLO-ANT
+           MOVE IND_INCUMPLIM  OF FD-WAGUXDEX-ORD
+               TO WS-IND-INCUMPLIM-ANT
+           MOVE 'N'                               TO WS-SW-PRIMERA-CLAVE
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-EMITIR-ALERTA.
+           MOVE SPACES                        TO RL-ALERTA
+           MOVE NUM_CONTRATO  OF FD-WAGUXDEX-ORD TO RL-NUM-CONTRATO
+           MOVE NUM_PERSONA   OF FD-WAGUXDEX-ORD TO RL-NUM-PERSONA
+           MOVE WS-MOTIVO-ALERTA                 TO RL-MOTIVO
+           MOVE IMP_IRREMOLO  OF FD-WAGUXDEX-ORD TO RL-IMP-IRREMOLO
+           MOVE IND_INCUMPLIM OF FD-WAGUXDEX-ORD TO RL-IND-INCUMPLIM
+           MOVE FEC_INCUMPLIM OF FD-WAGUXDEX-ORD TO RL-FEC-INCUMPLIM
+
+           WRITE RP-LINEA FROM RL-ALERTA
+           ADD 1 TO WS-CANT-ALERTAS
+           .
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE EXTRAC-ORD
+           CLOSE ALERTAS
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET011' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-ALERTAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET011 - ALERTA TEMPRANA WAGUCDEX'
+           DISPLAY 'REGISTROS LEIDOS . . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'ALERTAS EMITIDAS . . . . . . : ' WS-CANT-ALERTAS
+           .
