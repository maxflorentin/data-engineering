@@ -0,0 +1,201 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET010                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - ABAE                        *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : DETECTAR TRANSICIONES DE MARCA GARRA ENTRE       *
+      *               PERIODOS CONSECUTIVOS DE IBECABYP, COMPARANDO    *
+      *               COD-MARCLI/COD-SITUIRRE DE UN MISMO NUM-PERSONA  *
+      *               DE UN PERIODO AL SIGUIENTE, EN LUGAR DE QUE      *
+      *               RIESGOS SOLO PUEDA VER LA ULTIMA MARCA VIGENTE.  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET010.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - ABAE.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERIODOS        ASSIGN TO IBECABYP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PERIODOS-ORD    ASSIGN TO WIBYPORD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-IBECABYP   ASSIGN TO SRTIBYP.
+
+           SELECT REPORTE         ASSIGN TO RPGARRATR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERIODOS
+           RECORDING MODE IS F.
+       01  FD-IBECABYP.
+           COPY "ibecabyp.cob".
+
+       SD  SORT-IBECABYP.
+       01  SD-IBECABYP.
+           COPY "ibecabyp.cob".
+
+       FD  PERIODOS-ORD
+           RECORDING MODE IS F.
+       01  FD-IBECABYP-ORD.
+           COPY "ibecabyp.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(80).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-ORD         PIC X(01) VALUE 'N'.
+               88  EOF-PERIODOS-ORD      VALUE 'S'.
+           05  WS-SW-PRIMERA-CLAVE   PIC X(01) VALUE 'S'.
+               88  ES-PRIMERA-CLAVE      VALUE 'S'.
+
+       01  WS-ANTERIOR.
+           05  WS-NUM-PERSONA-ANT    PIC X(08).
+           05  WS-PERIODO-ANT        PIC X(06).
+           05  WS-COD-MARCLI-ANT     PIC X(02).
+           05  WS-COD-SUBMARCL-ANT  PIC X(02).
+           05  WS-COD-SITUIRRE-ANT  PIC X(02).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-TRANSICIONES  PIC 9(09) COMP.
+
+       01  RL-TRANSICION.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-NUM-PERSONA        PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-PERIODO-DESDE      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-PERIODO-HASTA      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-MARCLI-DESDE       PIC X(02).
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  RL-MARCLI-HASTA       PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RL-SITUIRRE-DESDE     PIC X(02).
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  RL-SITUIRRE-HASTA     PIC X(02).
+           05  FILLER                PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT SORT-IBECABYP
+               ON ASCENDING KEY IBECABYP-NUM-PERSONA OF SD-IBECABYP
+                                IBECABYP-PERIODO     OF SD-IBECABYP
+               USING PERIODOS
+               GIVING PERIODOS-ORD
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-PERIODO THRU 2000-EXIT
+               UNTIL EOF-PERIODOS-ORD
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PERIODOS-ORD
+           OPEN OUTPUT REPORTE
+           .
+
+       2000-LEER-PERIODO.
+           READ PERIODOS-ORD
+               AT END
+                   SET EOF-PERIODOS-ORD TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2100-PROCESA-PERIODO THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-PROCESA-PERIODO - COMPARA CONTRA EL PERIODO ANTERIOR     *
+      *                         DEL MISMO NUM-PERSONA                 *
+      ******************************************************************
+       2100-PROCESA-PERIODO.
+           IF NOT ES-PRIMERA-CLAVE
+               AND IBECABYP-NUM-PERSONA OF FD-IBECABYP-ORD
+                       = WS-NUM-PERSONA-ANT
+                   IF IBECABYP-COD-MARCLI OF FD-IBECABYP-ORD
+                           NOT = WS-COD-MARCLI-ANT
+                   OR IBECABYP-COD-SITUIRRE OF FD-IBECABYP-ORD
+                           NOT = WS-COD-SITUIRRE-ANT
+                       PERFORM 2200-EMITIR-TRANSICION THRU 2200-EXIT
+                   END-IF
+           END-IF
+
+           MOVE 'N' TO WS-SW-PRIMERA-CLAVE
+           MOVE IBECABYP-NUM-PERSONA   OF FD-IBECABYP-ORD
+               TO WS-NUM-PERSONA-ANT
+           MOVE IBECABYP-PERIODO       OF FD-IBECABYP-ORD
+               TO WS-PERIODO-ANT
+           MOVE IBECABYP-COD-MARCLI    OF FD-IBECABYP-ORD
+               TO WS-COD-MARCLI-ANT
+           MOVE IBECABYP-COD-SUBMARCL  OF FD-IBECABYP-ORD
+               TO WS-COD-SUBMARCL-ANT
+           MOVE IBECABYP-COD-SITUIRRE  OF FD-IBECABYP-ORD
+               TO WS-COD-SITUIRRE-ANT
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-EMITIR-TRANSICION.
+           MOVE SPACES                       TO RL-TRANSICION
+           MOVE WS-NUM-PERSONA-ANT           TO RL-NUM-PERSONA
+           MOVE WS-PERIODO-ANT               TO RL-PERIODO-DESDE
+           MOVE IBECABYP-PERIODO OF FD-IBECABYP-ORD
+               TO RL-PERIODO-HASTA
+           MOVE WS-COD-MARCLI-ANT            TO RL-MARCLI-DESDE
+           MOVE IBECABYP-COD-MARCLI OF FD-IBECABYP-ORD
+               TO RL-MARCLI-HASTA
+           MOVE WS-COD-SITUIRRE-ANT          TO RL-SITUIRRE-DESDE
+           MOVE IBECABYP-COD-SITUIRRE OF FD-IBECABYP-ORD
+               TO RL-SITUIRRE-HASTA
+
+           WRITE RP-LINEA FROM RL-TRANSICION
+           ADD 1 TO WS-CANT-TRANSICIONES
+           .
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE PERIODOS-ORD
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET010' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-TRANSICIONES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET010 - TRANSICIONES DE MARCA GARRA (IBECABYP)'
+           DISPLAY 'REGISTROS LEIDOS  . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'TRANSICIONES DETECTADAS . . : ' WS-CANT-TRANSICIONES
+           .
