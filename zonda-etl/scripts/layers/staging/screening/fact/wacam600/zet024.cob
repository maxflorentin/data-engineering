@@ -0,0 +1,254 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET024                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - SCREENING                   *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : GENERAR EL SEGUIMIENTO DE CASOS DE SCREENING DE  *
+      *               CAMPA#AS DE WACAM600, APLICANDO LA DISPOSICION   *
+      *               CARGADA POR COMPLIANCE (WACAMRES) A CADA HIT POR *
+      *               NUP/CUIT Y FECHA DE PROCESO, Y DEJANDO COMO      *
+      *               PENDIENTE TODO HIT QUE TODAVIA NO FUE REVISADO,  *
+      *               EN LUGAR DE QUE ESA RESOLUCION QUEDE SOLO EN UNA *
+      *               PLANILLA SIN ATAR AL EXTRACT DE ORIGEN.          *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET024.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - SCREENING.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HITS          ASSIGN TO WACAM600
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-HIT.
+
+           SELECT RESOLUCIONES  ASSIGN TO WACAMRES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RES.
+
+           SELECT CASOS         ASSIGN TO STGCASO
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HITS
+           RECORDING MODE IS F.
+           COPY "wacam600.cob".
+
+       FD  RESOLUCIONES
+           RECORDING MODE IS F.
+           COPY "wacamres.cob" REPLACING ==:WACAMRES:== BY ==WACAMRES==.
+
+       FD  CASOS
+           RECORDING MODE IS F.
+           COPY "camcaso.cob".
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-RESOLUCIONES       PIC 9(07) COMP VALUE 500000.
+
+       01  WS-FS-HIT                 PIC XX.
+           88  FS-HIT-ERROR-LECTURA     VALUE '01' THRU '99'.
+       01  WS-FS-RES                 PIC XX.
+           88  FS-RES-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-HIT         PIC X(01) VALUE 'N'.
+               88  EOF-HITS              VALUE 'S'.
+           05  WS-SW-EOF-RES         PIC X(01) VALUE 'N'.
+               88  EOF-RESOLUCIONES      VALUE 'S'.
+           05  WS-SW-RES-HALLADA     PIC X(01) VALUE 'N'.
+               88  RES-HALLADA           VALUE 'S'.
+
+       01  TABLA-RESOLUCIONES.
+           05  TB-RES-CANT           PIC 9(07) COMP VALUE 0.
+           05  TB-RES-ENTRY OCCURS 1 TO 500000 TIMES
+                   DEPENDING ON TB-RES-CANT
+                   INDEXED BY TB-IDX.
+               10  TB-RES-NUP            PIC X(08).
+               10  TB-RES-CUIT-PREFIJO   PIC X(02).
+               10  TB-RES-CUIT-NRO       PIC X(08).
+               10  TB-RES-CUIT-DV        PIC X(01).
+               10  TB-RES-FECHA-PROCESO  PIC X(10).
+               10  TB-RES-DISPOSICION    PIC X(01).
+               10  TB-RES-USUARIO-RESOL  PIC X(08).
+               10  TB-RES-OBSERVACION    PIC X(40).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDAS        PIC 9(09) COMP.
+           05  WS-CANT-LIBERADOS     PIC 9(09) COMP.
+           05  WS-CANT-ESCALADOS     PIC 9(09) COMP.
+           05  WS-CANT-PENDIENTES    PIC 9(09) COMP.
+           05  WS-CANT-DRIFT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-PROCESAR-HIT THRU 3000-EXIT
+               UNTIL EOF-HITS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - CARGA LA TABLA DE RESOLUCIONES DE CASOS     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  RESOLUCIONES
+           PERFORM 2000-LEER-RESOLUCION THRU 2000-EXIT
+               UNTIL EOF-RESOLUCIONES
+           CLOSE RESOLUCIONES
+
+           OPEN INPUT  HITS
+           OPEN OUTPUT CASOS
+           .
+
+       2000-LEER-RESOLUCION.
+           READ RESOLUCIONES
+               AT END
+                   SET EOF-RESOLUCIONES TO TRUE
+               NOT AT END
+                   IF FS-RES-ERROR-LECTURA
+                       DISPLAY 'ZET024 - ERROR DE LECTURA '
+                           'EN WACAMRES - FILE STATUS ' WS-FS-RES
+                       STOP RUN
+                   END-IF
+                   IF TB-RES-CANT < WS-MAX-RESOLUCIONES
+                       ADD 1 TO TB-RES-CANT
+                       MOVE WACAMRES-NUP
+                           TO TB-RES-NUP(TB-RES-CANT)
+                       MOVE WACAMRES-CUIT-PREFIJO
+                           TO TB-RES-CUIT-PREFIJO(TB-RES-CANT)
+                       MOVE WACAMRES-CUIT-NRO
+                           TO TB-RES-CUIT-NRO(TB-RES-CANT)
+                       MOVE WACAMRES-CUIT-DV
+                           TO TB-RES-CUIT-DV(TB-RES-CANT)
+                       MOVE WACAMRES-FECHA-PROCESO
+                           TO TB-RES-FECHA-PROCESO(TB-RES-CANT)
+                       MOVE WACAMRES-DISPOSICION
+                           TO TB-RES-DISPOSICION(TB-RES-CANT)
+                       MOVE WACAMRES-USUARIO-RESOL
+                           TO TB-RES-USUARIO-RESOL(TB-RES-CANT)
+                       MOVE WACAMRES-OBSERVACION
+                           TO TB-RES-OBSERVACION(TB-RES-CANT)
+                   END-IF
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+       3000-PROCESAR-HIT.
+           READ HITS
+               AT END
+                   SET EOF-HITS TO TRUE
+               NOT AT END
+                   IF FS-HIT-ERROR-LECTURA
+                       DISPLAY 'ZET024 - ERROR DE LECTURA '
+                           'EN WACAM600 - FILE STATUS ' WS-FS-HIT
+                       STOP RUN
+                   END-IF
+                   IF WACAM600(273:48) NOT = SPACES
+                       IF WS-CANT-DRIFT = 0
+                           DISPLAY 'ZET024 - ADVERTENCIA: FILLER DE '
+                               'WACAM600 CON DATOS - POSIBLE CAMPO '
+                               'NUEVO SIN MAPEAR EN LA COPY'
+                       END-IF
+                       ADD 1 TO WS-CANT-DRIFT
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 3100-BUSCAR-RESOLUCION THRU 3100-EXIT
+                   PERFORM 3200-ARMAR-CASO THRU 3200-EXIT
+                   WRITE CAMCASO-REGISTRO
+           END-READ
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-BUSCAR-RESOLUCION.
+           SET WS-SW-RES-HALLADA TO 'N'
+
+           SET TB-IDX TO 1
+           SEARCH TB-RES-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TB-RES-NUP(TB-IDX) = NUP
+                AND TB-RES-CUIT-PREFIJO(TB-IDX) = CUIT_PREFIJO
+                AND TB-RES-CUIT-NRO(TB-IDX) = CUIT_NRO
+                AND TB-RES-CUIT-DV(TB-IDX) = CUIT_DV
+                AND TB-RES-FECHA-PROCESO(TB-IDX) = FECHA_PROCESO
+                   SET RES-HALLADA TO TRUE
+           END-SEARCH
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-ARMAR-CASO.
+           MOVE SPACES              TO CAMCASO-REGISTRO
+           MOVE NUP                 TO CAMCASO-NUP
+           MOVE CUIT_PREFIJO        TO CAMCASO-CUIT-PREFIJO
+           MOVE CUIT_NRO            TO CAMCASO-CUIT-NRO
+           MOVE CUIT_DV             TO CAMCASO-CUIT-DV
+           MOVE FECHA_PROCESO       TO CAMCASO-FECHA-PROCESO
+           MOVE EST_CAMP            TO CAMCASO-EST-CAMP
+
+           IF RES-HALLADA
+               MOVE TB-RES-DISPOSICION(TB-IDX)
+                   TO CAMCASO-DISPOSICION
+               MOVE TB-RES-USUARIO-RESOL(TB-IDX)
+                   TO CAMCASO-USUARIO-RESOL
+               MOVE TB-RES-FECHA-PROCESO(TB-IDX)
+                   TO CAMCASO-FEC-RESOL
+               MOVE TB-RES-OBSERVACION(TB-IDX)
+                   TO CAMCASO-OBSERVACION
+               IF CAMCASO-CLEARED
+                   ADD 1 TO WS-CANT-LIBERADOS
+               ELSE
+                   IF CAMCASO-ESCALATED
+                       ADD 1 TO WS-CANT-ESCALADOS
+                   END-IF
+               END-IF
+           ELSE
+               SET CAMCASO-PENDIENTE TO TRUE
+               ADD 1 TO WS-CANT-PENDIENTES
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE HITS
+           CLOSE CASOS
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET024' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDAS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-PENDIENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET024 - SEGUIMIENTO DE CASOS DE SCREENING WACAM600'
+           DISPLAY 'HITS LEIDOS . . . . . . . . : ' WS-CANT-LEIDAS
+           DISPLAY 'CASOS LIBERADOS . . . . . . : ' WS-CANT-LIBERADOS
+           DISPLAY 'CASOS ESCALADOS . . . . . . : ' WS-CANT-ESCALADOS
+           DISPLAY 'CASOS PENDIENTES  . . . . . : ' WS-CANT-PENDIENTES
+           DISPLAY 'FILLER CON DATOS (DRIFT)  . : ' WS-CANT-DRIFT
+           .
