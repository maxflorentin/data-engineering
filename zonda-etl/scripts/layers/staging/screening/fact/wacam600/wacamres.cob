@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : WACAMRES                                             *
+      *                                                                *
+      * OBJETIVO: ENTRADA DE RESOLUCION DE CASOS DE SCREENING DE       *
+      *           CAMPA#AS (WACAM600), CON LA DISPOSICION CARGADA POR  *
+      *           EL REVISOR DE COMPLIANCE PARA UN NUP/CUIT Y FECHA DE *
+      *           PROCESO DETERMINADOS, EN REEMPLAZO DE LA PLANILLA    *
+      *           QUE LLEVABAN HASTA AHORA POR FUERA DEL EXTRACT.      *
+      *                                                                *
+      * LONGITUD: 080 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 :WACAMRES:-REGISTRO.
+          05 :WACAMRES:-NUP              PIC X(08).
+          05 :WACAMRES:-CUIT-PREFIJO     PIC X(02).
+          05 :WACAMRES:-CUIT-NRO         PIC X(08).
+          05 :WACAMRES:-CUIT-DV          PIC X(01).
+          05 :WACAMRES:-FECHA-PROCESO    PIC X(10).
+          05 :WACAMRES:-DISPOSICION      PIC X(01).
+             88 :WACAMRES:-CLEARED           VALUE 'C'.
+             88 :WACAMRES:-ESCALATED         VALUE 'E'.
+          05 :WACAMRES:-USUARIO-RESOL    PIC X(08).
+          05 :WACAMRES:-OBSERVACION      PIC X(40).
+          05 :WACAMRES:-FILLER           PIC X(02).
