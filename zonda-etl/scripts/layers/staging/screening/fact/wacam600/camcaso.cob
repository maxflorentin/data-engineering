@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      * COPY    : CAMCASO                                              *
+      *                                                                *
+      * OBJETIVO: TABLA DE SEGUIMIENTO DE CASOS DE SCREENING DE        *
+      *           CAMPA#AS, CON LA DISPOSICION (LIBERADO/ESCALADO/     *
+      *           PENDIENTE) DE CADA HIT DE WACAM600 POR NUP/CUIT Y    *
+      *           FECHA DE PROCESO, ATADA AL EXTRACT DE ORIGEN.        *
+      *                                                                *
+      * LONGITUD: 100 BYTES                                            *
+      *                                                                *
+      ******************************************************************
+      * MOD000* 09/08/2026 ALTA DE LA COPY                             *
+      ******************************************************************
+      *
+       01 CAMCASO-REGISTRO.
+          05 CAMCASO-NUP                 PIC X(08).
+          05 CAMCASO-CUIT-PREFIJO        PIC X(02).
+          05 CAMCASO-CUIT-NRO            PIC X(08).
+          05 CAMCASO-CUIT-DV             PIC X(01).
+          05 CAMCASO-FECHA-PROCESO       PIC X(10).
+          05 CAMCASO-EST-CAMP            PIC X(02).
+          05 CAMCASO-DISPOSICION         PIC X(01).
+             88 CAMCASO-CLEARED              VALUE 'C'.
+             88 CAMCASO-ESCALATED            VALUE 'E'.
+             88 CAMCASO-PENDIENTE            VALUE 'P'.
+          05 CAMCASO-USUARIO-RESOL       PIC X(08).
+          05 CAMCASO-FEC-RESOL           PIC X(10).
+          05 CAMCASO-OBSERVACION         PIC X(40).
+          05 CAMCASO-FILLER              PIC X(10).
