@@ -0,0 +1,186 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET043                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALUG                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : APLICAR LA POLITICA DE RETENCION DE RETPOL       *
+      *               SOBRE MOVTOSQ, QUE HOY SE ACUMULA SIN LIMITE.    *
+      *               LOS MOVIMIENTOS CON FEOPER ANTERIOR A LA FECHA   *
+      *               DE CORTE PASAN A MOVTOSQH (HISTORICO), Y EL      *
+      *               RESTO A MOVTOSQV (VIGENTE), QUE ES EL ARCHIVO    *
+      *               QUE DEBE REALIMENTAR A MOVTOSQ PARA EL PROXIMO   *
+      *               CICLO EN LUGAR DE SEGUIR CRECIENDO SIN CORTE.    *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET043.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALUG.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTOS   ASSIGN TO MOVTOSQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MOV.
+
+           SELECT PARAMETROS    ASSIGN TO RETPOL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VIGENTES      ASSIGN TO MOVTOSQV
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HISTORICO     ASSIGN TO MOVTOSQH
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTOS
+           RECORDING MODE IS F.
+           COPY "movtosq.cob".
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/retpol.cob".
+
+       FD  VIGENTES
+           RECORDING MODE IS F.
+           COPY "movtosq.cob" REPLACING ==DMOV== BY ==DMOV-VIG==.
+
+       FD  HISTORICO
+           RECORDING MODE IS F.
+           COPY "movtosq.cob" REPLACING ==DMOV== BY ==DMOV-HIS==.
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-MOV                 PIC XX.
+           88  FS-MOV-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-MOVIMIENTOS       VALUE 'S'.
+
+       01  WS-FILTRO.
+      * FECHA DE CORTE EN CERO EQUIVALE A "SIN FILTRO" - SE
+      * CONSERVA TODO SI NO LLEGA TARJETA DE CONTROL.
+           05  WS-FECHA-CORTE        PIC 9(08) VALUE ZERO.
+
+       01  WS-FECHA-OPERACION-NORM.
+      * FEOPER VIENE COMO DD/MM/AAAA - SE NORMALIZA A AAAAMMDD
+      * PARA QUE LA COMPARACION CONTRA LA FECHA DE CORTE SEA
+      * CRONOLOGICA Y NO ALFABETICA.
+           05  WS-FON-AAAA           PIC 9(04).
+           05  WS-FON-MM             PIC 9(02).
+           05  WS-FON-DD             PIC 9(02).
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-VIGENTES      PIC 9(09) COMP.
+           05  WS-CANT-PURGADOS      PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-MOVIMIENTO THRU 2000-EXIT
+               UNTIL EOF-MOVIMIENTOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETROS
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RETPOL-FECHA-CORTE TO WS-FECHA-CORTE
+           END-READ
+           CLOSE PARAMETROS
+
+           OPEN INPUT  MOVIMIENTOS
+           OPEN OUTPUT VIGENTES
+           OPEN OUTPUT HISTORICO
+
+           PERFORM 2000-LEER-MOVIMIENTO THRU 2000-EXIT
+           .
+
+       2000-LEER-MOVIMIENTO.
+           READ MOVIMIENTOS
+               AT END
+                   SET EOF-MOVIMIENTOS TO TRUE
+               NOT AT END
+                   IF FS-MOV-ERROR-LECTURA
+                       DISPLAY 'ZET043 - ERROR DE LECTURA '
+                           'EN MOVTOSQ - FILE STATUS ' WS-FS-MOV
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-CLASIFICA-RETENCION THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-CLASIFICA-RETENCION - NORMALIZA FEOPER Y DECIDE SI EL    *
+      *  MOVIMIENTO SE CONSERVA O PASA AL HISTORICO                    *
+      ******************************************************************
+       2100-CLASIFICA-RETENCION.
+           MOVE FEOPER OF DMOV(7:4) TO WS-FON-AAAA
+           MOVE FEOPER OF DMOV(4:2) TO WS-FON-MM
+           MOVE FEOPER OF DMOV(1:2) TO WS-FON-DD
+
+           IF WS-FECHA-CORTE > ZERO
+                   AND WS-FECHA-OPERACION-NORM < WS-FECHA-CORTE
+               PERFORM 2110-PURGAR THRU 2110-EXIT
+           ELSE
+               MOVE DMOV TO DMOV-VIG
+               WRITE DMOV-VIG
+               ADD 1 TO WS-CANT-VIGENTES
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       2110-PURGAR.
+           MOVE DMOV TO DMOV-HIS
+           WRITE DMOV-HIS
+           ADD 1 TO WS-CANT-PURGADOS
+           .
+       2110-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE MOVIMIENTOS
+           CLOSE VIGENTES
+           CLOSE HISTORICO
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET043' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-VIGENTES TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET043 - RETENCION DE MOVTOSQ'
+           DISPLAY 'MOVIMIENTOS LEIDOS . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'VIGENTES (A MOVTOSQV). . . . : ' WS-CANT-VIGENTES
+           DISPLAY 'PURGADOS (A MOVTOSQH). . . . : ' WS-CANT-PURGADOS
+           .
