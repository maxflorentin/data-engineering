@@ -0,0 +1,172 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET030                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALUG                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : VALIDAR, PARA CADA MOVIMIENTO DE MOVTOSQ CON     *
+      *               IND_LIQIMPUE = 'S', QUE LA RETENCION IMPLICITA   *
+      *               EN IMP_BASE * POR_ALICUOTA COINCIDA CON IMPMOVI, *
+      *               SENALANDO LOS MOVIMIENTOS CUYA DIFERENCIA SUPERE *
+      *               UN CENTAVO PARA CORTAR DE RAIZ LOS QUIEBRES DE   *
+      *               CONCILIACION IMPOSITIVA DE FIN DE MES.           *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      * 09/08/2026  EQP  REEMPLAZA GO TO 2100-EXIT POR IF ESTRUCTURADO *
+      *                  EN 2100-VALIDA-RETENCION                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET030.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALUG.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTOS    ASSIGN TO MOVTOSQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MOV.
+
+           SELECT REPORTE-IMPUE  ASSIGN TO RPIMPMOV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTOS
+           RECORDING MODE IS F.
+           COPY "movtosq.cob".
+
+       FD  REPORTE-IMPUE.
+       01  LINEA-REPORTE             PIC X(080).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-MOV                 PIC XX.
+           88  FS-MOV-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-MOVIMIENTOS       VALUE 'S'.
+
+       01  WS-TOLERANCIAS.
+           05  WS-TOLERANCIA-POS     PIC S9(01)V9(04) VALUE 0,01.
+           05  WS-TOLERANCIA-NEG     PIC S9(01)V9(04) VALUE -0,01.
+
+       01  WS-CALCULOS.
+           05  WS-IMP-ESPERADO       PIC S9(13)V9(04) COMP-3.
+           05  WS-DIFERENCIA         PIC S9(13)V9(04) COMP-3.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-CON-IMPUESTO  PIC 9(09) COMP.
+           05  WS-CANT-DIFERENCIAS   PIC 9(09) COMP.
+
+       01  RL-DIFERENCIA-IMPUE.
+           05  FILLER                PIC X(15) VALUE 'DIF.RETENCION '.
+           05  RL-DI-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DI-NIO             PIC X(24).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DI-ESPERADO        PIC ---.---.---.--9,9999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DI-REGISTRADO      PIC ---.---.---.--9,9999.
+           05  FILLER                PIC X(11) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-MOVIMIENTO THRU 2000-EXIT
+               UNTIL EOF-MOVIMIENTOS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MOVIMIENTOS
+           OPEN OUTPUT REPORTE-IMPUE
+
+           PERFORM 2000-LEER-MOVIMIENTO THRU 2000-EXIT
+           .
+
+       2000-LEER-MOVIMIENTO.
+           READ MOVIMIENTOS
+               AT END
+                   SET EOF-MOVIMIENTOS TO TRUE
+               NOT AT END
+                   IF FS-MOV-ERROR-LECTURA
+                       DISPLAY 'ZET030 - ERROR DE LECTURA '
+                           'EN MOVTOSQ - FILE STATUS ' WS-FS-MOV
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-VALIDA-RETENCION THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-VALIDA-RETENCION - COMPARA IMP_BASE * POR_ALICUOTA       *
+      *  CONTRA IMPMOVI PARA LOS MOVIMIENTOS SUJETOS A RETENCION       *
+      ******************************************************************
+       2100-VALIDA-RETENCION.
+           IF IND_LIQIMPUE OF DMOV = 'S'
+               ADD 1 TO WS-CANT-CON-IMPUESTO
+
+               COMPUTE WS-IMP-ESPERADO ROUNDED =
+                   IMP_BASE OF DMOV * POR_ALICUOTA OF DMOV
+
+               COMPUTE WS-DIFERENCIA =
+                   WS-IMP-ESPERADO - IMPMOVI OF DMOV
+
+               IF WS-DIFERENCIA > WS-TOLERANCIA-POS
+                       OR WS-DIFERENCIA < WS-TOLERANCIA-NEG
+                   MOVE CUENTA OF DMOV      TO RL-DI-CUENTA
+                   MOVE NIO OF DMOV         TO RL-DI-NIO
+                   MOVE WS-IMP-ESPERADO     TO RL-DI-ESPERADO
+                   MOVE IMPMOVI OF DMOV     TO RL-DI-REGISTRADO
+                   MOVE RL-DIFERENCIA-IMPUE TO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+                   ADD 1 TO WS-CANT-DIFERENCIAS
+               END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE MOVIMIENTOS
+           CLOSE REPORTE-IMPUE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET030' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-DIFERENCIAS TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET030 - VALIDACION DE RETENCION IMPOSITIVA MOVTOSQ'
+           DISPLAY 'MOVIMIENTOS LEIDOS . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'CON IND_LIQIMPUE = S . . . . : '
+               WS-CANT-CON-IMPUESTO
+           DISPLAY 'CON DIFERENCIA > 1 CENTAVO . : ' WS-CANT-DIFERENCIAS
+           .
