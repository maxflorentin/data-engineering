@@ -55,4 +55,4 @@
             10 CENTRO_UMO         PIC X(04).
             10 USERID_UMO         PIC X(08).
             10 NETNAME_UMO        PIC X(08).
-            10 TIMESTAMP          PIC X(26).          
\ No newline at end of file
+            10 TIMESTAMP          PIC X(26).          
