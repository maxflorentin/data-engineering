@@ -0,0 +1,31 @@
+       02  UGTCRCD.
+         05 RCD-CLAVE.
+           10 RCD-CCC.
+             15 RCD-CUENTA           PIC X(12).
+             15 RCD-OFICINA          PIC X(4).
+             15 RCD-ENTIDAD          PIC X(4).
+           10 RCD-FELIQ            PIC X(10).
+           10 RCD-CODCONLI         PIC X(3).
+           10 RCD-COD-CONCPASO     PIC X(3).
+           10 RCD-TIPOCPTO-ASOC    PIC X(1).
+         05 RCD-DATOS.
+           10 RCD-TIPOCPTO         PIC X(1).
+           10 RCD-COD-DIVISA       PIC X(3).
+           10 RCD-TIP-CAMBIO-LIQ   PIC S9(6)V9(5) USAGE COMP-3.
+           10 RCD-INT-ACEL-FAC     PIC S9(13)V9(4) USAGE COMP-3.
+           10 RCD-INT-ACEL-REC     PIC S9(13)V9(4) USAGE COMP-3.
+           10 RCD-IMPORTES.
+             15 RCD-IMP-FACTURAD     PIC S9(13)V9(4) USAGE COMP-3.
+             15 RCD-IMP-RECUPERA     PIC S9(13)V9(4) USAGE COMP-3.
+           10 RCD-SEGUROS.
+             15 RCD-NUM-SEGURO       PIC S9(9)V USAGE COMP-3.
+           10 RCD-IMPUESTOS.
+             15 RCD-POR-ALICUOTA     PIC S9(3)V9(6) USAGE COMP-3.
+             15 RCD-IND-LIQIMPUE     PIC X(1).
+             15 RCD-IMP-BASE         PIC S9(13)V9(4) USAGE COMP-3.
+         05 RCD-STAMP.
+           10 RCD-ENTIDAD-UMO      PIC X(4).
+           10 RCD-CENTRO-UMO       PIC X(4).
+           10 RCD-USERID-UMO       PIC X(8).
+           10 RCD-NETNAME-UMO      PIC X(8).
+           10 RCD-TIMESTAMP        PIC X(26).
