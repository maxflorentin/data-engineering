@@ -0,0 +1,24 @@
+       02 UGTCUVA.
+          05 UVA-CLAVE.
+             10 UVA-ENTIDAD            PIC X(04).
+             10 UVA-OFICINA            PIC X(04).
+             10 UVA-CUENTA             PIC X(12).
+             10 UVA-FELIQ              PIC X(10).
+          05 UVA-DATOS.
+             10 UVA-ESTADO             PIC X(01).
+                   88  UVA-88-ESTADO-NORMAL           VALUE '0'.
+                   88  UVA-88-ESTADO-ENAN             VALUE '1'.
+                   88  UVA-88-ESTADO-BAJA             VALUE '2'.
+             10 UVA-IMP-DIFERENCIA     PIC S9(13)V9(4) COMP-3.
+             10 UVA-RECIBOS-PEND       PIC X(04).
+             10 UVA-STAMP-UMO.
+                15 UVA-ENTIDAD-UMO     PIC X(04).
+                15 UVA-CENTRO-UMO      PIC X(04).
+                15 UVA-USERID-UMO      PIC X(08).
+                15 UVA-NETNAME-UMO     PIC X(08).
+                15 UVA-TIMESTAMP       PIC X(26).
+             10 UVA-IND-RECIBO         PIC X(01).
+             10 UVA-IMP-BENEFICIO      PIC S9(13)V9(4) COMP-3.
+             10 UVA-IMP-ALTA           PIC S9(13)V9(4) COMP-3.
+             10 UVA-IMP-ALTA2          PIC S9(13)V9(4) COMP-3.
+             10 UVA-FEALTA-NVO-PRES    PIC X(10).
