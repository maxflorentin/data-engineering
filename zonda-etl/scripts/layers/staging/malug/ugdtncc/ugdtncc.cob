@@ -0,0 +1,19 @@
+       02  UGTCNCC.
+         05 NCC-CLAVE.
+            10 NCC-ENTIDAD             PIC X(04).
+            10 NCC-OFICINA             PIC X(04).
+            10 NCC-CUENTA              PIC X(12).
+            10 NCC-FELIQ               PIC X(10).
+            10 NCC-NUMREC              PIC S9(5)V USAGE COMP-3.
+            10 NCC-FEFIDEV             PIC X(10).
+         05 NCC-DATOS.
+            10 NCC-CAPINIRE            PIC S9(13)V9(4) COMP-3.
+            10 NCC-INTINIRE            PIC S9(13)V9(4) COMP-3.
+            10 NCC-SALTEOR             PIC S9(13)V9(4) COMP-3.
+            10 NCC-IMP-INT-DEV         PIC S9(13)V9(4) COMP-3.
+            10 NCC-STAMP-UMO.
+               15 NCC-ENTIDAD-UMO      PIC X(04).
+               15 NCC-CENTRO-UMO       PIC X(04).
+               15 NCC-USERID-UMO       PIC X(08).
+               15 NCC-NETNAME-UMO      PIC X(08).
+               15 NCC-TIMEST-UMO       PIC X(26).
