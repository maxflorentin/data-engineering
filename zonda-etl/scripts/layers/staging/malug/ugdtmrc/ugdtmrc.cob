@@ -0,0 +1,38 @@
+       02  UGTCMRC.
+         05 MRC-CLAVE.
+            10 MRC-CUENTA           PIC X(12).
+            10 MRC-OFICINA          PIC X(4).
+            10 MRC-ENTIDAD          PIC X(4).
+            10 MRC-FELIQ            PIC X(10).
+            10 MRC-NIO              PIC X(24).
+            10 MRC-CODCONLI         PIC X(3).
+            10 MRC-COD-CONCPASO     PIC X(3).
+            10 MRC-TIPOCPTO-ASOC    PIC X(1).
+         05 MRC-DATOS.
+            10 MRC-TIPOCPTO         PIC X(1).
+            10 MRC-COD-DIVISA       PIC X(3).
+            10 MRC-IMP-RECUPERA     PIC S9(13)V9(4) USAGE COMP-3.
+            10 MRC-IMP-BASE         PIC S9(13)V9(4) USAGE COMP-3.
+            10 MRC-IMP-CAMBDIVL     PIC S9(6)V9(5) USAGE COMP-3.
+            10 MRC-IMP-CAMBDIVI     PIC S9(6)V9(5) USAGE COMP-3.
+         05 MRC-IMPUESTOS.
+            10 MRC-POR-ALICUOTA     PIC S9(3)V9(6) USAGE COMP-3.
+            10 MRC-IND-LIQIMPUE     PIC X(1).
+         05 MRC-RETROCESION.
+            10 MRC-INDRETRO            PIC X(1).
+            10 MRC-FECRETRO            PIC X(10).
+            10 MRC-STAMP-RETRO.
+               15 MRC-ENTIDAD-RETRO    PIC X(4).
+               15 MRC-CENTRO-RETRO     PIC X(4).
+               15 MRC-USERID-RETRO     PIC X(8).
+               15 MRC-NETNAME-RETRO    PIC X(8).
+               15 MRC-TIMESTAMP-RETRO  PIC X(26).
+         05 MRC-FEOPER              PIC X(10).
+         05 MRC-FECONTA             PIC X(10).
+         05 MRC-FEVALOR             PIC X(10).
+         05 MRC-STAMP-UMO.
+            10 MRC-ENTIDAD-UMO      PIC X(4).
+            10 MRC-CENTRO-UMO       PIC X(4).
+            10 MRC-USERID-UMO       PIC X(8).
+            10 MRC-NETNAME-UMO      PIC X(8).
+            10 MRC-TIMESTAMP        PIC X(26).
