@@ -0,0 +1,303 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET029                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALUG                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : CONCILIAR CUOTASQ CONTRA UGTCREC, DOS EXTRACCION *
+      *               ES INDEPENDIENTES DE LA MISMA CUOTA/RECIBO DE    *
+      *               PRESTAMO UG, CRUZANDO POR CUENTA/NUMREC Y        *
+      *               COMPARANDO SALTEOR Y LA APERTURA CAPINIRE/       *
+      *               INTINIRE/COMINIRE/GASINIRE, PARA DETECTAR SI LAS *
+      *               DOS ALIMENTACIONES SE DESINCRONIZARON ENTRE SI.  *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET029.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALUG.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTAS-SQ       ASSIGN TO CUOTASQ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECIBOS-UG      ASSIGN TO UGTCREC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SQ-WORK         ASSIGN TO WCUOTASQ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT UG-WORK         ASSIGN TO WUGTCREC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-SQ         ASSIGN TO SRTCUOSQ.
+           SELECT SORT-UG         ASSIGN TO SRTUGTCR.
+
+           SELECT REPORTE         ASSIGN TO RPCUOREC
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUOTAS-SQ
+           RECORDING MODE IS F.
+           COPY "cuotasq.cob".
+
+       FD  RECIBOS-UG
+           RECORDING MODE IS F.
+       01  FD-UG.
+           COPY "../ugtcrec/ugtcrec.cob".
+
+       SD  SORT-SQ.
+           COPY "cuotasq.cob" REPLACING ==CUOTASQ== BY ==SD-CUOTASQ==.
+
+       SD  SORT-UG.
+       01  SD-UG.
+           COPY "../ugtcrec/ugtcrec.cob".
+
+       FD  SQ-WORK
+           RECORDING MODE IS F.
+           COPY "cuotasq.cob" REPLACING ==CUOTASQ== BY ==CUOTASQ-WORK==.
+
+       FD  UG-WORK
+           RECORDING MODE IS F.
+       01  FD-UG-WORK.
+           COPY "../ugtcrec/ugtcrec.cob".
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  RP-LINEA                     PIC X(90).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAVE-SQ                  PIC X(17) VALUE HIGH-VALUES.
+       01  WS-CLAVE-UG                  PIC X(17) VALUE HIGH-VALUES.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF-SQ          PIC X(01) VALUE 'N'.
+               88  EOF-CUOTAS-SQ         VALUE 'S'.
+           05  WS-SW-EOF-UG          PIC X(01) VALUE 'N'.
+               88  EOF-RECIBOS-UG        VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-SQ            PIC 9(09) COMP.
+           05  WS-CANT-UG            PIC 9(09) COMP.
+           05  WS-CANT-CONCILIADOS   PIC 9(09) COMP.
+           05  WS-CANT-DIFERENCIAS   PIC 9(09) COMP.
+           05  WS-CANT-SOLO-SQ       PIC 9(09) COMP.
+           05  WS-CANT-SOLO-UG       PIC 9(09) COMP.
+
+       01  WS-PTR-CAMPOS             PIC 9(02) COMP.
+
+       01  RL-FALTA-UG.
+           05  FILLER                PIC X(20)
+               VALUE 'FALTA EN UGTCREC CTA'.
+           05  RL-FU-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-FU-NUMREC          PIC ZZZZ9.
+           05  FILLER                PIC X(52) VALUE SPACE.
+
+       01  RL-FALTA-SQ.
+           05  FILLER                PIC X(20)
+               VALUE 'FALTA EN CUOTASQ CTA'.
+           05  RL-FS-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-FS-NUMREC          PIC ZZZZ9.
+           05  FILLER                PIC X(52) VALUE SPACE.
+
+       01  RL-DIFERENCIA.
+           05  FILLER                PIC X(20)
+               VALUE 'DIFERENCIA CTA......'.
+           05  RL-DF-CUENTA          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DF-NUMREC          PIC ZZZZ9.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-DF-CAMPOS          PIC X(43).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 3000-MATCH-MERGE THRU 3000-EXIT
+               UNTIL WS-CLAVE-SQ = HIGH-VALUES
+                 AND WS-CLAVE-UG = HIGH-VALUES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE  -  ORDENA AMBOS ARCHIVOS POR CUENTA/NUMREC   *
+      ******************************************************************
+       1000-INITIALIZE.
+           SORT SORT-SQ
+               ON ASCENDING KEY REC_CUENTA OF SD-CUOTASQ
+               ON ASCENDING KEY REC_NUMREC OF SD-CUOTASQ
+               USING CUOTAS-SQ
+               GIVING SQ-WORK
+
+           SORT SORT-UG
+               ON ASCENDING KEY CUENTA OF SD-UG
+               ON ASCENDING KEY NUMREC OF SD-UG
+               USING RECIBOS-UG
+               GIVING UG-WORK
+
+           OPEN INPUT  SQ-WORK
+           OPEN INPUT  UG-WORK
+           OPEN OUTPUT REPORTE
+
+           PERFORM 2100-LEER-SQ
+           PERFORM 2200-LEER-UG
+           .
+
+       2100-LEER-SQ.
+           READ SQ-WORK
+               AT END
+                   SET EOF-CUOTAS-SQ TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-SQ
+               NOT AT END
+                   ADD 1 TO WS-CANT-SQ
+                   MOVE REC_CUENTA OF CUOTASQ-WORK TO WS-CLAVE-SQ(1:12)
+                   MOVE REC_NUMREC OF CUOTASQ-WORK TO WS-CLAVE-SQ(13:5)
+           END-READ
+           .
+
+       2200-LEER-UG.
+           READ UG-WORK
+               AT END
+                   SET EOF-RECIBOS-UG TO TRUE
+                   MOVE HIGH-VALUES TO WS-CLAVE-UG
+               NOT AT END
+                   ADD 1 TO WS-CANT-UG
+                   MOVE CUENTA OF FD-UG-WORK TO WS-CLAVE-UG(1:12)
+                   MOVE NUMREC OF FD-UG-WORK TO WS-CLAVE-UG(13:5)
+           END-READ
+           .
+
+      ******************************************************************
+      *  3000-MATCH-MERGE  -  CRUCE POR CUENTA/NUMREC                  *
+      ******************************************************************
+       3000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-SQ = WS-CLAVE-UG
+                   PERFORM 3100-CONCILIA THRU 3100-EXIT
+                   PERFORM 2100-LEER-SQ
+                   PERFORM 2200-LEER-UG
+               WHEN WS-CLAVE-SQ < WS-CLAVE-UG
+                   PERFORM 3200-SOLO-SQ THRU 3200-EXIT
+                   PERFORM 2100-LEER-SQ
+               WHEN OTHER
+                   PERFORM 3300-SOLO-UG THRU 3300-EXIT
+                   PERFORM 2200-LEER-UG
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+
+       3100-CONCILIA.
+           MOVE SPACES TO RL-DF-CAMPOS
+           MOVE 1 TO WS-PTR-CAMPOS
+           ADD 1 TO WS-CANT-CONCILIADOS
+
+           IF REC_SALTEOR OF CUOTASQ-WORK NOT = SALTEOR OF FD-UG-WORK
+               STRING 'SALTEOR '   DELIMITED BY SIZE
+                   INTO RL-DF-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF REC_CAPINIRE OF CUOTASQ-WORK NOT = CAPINIRE OF FD-UG-WORK
+               STRING 'CAPINIRE '  DELIMITED BY SIZE
+                   INTO RL-DF-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF REC_INTINIRE OF CUOTASQ-WORK NOT = INTINIRE OF FD-UG-WORK
+               STRING 'INTINIRE '  DELIMITED BY SIZE
+                   INTO RL-DF-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF REC_COMINIRE OF CUOTASQ-WORK NOT = COMINIRE OF FD-UG-WORK
+               STRING 'COMINIRE '  DELIMITED BY SIZE
+                   INTO RL-DF-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF REC_GASINIRE OF CUOTASQ-WORK NOT = GASINIRE OF FD-UG-WORK
+               STRING 'GASINIRE '  DELIMITED BY SIZE
+                   INTO RL-DF-CAMPOS
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF RL-DF-CAMPOS NOT = SPACES
+               MOVE REC_CUENTA OF CUOTASQ-WORK TO RL-DF-CUENTA
+               MOVE REC_NUMREC OF CUOTASQ-WORK TO RL-DF-NUMREC
+               WRITE RP-LINEA FROM RL-DIFERENCIA
+               ADD 1 TO WS-CANT-DIFERENCIAS
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3200-SOLO-SQ.
+           MOVE REC_CUENTA OF CUOTASQ-WORK TO RL-FU-CUENTA
+           MOVE REC_NUMREC OF CUOTASQ-WORK TO RL-FU-NUMREC
+           WRITE RP-LINEA FROM RL-FALTA-UG
+           ADD 1 TO WS-CANT-SOLO-SQ
+           .
+       3200-EXIT.
+           EXIT.
+
+       3300-SOLO-UG.
+           MOVE CUENTA OF FD-UG-WORK TO RL-FS-CUENTA
+           MOVE NUMREC OF FD-UG-WORK TO RL-FS-NUMREC
+           WRITE RP-LINEA FROM RL-FALTA-SQ
+           ADD 1 TO WS-CANT-SOLO-UG
+           .
+       3300-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE SQ-WORK
+           CLOSE UG-WORK
+           CLOSE REPORTE
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET029' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-SQ TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-SOLO-UG TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET029 - CONCILIACION CUOTASQ / UGTCREC'
+           DISPLAY 'REGISTROS CUOTASQ . . . . . : ' WS-CANT-SQ
+           DISPLAY 'REGISTROS UGTCREC . . . . . : ' WS-CANT-UG
+           DISPLAY 'CONCILIADOS . . . . . . . . : ' WS-CANT-CONCILIADOS
+           DISPLAY 'CON DIFERENCIA DE IMPORTES  : ' WS-CANT-DIFERENCIAS
+           DISPLAY 'SIN RECIBO EN UGTCREC . . . : ' WS-CANT-SOLO-SQ
+           DISPLAY 'SIN CUOTA EN CUOTASQ. . . . : ' WS-CANT-SOLO-UG
+           .
