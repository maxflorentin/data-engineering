@@ -0,0 +1,18 @@
+       02  UGTCNMA.
+         05 NMA-CLAVE.
+            10 NMA-ENTIDAD             PIC X(04).
+            10 NMA-OFICINA             PIC X(04).
+            10 NMA-CUENTA              PIC X(12).
+         05 NMA-DATOS.
+            10 NMA-CODCONLI            PIC X(03).
+            10 NMA-IMP-COMISION        PIC S9(13)V9(4) COMP-3.
+            10 NMA-SALININIIF          PIC S9(13)V9(4) COMP-3.
+            10 NMA-CFTEA-NIIF          PIC S9(3)V9(6)  COMP-3.
+            10 NMA-IMPDEV-ACUM         PIC S9(13)V9(4) COMP-3.
+            10 NMA-FEUDEV              PIC X(10).
+            10 NMA-STAMP-UMO.
+               15 NMA-ENTIDAD-UMO      PIC X(04).
+               15 NMA-CENTRO-UMO       PIC X(04).
+               15 NMA-USERID-UMO       PIC X(08).
+               15 NMA-NETNAME-UMO      PIC X(08).
+               15 NMA-TIMEST-UMO       PIC X(26).
