@@ -0,0 +1,21 @@
+       02  UGTCNCN.
+         05 NCN-CLAVE.
+            10 NCN-ENTIDAD             PIC X(04).
+            10 NCN-OFICINA             PIC X(04).
+            10 NCN-CUENTA              PIC X(12).
+            10 NCN-FELIQ               PIC X(10).
+            10 NCN-NUMREC              PIC S9(5)V USAGE COMP-3.
+            10 NCN-FEFIDEV             PIC X(10).
+         05 NCN-DATOS.
+            10 NCN-SDO-NIIF-PREFAC     PIC S9(13)V9(4) COMP-3.
+            10 NCN-IMP-INT-NIIF        PIC S9(13)V9(4) COMP-3.
+            10 NCN-SDO-NIIF-POSTFAC    PIC S9(13)V9(4) COMP-3.
+            10 NCN-INT-DEV-NIIF        PIC S9(13)V9(4) COMP-3.
+            10 NCN-INT-DIF-DEV         PIC S9(13)V9(4) COMP-3.
+            10 NCN-FECODEV             PIC X(10).
+            10 NCN-STAMP-UMO.
+               15 NCN-ENTIDAD-UMO      PIC X(04).
+               15 NCN-CENTRO-UMO       PIC X(04).
+               15 NCN-USERID-UMO       PIC X(08).
+               15 NCN-NETNAME-UMO      PIC X(08).
+               15 NCN-TIMEST-UMO       PIC X(26).
