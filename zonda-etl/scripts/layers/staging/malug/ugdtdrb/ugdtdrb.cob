@@ -125,4 +125,4 @@
             10 ENTIDAD_UMO         PIC X(4).
             10 CENTRO_UMO          PIC X(4).
             10 USERID_UMO          PIC X(8).
-            10 NETNAME_UMO         PIC X(8).
\ No newline at end of file
+            10 NETNAME_UMO         PIC X(8).
