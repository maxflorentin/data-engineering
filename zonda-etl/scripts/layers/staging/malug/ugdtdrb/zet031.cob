@@ -0,0 +1,200 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID : ZET031                                           *
+      *                                                                *
+      * AUTOR       : EQUIPO ETL ZONDA                                *
+      * INSTALACION : GERENCIA DE DATOS - MALUG                       *
+      * ESCRITO     : 09/08/2026                                      *
+      * COMPILADO   : 09/08/2026                                      *
+      *                                                                *
+      * OBJETIVO    : RECORRER UGDTDRB Y EMITIR, POR CUENTA, UN        *
+      *               REPORTE DE "QUE CAMBIO DESDE EL ORIGEN" DEL      *
+      *               PRESTAMO, COMPARANDO LOS PARES INI/ACT DE TASA   *
+      *               (UGPININI/UGPCMINI), CANTIDAD DE CUOTAS          *
+      *               (UGNPLPEN/UGNPLVEN), SALDO (UGISBINI/UGISBACT) Y *
+      *               CODIGO DE CONDICION (UGCPLINI/UGCONACT), PARA    *
+      *               DETECTAR PRESTAMOS REESTRUCTURADOS SIN DIFAR A   *
+      *               MANO LAS COLUMNAS INI/ACT.                       *
+      *                                                                *
+      ******************************************************************
+      * HISTORIAL DE MODIFICACIONES                                   *
+      * ---------------------------------------------------------------*
+      * 09/08/2026  EQP  ALTA DEL PROGRAMA                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZET031.
+       AUTHOR.        EQUIPO ETL ZONDA.
+       INSTALLATION.  GERENCIA DE DATOS - MALUG.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRESTAMOS-DRB  ASSIGN TO UGDTDRB
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DRB.
+
+           SELECT REPORTE-CAMBIOS ASSIGN TO RPDRBCAM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG-SALIDA  ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRESTAMOS-DRB
+           RECORDING MODE IS F.
+       01  FD-DRB.
+           COPY "ugdtdrb.cob".
+
+       FD  REPORTE-CAMBIOS.
+       01  LINEA-REPORTE             PIC X(132).
+
+       FD  RUNLOG-SALIDA
+           RECORDING MODE IS F.
+           COPY "../../catalogo/control/runlog.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-DRB                 PIC XX.
+           88  FS-DRB-ERROR-LECTURA     VALUE '01' THRU '99'.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF             PIC X(01) VALUE 'N'.
+               88  EOF-PRESTAMOS-DRB     VALUE 'S'.
+
+       01  WS-PTR-CAMPOS             PIC 9(02) COMP.
+
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS        PIC 9(09) COMP.
+           05  WS-CANT-REESTRUCT     PIC 9(09) COMP.
+
+       01  RL-CAMBIO-DRB.
+           05  FILLER                PIC X(11) VALUE 'CAMBIO CTA '.
+           05  RL-CUENTA             PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-COND-INI           PIC X(04).
+           05  FILLER                PIC X(02) VALUE ' /'.
+           05  RL-COND-ACT           PIC X(04).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-TASA-INI           PIC ZZ9,999999.
+           05  FILLER                PIC X(02) VALUE ' /'.
+           05  RL-TASA-ACT           PIC ZZ9,999999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CUOTAS-INI         PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(02) VALUE ' /'.
+           05  RL-CUOTAS-ACT         PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-SALDO-INI          PIC ---.---.---.--9,9999.
+           05  FILLER                PIC X(02) VALUE ' /'.
+           05  RL-SALDO-ACT          PIC ---.---.---.--9,9999.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RL-CAMPOS-CAMBIO      PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LEER-DRB THRU 2000-EXIT
+               UNTIL EOF-PRESTAMOS-DRB
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PRESTAMOS-DRB
+           OPEN OUTPUT REPORTE-CAMBIOS
+
+           PERFORM 2000-LEER-DRB THRU 2000-EXIT
+           .
+
+       2000-LEER-DRB.
+           READ PRESTAMOS-DRB
+               AT END
+                   SET EOF-PRESTAMOS-DRB TO TRUE
+               NOT AT END
+                   IF FS-DRB-ERROR-LECTURA
+                       DISPLAY 'ZET031 - ERROR DE LECTURA '
+                           'EN UGDTDRB - FILE STATUS ' WS-FS-DRB
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2100-COMPARA-INI-ACT THRU 2100-EXIT
+           END-READ
+           .
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-COMPARA-INI-ACT - DIFERENCIA LOS PARES INI/ACT DEL       *
+      *  PRESTAMO Y EMITE UNA LINEA CUANDO ALGUNO DIFIERE              *
+      ******************************************************************
+       2100-COMPARA-INI-ACT.
+           MOVE SPACES TO RL-CAMPOS-CAMBIO
+           MOVE 1 TO WS-PTR-CAMPOS
+
+           IF UGCPLINI OF FD-DRB NOT = UGCONACT OF FD-DRB
+               STRING 'CONDICION '  DELIMITED BY SIZE
+                   INTO RL-CAMPOS-CAMBIO
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF UGPININI OF FD-DRB NOT = UGPCMINI OF FD-DRB
+               STRING 'TASA '      DELIMITED BY SIZE
+                   INTO RL-CAMPOS-CAMBIO
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF UGNPLPEN OF FD-DRB NOT = UGNPLVEN OF FD-DRB
+               STRING 'CUOTAS '    DELIMITED BY SIZE
+                   INTO RL-CAMPOS-CAMBIO
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF UGISBINI OF FD-DRB NOT = UGISBACT OF FD-DRB
+               STRING 'SALDO '     DELIMITED BY SIZE
+                   INTO RL-CAMPOS-CAMBIO
+                   WITH POINTER WS-PTR-CAMPOS
+               END-STRING
+           END-IF
+
+           IF RL-CAMPOS-CAMBIO NOT = SPACES
+               MOVE CUENTA   OF FD-DRB TO RL-CUENTA
+               MOVE UGCPLINI OF FD-DRB TO RL-COND-INI
+               MOVE UGCONACT OF FD-DRB TO RL-COND-ACT
+               MOVE UGPININI OF FD-DRB TO RL-TASA-INI
+               MOVE UGPCMINI OF FD-DRB TO RL-TASA-ACT
+               MOVE UGNPLPEN OF FD-DRB TO RL-CUOTAS-INI
+               MOVE UGNPLVEN OF FD-DRB TO RL-CUOTAS-ACT
+               MOVE UGISBINI OF FD-DRB TO RL-SALDO-INI
+               MOVE UGISBACT OF FD-DRB TO RL-SALDO-ACT
+               MOVE RL-CAMBIO-DRB      TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               ADD 1 TO WS-CANT-REESTRUCT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE PRESTAMOS-DRB
+           CLOSE REPORTE-CAMBIOS
+           OPEN EXTEND RUNLOG-SALIDA
+           MOVE 'ZET031' TO RUNLOG-JOB-ID
+           ACCEPT RUNLOG-FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE WS-CANT-LEIDOS TO RUNLOG-CANT-ENTRADA
+           MOVE WS-CANT-REESTRUCT TO RUNLOG-CANT-SALIDA
+           MOVE SPACE TO RUNLOG-FILLER
+           WRITE RUNLOG-REGISTRO
+           CLOSE RUNLOG-SALIDA
+
+           DISPLAY 'ZET031 - CAMBIOS INI/ACT SOBRE UGDTDRB'
+           DISPLAY 'PRESTAMOS LEIDOS . . . . . . : ' WS-CANT-LEIDOS
+           DISPLAY 'PRESTAMOS REESTRUCTURADOS. . : ' WS-CANT-REESTRUCT
+           .
