@@ -0,0 +1,75 @@
+       02  UGTCMOV.
+         05 MOV-CLAVE.
+            10 MOV-CUENTA              PIC X(12).
+            10 MOV-OFICINA             PIC X(4).
+            10 MOV-ENTIDAD             PIC X(4).
+            10 MOV-NIO                 PIC X(24).
+            10 MOV-CODCONLI            PIC X(3).
+            10 MOV-NUM-SECUENCIA       PIC S9(3)V USAGE COMP-3.
+         05 MOV-DATOS.
+            10 MOV-COD-EVENTO          PIC X(4).
+            10 MOV-TIPO-MOV            PIC X(1).
+               88 MOV-88-TIPO-MOV-CONTABLE   VALUE 'C'.
+               88 MOV-88-TIPO-MOV-FACTURAC   VALUE 'F'.
+               88 MOV-88-TIPO-MOV-GENERAL    VALUE 'G'.
+            10 MOV-DATOS-CALENDAR.
+               15 MOV-FEOPER           PIC X(10).
+               15 MOV-FECONTA          PIC X(10).
+               15 MOV-FEVALOR          PIC X(10).
+               15 MOV-FELIQ            PIC X(10).
+            10 MOV-DATOS-OPERACION.
+               15 MOV-CLAOPER          PIC X(2).
+               15 MOV-ENTIOPE          PIC X(4).
+               15 MOV-OFIOPE           PIC X(4).
+            10 MOV-DATOS-IMPORTE.
+               15 MOV-IMPMOVI          PIC S9(13)V9(4) USAGE COMP-3.
+               15 MOV-COD-DIVISA       PIC X(3).
+               15 MOV-TIP-CAMBIO-OPE   PIC S9(6)V9(5) USAGE COMP-3.
+            10 MOV-DATOS-VARIOS.
+               15 MOV-SALREAL          PIC S9(13)V9(4) USAGE COMP-3.
+               15 MOV-UGYINCOR         PIC X(1).
+               15 MOV-UGYINDIF         PIC X(1).
+               15 MOV-NUN-INCIDEN      PIC S9(9)V USAGE COMP-3.
+            10 MOV-FORMAPAGO.
+               15 MOV-IND-FORMPAGO       PIC X(1).
+               15 MOV-IMP-PAGO           PIC S9(13)V9(4) USAGE COMP-3.
+               15 MOV-COD-DIVI-PAGO      PIC X(3).
+               15 MOV-DATOS-CHEQUE.
+                  20 MOV-NUM-CHEQUE.
+                     25 MOV-COD-ENTCHEQU PIC X(4).
+                     25 MOV-COD-OFICHEQU PIC X(4).
+                     25 MOV-COD-CTACHEQU PIC X(12).
+                  20 MOV-NUM-DOCCHEQU   PIC S9(13) USAGE COMP-3.
+                  20 MOV-TIP-DOCCHEQU   PIC x(2).
+                  20 MOV-FEC-DISPCHEQU  PIC X(10).
+                  20 MOV-COD-PLAZA      PIC X(8).
+               15 MOV-CCC-PAG.
+                  20 MOV-ENTIDAD-PAG    PIC X(4).
+                  20 MOV-CENTRO-PAG     PIC X(4).
+                  20 MOV-CUENTA-PAG     PIC X(12).
+                  20 MOV-DIGICCC1-PAG   PIC X(1).
+                  20 MOV-DIGICCC2-PAG   PIC X(1).
+            10 MOV-CBO-TASA.
+               15 MOV-TASA-ANT          PIC S9(03)V9(6) USAGE COMP-3.
+               15 MOV-TASA-NUEVA        PIC S9(03)V9(6) USAGE COMP-3.
+            10 MOV-RETROCESION.
+               15 MOV-INDRETRO          PIC X(1).
+               15 MOV-FECRETRO          PIC X(10).
+               15 MOV-STAMP-RETRO.
+                  20 MOV-ENTIDAD-RETRO  PIC X(4).
+                  20 MOV-CENTRO-RETRO   PIC X(4).
+                  20 MOV-USERID-RETRO   PIC X(8).
+                  20 MOV-NETNAME-RETRO  PIC X(8).
+                  20 MOV-TIMESTAMP-RETRO  PIC X(26).
+            10 MOV-TABLA-MODIF.
+               15 MOV-PRE-TABLA         PIC X(4).
+               15 MOV-NOM-CAMPO         PIC X(20).
+               15 MOV-VALOR-ANT         PIC X(20).
+               15 MOV-VALOR-NUE         PIC X(20).
+            10 MOV-COD-TRANSACCION      PIC X(4).
+            10 MOV-STAMP-UMO.
+               15 MOV-ENTIDAD-UMO       PIC X(4).
+               15 MOV-CENTRO-UMO        PIC X(4).
+               15 MOV-USERID-UMO        PIC X(8).
+               15 MOV-NETNAME-UMO       PIC X(8).
+               15 MOV-TIMESTAMP         PIC X(26).
