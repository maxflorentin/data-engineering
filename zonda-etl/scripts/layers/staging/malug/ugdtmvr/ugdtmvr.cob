@@ -0,0 +1,100 @@
+       02  UGTCMVR.
+           05 MVR-CLAVE.
+              10 MVR-CUENTA              PIC X(12).
+              10 MVR-OFICINA             PIC X(4).
+              10 MVR-ENTIDAD             PIC X(4).
+              10 MVR-FELIQ               PIC X(10).
+              10 MVR-NIO                 PIC X(24).
+           05 MVR-DATOS.
+              10 MVR-NUMREC              PIC S9(5)V USAGE COMP-3.
+              10 MVR-FECHAS-MVTO-COBRO.
+                 15 MVR-FEOPER           PIC X(10).
+                 15 MVR-FECONTA          PIC X(10).
+                 15 MVR-FEVALOR          PIC X(10).
+              10 MVR-CAPITAL.
+                 15 MVR-CAPINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-IND-DESGCAPI     PIC X(1).
+                 15 MVR-CODCONLI-CAP     PIC X(3).
+                 15 MVR-IND-DESG-REAJCAP PIC X(1).
+                 15 MVR-IND-DESG-REAJSEG PIC X(1).
+              10 MVR-INTERESES.
+                 15 MVR-INTINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-IND-DESGINTE     PIC X(1).
+                 15 MVR-CODCONLI-INT     PIC X(3).
+              10 MVR-COMISIONES.
+                 15 MVR-IND-DESGCOMI     PIC X(1).
+                 15 MVR-COMINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-CODCONLI-COM     PIC X(3).
+              10 MVR-GASTOS.
+                 15 MVR-IND-DESGGAST     PIC X(1).
+                 15 MVR-GASINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-CODCONLI-GAS     PIC X(3).
+              10 MVR-SEGUROS.
+                 15 MVR-IND-DESGSEGU     PIC X(1).
+                 15 MVR-SEGINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-CODCONLI-SEG     PIC X(3).
+              10 MVR-IMPUESTOS.
+                 15 MVR-IND-DESGIMPU     PIC X(1).
+                 15 MVR-IMPINIRE         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-CODCONLI-IMP     PIC X(3).
+                 15 MVR-POR-ALICUOTA     PIC S9(3)V9(6) USAGE COMP-3.
+                 15 MVR-IND-LIQIMPUE     PIC X(1).
+                    88 MVR-88-IND-LIQIMPUE-DEV      VALUE 'D'.
+                    88 MVR-88-IND-LIQIMPUE-PER      VALUE 'P'.
+                 15 MVR-IMP-BASE         PIC S9(13)V9(4) USAGE COMP-3.
+              10 MVR-MORA.
+                 15 MVR-FECALMORA        PIC X(10).
+                 15 MVR-IND-DESGMORA     PIC X(1).
+                 15 MVR-CODCONLI-MOR     PIC X(3).
+                 15 MVR-IMP-MORA         PIC S9(13)V9(4) USAGE COMP-3.
+              10 MVR-COBRANZA-EXERNA.
+                 15 MVR-IMP-CONCOBEX     PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-CODCONLI-COBEX   PIC X(3).
+                 15 MVR-IND-DESGCOBE     PIC X(1).
+              10 MVR-COMPENSATORIOS.
+                 15 MVR-IND-DESGCPS      PIC X(1).
+                 15 MVR-CODCONLI-CPS     PIC X(3).
+                 15 MVR-IMP-CPS          PIC S9(13)V9(4) USAGE COMP-3.
+              10 MVR-SALREAL             PIC S9(13)V9(4) USAGE COMP-3.
+              10 MVR-FORMAPAGO.
+                 15 MVR-IND-FORMPAGO     PIC X(1).
+                    88 MVR-88-IND-FORMPAGO-CAJ      VALUE '0'.
+                    88 MVR-88-IND-FORMPAGO-CTA      VALUE '1'.
+                    88 MVR-88-IND-FORMPAGO-CHE      VALUE '2'.
+                 15 MVR-IMP-PAGO         PIC S9(13)V9(4) USAGE COMP-3.
+                 15 MVR-COD-DIVI-PAGO    PIC X(3).
+              10 NUM-CHEQUE.
+                 15 MVR-COD-ENTCHEQU     PIC X(4).
+                 15 MVR-COD-OFICHEQU     PIC X(4).
+                 15 MVR-COD-CTACHEQU     PIC X(12).
+                 15 MVR-NUM-DOCCHEQU     PIC S9(13)V USAGE COMP-3.
+                 15 MVR-TIP-DOCCHEQU     PIC x(2).
+                 15 MVR-FEC-DISPCHEQU    PIC X(10).
+                 15 MVR-COD-PLAZA        PIC X(8).
+              10 MVR-CCC-PAG.
+                 15 MVR-ENTIDAD-PAG      PIC X(4).
+                 15 MVR-CENTRO-PAG       PIC X(4).
+                 15 MVR-CUENTA-PAG       PIC X(12).
+                 15 MVR-DIGICCC1-PAG     PIC X(1).
+                 15 MVR-DIGICCC2-PAG     PIC X(1).
+              10 MVR-COD-DIVISA          PIC X(3).
+              10 MVR-IMP-CAMBDIVI        PIC S9(6)V9(5) USAGE COMP-3.
+              10 MVR-SITDEUCT            PIC X(2).
+              10 MVR-TIP-CONDONAR        PIC X(5).
+              10 MVR-COD-EVENTO          PIC X(4).
+              10 MVR-NUM-COB-CTSO        PIC S9(3)V USAGE COMP-3.
+           05 MVR-RETROCESION.
+              10 MVR-INDRETRO            PIC X(1).
+              10 MVR-FECRETRO            PIC X(10).
+              10 MVR-STAMP-RETRO.
+                 15 MVR-ENTIDAD-RETRO    PIC X(4).
+                 15 MVR-CENTRO-RETRO     PIC X(4).
+                 15 MVR-USERID-RETRO     PIC X(8).
+                 15 MVR-NETNAME-RETRO    PIC X(8).
+                 15 MVR-TIMESTAMP-RETRO  PIC X(26).
+           05 MVR-STAMP-UMO.
+                 15 MVR-ENTIDAD-UMO      PIC X(4).
+                 15 MVR-CENTRO-UMO       PIC X(4).
+                 15 MVR-USERID-UMO       PIC X(8).
+                 15 MVR-NETNAME-UMO      PIC X(8).
+                 15 MVR-TIMESTAMP-UMO    PIC X(26).
