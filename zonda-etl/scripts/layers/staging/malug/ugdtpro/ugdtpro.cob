@@ -0,0 +1,162 @@
+       02  UGTCPRO.
+         05 PRO-CLAVE.
+           10 PRO-ENTIDAD          PIC X(4).
+           10 PRO-PRODUCTO         PIC X(2).
+           10 PRO-SUBPRO           PIC X(4).
+         05 PRO-DATOS.
+           10 PRO-FECOVALI         PIC X(10).
+           10 PRO-FEFIVALI         PIC X(10).
+           10 PRO-COD-ESTPROD      PIC X(1).
+             88 PRO-88-VAL-ESTAD             VALUE 'A', 'D', 'O'.
+               88 PRO-88-VAL-APR             VALUE 'A'.
+               88 PRO-88-VAL-DES             VALUE 'D'.
+               88 PRO-88-VAL-OPER            VALUE 'O'.
+           10 PRO-TEXTORED         PIC X(15).
+           10 PRO-TEXTOLAR         PIC X(50).
+           10 PRO-COD-DIVISA       PIC X(3).
+           10 PRO-TIP-PRODUCTO     PIC X(2).
+           10 PRO-COD-GRUPOPRO     PIC X(4).
+           10 PRO-IND-MOD-OPER     PIC X(1).
+             88 PRO-88-VAL-MODOPER          VALUE 'N', 'L', 'F', 'D'.
+             88 PRO-88-VAL-MDOP-NOR         VALUE 'N'.
+             88 PRO-88-VAL-MDOP-LIN         VALUE 'L'.
+             88 PRO-88-VAL-MDOP-FLX         VALUE 'F'.
+             88 PRO-88-VAL-MDOP-DLI         VALUE 'D'.
+           10 PRO-NIVCONCE         PIC X(1).
+           10 PRO-IND-CTAOBLIG     PIC X(1).
+           10 PRO-UGQFIMIN         PIC S9(3)V USAGE COMP-3.
+           10 PRO-UGYPREMP         PIC X(1).
+           10 PRO-IND-CLASEPRO     PIC X(1).
+           10 PRO-IND-FINIQUIT     PIC X(1).
+           10 PRO-IND-SUJREVCO     PIC X(1).
+           10 PRO-IND-CANCAUTO     PIC X(1).
+           10 PRO-IND-EJECFORZ     PIC X(1).
+           10 PRO-NUM-DIAS-PAGOEJ  PIC S9(3)V USAGE COMP-3.
+           10 PRO-COD-PRELACION    PIC X(3).
+           10 PRO-MODCOBRO         PIC X(1).
+             88 PRO-88-VAL-MODCOBR          VALUE '1', '2', '3'.
+             88 PRO-88-MODCBR-DCON          VALUE '1'.
+             88 PRO-88-MODCBR-CONC          VALUE '2'.
+             88 PRO-88-MODCBR-INEX          VALUE '3'.
+           10 PRO-PLZ-MIN-ENTREGAS PIC X(4).
+           10 PRO-IND-REVOLVENTE   PIC X(1).
+           10 PRO-LIMITES.
+             15 PRO-IMPMAXGE         PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-DIV-IMPMAXGE     PIC X(3).
+             15 PRO-IMP-MINGEN       PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-POR-MAXCONC      PIC S9(3)V9(6) USAGE COMP-3.
+             15 PRO-POR-MAXCUOT      PIC S9(3)V9(6) USAGE COMP-3.
+             15 PRO-IMP-MININGR      PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-NUM-EDADMIN      PIC S9(3)V USAGE COMP-3.
+             15 PRO-NUM-EDADMAX      PIC S9(3)V USAGE COMP-3.
+             15 PRO-CUPOTOPR         PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-CUPODIPR         PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-PLAZOMIN         PIC X(4).
+             15 PRO-PLAZOMAX         PIC X(4).
+             15 PRO-PLAZOMAX-RENOV   PIC X(4).
+             15 PRO-UGCCAMIN         PIC X(4).
+             15 PRO-UGCCAMAX         PIC X(4).
+             15 PRO-NUM-DIAS-ABONO   PIC S9(3)V USAGE COMP-3.
+             15 PRO-IND-AMPLAVAL     PIC X(1).
+           10 PRO-CUPOS.
+             15 PRO-INDCUOFI         PIC X(1).
+                 88 PRO-88-VAL-CUPOFI           VALUE '0', '1', '2'.
+                 88 PRO-88-CUPOFI-NDIS          VALUE '0'.
+                 88 PRO-88-CUPOFI-PEND          VALUE '1'.
+                 88 PRO-88-CUPOFI-DIST          VALUE '2'.
+             15 PRO-IND-CUPOREVO     PIC X(1).
+           10 PRO-COBROS.
+             15 PRO-IND-COBPARC      PIC X(1).
+               88 PRO-88-VAL-INDCOBPAR        VALUE 'N', 'S', 'I'.
+               88 PRO-88-COBPARC-NO           VALUE 'N'.
+               88 PRO-88-COBPARC-SI           VALUE 'S'.
+               88 PRO-88-COBPARC-CUOIMP       VALUE 'I'.
+             15 PRO-IMPMIPAR         PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-IND-CUOANTIC     PIC X(1).
+             15 PRO-IND-APLRETEN     PIC X(1).
+             15 PRO-IND-CARGOAUT     PIC X(1).
+               88 PRO-88-IND-CARGOAUT-TODOS   VALUE 'T'.
+               88 PRO-88-IND-CARGOAUT-HABIL   VALUE 'H'.
+           10 PRO-DISPOSICIONES.
+             15 PRO-INDISSU          PIC X(1).
+             15 PRO-NUM-MAXDISPO     PIC S9(3)V USAGE COMP-3.
+             15 PRO-PORDISPO         PIC S9(3)V9(6) USAGE COMP-3.
+             15 PRO-IMP-MINDISPO     PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-IMP-MAXDISPO     PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-IND-RENOVPLA     PIC X(1).
+           10 PRO-ENTREGAS.
+             15 PRO-INDENTAN         PIC X(1).
+             15 PRO-IND-MINENTANTIC  PIC X(1).
+               88 PRO-88-VAL-MINENTANTIC      VALUE 'P', 'I', 'C', 'D'.
+               88 PRO-88-MINENTANTIC-POR      VALUE 'P'.
+               88 PRO-88-MINENTANTIC-IMP      VALUE 'I'.
+               88 PRO-88-MINENTANTIC-NUMCUO   VALUE 'C'.
+               88 PRO-88-MINENTANTIC-NUMDIA   VALUE 'D'.
+             15 PRO-IMPMINEA         PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-POR-MINEA        PIC S9(3)V9(6) USAGE COMP-3.
+             15 PRO-NUM-MINEA        PIC S9(3)V USAGE COMP-3.
+           10 PRO-IMP-VOLUNTARI.
+             15 PRO-IND-IMPAVOL      PIC X(1).
+               88 PRO-88-VAL-IMPAVOL          VALUE 'M', 'A', 'N'.
+               88 PRO-88-IMPAVOL-MAN          VALUE 'M'.
+               88 PRO-88-IMPAVOL-AUT          VALUE 'A'.
+               88 PRO-88-IMPAVOL-NO           VALUE 'N'.
+           10 PRO-PRORROGA.
+             15 PRO-IND-ADMPRORR     PIC X(1).
+           10 PRO-RENOVACION.
+             15 PRO-IND-ADMRENOV     PIC X(1).
+           10 PRO-COND-ESPECIAL.
+             15 PRO-IND-CONDES       PIC X(1).
+             15 PRO-IND-ADMCANAL     PIC X(1).
+             15 PRO-IND-ADMSEGME     PIC X(1).
+             15 PRO-IND-ADMSUBVE     PIC X(1).
+             15 PRO-IND-ADMEMPRE     PIC X(1).
+             15 PRO-IND-ADMAGENT     PIC X(1).
+             15 PRO-IND-ADMPAQUE     PIC X(1).
+             15 PRO-IND-ADMCAMPA     PIC X(1).
+           10 PRO-COBR-EXTERNA.
+             15 PRO-IND-COBRZAEX     PIC X(1).
+             15 PRO-IND-CARAUT-CBE   PIC X(1).
+           10 PRO-ARRENDAM.
+             15 PRO-IND-ARRENDAM     PIC X(1).
+               88 PRO-88-VAL-ARRENDAM         VALUE 'N', 'I', 'P'.
+               88 PRO-88-ARRENDAN-NO          VALUE 'N'.
+               88 PRO-88-ARRENDAN-IMP         VALUE 'I'.
+               88 PRO-88-ARRENDAN-POR         VALUE 'P'.
+           10 PRO-PAGARE.
+             15 PRO-IMP-MINTIMBR     PIC S9(13)V9(4) USAGE COMP-3.
+           10 PRO-LIN-FLEXIBLES.
+             15 PRO-IMP-MINGIRO      PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-IMP-MAXCUOTA     PIC S9(13)V9(4) USAGE COMP-3.
+             15 PRO-NUM-CUOMIN       PIC S9(7)V USAGE COMP-3.
+             15 PRO-NUM-CUOMAX       PIC S9(7)V USAGE COMP-3.
+             15 PRO-NUM-CUORED       PIC S9(7)V USAGE COMP-3.
+           10 PRO-OTROS-INDICAD.
+             15 PRO-IND-CAPINTER     PIC X(1).
+             15 PRO-IND-ADMCUEXT     PIC X(1).
+             15 PRO-IND-PREMIO       PIC X(1).
+             15 PRO-IND-DESGL-MVTOS  PIC X(1).
+           10 PRO-DATOS-PAGO-ADICIONAL.
+              15 PRO-IND-CADIC       PIC X(1).
+              15 PRO-NUM-MAX-PAG-ADI PIC S9(4)V USAGE COMP-3.
+              15 PRO-POR-MAX-PAG-ADI PIC S9(3)V9(6) USAGE COMP-3.
+           10 PRO-DIA-FACAN        PIC S9(3) COMP-3.
+           10 PRO-IND-CALCUO-DOS-T PIC X(1).
+           10 PRO-DATOS-MUTUOS.
+              15 PRO-IND-ENDOSO      PIC X(1).
+           10 PRO-DATOS-ROTATIVOS.
+              15 PRO-SALDO-MIN-AUTOM PIC S9(13)V9(4) COMP-3.
+           10 PRO-OTROS-DATOS.
+              15 PRO-NUMDEC          PIC S9(1) COMP-3.
+           10 PRO-COD-CTG-RTT      PIC  X(02).
+           10 PRO-COD-STC-CTB      PIC  X(02).
+         05 PRO-STAMP.
+           10 PRO-ENTIDAD-UMO      PIC X(4).
+           10 PRO-CENTRO-UMO       PIC X(4).
+           10 PRO-USERID-UMO       PIC X(8).
+           10 PRO-NETNAME-UMO      PIC X(8).
+           10 PRO-TIMEST-UMO       PIC X(26).
+         05 PRO-INDEXADO.
+           10 PRO-IND-INDEXADO       PIC X(1).
+           10 PRO-COEFICI-INDEX      PIC X(4).
+           10 PRO-COEFICI-VISUAL     PIC X(4).
