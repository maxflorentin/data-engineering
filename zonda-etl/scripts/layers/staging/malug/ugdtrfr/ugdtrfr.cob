@@ -0,0 +1,21 @@
+       02 UGTCRFR.
+         05 RFR-CLAVE.
+           10 RFR-CCC-NUEVA.
+             15 RFR-CUENTA-NUEVA     PIC X(12).
+             15 RFR-ENTIOFI.
+               20 RFR-OFICINA-NUEVA  PIC X(4).
+               20 RFR-ENTIDAD-NUEVA  PIC X(4).
+             15 RFR-PROD-NUEVO       PIC X(2).
+             15 RFR-SUBPRO-NUEVO     PIC X(4).
+         05 RFR-DATOS.
+           10 RFR-UNCTAVEL.
+             15 RFR-RFR-UNVELL.
+               20 RFR-UNANY          PIC X(4).
+             15 RFR-UCLAVEAN         PIC X(20).
+           10 RFR-UFTRASP            PIC X(10).
+         05 RFR-STAMP.
+           10 RFR-ENTIDAD-UMO      PIC X(4).
+           10 RFR-CENTRO-UMO       PIC X(4).
+           10 RFR-USERID-UMO       PIC X(8).
+           10 RFR-NETNAME-UMO      PIC X(8).
+           10 RFR-TIMEST-UMO       PIC X(26).
